@@ -0,0 +1,250 @@
+                                                                        00001000
+      *=======================================================*         00001100
+       IDENTIFICATION                            DIVISION.              00001200
+      *=======================================================*         00001300
+                                                                        00001400
+       PROGRAM-ID.  FR03DB11.                                           00001500
+                                                                        00001600
+      *=======================================================*         00001700
+      *              TREINAMENTO MAINFRAME                    *         00001800
+      *=======================================================*         00001900
+      *     AUTOR    : AUGUSTO MARTINS                                  00002000
+      *     EMPRESA  : FOURSYS                                          00002100
+      *     DATA     : 10/06/2022                                       00002200
+      *     OBJETIVO : CONFERIR FOUR001.FUNC CONTRA FOUR001.FUNC2,      00002300
+      *              : COMPARANDO QUANTIDADE DE REGISTROS E CHAVES,     00002400
+      *              : E REPORTANDO QUALQUER ID QUE EXISTA SO DE UM     00002500
+      *              : DOS LADOS.                                       00002600
+      *=======================================================*         00002700
+      *=======================================================*         00002800
+       ENVIRONMENT                                    DIVISION.         00002900
+      *=======================================================*         00003000
+       CONFIGURATION                                  SECTION.          00003100
+      *=======================================================*         00003200
+                                                                        00003300
+          SPECIAL-NAMES.                                                00003400
+              DECIMAL-POINT IS COMMA.                                   00003500
+                                                                        00003600
+      *=======================================================*         00003700
+       DATA                                       DIVISION.             00003800
+      *=======================================================*         00003900
+                                                                        00004000
+      *-------------------------------------------------------*         00004100
+       WORKING-STORAGE                            SECTION.              00004200
+      *-------------------------------------------------------*         00004300
+                                                                        00004400
+      *-------------------------------------------------------*         00004500
+        01 FILLER                          PIC X(050)   VALUE           00004600
+                '*******AREA DE SQL ******'.                            00004700
+      *-------------------------------------------------------*         00004800
+                                                                        00004900
+           EXEC SQL                                                     00005000
+                INCLUDE BOOKFUNC                                        00005100
+           END-EXEC.                                                    00005200
+           EXEC SQL                                                     00005300
+                INCLUDE SQLCA                                           00005400
+           END-EXEC.                                                    00005500
+                                                                        00005600
+      *-------------------------------------------------------*         00005700
+        01 FILLER                          PIC X(050)   VALUE           00005800
+                '*******AREA DE AUXILIARES********'.                    00005900
+      *-------------------------------------------------------*         00006000
+                                                                        00006100
+       77 WRK-SQLCODE         PIC -999.                                 00006200
+       77 WRK-ID2             PIC 9(04).                                00006300
+       77 WRK-CONTADOR        PIC 9(07) VALUE ZEROS.                    00006400
+       77 WRK-QTDE-FUNC       PIC 9(07) VALUE ZEROS.                    00006500
+       77 WRK-QTDE-FUNC2      PIC 9(07) VALUE ZEROS.                    00006600
+       77 WRK-QTDE-SO-FUNC    PIC 9(07) VALUE ZEROS.                    00006700
+       77 WRK-QTDE-SO-FUNC2   PIC 9(07) VALUE ZEROS.                    00006800
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00006900
+                                                                        00007000
+      *-------------------------------------------------------*         00007100
+                                                                        00007200
+      *=======================================================*         00007300
+       PROCEDURE                                  DIVISION.             00007400
+      *=======================================================*         00007500
+                                                                        00007600
+      *-------------------------------------------------------*         00007700
+      *         R O T I N A  P R I N C I P A L *                        00007800
+      *-------------------------------------------------------*         00007900
+                                                                        00008000
+      *-------------------------------------------------------*         00008100
+       0000-PRINCIPAL                              SECTION.             00008200
+      *-------------------------------------------------------*         00008300
+                                                                        00008400
+            PERFORM 1000-INICIAR.                                       00008500
+            PERFORM 2000-COMPARAR-FUNC-COM-FUNC2.                       00008600
+            PERFORM 3000-COMPARAR-FUNC2-COM-FUNC.                       00008700
+            PERFORM 9000-FINALIZAR.                                     00008800
+                                                                        00008900
+      *-------------------------------------------------------*         00009000
+       0000-999-FIM.                               EXIT.                00009100
+      *-------------------------------------------------------*         00009200
+                                                                        00009300
+      *-------------------------------------------------------*         00009400
+       1000-INICIAR                               SECTION.              00009500
+      *-------------------------------------------------------*         00009600
+                                                                        00009700
+             MOVE ZEROS TO WRK-QTDE-FUNC.                               00009800
+             MOVE ZEROS TO WRK-QTDE-FUNC2.                              00009900
+             MOVE ZEROS TO WRK-QTDE-SO-FUNC.                            00010000
+             MOVE ZEROS TO WRK-QTDE-SO-FUNC2.                           00010100
+                                                                        00010200
+             DISPLAY '------------------------------------------'.      00010300
+             DISPLAY ' RECONCILIACAO FOUR001.FUNC X FOUR001.FUNC2'.     00010400
+             DISPLAY '------------------------------------------'.      00010500
+                                                                        00010600
+      *-------------------------------------------------------*         00010700
+       1000-999-FIM.                              EXIT.                 00010800
+      *-------------------------------------------------------*         00010900
+                                                                        00011000
+      *---------------------------------------------------------------  00011100
+      *    2000-COMPARAR-FUNC-COM-FUNC2                                 00011200
+      *    PERCORRE TODOS OS ID DE FOUR001.FUNC E CONFERE, UM A UM,     00011300
+      *    SE O MESMO ID EXISTE EM FOUR001.FUNC2.                       00011400
+      *---------------------------------------------------------------  00011500
+       2000-COMPARAR-FUNC-COM-FUNC2                SECTION.             00011600
+                                                                        00011700
+            EXEC SQL                                                    00011800
+               DECLARE CSRFUNC CURSOR FOR                               00011900
+                  SELECT ID                                             00012000
+                    FROM FOUR001.FUNC                                   00012100
+                   ORDER BY ID                                          00012200
+            END-EXEC.                                                   00012300
+                                                                        00012400
+            EXEC SQL                                                    00012500
+               OPEN CSRFUNC                                             00012600
+            END-EXEC.                                                   00012700
+                                                                        00012800
+            PERFORM 2100-BUSCAR-ID-FUNC                                 00012900
+               UNTIL SQLCODE EQUAL 100.                                 00013000
+                                                                        00013100
+            EXEC SQL                                                    00013200
+               CLOSE CSRFUNC                                            00013300
+            END-EXEC.                                                   00013400
+                                                                        00013500
+      *-------------------------------------------------------*         00013600
+       2000-999-FIM.                              EXIT.                 00013700
+      *-------------------------------------------------------*         00013800
+                                                                        00013900
+       2100-BUSCAR-ID-FUNC                         SECTION.             00014000
+                                                                        00014100
+            EXEC SQL                                                    00014200
+               FETCH CSRFUNC                                            00014300
+                INTO :DB2-ID                                            00014400
+            END-EXEC.                                                   00014500
+                                                                        00014600
+            IF SQLCODE EQUAL ZEROS                                      00014700
+               ADD 1 TO WRK-QTDE-FUNC                                   00014800
+               PERFORM 2110-VERIFICAR-EM-FUNC2                          00014900
+            END-IF.                                                     00015000
+                                                                        00015100
+      *-------------------------------------------------------*         00015200
+       2100-999-FIM.                              EXIT.                 00015300
+      *-------------------------------------------------------*         00015400
+                                                                        00015500
+       2110-VERIFICAR-EM-FUNC2                     SECTION.             00015600
+                                                                        00015700
+            EXEC SQL                                                    00015800
+               SELECT COUNT(*)                                          00015900
+                INTO :WRK-CONTADOR                                      00016000
+                FROM FOUR001.FUNC2                                      00016100
+               WHERE ID = :DB2-ID                                       00016200
+            END-EXEC.                                                   00016300
+                                                                        00016400
+            IF WRK-CONTADOR EQUAL ZEROS                                 00016500
+               ADD 1 TO WRK-QTDE-SO-FUNC                                00016600
+               DISPLAY ' ID SO EM FUNC......: ' DB2-ID                  00016700
+            END-IF.                                                     00016800
+                                                                        00016900
+      *-------------------------------------------------------*         00017000
+       2110-999-FIM.                              EXIT.                 00017100
+      *-------------------------------------------------------*         00017200
+                                                                        00017300
+      *---------------------------------------------------------------  00017400
+      *    3000-COMPARAR-FUNC2-COM-FUNC                                 00017500
+      *    PERCORRE TODOS OS ID DE FOUR001.FUNC2 E CONFERE, UM A UM,    00017600
+      *    SE O MESMO ID EXISTE EM FOUR001.FUNC.                        00017700
+      *---------------------------------------------------------------  00017800
+       3000-COMPARAR-FUNC2-COM-FUNC                SECTION.             00017900
+                                                                        00018000
+            EXEC SQL                                                    00018100
+               DECLARE CSRFUNC2 CURSOR FOR                              00018200
+                  SELECT ID                                             00018300
+                    FROM FOUR001.FUNC2                                  00018400
+                   ORDER BY ID                                          00018500
+            END-EXEC.                                                   00018600
+                                                                        00018700
+            EXEC SQL                                                    00018800
+               OPEN CSRFUNC2                                            00018900
+            END-EXEC.                                                   00019000
+                                                                        00019100
+            PERFORM 3100-BUSCAR-ID-FUNC2                                00019200
+               UNTIL SQLCODE EQUAL 100.                                 00019300
+                                                                        00019400
+            EXEC SQL                                                    00019500
+               CLOSE CSRFUNC2                                           00019600
+            END-EXEC.                                                   00019700
+                                                                        00019800
+      *-------------------------------------------------------*         00019900
+       3000-999-FIM.                              EXIT.                 00020000
+      *-------------------------------------------------------*         00020100
+                                                                        00020200
+       3100-BUSCAR-ID-FUNC2                        SECTION.             00020300
+                                                                        00020400
+            EXEC SQL                                                    00020500
+               FETCH CSRFUNC2                                           00020600
+                INTO :WRK-ID2                                           00020700
+            END-EXEC.                                                   00020800
+                                                                        00020900
+            IF SQLCODE EQUAL ZEROS                                      00021000
+               ADD 1 TO WRK-QTDE-FUNC2                                  00021100
+               PERFORM 3110-VERIFICAR-EM-FUNC                           00021200
+            END-IF.                                                     00021300
+                                                                        00021400
+      *-------------------------------------------------------*         00021500
+       3100-999-FIM.                              EXIT.                 00021600
+      *-------------------------------------------------------*         00021700
+                                                                        00021800
+       3110-VERIFICAR-EM-FUNC                       SECTION.            00021900
+                                                                        00022000
+            EXEC SQL                                                    00022100
+               SELECT COUNT(*)                                          00022200
+                INTO :WRK-CONTADOR                                      00022300
+                FROM FOUR001.FUNC                                       00022400
+               WHERE ID = :WRK-ID2                                      00022500
+            END-EXEC.                                                   00022600
+                                                                        00022700
+            IF WRK-CONTADOR EQUAL ZEROS                                 00022800
+               ADD 1 TO WRK-QTDE-SO-FUNC2                               00022900
+               DISPLAY ' ID SO EM FUNC2.....: ' WRK-ID2                 00023000
+            END-IF.                                                     00023100
+                                                                        00023200
+      *-------------------------------------------------------*         00023300
+       3110-999-FIM.                              EXIT.                 00023400
+      *-------------------------------------------------------*         00023500
+                                                                        00023600
+      *-------------------------------------------------------*         00023700
+       9000-FINALIZAR                              SECTION.             00023800
+      *-------------------------------------------------------*         00023900
+                                                                        00024000
+             IF WRK-QTDE-FUNC EQUAL WRK-QTDE-FUNC2                      00024100
+                MOVE ' QUANTIDADE DE REGISTROS IGUAL ' TO WRK-MSG       00024200
+             ELSE                                                       00024300
+                MOVE ' QUANTIDADE DE REGISTROS DIVERGENTE ' TO WRK-MSG  00024400
+             END-IF.                                                    00024500
+                                                                        00024600
+             DISPLAY '------------------------------------------'.      00024700
+             DISPLAY ' QTDE FOUR001.FUNC..........: ' WRK-QTDE-FUNC.    00024800
+             DISPLAY ' QTDE FOUR001.FUNC2.........: ' WRK-QTDE-FUNC2.   00024900
+             DISPLAY ' QTDE SO EM FUNC............: ' WRK-QTDE-SO-FUNC. 00025000
+             DISPLAY ' QTDE SO EM FUNC2...........: ' WRK-QTDE-SO-FUNC2.00025100
+             DISPLAY   WRK-MSG.                                         00025200
+             DISPLAY '------------------------------------------'.      00025300
+                                                                        00025400
+                STOP RUN.                                               00025500
+                                                                        00025600
+      *-------------------------------------------------------*         00025700
+       9000-999-FIM.                              EXIT.                 00025800
+      *-------------------------------------------------------*         00025900
