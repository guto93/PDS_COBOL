@@ -1,276 +1,561 @@
-      *=======================================================*         00010000
-       IDENTIFICATION                            DIVISION.              00011000
-      *=======================================================*         00012000
-                                                                        00013000
-       PROGRAM-ID. F03CIP2.                                             00014000
-                                                                        00015000
-      *=======================================================*         00016000
-      *             T  R  E  I  N  A  M  E  N  T  O                     00017000
-      *=======================================================*         00018000
-      *     PROGRAMA......: FR03DB10                                    00019000
-      *     TIPO..........: SERVICO DE ACESSO A DADOS                   00020000
-      *-------------------------------------------------------*         00021000
-      *    PROGRAMADOR(A): AUGUSTO MARTINS  - TREINAMENTO               00021100
-      *    ANALISTA......: IVAN PETRUCCI    - TREINAMENTO               00021200
-      *    DATA..........: 22/06/2022                                   00021300
-      *-------------------------------------------------------*         00021400
-      *-------------------------------------------------------*         00021500
-      *    OBJETIVO..: FAZER UPDATE DE DE DADOS INSERIDOS NO CICS       00021600
-      *                PARA A TABELA FOUR001.FUNC                       00021700
-      *-------------------------------------------------------*         00021800
-      *=======================================================*         00021900
-       DATA                                       DIVISION.             00022000
-      *=======================================================*         00022100
-                                                                        00022200
-      *-------------------------------------------------------*         00022300
-       WORKING-STORAGE                            SECTION.              00022400
-      *-------------------------------------------------------*         00022500
-                                                                        00022600
-                                                                        00022700
-      *-------------------------------------------------------*         00022800
-       01 FILLER                          PIC X(050)   VALUE            00022900
-                 '*******AREA DA  BOOK   ******'.                       00023000
-      *-------------------------------------------------------*         00023100
-                                                                        00023200
-            COPY F03CIM1.                                               00023300
-                                                                        00023400
-      *-------------------------------------------------------*         00023500
-       01 FILLER                          PIC X(050)   VALUE            00023600
-                 '*******AREA DB2  ********'.                           00023700
-      *-------------------------------------------------------*         00023800
-                                                                        00023900
-                                                                        00024000
-           EXEC SQL                                                     00024100
-             INCLUDE BOOKFUNC                                           00024200
-           END-EXEC.                                                    00024300
-                                                                        00024400
-           EXEC SQL                                                     00024500
-             INCLUDE SQLCA                                              00024600
-           END-EXEC.                                                    00024700
-                                                                        00024800
-      *-------------------------------------------------------*         00024900
-       01 FILLER                          PIC X(050)   VALUE            00025000
-                '*******AREA DE AUXILIARES********'.                    00025100
-      *-------------------------------------------------------*         00025200
-                                                                        00025300
-       77 WRK-SAIDA       PIC X(30)  VALUE SPACES.                      00025400
-       77 WRK-IDS         PIC 9(05)  VALUE ZEROS.                       00025500
-       77 WRK-EMAIL-NULL  PIC S9(04) COMP.                              00025600
-       77 WRK-SALARIO     PIC 9(10).                                    00025700
-       77 WRK-SQLCODE     PIC -999.                                     00025800
-       77 WRK-NOME        PIC X(10) VALUE SPACES.                       00025900
-       77 WRK-SETOR       PIC X(04) VALUE SPACES.                       00026000
-       77 WRK-FLEG        PIC S9(04).                                   00026100
-      *=======================================================*         00026200
-       PROCEDURE                                  DIVISION.             00026300
-      *=======================================================*         00026400
-                                                                        00026500
-                                                                        00026600
-      *-------------------------------------------------------*         00026700
-                                                                        00026800
-      *         R O T I N A  P R I N C I P A L *                        00026900
-                                                                        00027000
-      *-------------------------------------------------------*         00028000
-                                                                        00029000
-      *-------------------------------------------------------*         00030000
-       0000-PRINCIPAL                              SECTION.             00040000
-      *-------------------------------------------------------*         00050000
-                                                                        00051000
-                  PERFORM 1000-INICIAR-CICS                             00051100
-                  PERFORM 2000-PROCESSAR                                00051200
-                  PERFORM 3000-FINALIZAR-CICS.                          00051300
-                                                                        00051400
-      *-------------------------------------------------------*         00051500
-       0000-999-FIM.                               EXIT.                00051600
-      *-------------------------------------------------------*         00051700
-                                                                        00051800
-                                                                        00051900
-      *-------------------------------------------------------*         00052000
-       1000-INICIAR-CICS                          SECTION.              00052100
-      *-------------------------------------------------------*         00052200
-                                                                        00052300
-            EXEC CICS SEND                                              00052400
-              MAPSET('F03CIM1')                                         00052500
-              MAP('MAPTEST')                                            00052600
-              ERASE                                                     00052700
-              MAPONLY                                                   00052800
-            END-EXEC.                                                   00052900
-                                                                        00053000
-                                                                        00053100
-      *-------------------------------------------------------*         00053200
-       1000-999-FIM.                              EXIT.                 00053300
-      *-------------------------------------------------------*         00053400
-                                                                        00053500
-                                                                        00053600
-      *-------------------------------------------------------*         00053700
-       2000-PROCESSAR                             SECTION.              00053800
-      *-------------------------------------------------------*         00053900
-                                                                        00054000
-            EXEC CICS RECEIVE                                           00055000
-              MAPSET('F03CIM1')                                         00056000
-              MAP('MAPTEST')                                            00057000
-              INTO(MAPTESTI)                                            00058000
-            END-EXEC.                                                   00059000
-                                                                        00060000
-           IF EIBAID = '6'                                              00070000
-               MOVE IDI                    TO DB2-ID                    00080000
-                                                                        00090000
-            EXEC SQL                                                    00100000
-              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL                00110000
-                INTO :DB2-ID,                                           00120000
-                     :DB2-NOME,                                         00121000
-                     :DB2-SETOR,                                        00122000
-                     :DB2-SALARIO,                                      00123000
-                     :DB2-DATAADM,                                      00124000
-                     :DB2-EMAIL :WRK-EMAIL-NULL                         00125000
-                 FROM FOUR001.FUNC                                      00126000
-                 WHERE ID =:DB2-ID                                      00126100
-            END-EXEC                                                    00126200
-                                                                        00126300
-                EVALUATE SQLCODE                                        00126400
-                 WHEN 0                                                 00126500
-                     MOVE DB2-ID                TO IDO                  00126600
-                     MOVE DB2-NOME              TO NOMEO                00126700
-      *              MOVE DB2-SETOR             TO SETORO               00126800
-      *              MOVE DB2-SALARIO           TO WRK-SALARIO          00126900
-      *              MOVE WRK-SALARIO           TO SALO                 00127000
-      *              MOVE DB2-DATAADM           TO DATADMO              00127100
-                                                                        00127200
-                  IF WRK-EMAIL-NULL EQUAL -1                            00127300
-                     MOVE SPACES            TO EMAILO                   00127400
-                  ELSE                                                  00127500
-                     MOVE DB2-EMAIL         TO EMAILO                   00127600
-                  END-IF                                                00127700
-                                                                        00127800
-                    MOVE ' ENCONTRADO '       TO MSGO                   00127900
-                WHEN 100                                                00128000
-                  INITIALIZE MAPTESTO                                   00128100
-                    MOVE ' NAO ENCONTRADO ' TO MSGO                     00128200
-                WHEN OTHER                                              00128300
-                  MOVE 'ERRO.....:'          TO MSGO                    00128400
-                  MOVE WRK-SQLCODE           TO MSGO(11:04)             00128500
-               END-EVALUATE                                             00128600
-              END-IF.                                                   00128700
-                                                                        00128800
-             IF EIBAID = '5'                                            00128900
-                   MOVE IDI             TO DB2-ID                       00129000
-                   MOVE NOMEI           TO DB2-NOME                     00129100
-                   MOVE SETORI          TO DB2-SETOR                    00129200
-                   MOVE SALI            TO WRK-SALARIO                  00129300
-                   MOVE WRK-SALARIO     TO DB2-SALARIO                  00129400
-                   MOVE DATADMI         TO DB2-DATAADM                  00129500
-                   MOVE EMAILI          TO DB2-EMAIL                    00129600
-                                                                        00129700
-                 EXEC SQL                                               00129800
-                   INSERT INTO FOUR001.FUNC(ID,NOME,SETOR,SALARIO,      00129900
-                                            DATAADM,EMAIL)              00130000
-                   VALUES(:DB2-ID,                                      00130100
-                          :DB2-NOME,                                    00130200
-                          :DB2-SETOR,                                   00130300
-                          :DB2-SALARIO,                                 00130400
-                          :DB2-DATAADM,                                 00130500
-                          :DB2-EMAIL )                                  00130600
-                   END-EXEC                                             00130700
-                                                                        00130800
-                  EVALUATE SQLCODE                                      00130900
-                    WHEN 0                                              00131000
-                      EXEC SQL                                          00131100
-                        COMMIT                                          00131200
-                     END-EXEC                                           00131300
-                          MOVE '-   INSERIDO -  ' TO MSGO               00131400
-                     WHEN OTHER                                         00131500
-                           MOVE SQLCODE TO WRK-SQLCODE                  00131600
-                           MOVE 'ERRO ..: ' TO MSGO                     00131700
-                           MOVE WRK-SQLCODE TO MSGO(11:04)              00131800
-                       END-EVALUATE                                     00131900
-                                                                        00132000
-                 END-IF.                                                00132100
-                                                                        00132200
-            IF EIBAID = '8'                                             00132300
-               MOVE IDI                  TO DB2-ID                      00132400
-               MOVE NOMEI                TO WRK-NOME                    00132500
-           EXEC SQL                                                     00132600
-              SELECT ID, NOME, SETOR, SALARIO, DATAADM, EMAIL           00132700
-               INTO :REG-FUNC                                           00132800
-               FROM FOUR001.FUNC                                        00132900
-               WHERE ID = :DB2-ID                                       00133000
-           END-EXEC                                                     00134000
-                                                                        00135000
-               EVALUATE SQLCODE                                         00135100
-                 WHEN 0                                                 00135200
-                 IF WRK-NOME NOT EQUAL                                  00135300
-                    DB2-NOME AND                                        00135400
-                    WRK-NOME NOT EQUAL SPACES                           00135500
-                    MOVE WRK-NOME   TO DB2-NOME                         00135600
-                  END-IF                                                00135700
-                                                                        00135800
-                  IF SETORI       NOT EQUAL                             00135900
-                     DB2-SETOR    AND                                   00136000
-                     SETORI       NOT EQUAL SPACES                      00137000
-                     MOVE SETORI         TO DB2-SETOR                   00138000
-                                                                        00138100
-                     MOVE 1              TO WRK-FLEG                    00138200
-                   END-IF                                               00138300
-                                                                        00138400
-                  WHEN OTHER                                            00138500
-                     MOVE 'ERRO....'     TO MSGO                        00138600
-                                                                        00138700
-              END-EVALUATE.                                             00138800
-                                                                        00138900
-             IF WRK-FLEG EQUAL 1                                        00139000
-                                                                        00139100
-           EXEC SQL                                                     00139200
-              UPDATE FOUR001.FUNC                                       00139300
-               SET  NOME     =:DB2-NOME,                                00139400
-                    SETOR    =:DB2-SETOR,                               00139500
-                    SALARIO  =:DB2-SALARIO,                             00139600
-                    DATAADM  =:DB2-DATAADM,                             00139700
-                    EMAIL    =:DB2-EMAIL                                00139800
-                    WHERE  ID=:DB2-ID                                   00139900
-           END-EXEC                                                     00140000
-                                                                        00140100
-                 IF SQLCODE EQUAL ZEROS                                 00140200
-                      EXEC SQL                                          00140300
-                        COMMIT                                          00140400
-                     END-EXEC                                           00140500
-                   ELSE                                                 00140600
-                     MOVE '--ERROSCO-'       TO MSGO                    00140700
-                 END-IF                                                 00140800
-                                                                        00140900
-               MOVE 'ATUALIZADO COM SUCESSO' TO MSGO                    00141000
-                                                                        00141100
-             END-IF.                                                    00141200
-                                                                        00141300
-                                                                        00141400
-            IF EIBAID = '3'                                             00141500
-               EXEC CICS                                                00141600
-                 RETURN                                                 00141700
-               END-EXEC                                                 00141800
-            END-IF.                                                     00141900
-                                                                        00142000
-                                                                        00142100
-            EXEC CICS SEND                                              00142200
-              MAPSET('F03CIM1')                                         00142300
-              MAP('MAPTEST')                                            00142400
-              DATAONLY                                                  00142500
-            END-EXEC.                                                   00142600
-                                                                        00142700
-      *-------------------------------------------------------*         00142800
-       2000-999-FIM.                              EXIT.                 00142900
-      *-------------------------------------------------------*         00143000
-                                                                        00143100
-                                                                        00143200
-      *-------------------------------------------------------*         00143300
-       3000-FINALIZAR-CICS                        SECTION.              00143400
-      *-------------------------------------------------------*         00143500
-                                                                        00143600
-            EXEC CICS                                                   00143700
-              RETURN TRANSID('T032')                                    00143800
-            END-EXEC.                                                   00143900
-                                                                        00144000
-             MOVE 'FINALIZAR ' TO WRK-SAIDA.                            00144100
-                                                                        00144200
-      *-------------------------------------------------------*         00144300
-       3000-999-FIM.                              EXIT.                 00144400
-      *-------------------------------------------------------*         00144500
-                                                                        00144600
+      *=======================================================*         00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=======================================================*         00000300
+                                                                        00000400
+       PROGRAM-ID. F03CIP7.                                             00000500
+                                                                        00000600
+      *=======================================================*         00000700
+      *             T  R  E  I  N  A  M  E  N  T  O                     00000800
+      *=======================================================*         00000900
+      *     PROGRAMA......: FR03DB10                                    00001000
+      *     TIPO..........: SERVICO DE ACESSO A DADOS                   00001100
+      *-------------------------------------------------------*         00001200
+      *    PROGRAMADOR(A): AUGUSTO MARTINS  - TREINAMENTO               00001300
+      *    ANALISTA......: IVAN PETRUCCI    - TREINAMENTO               00001400
+      *    DATA..........: 22/06/2022                                   00001500
+      *-------------------------------------------------------*         00001600
+      *-------------------------------------------------------*         00001700
+      *    OBJETIVO..: FAZER UPDATE DE DE DADOS INSERIDOS NO CICS       00001800
+      *                PARA A TABELA FOUR001.FUNC                       00001900
+      *-------------------------------------------------------*         00002000
+      *    MANUTENCAO:                                                  00002100
+      *    - F9-DELETAR LIGADO, COM CONFIRMACAO VIA CAMPO DELT;         00002200
+      *      EDICAO DE CAMPOS ANTES DE GRAVAR; TRAVA OTIMISTA NO        00002300
+      *      UPDATE VIA SALANT; TRILHA DE AUDITORIA DO UPDATE;          00002400
+      *      TELEFONE INCLUIDO; BUSCA POR NOME NO F6, COM LISTA EM      00002500
+      *      F03CIP8 SE MAIS DE UM.                                     00002600
+      *    - DECIMAL-POINT IS COMMA ADOTADO, PARA BATER COM OS DEMAIS   00002700
+      *      PROGRAMAS QUE MOVEM SALARIO DE/PARA FOUR001.FUNC.          00002800
+      *-------------------------------------------------------*         00002900
+      *=======================================================*         00003000
+       ENVIRONMENT                                DIVISION.             00003100
+      *=======================================================*         00003200
+       CONFIGURATION                              SECTION.              00003300
+      *-------------------------------------------------------*         00003400
+                                                                        00003500
+           SPECIAL-NAMES.                                               00003600
+               DECIMAL-POINT IS COMMA.                                  00003700
+                                                                        00003800
+      *=======================================================*         00003900
+       DATA                                       DIVISION.             00004000
+      *=======================================================*         00004100
+                                                                        00004200
+      *-------------------------------------------------------*         00004300
+       WORKING-STORAGE                            SECTION.              00004400
+      *-------------------------------------------------------*         00004500
+                                                                        00004600
+                                                                        00004700
+      *-------------------------------------------------------*         00004800
+       01 FILLER                          PIC X(050)   VALUE            00004900
+                 '*******AREA DA  BOOK   ******'.                       00005000
+      *-------------------------------------------------------*         00005100
+                                                                        00005200
+            COPY F03CIM1.                                               00005300
+                                                                        00005400
+      *-------------------------------------------------------*         00005500
+       01 FILLER                          PIC X(050)   VALUE            00005600
+                 '*******AREA DB2  ********'.                           00005700
+      *-------------------------------------------------------*         00005800
+                                                                        00005900
+                                                                        00006000
+           EXEC SQL                                                     00006100
+             INCLUDE BOOKFUNC                                           00006200
+           END-EXEC.                                                    00006300
+                                                                        00006400
+           EXEC SQL                                                     00006500
+             INCLUDE SQLCA                                              00006600
+           END-EXEC.                                                    00006700
+                                                                        00006800
+       77 DB2-NOME-BUSCA    PIC X(31) VALUE SPACES.                     00006900
+      *-------------------------------------------------------*         00007000
+       01 FILLER                          PIC X(050)   VALUE            00007100
+                '*******AREA DE AUXILIARES********'.                    00007200
+      *-------------------------------------------------------*         00007300
+                                                                        00007400
+       77 WRK-SAIDA       PIC X(30)  VALUE SPACES.                      00007500
+       77 WRK-IDS         PIC 9(05)  VALUE ZEROS.                       00007600
+       77 WRK-EMAIL-NULL  PIC S9(04) COMP.                              00007700
+       77 WRK-TELEFONE-NULL PIC S9(04) COMP.                            00007800
+       77 WRK-SALARIO     PIC 9(10).                                    00007900
+       77 WRK-SQLCODE     PIC -999.                                     00008000
+       77 WRK-POS-ARROBA  PIC 9(02) VALUE ZEROS.                        00008100
+       77 WRK-QTD-ACHADOS PIC 9(05) VALUE ZEROS.                        00008200
+       77 WRK-NOME        PIC X(10) VALUE SPACES.                       00008300
+       77 WRK-SETOR       PIC X(04) VALUE SPACES.                       00008400
+       77 WRK-FLEG        PIC S9(04).                                   00008500
+                                                                        00008600
+       77 WRK-DATADM-AUX  PIC X(10) VALUE SPACES.                       00008700
+       01 WRK-DATADM-AUX-R REDEFINES WRK-DATADM-AUX.                    00008800
+          02 WRK-DTA-ANO      PIC X(04).                                00008900
+          02 WRK-DTA-HIF1     PIC X(01).                                00009000
+          02 WRK-DTA-MES      PIC X(02).                                00009100
+          02 WRK-DTA-HIF2     PIC X(01).                                00009200
+          02 WRK-DTA-DIA      PIC X(02).                                00009300
+                                                                        00009400
+       77 WRK-EDICAO-STATUS  PIC X(01) VALUE 'S'.                       00009500
+          88 WRK-EDICAO-OK             VALUE 'S'.                       00009600
+          88 WRK-EDICAO-INVALIDA       VALUE 'N'.                       00009700
+                                                                        00009800
+       77 WRK-SALARIO-ANT    PIC 9(10) VALUE ZEROS.                     00009900
+       77 WRK-NOME-ANT       PIC X(20) VALUE SPACES.                    00010000
+       77 WRK-SETOR-ANT      PIC X(04) VALUE SPACES.                    00010100
+       77 WRK-DATAADM-ANT    PIC X(10) VALUE SPACES.                    00010200
+       77 WRK-EMAIL-ANT      PIC X(40) VALUE SPACES.                    00010300
+       77 WRK-TELEFONE-ANT   PIC X(15) VALUE SPACES.                    00010400
+                                                                        00010500
+      *=======================================================*         00010600
+       PROCEDURE                                  DIVISION.             00010700
+      *=======================================================*         00010800
+                                                                        00010900
+                                                                        00011000
+      *-------------------------------------------------------*         00011100
+                                                                        00011200
+      *         R O T I N A  P R I N C I P A L *                        00011300
+                                                                        00011400
+      *-------------------------------------------------------*         00011500
+                                                                        00011600
+      *-------------------------------------------------------*         00011700
+       0000-PRINCIPAL                              SECTION.             00011800
+      *-------------------------------------------------------*         00011900
+                                                                        00012000
+                  PERFORM 1000-INICIAR-CICS                             00012100
+                  PERFORM 2000-PROCESSAR                                00012200
+                  PERFORM 3000-FINALIZAR-CICS.                          00012300
+                                                                        00012400
+      *-------------------------------------------------------*         00012500
+       0000-999-FIM.                               EXIT.                00012600
+      *-------------------------------------------------------*         00012700
+                                                                        00012800
+                                                                        00012900
+      *-------------------------------------------------------*         00013000
+       1000-INICIAR-CICS                          SECTION.              00013100
+      *-------------------------------------------------------*         00013200
+                                                                        00013300
+            EXEC CICS SEND                                              00013400
+              MAPSET('F03CIM1')                                         00013500
+              MAP('MAPTEST')                                            00013600
+              ERASE                                                     00013700
+              MAPONLY                                                   00013800
+            END-EXEC.                                                   00013900
+                                                                        00014000
+                                                                        00014100
+      *-------------------------------------------------------*         00014200
+       1000-999-FIM.                              EXIT.                 00014300
+      *-------------------------------------------------------*         00014400
+                                                                        00014500
+                                                                        00014600
+      *-------------------------------------------------------*         00014700
+       2000-PROCESSAR                             SECTION.              00014800
+      *-------------------------------------------------------*         00014900
+                                                                        00015000
+            EXEC CICS RECEIVE                                           00015100
+              MAPSET('F03CIM1')                                         00015200
+              MAP('MAPTEST')                                            00015300
+              INTO(MAPTESTI)                                            00015400
+            END-EXEC.                                                   00015500
+                                                                        00015600
+            MOVE SPACES TO DELTO.                                       00015700
+                                                                        00015800
+           IF EIBAID = '6'                                              00015900
+             IF IDI EQUAL ZEROS AND NOMEI NOT EQUAL SPACES              00016000
+                PERFORM 2400-PROCURAR-POR-NOME                          00016100
+             ELSE                                                       00016200
+               MOVE IDI                    TO DB2-ID                    00016300
+                                                                        00016400
+            EXEC SQL                                                    00016500
+              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE       00016600
+                INTO :DB2-ID,                                           00016700
+                     :DB2-NOME,                                         00016800
+                     :DB2-SETOR,                                        00016900
+                     :DB2-SALARIO,                                      00017000
+                     :DB2-DATAADM,                                      00017100
+                     :DB2-EMAIL :WRK-EMAIL-NULL,                        00017200
+                     :DB2-TELEFONE :WRK-TELEFONE-NULL                   00017300
+                 FROM FOUR001.FUNC                                      00017400
+                 WHERE ID =:DB2-ID                                      00017500
+            END-EXEC                                                    00017600
+                                                                        00017700
+                EVALUATE SQLCODE                                        00017800
+                 WHEN 0                                                 00017900
+                     PERFORM 2150-MOVER-REG-PARA-TELA                   00018000
+                     MOVE ' ENCONTRADO '       TO MSGO                  00018100
+                WHEN 100                                                00018200
+                  INITIALIZE MAPTESTO                                   00018300
+                    MOVE ' NAO ENCONTRADO ' TO MSGO                     00018400
+                    MOVE -1 TO IDL                                      00018500
+                WHEN OTHER                                              00018600
+                  MOVE 'ERRO.....:'          TO MSGO                    00018700
+                  MOVE WRK-SQLCODE           TO MSGO(11:04)             00018800
+               END-EVALUATE                                             00018900
+             END-IF                                                     00019000
+              END-IF.                                                   00019100
+                                                                        00019200
+             IF EIBAID = '5'                                            00019300
+                   PERFORM 2100-VALIDAR-CAMPOS                          00019400
+                   IF WRK-EDICAO-OK                                     00019500
+                       MOVE IDI             TO DB2-ID                   00019600
+                       MOVE NOMEI           TO DB2-NOME                 00019700
+                       MOVE SETORI          TO DB2-SETOR                00019800
+                       MOVE SALI            TO WRK-SALARIO              00019900
+                       MOVE WRK-SALARIO     TO DB2-SALARIO              00020000
+                       MOVE DATADMI         TO DB2-DATAADM              00020100
+                       MOVE EMAILI          TO DB2-EMAIL                00020200
+                       MOVE TELEFONEI       TO DB2-TELEFONE             00020300
+                                                                        00020400
+                      EXEC SQL                                          00020500
+                        INSERT INTO FOUR001.FUNC(ID,NOME,SETOR,SALARIO, 00020600
+                                   DATAADM,EMAIL,TELEFONE)              00020700
+                        VALUES(:DB2-ID,                                 00020800
+                               :DB2-NOME,                               00020900
+                               :DB2-SETOR,                              00021000
+                               :DB2-SALARIO,                            00021100
+                               :DB2-DATAADM,                            00021200
+                               :DB2-EMAIL,                              00021300
+                               :DB2-TELEFONE )                          00021400
+                      END-EXEC                                          00021500
+                                                                        00021600
+                      EVALUATE SQLCODE                                  00021700
+                        WHEN 0                                          00021800
+                          EXEC SQL                                      00021900
+                            COMMIT                                      00022000
+                         END-EXEC                                       00022100
+                              MOVE '-   INSERIDO -  ' TO MSGO           00022200
+                         WHEN OTHER                                     00022300
+                               MOVE SQLCODE TO WRK-SQLCODE              00022400
+                               MOVE 'ERRO ..: ' TO MSGO                 00022500
+                               MOVE WRK-SQLCODE TO MSGO(11:04)          00022600
+                           END-EVALUATE                                 00022700
+                   END-IF                                               00022800
+                 END-IF.                                                00022900
+                                                                        00023000
+            IF EIBAID = '8'                                             00023100
+               PERFORM 2100-VALIDAR-CAMPOS                              00023200
+               IF WRK-EDICAO-OK                                         00023300
+                  PERFORM 2300-TRATAR-UPDATE                            00023400
+               END-IF                                                   00023500
+            END-IF.                                                     00023600
+                                                                        00023700
+            IF EIBAID = '9'                                             00023800
+                PERFORM 2200-TRATAR-DELETAR                             00023900
+            END-IF.                                                     00024000
+                                                                        00024100
+            IF EIBAID = '3'                                             00024200
+               EXEC CICS                                                00024300
+                 RETURN                                                 00024400
+               END-EXEC                                                 00024500
+            END-IF.                                                     00024600
+                                                                        00024700
+                                                                        00024800
+            EXEC CICS SEND                                              00024900
+              MAPSET('F03CIM1')                                         00025000
+              MAP('MAPTEST')                                            00025100
+              DATAONLY                                                  00025200
+            END-EXEC.                                                   00025300
+                                                                        00025400
+      *-------------------------------------------------------*         00025500
+       2000-999-FIM.                              EXIT.                 00025600
+      *-------------------------------------------------------*         00025700
+                                                                        00025800
+      *---------------------------------------------------------------  00025900
+      *    2150-MOVER-REG-PARA-TELA                                     00026000
+      *    MONTA OS CAMPOS DE SAIDA DA TELA A PARTIR DO REGISTRO LIDO   00026100
+      *    EM FOUR001.FUNC (POR ID OU POR NOME) - USADO TANTO PELA      00026200
+      *    CONSULTA EXATA POR CODIGO QUANTO PELA BUSCA POR NOME QUANDO  00026300
+      *    SO HA UM ACHADO.                                             00026400
+      *---------------------------------------------------------------  00026500
+       2150-MOVER-REG-PARA-TELA                   SECTION.              00026600
+                                                                        00026700
+            MOVE DB2-ID                TO IDO                           00026800
+            MOVE DB2-NOME              TO NOMEO                         00026900
+            MOVE DB2-SETOR             TO SETORO                        00027000
+            MOVE DB2-SALARIO           TO WRK-SALARIO                   00027100
+            MOVE WRK-SALARIO           TO SALO                          00027200
+            MOVE WRK-SALARIO           TO SALANTO                       00027300
+            MOVE DB2-DATAADM           TO DATADMO                       00027400
+                                                                        00027500
+            IF WRK-EMAIL-NULL EQUAL -1                                  00027600
+               MOVE SPACES            TO EMAILO                         00027700
+            ELSE                                                        00027800
+               MOVE DB2-EMAIL         TO EMAILO                         00027900
+            END-IF                                                      00028000
+                                                                        00028100
+            IF WRK-TELEFONE-NULL EQUAL -1                               00028200
+               MOVE SPACES            TO TELEFONEO                      00028300
+            ELSE                                                        00028400
+               MOVE DB2-TELEFONE      TO TELEFONEO                      00028500
+            END-IF.                                                     00028600
+                                                                        00028700
+      *---------------------------------------------------------------  00028800
+      *    2400-PROCURAR-POR-NOME                                       00028900
+      *    QUANDO O OPERADOR NAO SABE O CODIGO, BUSCA POR NOME (LIKE)   00029000
+      *    EM FOUR001.FUNC. SE UM SO REGISTRO BATER, MOSTRA NA PROPRIA  00029100
+      *    TELA DE MANUTENCAO; SE HOUVER MAIS DE UM, TRANSFERE PARA A   00029200
+      *    TRANSACAO DA LISTA (F03CIP8/F03CIM5) PASSANDO A MASCARA DE   00029300
+      *    BUSCA NA COMMAREA.                                           00029400
+      *---------------------------------------------------------------  00029500
+       2400-PROCURAR-POR-NOME                     SECTION.              00029600
+                                                                        00029700
+            MOVE SPACES TO DB2-NOME-BUSCA.                              00029800
+            STRING FUNCTION TRIM(NOMEI) DELIMITED BY SIZE               00029900
+               '%' INTO DB2-NOME-BUSCA.                                 00030000
+                                                                        00030100
+            EXEC SQL                                                    00030200
+               SELECT COUNT(*)                                          00030300
+                 INTO :WRK-QTD-ACHADOS                                  00030400
+                 FROM FOUR001.FUNC                                      00030500
+                WHERE NOME LIKE :DB2-NOME-BUSCA                         00030600
+            END-EXEC.                                                   00030700
+                                                                        00030800
+            EVALUATE WRK-QTD-ACHADOS                                    00030900
+              WHEN 0                                                    00031000
+                 INITIALIZE MAPTESTO                                    00031100
+                 MOVE ' NAO ENCONTRADO ' TO MSGO                        00031200
+                 MOVE -1 TO IDL                                         00031300
+              WHEN 1                                                    00031400
+                 EXEC SQL                                               00031500
+                    SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE 00031600
+                      INTO :DB2-ID,                                     00031700
+                           :DB2-NOME,                                   00031800
+                           :DB2-SETOR,                                  00031900
+                           :DB2-SALARIO,                                00032000
+                           :DB2-DATAADM,                                00032100
+                           :DB2-EMAIL :WRK-EMAIL-NULL,                  00032200
+                           :DB2-TELEFONE :WRK-TELEFONE-NULL             00032300
+                      FROM FOUR001.FUNC                                 00032400
+                     WHERE NOME LIKE :DB2-NOME-BUSCA                    00032500
+                 END-EXEC                                               00032600
+                 PERFORM 2150-MOVER-REG-PARA-TELA                       00032700
+                 MOVE ' ENCONTRADO '       TO MSGO                      00032800
+              WHEN OTHER                                                00032900
+                 EXEC CICS XCTL                                         00033000
+                    PROGRAM('F03CIP8')                                  00033100
+                    COMMAREA(DB2-NOME-BUSCA)                            00033200
+                    LENGTH(31)                                          00033300
+                 END-EXEC                                               00033400
+            END-EVALUATE.                                               00033500
+                                                                        00033600
+      *---------------------------------------------------------------  00033700
+      *    2100-VALIDAR-CAMPOS                                          00033800
+      *    EDITA OS CAMPOS DIGITADOS ANTES DE GRAVAR: SEM CODIGO,       00033900
+      *    NOME OU SETOR NAO HA O QUE GRAVAR, E SALARIO PRECISA SER     00034000
+      *    UM NUMERO.                                                   00034100
+      *---------------------------------------------------------------  00034200
+       2100-VALIDAR-CAMPOS                        SECTION.              00034300
+                                                                        00034400
+            SET WRK-EDICAO-OK TO TRUE.                                  00034500
+            IF IDI EQUAL ZEROS                                          00034600
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00034700
+               MOVE 'CODIGO INVALIDO' TO MSGO                           00034800
+            END-IF.                                                     00034900
+            IF WRK-EDICAO-OK AND NOMEI EQUAL SPACES                     00035000
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00035100
+               MOVE 'NOME OBRIGATORIO' TO MSGO                          00035200
+            END-IF.                                                     00035300
+            IF WRK-EDICAO-OK AND SETORI EQUAL SPACES                    00035400
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00035500
+               MOVE 'SETOR OBRIGATORIO' TO MSGO                         00035600
+            END-IF.                                                     00035700
+            IF WRK-EDICAO-OK AND SALI NOT NUMERIC                       00035800
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00035900
+               MOVE 'SALARIO INVALIDO' TO MSGO                          00036000
+            END-IF.                                                     00036100
+            IF WRK-EDICAO-OK AND EMAILI NOT EQUAL SPACES                00036200
+               INSPECT EMAILI TALLYING WRK-POS-ARROBA FOR ALL '@'       00036300
+               IF WRK-POS-ARROBA EQUAL ZEROS                            00036400
+                  SET WRK-EDICAO-INVALIDA TO TRUE                       00036500
+                  MOVE 'EMAIL INVALIDO' TO MSGO                         00036600
+               END-IF                                                   00036700
+               MOVE ZEROS TO WRK-POS-ARROBA                             00036800
+            END-IF.                                                     00036900
+            IF WRK-EDICAO-OK AND DATADMI EQUAL SPACES                   00037000
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00037100
+               MOVE 'DATA ADMISSAO OBRIGATORIA' TO MSGO                 00037200
+            END-IF.                                                     00037300
+            IF WRK-EDICAO-OK AND DATADMI NOT EQUAL SPACES               00037400
+               MOVE DATADMI TO WRK-DATADM-AUX                           00037500
+               IF WRK-DTA-ANO NOT NUMERIC                               00037600
+                  OR WRK-DTA-MES NOT NUMERIC                            00037700
+                  OR WRK-DTA-DIA NOT NUMERIC                            00037800
+                  OR WRK-DTA-HIF1 NOT EQUAL '-'                         00037900
+                  OR WRK-DTA-HIF2 NOT EQUAL '-'                         00038000
+                  SET WRK-EDICAO-INVALIDA TO TRUE                       00038100
+                  MOVE 'DATA ADMISSAO INVALIDA' TO MSGO                 00038200
+               END-IF                                                   00038300
+            END-IF.                                                     00038400
+                                                                        00038500
+      *---------------------------------------------------------------  00038600
+      *    2200-TRATAR-DELETAR                                          00038700
+      *    PRIMEIRA VEZ (DELTI EM BRANCO): APENAS LOCALIZA E PEDE       00038800
+      *    CONFIRMACAO. SEGUNDA VEZ (DELTI = 'S'): EXCLUI DE FATO.      00038900
+      *---------------------------------------------------------------  00039000
+       2200-TRATAR-DELETAR                        SECTION.              00039100
+                                                                        00039200
+            MOVE IDI TO DB2-ID.                                         00039300
+            IF DELTI(1:1) EQUAL 'S' OR DELTI(1:1) EQUAL 's'             00039400
+               EXEC SQL                                                 00039500
+                  DELETE FROM FOUR001.FUNC                              00039600
+                  WHERE ID = :DB2-ID                                    00039700
+               END-EXEC                                                 00039800
+               EVALUATE SQLCODE                                         00039900
+                 WHEN 0                                                 00040000
+                    EXEC SQL                                            00040100
+                      COMMIT                                            00040200
+                    END-EXEC                                            00040300
+                    MOVE 'EXCLUIDO COM SUCESSO' TO MSGO                 00040400
+                    MOVE SPACES TO DELTO                                00040500
+                 WHEN OTHER                                             00040600
+                    MOVE SQLCODE TO WRK-SQLCODE                         00040700
+                    MOVE 'ERRO EXCLUIR: '        TO MSGO                00040800
+                    MOVE WRK-SQLCODE             TO MSGO(15:04)         00040900
+               END-EVALUATE                                             00041000
+            ELSE                                                        00041100
+               EXEC SQL                                                 00041200
+                  SELECT NOME INTO :DB2-NOME                            00041300
+                  FROM FOUR001.FUNC                                     00041400
+                  WHERE ID = :DB2-ID                                    00041500
+               END-EXEC                                                 00041600
+               EVALUATE SQLCODE                                         00041700
+                 WHEN 0                                                 00041800
+                    MOVE DB2-NOME TO NOMEO                              00041900
+                    MOVE 'CONFIRMA EXCLUSAO? DIGITE S E TECLE F9'       00042000
+                       TO MSGO                                          00042100
+                 WHEN OTHER                                             00042200
+                    MOVE ' NAO ENCONTRADO '      TO MSGO                00042300
+               END-EVALUATE                                             00042400
+            END-IF.                                                     00042500
+                                                                        00042600
+      *---------------------------------------------------------------  00042700
+      *    2300-TRATAR-UPDATE                                           00042800
+      *    RELE O REGISTRO ATUAL, CONFERE SALANTI (SALARIO COMO ESTAVA  00042900
+      *    QUANDO A TELA FOI MONTADA) CONTRA O SALARIO ATUAL NO DB2 -   00043000
+      *    SE DIVERGIR, OUTRO TERMINAL ALTEROU O REGISTRO NO MEIO       00043100
+      *    TEMPO E O UPDATE E REJEITADO (TRAVA OTIMISTA). SE BATER,     00043200
+      *    MONTA O SET SO COM OS CAMPOS REALMENTE ALTERADOS, GRAVA A    00043300
+      *    TRILHA DE AUDITORIA E APLICA O UPDATE.                       00043400
+      *---------------------------------------------------------------  00043500
+       2300-TRATAR-UPDATE                         SECTION.              00043600
+                                                                        00043700
+           MOVE IDI                  TO DB2-ID.                         00043800
+           MOVE NOMEI                TO WRK-NOME.                       00043900
+           MOVE ZEROS                TO WRK-FLEG.                       00044000
+           EXEC SQL                                                     00044100
+              SELECT ID, NOME, SETOR, SALARIO, DATAADM, EMAIL,          00044200
+                     TELEFONE                                           00044300
+               INTO :REG-FUNC, :DB2-TELEFONE :WRK-TELEFONE-NULL         00044400
+               FROM FOUR001.FUNC                                        00044500
+               WHERE ID = :DB2-ID                                       00044600
+           END-EXEC.                                                    00044700
+                                                                        00044800
+               EVALUATE SQLCODE                                         00044900
+                 WHEN 0                                                 00045000
+                 MOVE DB2-NOME      TO WRK-NOME-ANT                     00045100
+                 MOVE DB2-SETOR     TO WRK-SETOR-ANT                    00045200
+                 MOVE DB2-SALARIO   TO WRK-SALARIO-ANT                  00045300
+                 MOVE DB2-DATAADM   TO WRK-DATAADM-ANT                  00045400
+                 MOVE DB2-EMAIL     TO WRK-EMAIL-ANT                    00045500
+                 MOVE DB2-TELEFONE  TO WRK-TELEFONE-ANT                 00045600
+                                                                        00045700
+                 IF SALANTI NOT EQUAL DB2-SALARIO                       00045800
+                    MOVE 'REGISTRO ALTERADO, CONSULTE DE NOVO' TO MSGO  00045900
+                 ELSE                                                   00046000
+                 IF WRK-NOME NOT EQUAL                                  00046100
+                    DB2-NOME AND                                        00046200
+                    WRK-NOME NOT EQUAL SPACES                           00046300
+                    MOVE WRK-NOME   TO DB2-NOME                         00046400
+                    MOVE 1          TO WRK-FLEG                         00046500
+                  END-IF                                                00046600
+                                                                        00046700
+                  IF SETORI       NOT EQUAL                             00046800
+                     DB2-SETOR    AND                                   00046900
+                     SETORI       NOT EQUAL SPACES                      00047000
+                     MOVE SETORI         TO DB2-SETOR                   00047100
+                                                                        00047200
+                     MOVE 1              TO WRK-FLEG                    00047300
+                   END-IF                                               00047400
+                                                                        00047500
+                   IF SALI NOT EQUAL DB2-SALARIO                        00047600
+                      MOVE SALI          TO DB2-SALARIO                 00047700
+                      MOVE 1             TO WRK-FLEG                    00047800
+                   END-IF                                               00047900
+                                                                        00048000
+                   IF EMAILI      NOT EQUAL                             00048100
+                      DB2-EMAIL   AND                                   00048200
+                      EMAILI      NOT EQUAL SPACES                      00048300
+                      MOVE EMAILI        TO DB2-EMAIL                   00048400
+                      MOVE 1             TO WRK-FLEG                    00048500
+                   END-IF                                               00048600
+                                                                        00048700
+                   IF TELEFONEI   NOT EQUAL                             00048800
+                      DB2-TELEFONE AND                                  00048900
+                      TELEFONEI   NOT EQUAL SPACES                      00049000
+                      MOVE TELEFONEI     TO DB2-TELEFONE                00049100
+                      MOVE 1             TO WRK-FLEG                    00049200
+                   END-IF                                               00049300
+                 END-IF                                                 00049400
+                                                                        00049500
+                  WHEN OTHER                                            00049600
+                     MOVE 'ERRO....'     TO MSGO                        00049700
+                                                                        00049800
+              END-EVALUATE.                                             00049900
+                                                                        00050000
+             IF WRK-FLEG EQUAL 1                                        00050100
+                                                                        00050200
+           EXEC SQL                                                     00050300
+              UPDATE FOUR001.FUNC                                       00050400
+               SET  NOME     =:DB2-NOME,                                00050500
+                    SETOR    =:DB2-SETOR,                               00050600
+                    SALARIO  =:DB2-SALARIO,                             00050700
+                    DATAADM  =:DB2-DATAADM,                             00050800
+                    EMAIL    =:DB2-EMAIL,                               00050900
+                    TELEFONE =:DB2-TELEFONE                             00051000
+                    WHERE  ID=:DB2-ID                                   00051100
+           END-EXEC                                                     00051200
+                                                                        00051300
+                 IF SQLCODE EQUAL ZEROS                                 00051400
+                      EXEC SQL                                          00051500
+                        COMMIT                                          00051600
+                     END-EXEC                                           00051700
+                      PERFORM 2310-GRAVAR-AUDITORIA                     00051800
+                      MOVE 'ATUALIZADO COM SUCESSO' TO MSGO             00051900
+                      MOVE DB2-SALARIO TO SALANTO                       00052000
+                   ELSE                                                 00052100
+                     MOVE '--ERROSCO-'       TO MSGO                    00052200
+                 END-IF                                                 00052300
+                                                                        00052400
+             END-IF.                                                    00052500
+                                                                        00052600
+      *---------------------------------------------------------------  00052700
+      *    2310-GRAVAR-AUDITORIA                                        00052800
+      *    GRAVA O ANTES/DEPOIS DO UPDATE EM FOUR001.FUNC_AUDIT.        00052900
+      *---------------------------------------------------------------  00053000
+       2310-GRAVAR-AUDITORIA                      SECTION.              00053100
+                                                                        00053200
+           EXEC SQL                                                     00053300
+              INSERT INTO FOUR001.FUNC_AUDIT                            00053400
+                   (ID, NOME_ANT, SETOR_ANT, SALARIO_ANT,               00053500
+                    DATAADM_ANT, EMAIL_ANT, TELEFONE_ANT,               00053600
+                    NOME_NOVO, SETOR_NOVO, SALARIO_NOVO,                00053700
+                    DATAADM_NOVO, EMAIL_NOVO, TELEFONE_NOVO,            00053800
+                    DATA_ALTERACAO)                                     00053900
+              VALUES(:DB2-ID, :WRK-NOME-ANT, :WRK-SETOR-ANT,            00054000
+                     :WRK-SALARIO-ANT, :WRK-DATAADM-ANT, :WRK-EMAIL-ANT,00054100
+                     :WRK-TELEFONE-ANT,                                 00054200
+                     :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,               00054300
+                     :DB2-DATAADM, :DB2-EMAIL, :DB2-TELEFONE,           00054400
+                     CURRENT TIMESTAMP)                                 00054500
+           END-EXEC.                                                    00054600
+                                                                        00054700
+                                                                        00054800
+      *-------------------------------------------------------*         00054900
+       3000-FINALIZAR-CICS                        SECTION.              00055000
+      *-------------------------------------------------------*         00055100
+                                                                        00055200
+            EXEC CICS                                                   00055300
+              RETURN TRANSID('T032')                                    00055400
+            END-EXEC.                                                   00055500
+                                                                        00055600
+             MOVE 'FINALIZAR ' TO WRK-SAIDA.                            00055700
+                                                                        00055800
+      *-------------------------------------------------------*         00055900
+       3000-999-FIM.                              EXIT.                 00056000
+      *-------------------------------------------------------*         00056100
