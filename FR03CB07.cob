@@ -1,121 +1,265 @@
-       IDENTIFICATION                            DIVISION.              00010000
-       PROGRAM-ID.  FR03CB07.                                           00020000
-      *===========================================================      00030000
-      *     AUTOR    : AUGUSTO MARTINS                                  00040000
-      *     EMPRESA  : FOURSYS                                          00050000
-      *     DATA     : 20/04/2022                                       00060000
-      *     OBJETIVO : USO DE REDEFINES, PARA SEPARAR AREAS DO          00070000
-      *              : CONTEUDO INSERIDO NA SYSIN.                      00070109
-      *===========================================================      00071000
-                                                                        00071110
-                                                                        00071210
-      *===========================================================      00071310
-       ENVIRONMENT                                DIVISION.             00072010
-      *===========================================================      00072110
-                                                                        00072210
-      *-----------------------------------------------------------*     00072310
-       CONFIGURATION                              SECTION.              00072410
-      *-----------------------------------------------------------*     00072510
-                                                                        00072610
-        SPECIAL-NAMES.                                                  00072710
-            DECIMAL-POINT IS COMMA.                                     00072810
-                                                                        00072910
-                                                                        00073010
-      *-----------------------------------------------------------*     00073110
-                                                                        00073210
-                                                                        00073310
-      *===========================================================*     00073410
-       DATA                                       DIVISION.             00073500
-      *===========================================================*     00073610
-                                                                        00073710
-      *----------------------------------------------------------*      00073810
-       WORKING-STORAGE                            SECTION.              00074000
-      *----------------------------------------------------------*      00074110
-                                                                        00074210
-       01 WRK-REGISTRO-COMPLETO.                                        00075007
-          05 WRK-NOME            PIC X(015) VALUE SPACES.               00076107
-          05 WRK-RUA             PIC X(015) VALUE SPACES.               00076207
-          05 WRK-NUMER           PIC 9(05)  VALUE ZEROS.                00076307
-          05 WRK-BAIRRO          PIC X(015) VALUE SPACES.               00076407
-       01 WRK-REG-NOME           REDEFINES WRK-REGISTRO-COMPLETO.       00076507
-          05 WRK-NM              PIC X(15).                             00076607
-          05 FILLER              PIC X(30).                             00076707
-       01 WRK-ENDR-COMPLETO      REDEFINES  WRK-REGISTRO-COMPLETO.      00076807
-          05 FILLER              PIC X(015).                            00076907
-          05 WRK-RUA             PIC X(015).                            00077007
-          05 WRK-NUMERO          PIC 9(05).                             00077107
-          05 WRK-BAIRRO          PIC X(10).                             00077207
-                                                                        00077310
-      *----------------------------------------------------------*      00077410
-                                                                        00077510
-      *==========================================================*      00077610
-       PROCEDURE                                  DIVISION.             00077700
-      *==========================================================*      00077810
-                                                                        00077910
-                                                                        00078110
-      *************************************************************     00078210
-      *                    ROTINA PRINCIPAL                       *     00078310
-      *************************************************************     00078410
-                                                                        00078510
-                                                                        00078610
-      *==========================================================*      00078710
-       0000-PRINCIPAL                             SECTION.              00078810
-      *==========================================================*      00078910
-                                                                        00079010
-                 PERFORM  1000-INICIAR.                                 00079110
-                 PERFORM  2000-PROCESSAR.                               00079210
-                 PERFORM  9999-FIMARQ.                                  00079310
-                                                                        00079510
-      *==========================================================*      00079610
-       0000-99-FIM.                                EXIT.                00079710
-      *==========================================================*      00079810
-                                                                        00079910
-                                                                        00080010
-      *************************************************************     00080110
-      *                    PROCEDIMENTO INICIAL                   *     00080210
-      *************************************************************     00080310
-                                                                        00080410
-                                                                        00080510
-      *==========================================================*      00080610
-       1000-INICIAR                                SECTION.             00080710
-      *==========================================================*      00080810
-                                                                        00081010
-           ACCEPT WRK-REGISTRO-COMPLETO FROM SYSIN.                     00081110
-                                                                        00081210
-      *==========================================================*      00081310
-       1000-99-FIM.                                EXIT.                00081410
-      *==========================================================*      00081510
-                                                                        00081610
-                                                                        00081710
-      *************************************************************     00081810
-      *                    PROCESSAR                              *     00081910
-      *************************************************************     00082010
-                                                                        00082110
-                                                                        00082210
-      *==========================================================*      00082310
-       2000-PROCESSAR                              SECTION.             00082410
-      *==========================================================*      00082510
-                                                                        00082710
-           DISPLAY '------------------------'                           00082800
-           DISPLAY 'NOME....   :' WRK-NM      OF WRK-REG-NOME           00082908
-           DISPLAY 'RUA......  :' WRK-RUA     OF WRK-ENDR-COMPLETO.     00083003
-           DISPLAY 'NUMERO.... :' WRK-NUMERO  OF WRK-ENDR-COMPLETO.     00083100
-           DISPLAY 'BAIRRO.... :' WRK-BAIRRO  OF WRK-ENDR-COMPLETO.     00083200
-           DISPLAY '------------------------'.                          00084000
-                                                                        00085010
-                                                                        00086010
-      *==========================================================*      00086110
-       2000-99-FIM.                                EXIT.                00086210
-      *==========================================================*      00086310
-                                                                        00087010
-                                                                        00088010
-      *==========================================================*      00088110
-       9999-FIMARQ                                 SECTION.             00088210
-      *==========================================================*      00088310
-                                                                        00089010
-           STOP RUN.                                                    00090000
-                                                                        00100010
-      *==========================================================*      00101010
-       9999-99-FIM.                                EXIT.                00102010
-      *==========================================================*      00103010
-                                                                        00110010
+       IDENTIFICATION                            DIVISION.              00001000
+       PROGRAM-ID.  FR03CB07.                                           00001100
+      *===========================================================      00001200
+      *     AUTOR    : AUGUSTO MARTINS                                  00001300
+      *     EMPRESA  : FOURSYS                                          00001400
+      *     DATA     : 20/04/2022                                       00001500
+      *     OBJETIVO : USO DE REDEFINES, PARA SEPARAR AREAS DO          00001600
+      *              : CONTEUDO INSERIDO NA SYSIN.                      00001700
+      *-----------------------------------------------------------      00001800
+      *     MANUTENCAO:                                                 00001900
+      *     - SO EXIBIA NOME/RUA/NUMERO/BAIRRO VIA DISPLAY. PASSOU A    00002000
+      *       GRAVAR UMA ETIQUETA DE REMESSA EM ETIQUETA, E A CHECAR    00002100
+      *       SE RUA E BAIRRO TEM CONTEUDO COM CARA DE ENDERECO ANTES   00002200
+      *       DE GRAVAR. ENDERECO SUSPEITO VAI PARA REJEITO.            00002300
+      *===========================================================      00002400
+                                                                        00002500
+                                                                        00002600
+      *===========================================================      00002700
+       ENVIRONMENT                                DIVISION.             00002800
+      *===========================================================      00002900
+                                                                        00003000
+      *-----------------------------------------------------------*     00003100
+       CONFIGURATION                              SECTION.              00003200
+      *-----------------------------------------------------------*     00003300
+                                                                        00003400
+        SPECIAL-NAMES.                                                  00003500
+            DECIMAL-POINT IS COMMA.                                     00003600
+                                                                        00003700
+      *===========================================================*     00003800
+       INPUT-OUTPUT                               SECTION.              00003900
+      *===========================================================*     00004000
+       FILE-CONTROL.                                                    00004100
+                                                                        00004200
+           SELECT ETIQUETA ASSIGN TO ETIQUETA                           00004300
+                FILE STATUS  IS WRK-FS-ETIQUETA.                        00004400
+           SELECT REJEITO  ASSIGN TO REJEITO                            00004500
+                FILE STATUS  IS WRK-FS-REJEITO.                         00004600
+                                                                        00004700
+      *-----------------------------------------------------------*     00004800
+                                                                        00004900
+                                                                        00005000
+      *===========================================================*     00005100
+       DATA                                       DIVISION.             00005200
+      *===========================================================*     00005300
+                                                                        00005400
+      *----------------------------------------------------------*      00005500
+       FILE                                       SECTION.              00005600
+      *----------------------------------------------------------*      00005700
+                                                                        00005800
+       FD ETIQUETA                                                      00005900
+           RECORDING MODE IS F                                          00006000
+           BLOCK CONTAINS 0 RECORDS.                                    00006100
+       01 FD-ETIQUETA.                                                  00006200
+          05 FD-ETQ-NOME         PIC X(15).                             00006300
+          05 FD-ETQ-RUA          PIC X(15).                             00006400
+          05 FD-ETQ-NUMERO       PIC 9(05).                             00006500
+          05 FD-ETQ-BAIRRO       PIC X(10).                             00006600
+                                                                        00006700
+       FD REJEITO                                                       00006800
+           RECORDING MODE IS F                                          00006900
+           BLOCK CONTAINS 0 RECORDS.                                    00007000
+       01 FD-REJEITO.                                                   00007100
+          05 FD-REJ-DADOS        PIC X(50).                             00007200
+          05 FD-REJ-MOTIVO       PIC X(030).                            00007300
+                                                                        00007400
+      *----------------------------------------------------------*      00007500
+       WORKING-STORAGE                            SECTION.              00007600
+      *----------------------------------------------------------*      00007700
+                                                                        00007800
+       01 WRK-REGISTRO-COMPLETO.                                        00007900
+          05 WRK-NOME            PIC X(015) VALUE SPACES.               00008000
+          05 WRK-RUA             PIC X(015) VALUE SPACES.               00008100
+          05 WRK-NUMER           PIC 9(05)  VALUE ZEROS.                00008200
+          05 WRK-BAIRRO          PIC X(015) VALUE SPACES.               00008300
+       01 WRK-REG-NOME           REDEFINES WRK-REGISTRO-COMPLETO.       00008400
+          05 WRK-NM              PIC X(15).                             00008500
+          05 FILLER              PIC X(30).                             00008600
+       01 WRK-ENDR-COMPLETO      REDEFINES  WRK-REGISTRO-COMPLETO.      00008700
+          05 FILLER              PIC X(015).                            00008800
+          05 WRK-RUA             PIC X(015).                            00008900
+          05 WRK-NUMERO          PIC 9(05).                             00009000
+          05 WRK-BAIRRO          PIC X(10).                             00009100
+                                                                        00009200
+       77 WRK-FS-ETIQUETA        PIC X(02) VALUE SPACES.                00009300
+       77 WRK-FS-REJEITO         PIC X(02) VALUE SPACES.                00009400
+       77 WRK-MSG                PIC X(50) VALUE SPACES.                00009500
+       77 WRK-REG-STATUS         PIC X(01) VALUE 'S'.                   00009600
+          88 WRK-REG-OK                 VALUE 'S'.                      00009700
+          88 WRK-REG-INVALIDO           VALUE 'N'.                      00009800
+       77 WRK-REJ-MOTIVO         PIC X(030) VALUE SPACES.               00009900
+                                                                        00010000
+      *----------------------------------------------------------*      00010100
+                                                                        00010200
+      *==========================================================*      00010300
+       PROCEDURE                                  DIVISION.             00010400
+      *==========================================================*      00010500
+                                                                        00010600
+                                                                        00010700
+      *************************************************************     00010800
+      *                    ROTINA PRINCIPAL                       *     00010900
+      *************************************************************     00011000
+                                                                        00011100
+                                                                        00011200
+      *==========================================================*      00011300
+       0000-PRINCIPAL                             SECTION.              00011400
+      *==========================================================*      00011500
+                                                                        00011600
+                 PERFORM  1000-INICIAR.                                 00011700
+                 PERFORM  2000-PROCESSAR.                               00011800
+                 PERFORM  9999-FIMARQ.                                  00011900
+                                                                        00012000
+      *==========================================================*      00012100
+       0000-99-FIM.                                EXIT.                00012200
+      *==========================================================*      00012300
+                                                                        00012400
+                                                                        00012500
+      *************************************************************     00012600
+      *                    PROCEDIMENTO INICIAL                   *     00012700
+      *************************************************************     00012800
+                                                                        00012900
+                                                                        00013000
+      *==========================================================*      00013100
+       1000-INICIAR                                SECTION.             00013200
+      *==========================================================*      00013300
+                                                                        00013400
+           ACCEPT WRK-REGISTRO-COMPLETO FROM SYSIN.                     00013500
+                                                                        00013600
+           OPEN OUTPUT ETIQUETA.                                        00013700
+           OPEN OUTPUT REJEITO.                                         00013800
+           PERFORM 1100-TESTAR-FILE-STATUS.                             00013900
+                                                                        00014000
+      *==========================================================*      00014100
+       1000-99-FIM.                                EXIT.                00014200
+      *==========================================================*      00014300
+                                                                        00014400
+      *==========================================================*      00014500
+       1100-TESTAR-FILE-STATUS                     SECTION.             00014600
+      *==========================================================*      00014700
+                                                                        00014800
+           EVALUATE WRK-FS-ETIQUETA                                     00014900
+             WHEN ZEROS                                                 00015000
+                CONTINUE                                                00015100
+             WHEN OTHER                                                 00015200
+                MOVE ' ERRO OPEN ETIQUETA ' TO WRK-MSG                  00015300
+                  PERFORM 9000-TRATAR-ERROS                             00015400
+           END-EVALUATE.                                                00015500
+                                                                        00015600
+           EVALUATE WRK-FS-REJEITO                                      00015700
+             WHEN ZEROS                                                 00015800
+                CONTINUE                                                00015900
+             WHEN OTHER                                                 00016000
+                MOVE ' ERRO OPEN REJEITO ' TO WRK-MSG                   00016100
+                  PERFORM 9000-TRATAR-ERROS                             00016200
+           END-EVALUATE.                                                00016300
+                                                                        00016400
+      *==========================================================*      00016500
+       1100-99-FIM.                                EXIT.                00016600
+      *==========================================================*      00016700
+                                                                        00016800
+                                                                        00016900
+      *************************************************************     00017000
+      *                    PROCESSAR                              *     00017100
+      *************************************************************     00017200
+                                                                        00017300
+                                                                        00017400
+      *==========================================================*      00017500
+       2000-PROCESSAR                              SECTION.             00017600
+      *==========================================================*      00017700
+                                                                        00017800
+           DISPLAY '------------------------'                           00017900
+           DISPLAY 'NOME....   :' WRK-NM      OF WRK-REG-NOME           00018000
+           DISPLAY 'RUA......  :' WRK-RUA     OF WRK-ENDR-COMPLETO.     00018100
+           DISPLAY 'NUMERO.... :' WRK-NUMERO  OF WRK-ENDR-COMPLETO.     00018200
+           DISPLAY 'BAIRRO.... :' WRK-BAIRRO  OF WRK-ENDR-COMPLETO.     00018300
+           DISPLAY '------------------------'.                          00018400
+                                                                        00018500
+           PERFORM 2050-VALIDAR-ENDERECO.                               00018600
+           IF WRK-REG-OK                                                00018700
+              PERFORM 2100-GRAVAR-ETIQUETA                              00018800
+           ELSE                                                         00018900
+              PERFORM 2900-GRAVAR-REJEITO                               00019000
+           END-IF.                                                      00019100
+                                                                        00019200
+      *==========================================================*      00019300
+       2000-99-FIM.                                EXIT.                00019400
+      *==========================================================*      00019500
+                                                                        00019600
+      *==========================================================*      00019700
+       2050-VALIDAR-ENDERECO                       SECTION.             00019800
+      *==========================================================*      00019900
+                                                                        00020000
+           SET WRK-REG-OK TO TRUE.                                      00020100
+           MOVE SPACES TO WRK-REJ-MOTIVO.                               00020200
+                                                                        00020300
+           IF WRK-RUA OF WRK-ENDR-COMPLETO EQUAL SPACES                 00020400
+              SET WRK-REG-INVALIDO TO TRUE                              00020500
+              MOVE ' RUA EM BRANCO ' TO WRK-REJ-MOTIVO                  00020600
+           END-IF.                                                      00020700
+                                                                        00020800
+           IF WRK-BAIRRO OF WRK-ENDR-COMPLETO EQUAL SPACES              00020900
+              SET WRK-REG-INVALIDO TO TRUE                              00021000
+              MOVE ' BAIRRO EM BRANCO ' TO WRK-REJ-MOTIVO               00021100
+           END-IF.                                                      00021200
+                                                                        00021300
+           IF WRK-NUMERO OF WRK-ENDR-COMPLETO EQUAL ZEROS               00021400
+              SET WRK-REG-INVALIDO TO TRUE                              00021500
+              MOVE ' NUMERO ZERADO ' TO WRK-REJ-MOTIVO                  00021600
+           END-IF.                                                      00021700
+                                                                        00021800
+      *==========================================================*      00021900
+       2050-99-FIM.                                EXIT.                00022000
+      *==========================================================*      00022100
+                                                                        00022200
+      *==========================================================*      00022300
+       2100-GRAVAR-ETIQUETA                        SECTION.             00022400
+      *==========================================================*      00022500
+                                                                        00022600
+           MOVE WRK-NM      OF WRK-REG-NOME      TO FD-ETQ-NOME.        00022700
+           MOVE WRK-RUA     OF WRK-ENDR-COMPLETO  TO FD-ETQ-RUA.        00022800
+           MOVE WRK-NUMERO  OF WRK-ENDR-COMPLETO  TO FD-ETQ-NUMERO.     00022900
+           MOVE WRK-BAIRRO  OF WRK-ENDR-COMPLETO  TO FD-ETQ-BAIRRO.     00023000
+           WRITE FD-ETIQUETA.                                           00023100
+                                                                        00023200
+      *==========================================================*      00023300
+       2100-99-FIM.                                EXIT.                00023400
+      *==========================================================*      00023500
+                                                                        00023600
+                                                                        00023700
+      *==========================================================*      00023800
+       2900-GRAVAR-REJEITO                         SECTION.             00023900
+      *==========================================================*      00024000
+                                                                        00024100
+           MOVE WRK-REGISTRO-COMPLETO TO FD-REJ-DADOS.                  00024200
+           MOVE WRK-REJ-MOTIVO        TO FD-REJ-MOTIVO.                 00024300
+           WRITE FD-REJEITO.                                            00024400
+                                                                        00024500
+      *==========================================================*      00024600
+       2900-99-FIM.                                EXIT.                00024700
+      *==========================================================*      00024800
+                                                                        00024900
+      *==========================================================*      00025000
+       9000-TRATAR-ERROS                           SECTION.             00025100
+      *==========================================================*      00025200
+                                                                        00025300
+           DISPLAY '-----------------------------'.                     00025400
+           DISPLAY WRK-MSG.                                             00025500
+           DISPLAY '-----------------------------'.                     00025600
+              STOP RUN.                                                 00025700
+                                                                        00025800
+      *==========================================================*      00025900
+       9000-99-FIM.                                EXIT.                00026000
+      *==========================================================*      00026100
+                                                                        00026200
+      *==========================================================*      00026300
+       9999-FIMARQ                                 SECTION.             00026400
+      *==========================================================*      00026500
+                                                                        00026600
+           CLOSE ETIQUETA.                                              00026700
+           CLOSE REJEITO.                                               00026800
+           STOP RUN.                                                    00026900
+                                                                        00027000
+      *==========================================================*      00027100
+       9999-99-FIM.                                EXIT.                00027200
+      *==========================================================*      00027300
+                                                                        00027400
