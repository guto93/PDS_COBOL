@@ -1,64 +1,254 @@
-      *===========================================================*     00001020
-       IDENTIFICATION                             DIVISION.             00002000
-      *===========================================================*     00003020
-       PROGRAM-ID.  FR03CB14.                                           00004000
-      *===========================================================*     00005020
-      *     AUTOR    : AUGUSTO MARTINS                                  00006000
-      *     EMPRESA  : FOURSYS                                          00007000
-      *     DATA     : 24/04/2022                                       00008011
-      *     OBJETIVO : OPERADOR ARITMETICO, MULTIPLY                    00009018
-      *              : RECEBER DOIS VALORES DA SYSIN E DEVOLVER         00010000
-      *              : O RESULTADO.                                     00011018
-      *===========================================================*     00012020
-       ENVIRONMENT                                DIVISION.             00013020
-      *===========================================================*     00014020
-       DATA                                       DIVISION.             00015000
-      *===========================================================*     00016020
-                                                                        00016120
-      *-----------------------------------------------------------*     00016220
-       WORKING-STORAGE                            SECTION.              00017000
-      *-----------------------------------------------------------*     00018020
-                                                                        00018120
-        01 WRK-SALARIO-COMP         PIC 9(06) COMP-3 VALUE ZEROS.       00018206
-        01 WRK-INDICE-COMP          PIC 9(03) COMP-3 VALUE ZEROS.       00018306
-        01 WRK-TOTAL-C              PIC 9(06) COMP-3 VALUE ZEROS.       00018406
-        01 WRK-SAL-CORR             PIC 9(04) COMP-3 VALUE ZEROS.       00018517
-        01 WRK-DIVIDE.                                                  00018600
-           05 WRK-SALARIO           PIC 9(06) VALUE ZEROS.              00018706
-           05 WRK-INDICE            PIC 9(03) VALUE ZEROS.              00018806
-           05 WRK-TOTAL             PIC 9(06) VALUE ZEROS.              00018906
-           05 WRK-CORR              PIC 9(04) VALUE ZEROS.              00019017
-                                                                        00019120
-      *-----------------------------------------------------------*     00019220
-                                                                        00019320
-      *===========================================================*     00019420
-       PROCEDURE                                  DIVISION.             00019509
-      *===========================================================*     00019620
-                                                                        00020000
-           ACCEPT WRK-DIVIDE     FROM SYSIN.                            00030000
-      * -----------------    MULTIPLY ---------------------------*      00040022
-                                                                        00040100
-           MOVE   WRK-SALARIO        TO WRK-SALARIO-COMP.               00041007
-           MOVE   WRK-INDICE         TO WRK-INDICE-COMP.                00042007
-           MOVE   WRK-TOTAL          TO WRK-TOTAL-C.                    00043007
-           MOVE   WRK-CORR           TO WRK-SAL-CORR.                   00044009
-           MULTIPLY WRK-SALARIO-COMP BY WRK-INDICE-COMP                 00050007
-                                          GIVING WRK-TOTAL-C            00054021
-           END-MULTIPLY.                                                00054121
-                                                                        00054221
-           COMPUTE WRK-SAL-CORR = WRK-SALARIO-COMP + WRK-SALARIO-COMP * 00055012
-                                                  WRK-INDICE-COMP / 100 00056020
-           END-COMPUTE.                                                 00058021
-                                                                        00059020
-           MOVE   WRK-SALARIO-COMP   TO WRK-SALARIO.                    00060007
-           MOVE   WRK-INDICE-COMP    TO WRK-INDICE.                     00070007
-           MOVE   WRK-TOTAL-C        TO WRK-TOTAL.                      00071009
-           MOVE   WRK-SAL-CORR       TO WRK-CORR.                       00071109
-                                                                        00071200
-           DISPLAY '===================================='               00071300
-           DISPLAY 'VALOR SALARIO     : ' WRK-SALARIO.                  00071415
-           DISPLAY 'INDICE            : ' WRK-INDICE.                   00071515
-           DISPLAY 'TOTAL SALARIO     : ' WRK-TOTAL.                    00071615
-           DISPLAY 'SALARIO CORRIGIDO : ' WRK-CORR.                     00071715
-           DISPLAY '==================================== '.             00071808
-           STOP RUN.                                                    00072008
+                                                                        00001000
+      *===========================================================*     00001100
+       IDENTIFICATION                             DIVISION.             00001200
+      *===========================================================*     00001300
+       PROGRAM-ID.  FR03CB14.                                           00001400
+      *===========================================================*     00001500
+      *     AUTOR    : AUGUSTO MARTINS                                  00001600
+      *     EMPRESA  : FOURSYS                                          00001700
+      *     DATA     : 24/04/2022                                       00001800
+      *     OBJETIVO : REAJUSTE DE SALARIOS EM MASSA -- APLICA O        00001900
+      *              : INDICE INFORMADO NA SYSIN SOBRE O SALARIO DE     00002000
+      *              : TODO MUNDO EM FOUR001.FUNC.                      00002100
+      *-----------------------------------------------------------*     00002200
+      *     MANUTENCAO:                                                 00002300
+      *     - ERA UM EXERCICIO DE MULTIPLY/COMPUTE COM UM SO PAR        00002400
+      *       SALARIO/INDICE DA SYSIN. PASSOU A LER SO O INDICE DA      00002500
+      *       SYSIN (UMA VEZ POR EXECUCAO) E PERCORRER TODO             00002600
+      *       FOUR001.FUNC POR CURSOR, APLICANDO A MESMA FORMULA DE     00002700
+      *       CORRECAO EM CADA SALARIO E GRAVANDO CADA ALTERACAO EM     00002800
+      *       FOUR001.FUNC_AUDIT (A MESMA TRILHA DE AUDITORIA DO        00002900
+      *       F03CIP7/FR03DB10). COMMIT A CADA FAIXA DE REGISTROS       00003000
+      *       ALTERADOS, NAO MAIS NUMA UNICA UNIDADE DE TRABALHO.       00003100
+      *===========================================================*     00003200
+      *===========================================================*     00003300
+       ENVIRONMENT                                    DIVISION.         00003400
+      *===========================================================*     00003500
+       CONFIGURATION                                  SECTION.          00003600
+      *===========================================================*     00003700
+                                                                        00003800
+          SPECIAL-NAMES.                                                00003900
+              DECIMAL-POINT IS COMMA.                                   00004000
+                                                                        00004100
+      *===========================================================*     00004200
+       DATA                                       DIVISION.             00004300
+      *===========================================================*     00004400
+                                                                        00004500
+      *-----------------------------------------------------------*     00004600
+       WORKING-STORAGE                            SECTION.              00004700
+      *-----------------------------------------------------------*     00004800
+                                                                        00004900
+      *-------------------------------------------------------*         00005000
+        01 FILLER                          PIC X(050)   VALUE           00005100
+                '*******AREA DE SQL ******'.                            00005200
+      *-------------------------------------------------------*         00005300
+                                                                        00005400
+           EXEC SQL                                                     00005500
+                INCLUDE BOOKFUNC                                        00005600
+           END-EXEC.                                                    00005700
+           EXEC SQL                                                     00005800
+                INCLUDE SQLCA                                           00005900
+           END-EXEC.                                                    00006000
+                                                                        00006100
+      *-------------------------------------------------------*         00006200
+        01 FILLER                          PIC X(050)   VALUE           00006300
+                '*******AREA DE AUXILIARES********'.                    00006400
+      *-------------------------------------------------------*         00006500
+                                                                        00006600
+       77 WRK-SQLCODE              PIC -999.                            00006700
+       77 WRK-TELEFONE-NULL        PIC S9(04) COMP VALUE ZEROS.         00006800
+                                                                        00006900
+       01 WRK-ENTRADA.                                                  00007000
+          05 WRK-INDICE-AC         PIC 9(03).                           00007100
+                                                                        00007200
+       01 WRK-SALARIO-COMP         PIC 9(08)V99 COMP-3 VALUE ZEROS.     00007300
+       01 WRK-INDICE-COMP          PIC 9(03)    COMP-3 VALUE ZEROS.     00007400
+       01 WRK-SAL-CORR             PIC 9(08)V99 COMP-3 VALUE ZEROS.     00007500
+       01 WRK-SALARIO-ANT          PIC 9(08)V99         VALUE ZEROS.    00007600
+                                                                        00007700
+       77 WRK-MSG                  PIC X(50) VALUE SPACES.              00007800
+       77 WRK-REG-LIDOS            PIC 9(07) VALUE ZEROS.               00007900
+       77 WRK-REG-ALTERADOS        PIC 9(07) VALUE ZEROS.               00008000
+                                                                        00008100
+       77 WRK-CONTADOR-COMMIT      PIC 9(03) VALUE ZEROS.               00008200
+       77 WRK-COMMIT-INTERVAL      PIC 9(03) VALUE 050.                 00008300
+                                                                        00008400
+      *-----------------------------------------------------------*     00008500
+                                                                        00008600
+      *===========================================================*     00008700
+       PROCEDURE                                  DIVISION.             00008800
+      *===========================================================*     00008900
+                                                                        00009000
+      *-------------------------------------------------------*         00009100
+      *         R O T I N A  P R I N C I P A L *                        00009200
+      *-------------------------------------------------------*         00009300
+                                                                        00009400
+      *-------------------------------------------------------*         00009500
+       0000-PRINCIPAL                              SECTION.             00009600
+      *-------------------------------------------------------*         00009700
+                                                                        00009800
+            PERFORM 1000-INICIAR.                                       00009900
+            PERFORM 2000-REAJUSTAR-SALARIOS.                            00010000
+            PERFORM 9000-FINALIZAR.                                     00010100
+                                                                        00010200
+      *-------------------------------------------------------*         00010300
+       0000-999-FIM.                               EXIT.                00010400
+      *-------------------------------------------------------*         00010500
+                                                                        00010600
+      *-------------------------------------------------------*         00010700
+       1000-INICIAR                               SECTION.              00010800
+      *-------------------------------------------------------*         00010900
+                                                                        00011000
+             ACCEPT WRK-ENTRADA FROM SYSIN.                             00011100
+             MOVE WRK-INDICE-AC TO WRK-INDICE-COMP.                     00011200
+                                                                        00011300
+             DISPLAY '===================================='.            00011400
+             DISPLAY ' REAJUSTE DE SALARIOS EM MASSA '.                 00011500
+             DISPLAY ' INDICE INFORMADO.: ' WRK-INDICE-COMP.            00011600
+             DISPLAY '===================================='.            00011700
+                                                                        00011800
+      *-------------------------------------------------------*         00011900
+       1000-999-FIM.                              EXIT.                 00012000
+      *-------------------------------------------------------*         00012100
+                                                                        00012200
+      *---------------------------------------------------------------  00012300
+      *    2000-REAJUSTAR-SALARIOS                                      00012400
+      *    ABRE UM CURSOR EM FOUR001.FUNC E CORRIGE O SALARIO DE CADA   00012500
+      *    FUNCIONARIO, UM A UM.                                        00012600
+      *---------------------------------------------------------------  00012700
+       2000-REAJUSTAR-SALARIOS                     SECTION.             00012800
+                                                                        00012900
+            EXEC SQL                                                    00013000
+               DECLARE CSRFUNC CURSOR FOR                               00013100
+                  SELECT ID, NOME, SETOR, SALARIO, DATAADM, EMAIL,      00013200
+                         TELEFONE                                       00013300
+                    FROM FOUR001.FUNC                                   00013400
+                   ORDER BY ID                                          00013500
+            END-EXEC.                                                   00013600
+                                                                        00013700
+            EXEC SQL                                                    00013800
+               OPEN CSRFUNC                                             00013900
+            END-EXEC.                                                   00014000
+                                                                        00014100
+            PERFORM 2100-BUSCAR-FUNCIONARIO                             00014200
+               UNTIL SQLCODE EQUAL 100.                                 00014300
+                                                                        00014400
+            EXEC SQL                                                    00014500
+               CLOSE CSRFUNC                                            00014600
+            END-EXEC.                                                   00014700
+                                                                        00014800
+      *-------------------------------------------------------*         00014900
+       2000-999-FIM.                              EXIT.                 00015000
+      *-------------------------------------------------------*         00015100
+                                                                        00015200
+       2100-BUSCAR-FUNCIONARIO                     SECTION.             00015300
+                                                                        00015400
+            EXEC SQL                                                    00015500
+               FETCH CSRFUNC                                            00015600
+                INTO :REG-FUNC, :DB2-TELEFONE :WRK-TELEFONE-NULL        00015700
+            END-EXEC.                                                   00015800
+                                                                        00015900
+            IF SQLCODE EQUAL ZEROS                                      00016000
+               ADD 1 TO WRK-REG-LIDOS                                   00016100
+               PERFORM 2200-CORRIGIR-SALARIO                            00016200
+            END-IF.                                                     00016300
+                                                                        00016400
+      *-------------------------------------------------------*         00016500
+       2100-999-FIM.                              EXIT.                 00016600
+      *-------------------------------------------------------*         00016700
+                                                                        00016800
+       2200-CORRIGIR-SALARIO                       SECTION.             00016900
+                                                                        00017000
+             MOVE DB2-SALARIO         TO WRK-SALARIO-ANT.               00017100
+             MOVE DB2-SALARIO         TO WRK-SALARIO-COMP.              00017200
+                                                                        00017300
+             COMPUTE WRK-SAL-CORR = WRK-SALARIO-COMP +                  00017400
+                                     WRK-SALARIO-COMP *                 00017500
+                                     WRK-INDICE-COMP / 100              00017600
+             END-COMPUTE.                                               00017700
+                                                                        00017800
+             MOVE WRK-SAL-CORR        TO DB2-SALARIO.                   00017900
+                                                                        00018000
+             EXEC SQL                                                   00018100
+                UPDATE FOUR001.FUNC                                     00018200
+                   SET SALARIO = :DB2-SALARIO                           00018300
+                 WHERE ID      = :DB2-ID                                00018400
+             END-EXEC.                                                  00018500
+                                                                        00018600
+             IF SQLCODE EQUAL ZEROS                                     00018700
+                ADD 1 TO WRK-REG-ALTERADOS                              00018800
+                DISPLAY ' ID..: ' DB2-ID                                00018900
+                        ' SALARIO ' WRK-SALARIO-ANT ' -> ' DB2-SALARIO  00019000
+                PERFORM 2210-GRAVAR-AUDITORIA                           00019100
+                PERFORM 2950-CONTROLAR-COMMIT                           00019200
+             ELSE                                                       00019300
+                MOVE SQLCODE TO WRK-SQLCODE                             00019400
+                DISPLAY ' ERRO AO ATUALIZAR ID ' DB2-ID                 00019500
+                        ' SQLCODE ' WRK-SQLCODE                         00019600
+             END-IF.                                                    00019700
+                                                                        00019800
+      *-------------------------------------------------------*         00019900
+       2200-999-FIM.                              EXIT.                 00020000
+      *-------------------------------------------------------*         00020100
+                                                                        00020200
+      *---------------------------------------------------------------  00020300
+      *    2210-GRAVAR-AUDITORIA                                        00020400
+      *    GRAVA O ANTES/DEPOIS DO REAJUSTE EM FOUR001.FUNC_AUDIT, A    00020500
+      *    MESMA TRILHA DE AUDITORIA USADA PELO F03CIP7/FR03DB10.       00020600
+      *---------------------------------------------------------------  00020700
+       2210-GRAVAR-AUDITORIA                       SECTION.             00020800
+                                                                        00020900
+           EXEC SQL                                                     00021000
+              INSERT INTO FOUR001.FUNC_AUDIT                            00021100
+                   (ID, NOME_ANT, SETOR_ANT, SALARIO_ANT,               00021200
+                    DATAADM_ANT, EMAIL_ANT, TELEFONE_ANT,               00021300
+                    NOME_NOVO, SETOR_NOVO, SALARIO_NOVO,                00021400
+                    DATAADM_NOVO, EMAIL_NOVO, TELEFONE_NOVO,            00021500
+                    DATA_ALTERACAO)                                     00021600
+              VALUES(:DB2-ID, :DB2-NOME, :DB2-SETOR, :WRK-SALARIO-ANT,  00021700
+                     :DB2-DATAADM, :DB2-EMAIL, :DB2-TELEFONE,           00021800
+                     :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,               00021900
+                     :DB2-DATAADM, :DB2-EMAIL, :DB2-TELEFONE,           00022000
+                     CURRENT TIMESTAMP)                                 00022100
+           END-EXEC.                                                    00022200
+                                                                        00022300
+      *-------------------------------------------------------*         00022400
+       2210-999-FIM.                              EXIT.                 00022500
+      *-------------------------------------------------------*         00022600
+                                                                        00022700
+      *---------------------------------------------------------------  00022800
+      *    2950-CONTROLAR-COMMIT                                        00022900
+      *    FECHA A UNIDADE DE TRABALHO A CADA WRK-COMMIT-INTERVAL       00023000
+      *    REGISTROS ALTERADOS.                                         00023100
+      *---------------------------------------------------------------  00023200
+       2950-CONTROLAR-COMMIT                       SECTION.             00023300
+                                                                        00023400
+             ADD 1 TO WRK-CONTADOR-COMMIT.                              00023500
+             IF WRK-CONTADOR-COMMIT EQUAL WRK-COMMIT-INTERVAL           00023600
+                EXEC SQL                                                00023700
+                   COMMIT                                               00023800
+                END-EXEC                                                00023900
+                MOVE ZEROS TO WRK-CONTADOR-COMMIT                       00024000
+             END-IF.                                                    00024100
+                                                                        00024200
+      *-------------------------------------------------------*         00024300
+       2950-999-FIM.                              EXIT.                 00024400
+      *-------------------------------------------------------*         00024500
+                                                                        00024600
+      *-------------------------------------------------------*         00024700
+       9000-FINALIZAR                              SECTION.             00024800
+      *-------------------------------------------------------*         00024900
+                                                                        00025000
+             EXEC SQL                                                   00025100
+                COMMIT                                                  00025200
+             END-EXEC.                                                  00025300
+                                                                        00025400
+             DISPLAY '===================================='.            00025500
+             DISPLAY ' LIDOS......: ' WRK-REG-LIDOS.                    00025600
+             DISPLAY ' ALTERADOS..: ' WRK-REG-ALTERADOS.                00025700
+             DISPLAY '==================================== '.           00025800
+                STOP RUN.                                               00025900
+                                                                        00026000
+      *-------------------------------------------------------*         00026100
+       9000-999-FIM.                              EXIT.                 00026200
+      *-------------------------------------------------------*         00026300
