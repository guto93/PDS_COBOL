@@ -1,43 +1,75 @@
-      *====================================================             00010000
-       IDENTIFICATION                            DIVISION.              00020000
-      *====================================================             00030002
-       PROGRAM-ID. FR01CB02.                                            00040000
-                                                                        00050000
-      *=====================================================            00060000
-      *  AUTOR: IVAN                                                    00070000
-      *  EMPRESA: FOURSYS                                               00080000
-      *=====================================================            00090000
-                                                                        00100000
-      *====================================================             00101000
-       ENVIRONMENT                               DIVISION.              00102000
-      *====================================================             00103000
-                                                                        00110000
-      *====================================================             00120000
-       DATA                                      DIVISION.              00130000
-      *====================================================             00140000
-       WORKING-STORAGE                           SECTION.               00140103
-       01 WRK-DADOS.                                                    00140205
-          05 WRK-CODIGO PIC 9(05) VALUE ZEROS.                          00140305
-          05 WRK-NOME   PIC X(30) VALUE SPACES.                         00140405
-                                                                        00140507
-       77 WRK-CONT-REG  PIC 9(05) COMP VALUE ZEROS.                     00140607
-                                                                        00141000
-      *====================================================             00150000
-       PROCEDURE                                 DIVISION.              00160000
-      *====================================================             00170000
-       0000-PRINCIPAL                            SECTION.               00170105
-           PERFORM 0100-INICIAR.                                        00171005
-           PERFORM 0200-PROCESSAR UNTIL WRK-CODIGO = 99999              00173005
-           PERFORM 0300-FINALIZAR.                                      00174105
-           STOP RUN.                                                    00174207
-       0100-INICIAR                              SECTION.               00175007
-           ACCEPT WRK-DADOS.                                            00176005
-       0200-PROCESSAR                            SECTION.               00179205
-           DISPLAY 'CODIGO..... ' WRK-CODIGO.                           00180005
-           DISPLAY 'NOME....... ' WRK-NOME.                             00181005
-             ADD 1 TO WRK-CONT-REG.                                     00181107
-            ACCEPT WRK-DADOS.                                           00181206
-       0300-FINALIZAR                            SECTION.               00182005
-           DISPLAY '-------- FIM ----------'.                           00183005
-           DISPLAY ' TOTAL REGISTROS...... ' WRK-CONT-REG.              00184007
-           DISPLAY '-------- FIM ----------'.                           00185007
+      *====================================================             00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *====================================================             00001200
+       PROGRAM-ID. FR01CB02.                                            00001300
+                                                                        00001400
+      *=====================================================            00001500
+      *  AUTOR: IVAN                                                    00001600
+      *  EMPRESA: FOURSYS                                               00001700
+      *=====================================================            00001800
+                                                                        00001900
+      *====================================================             00002000
+       ENVIRONMENT                               DIVISION.              00002100
+      *====================================================             00002200
+       INPUT-OUTPUT                              SECTION.               00002300
+       FILE-CONTROL.                                                    00002400
+           SELECT SAIDA ASSIGN TO SAIDA                                 00002500
+              FILE STATUS IS WRK-FS-SAIDA.                              00002600
+                                                                        00002700
+      *====================================================             00002800
+       DATA                                      DIVISION.              00002900
+      *====================================================             00003000
+       FILE                                      SECTION.               00003100
+       FD SAIDA                                                         00003200
+           RECORDING MODE IS F                                          00003300
+           BLOCK CONTAINS 0 RECORDS.                                    00003400
+       01 FD-SAIDA.                                                     00003500
+          05 FD-SAI-TIPO   PIC X(01).                                   00003600
+             88 FD-SAI-DETALHE   VALUE 'D'.                             00003700
+             88 FD-SAI-TRAILER   VALUE 'T'.                             00003800
+          05 FD-SAI-CODIGO PIC 9(05).                                   00003900
+          05 FD-SAI-NOME   PIC X(30).                                   00004000
+                                                                        00004100
+       WORKING-STORAGE                           SECTION.               00004200
+       01 WRK-DADOS.                                                    00004300
+          05 WRK-CODIGO PIC 9(05) VALUE ZEROS.                          00004400
+          05 WRK-NOME   PIC X(30) VALUE SPACES.                         00004500
+                                                                        00004600
+       77 WRK-CONT-REG  PIC 9(05) COMP VALUE ZEROS.                     00004700
+       77 WRK-FS-SAIDA  PIC X(02) VALUE SPACES.                         00004800
+                                                                        00004900
+      *====================================================             00005000
+       PROCEDURE                                 DIVISION.              00005100
+      *====================================================             00005200
+       0000-PRINCIPAL                            SECTION.               00005300
+           PERFORM 0100-INICIAR.                                        00005400
+           PERFORM 0200-PROCESSAR UNTIL WRK-CODIGO = 99999              00005500
+           PERFORM 0300-FINALIZAR.                                      00005600
+           STOP RUN.                                                    00005700
+       0100-INICIAR                              SECTION.               00005800
+           OPEN OUTPUT SAIDA.                                           00005900
+           IF WRK-FS-SAIDA NOT = '00'                                   00006000
+              DISPLAY 'ERRO AO ABRIR SAIDA - FS= ' WRK-FS-SAIDA         00006100
+              STOP RUN                                                  00006200
+           END-IF.                                                      00006300
+           ACCEPT WRK-DADOS.                                            00006400
+       0200-PROCESSAR                            SECTION.               00006500
+           DISPLAY 'CODIGO..... ' WRK-CODIGO.                           00006600
+           DISPLAY 'NOME....... ' WRK-NOME.                             00006700
+             PERFORM 0250-GRAVAR-DETALHE.                               00006800
+             ADD 1 TO WRK-CONT-REG.                                     00006900
+            ACCEPT WRK-DADOS.                                           00007000
+       0250-GRAVAR-DETALHE                       SECTION.               00007100
+           MOVE 'D'       TO FD-SAI-TIPO.                               00007200
+           MOVE WRK-CODIGO TO FD-SAI-CODIGO.                            00007300
+           MOVE WRK-NOME   TO FD-SAI-NOME.                              00007400
+           WRITE FD-SAIDA.                                              00007500
+       0300-FINALIZAR                            SECTION.               00007600
+           MOVE 'T'        TO FD-SAI-TIPO.                              00007700
+           MOVE WRK-CONT-REG TO FD-SAI-CODIGO.                          00007800
+           MOVE SPACES     TO FD-SAI-NOME.                              00007900
+           WRITE FD-SAIDA.                                              00008000
+           CLOSE SAIDA.                                                 00008100
+           DISPLAY '-------- FIM ----------'.                           00008200
+           DISPLAY ' TOTAL REGISTROS...... ' WRK-CONT-REG.              00008300
+           DISPLAY '-------- FIM ----------'.                           00008400
