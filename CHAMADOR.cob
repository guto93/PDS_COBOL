@@ -1,25 +1,121 @@
-
-            IDENTIFICATION DIVISION.
-           *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-            PROGRAM-ID. CHMADOR.
-            ENVIRONMENT DIVISION.
-           *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-            CONFIGURATION SECTION.
-           *-----------------------
-            INPUT-OUTPUT SECTION.
-           *-----------------------
-            DATA DIVISION.
-           *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-            FILE SECTION.
-           *-----------------------
-            WORKING-STORAGE SECTION.
-           *-----------------------
-           77 WRK-DATA     PIC X(30).
-           77 WRK-PROG     PIC X(08) VALUE 'MONTAMES'.
-
-           PROCEDURE DIVISION.
-                 CALL WRK-PROG   USING WRK-DATA.
-                 DISPLAY WRK-DATA.
-
-
-               STOP RUN.
+      *===========================================================*     00001000
+       IDENTIFICATION                             DIVISION.             00001100
+      *===========================================================*     00001200
+                                                                        00001300
+       PROGRAM-ID.  CHMADOR.                                            00001400
+                                                                        00001500
+      *===========================================================*     00001600
+      *              TREINAMENTO MAINFRAME                              00001700
+      *===========================================================*     00001800
+                                                                        00001900
+      *===========================================================*     00002000
+      *                                                                 00002100
+      *   PROGRAMADOR: AUGUSTO MARTINS                                  00002200
+      *   EMPRESA    : FOURSYS                                          00002300
+      *   DATA       : 25/04/2022                                       00002400
+      *   OBJETIVO   : CHAMAR O PROGRAMA MONTAMES, PASSANDO WRK-DATA.   00002500
+      *                                                                 00002600
+      *-------------------------------------------------------------*   00002700
+      *   MANUTENCAO:                                                   00002800
+      *   - A CHAMADA A MONTAMES ERA UM CALL SIMPLES, SEM ON EXCEPTION, 00002900
+      *     PASSANDO SOMENTE WRK-DATA. PASSOU A TRATAR A AUSENCIA/FALHA 00003000
+      *     DE MONTAMES COM ON EXCEPTION, A PASSAR UM CODIGO DE FUNCAO  00003100
+      *     (WRK-FUNCAO) ALEM DE WRK-DATA, E A REGISTRAR HORARIO E      00003200
+      *     CODIGO DE RETORNO (WRK-RETORNO) ANTES E DEPOIS DO CALL.     00003300
+      *===========================================================*     00003400
+                                                                        00003500
+      *===========================================================*     00003600
+       ENVIRONMENT                                DIVISION.             00003700
+      *===========================================================*     00003800
+       CONFIGURATION                              SECTION.              00003900
+      *-----------------------------------------------------------*     00004000
+       INPUT-OUTPUT                               SECTION.              00004100
+      *-----------------------------------------------------------*     00004200
+                                                                        00004300
+      *===========================================================*     00004400
+       DATA                                       DIVISION.             00004500
+      *===========================================================*     00004600
+       FILE                                       SECTION.              00004700
+      *-----------------------------------------------------------*     00004800
+                                                                        00004900
+      *-----------------------------------------------------------*     00005000
+       WORKING-STORAGE                            SECTION.              00005100
+      *-----------------------------------------------------------*     00005200
+                                                                        00005300
+       77 WRK-DATA                   PIC X(30).                         00005400
+       77 WRK-PROG                   PIC X(08) VALUE 'MONTAMES'.        00005500
+       77 WRK-FUNCAO                 PIC X(02) VALUE '01'.              00005600
+       77 WRK-RETORNO                PIC X(02) VALUE SPACES.            00005700
+       77 WRK-MSG-ERRO               PIC X(50) VALUE SPACES.            00005800
+                                                                        00005900
+       77 WRK-DATA-HOJE              PIC X(08) VALUE SPACES.            00006000
+       77 WRK-HORA-ATU               PIC X(08) VALUE SPACES.            00006100
+                                                                        00006200
+      *-----------------------------------------------------------*     00006300
+                                                                        00006400
+      *===========================================================*     00006500
+       PROCEDURE                                  DIVISION.             00006600
+      *===========================================================*     00006700
+                                                                        00006800
+      *-------------------------------------------------------*         00006900
+       0000-PRINCIPAL.                                                  00007000
+      *-------------------------------------------------------*         00007100
+                                                                        00007200
+            PERFORM 1000-ANTES-DO-CALL.                                 00007300
+            PERFORM 2000-CHAMAR-MONTAMES.                               00007400
+            PERFORM 3000-DEPOIS-DO-CALL.                                00007500
+                                                                        00007600
+            STOP RUN.                                                   00007700
+                                                                        00007800
+      *-------------------------------------------------------*         00007900
+       1000-ANTES-DO-CALL.                                              00008000
+      *-------------------------------------------------------*         00008100
+                                                                        00008200
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.                    00008300
+            ACCEPT WRK-HORA-ATU  FROM TIME.                             00008400
+                                                                        00008500
+            DISPLAY ' CHMADOR: ANTES DO CALL A ' WRK-PROG               00008600
+                    ' EM ' WRK-DATA-HOJE ' ' WRK-HORA-ATU               00008700
+                    ' FUNCAO ' WRK-FUNCAO.                              00008800
+                                                                        00008900
+      *-------------------------------------------------------*         00009000
+       2000-CHAMAR-MONTAMES.                                            00009100
+      *-------------------------------------------------------*         00009200
+                                                                        00009300
+            CALL WRK-PROG USING WRK-DATA, WRK-FUNCAO, WRK-RETORNO       00009400
+                ON EXCEPTION                                            00009500
+                   MOVE ' MONTAMES AUSENTE OU FALHOU AO RESOLVER '      00009600
+                        TO WRK-MSG-ERRO                                 00009700
+                   PERFORM 9000-TRATAR-ERRO                             00009800
+            END-CALL.                                                   00009900
+                                                                        00010000
+      *-------------------------------------------------------*         00010100
+       3000-DEPOIS-DO-CALL.                                             00010200
+      *-------------------------------------------------------*         00010300
+                                                                        00010400
+            ACCEPT WRK-HORA-ATU FROM TIME.                              00010500
+                                                                        00010600
+            DISPLAY ' CHMADOR: DEPOIS DO CALL EM ' WRK-HORA-ATU         00010700
+                    ' RETORNO ' WRK-RETORNO.                            00010800
+            DISPLAY WRK-DATA.                                           00010900
+                                                                        00011000
+            IF WRK-RETORNO NOT EQUAL '00' AND WRK-RETORNO NOT EQUAL     00011100
+               SPACES                                                   00011200
+               MOVE ' MONTAMES RETORNOU CODIGO DE ERRO ' TO             00011300
+                    WRK-MSG-ERRO                                        00011400
+               PERFORM 9000-TRATAR-ERRO                                 00011500
+            END-IF.                                                     00011600
+                                                                        00011700
+      *-------------------------------------------------------*         00011800
+       9000-TRATAR-ERRO.                                                00011900
+      *-------------------------------------------------------*         00012000
+                                                                        00012100
+            DISPLAY ' ---------------------------------------- '.       00012200
+            DISPLAY ' ERRO NA CHAMADA A MONTAMES '.                     00012300
+            DISPLAY ' MOTIVO: ' WRK-MSG-ERRO.                           00012400
+            DISPLAY ' RETORNO: ' WRK-RETORNO.                           00012500
+            DISPLAY ' ---------------------------------------- '.       00012600
+                                                                        00012700
+            STOP RUN.                                                   00012800
+                                                                        00012900
+      *-------------------------------------------------------*         00013000
