@@ -1,287 +1,573 @@
                                                                         00001000
-      *=======================================================*         00002000
-       IDENTIFICATION                            DIVISION.              00003000
+      *=======================================================*         00001100
+       IDENTIFICATION                            DIVISION.              00001200
+      *=======================================================*         00001300
+                                                                        00001400
+       PROGRAM-ID.  FR03DB10.                                           00001500
+                                                                        00001600
+      *=======================================================*         00001700
+      *              TREINAMENTO MAINFRAME                    *         00001800
+      *=======================================================*         00001900
+      *     AUTOR    : AUGUSTO MARTINS                                  00002000
+      *     EMPRESA  : FOURSYS                                          00002100
+      *     DATA     : 07/06/2022                                       00002200
+      *     OBJETIVO : FAZER UPDATE DE DADOS, E IMPRIMIR O QUE          00002300
+      *              : FOI ALTERADO.                                    00002400
+      *-------------------------------------------------------*         00002500
+      *     MANUTENCAO:                                                 00002600
+      *     - LE FUNCALT REGISTRO A REGISTRO (EM VEZ DE UM ACCEPT       00002700
+      *       POR EXECUCAO) E APLICA O MESMO UPDATE CONTRA              00002800
+      *       FOUR001.FUNC USADO PELO F03CIP7 (EM VEZ DE                00002900
+      *       FOUR001.FUNC2/BKFUNC2, QUE SAO DESCONTINUADOS);           00003000
+      *       DATAADM PASSA PELA MESMA FAIXA VALIDA DO FR03DB03;        00003100
+      *       TELEFONE GANHA INDICADOR DE NULO IGUAL AO EMAIL;          00003200
+      *       REGISTROS SEM ALTERACAO OU REPROVADOS NA EDICAO VAO       00003300
+      *       PARA O ARQUIVO REJEITO; CADA ALTERACAO GRAVA A            00003400
+      *       TRILHA DE AUDITORIA EM FOUR001.FUNC_AUDIT; TROCA DE       00003500
+      *       TELEFONE TAMBEM GERA UM REGISTRO NO EXTRATO EXTFONE       00003600
+      *       PARA A INTERFACE DE TELECOM; COMMIT A CADA FAIXA DE       00003700
+      *       REGISTROS ALTERADOS.                                      00003800
+      *=======================================================*         00003900
       *=======================================================*         00004000
-                                                                        00005000
-       PROGRAM-ID.  FR03DB10.                                           00006000
-                                                                        00007000
-      *=======================================================*         00008000
-      *              TREINAMENTO MAINFRAME                    *         00009000
-      *=======================================================*         00010000
-      *     AUTOR    : AUGUSTO MARTINS                                  00020000
-      *     EMPRESA  : FOURSYS                                          00030000
-      *     DATA     : 07/06/2022                                       00040000
-      *     OBJETIVO : FAZER UPDATE DE DADOS, E IMPRIMIR O QUE          00050000
-      *              : FOI ALTERADO.                                    00060000
-      *=======================================================*         00070000
-       ENVIRONMENT                                    DIVISION.         00080000
-      *=======================================================*         00081000
-                                                                        00081100
-      *=======================================================*         00081200
-       CONFIGURATION                                  SECTION.          00081300
-      *=======================================================*         00081400
-                                                                        00081500
-          SPECIAL-NAMES.                                                00081600
-              DECIMAL-POINT IS COMMA.                                   00081700
-                                                                        00081800
-      *=======================================================*         00081900
-                                                                        00082000
-      *=======================================================*         00082100
-       DATA                                       DIVISION.             00082200
-      *=======================================================*         00082300
-                                                                        00082400
-      *-------------------------------------------------------*         00082500
-       WORKING-STORAGE                            SECTION.              00082600
-      *-------------------------------------------------------*         00082700
-                                                                        00082800
-      *-------------------------------------------------------*         00082900
-        01 FILLER                          PIC X(050)   VALUE           00083000
-                '*******AREA DE SQL ******'.                            00083100
-      *-------------------------------------------------------*         00083200
-                                                                        00083300
-           EXEC SQL                                                     00083400
-                INCLUDE BKFUNC2                                         00083500
-           END-EXEC.                                                    00083600
-           EXEC SQL                                                     00083700
-                INCLUDE SQLCA                                           00083800
-           END-EXEC.                                                    00083900
-                                                                        00084000
-      *-------------------------------------------------------*         00084100
-        01 FILLER                          PIC X(050)   VALUE           00084200
-                '*******AREA DE AUXILIARES********'.                    00084300
-      *-------------------------------------------------------*         00084400
-                                                                        00084500
-      *-------------------------------------------------------*         00084600
-                                                                        00084700
-                                                                        00084800
-      *-------------------------------------------------------*         00084900
-        01 FILLER                          PIC X(050)   VALUE           00085000
-                '*******AREA DE AUXILIARES********'.                    00086000
-      *-------------------------------------------------------*         00086100
-                                                                        00086200
-       77 WRK-SQLCODE       PIC -999.                                   00086300
-       77 WRK-INDICATOR     PIC S9(04) COMP VALUE ZEROS.                00086400
-       77 WRK-ID-DB         PIC  9(04).                                 00086500
-       77 WRK-ALT-NOME      PIC X(30).                                  00086614
-       77 WRK-ALT-SETOR     PIC X(04).                                  00086714
-       77 WRK-ALT-SALARIO   PIC 9(08)V99.                               00086814
-       77 WRK-ALT-DATAADM   PIC X(10).                                  00086914
-       77 WRK-ALT-EMAIL     PIC X(40).                                  00087014
-       77 WRK-ALT-TELEFONE  PIC X(11).                                  00087114
-                                                                        00087214
-       01 WRK-ID.                                                       00087314
-          02 FILLER         PIC X(10).                                  00087414
-          02 WRK-ID-AC      PIC 9(05).                                  00087514
-                                                                        00087614
-                                                                        00087714
-       01 WRK-NOME.                                                     00087814
-          02 FILLER         PIC X(10).                                  00087914
-          02 WRK-NOME-AC    PIC X(30).                                  00088014
-                                                                        00088114
-       01 WRK-SETOR.                                                    00088214
-          02 FILLER         PIC X(10).                                  00088314
-          02 WRK-SETOR-AC   PIC X(04).                                  00088414
-                                                                        00088514
-       01 WRK-SALARIO.                                                  00088614
-          02 FILLER         PIC X(10).                                  00088714
-          02 WRK-SALARIO-AC PIC 9(08)V9(02).                            00088814
-                                                                        00088914
-       01 WRK-DATAADM.                                                  00089014
-          02 FILLER         PIC X(10).                                  00089114
-          02 WRK-DATAADM-AC PIC X(10).                                  00089214
-                                                                        00089314
-       01 WRK-EMAIL.                                                    00089414
-          02 FILLER         PIC X(10).                                  00089514
-          02 WRK-EMAIL-AC   PIC X(40).                                  00089614
-                                                                        00089714
-                                                                        00089814
-       01 WRK-TELEFONE.                                                 00089914
-          02 FILLER           PIC X(10).                                00090014
-          02 WRK-TELEFONE-AC  PIC X(11).                                00090114
-                                                                        00090214
-      *-------------------------------------------------------*         00090314
-                                                                        00090414
-                                                                        00090514
-      *=======================================================*         00090614
-       PROCEDURE                                  DIVISION.             00090714
-      *=======================================================*         00090814
-                                                                        00090914
-                                                                        00091014
-      *-------------------------------------------------------*         00091114
-                                                                        00091214
-      *         R O T I N A  P R I N C I P A L                *         00091314
-                                                                        00091414
-      *-------------------------------------------------------*         00091514
-                                                                        00091614
-                                                                        00091714
-      *-------------------------------------------------------*         00091814
-       0000-PRINCIPAL                              SECTION.             00091914
-      *-------------------------------------------------------*         00092014
-                                                                        00092114
-            PERFORM 1000-INICIAR.                                       00092214
-            PERFORM 2000-PROCESSAR.                                     00092314
-            PERFORM 3000-FINALIZAR.                                     00092414
-                                                                        00092514
-      *-------------------------------------------------------*         00092614
-       0000-999-FIM.                               EXIT.                00092714
-      *-------------------------------------------------------*         00092814
-                                                                        00092914
-                                                                        00093014
-      *-------------------------------------------------------*         00093114
-       1000-INICIAR                               SECTION.              00093214
-      *-------------------------------------------------------*         00093314
-                                                                        00093414
-              ACCEPT WRK-ID-AC.                                         00093514
-              ACCEPT WRK-NOME-AC.                                       00093614
-              ACCEPT WRK-SETOR-AC                                       00093714
-              ACCEPT WRK-SALARIO-AC.                                    00093814
-              ACCEPT WRK-DATAADM-AC.                                    00093914
-              ACCEPT WRK-EMAIL-AC.                                      00094014
-              ACCEPT WRK-TELEFONE-AC.                                   00094114
-                MOVE WRK-ID-AC     TO DB2-ID.                           00094214
-                                                                        00094314
-                                                                        00094414
-           EXEC SQL                                                     00094514
-             SELECT ID, NOME, SETOR, SALARIO, DATAADM, EMAIL, TELEFONE  00094614
-              INTO :REG-FUNC2                                           00094714
-               FROM FOUR001.FUNC2                                       00094814
-               WHERE ID = :DB2-ID                                       00094914
-           END-EXEC.                                                    00095014
-                                                                        00095114
-                                                                        00095214
-              PERFORM 4000-DADOS-ATUAIS.                                00095314
-                                                                        00095414
-      *-------------------------------------------------------*         00095514
-       1000-999-FIM.                              EXIT.                 00095614
-      *-------------------------------------------------------*         00095714
-                                                                        00095814
-                                                                        00095914
-      *-------------------------------------------------------*         00096014
-       2000-PROCESSAR                             SECTION.              00096114
-      *-------------------------------------------------------*         00096214
-                                                                        00097000
-               IF WRK-NOME-AC      NOT EQUAL                            00098000
-                  DB2-NOME         AND                                  00098100
-                  WRK-NOME-AC      NOT EQUAL SPACES                     00098200
-                  MOVE WRK-NOME-AC TO DB2-NOME                          00098300
-                  MOVE WRK-NOME-AC TO WRK-ALT-NOME                      00098414
-               END-IF                                                   00098600
-                                                                        00098700
-               IF WRK-SETOR-AC     NOT EQUAL                            00098800
-                  DB2-SETOR        AND                                  00098900
-                  WRK-SETOR-AC     NOT EQUAL SPACES                     00099000
-                   MOVE WRK-SETOR-AC TO DB2-SETOR                       00099100
-                   MOVE WRK-SETOR-AC TO WRK-ALT-SETOR                   00099214
-               END-IF                                                   00099400
-                                                                        00099500
-               IF WRK-SALARIO-AC   NOT EQUAL                            00099600
-                  DB2-SALARIO      AND                                  00099700
-                  WRK-SALARIO-AC   NOT EQUAL ZEROS                      00099800
-                  MOVE WRK-SALARIO-AC TO DB2-SALARIO                    00099900
-                  MOVE WRK-SALARIO-AC TO WRK-ALT-SALARIO                00100014
-                                                                        00100114
-               END-IF                                                   00100200
-                                                                        00100300
-               IF WRK-DATAADM-AC   NOT EQUAL                            00100400
-                  DB2-DATAADM      AND                                  00100500
-                  WRK-DATAADM-AC   NOT EQUAL SPACES                     00100600
-                  MOVE WRK-DATAADM-AC TO DB2-DATAADM                    00100700
-                  MOVE WRK-DATAADM-AC TO WRK-ALT-DATAADM                00100814
-               END-IF                                                   00100900
-                                                                        00101000
-               IF WRK-EMAIL-AC     NOT EQUAL                            00101100
-                  DB2-EMAIL-TEXT   OR                                   00101210
-                  WRK-EMAIL-AC     NOT EQUAL SPACES                     00101300
-                  MOVE WRK-EMAIL-AC   TO DB2-EMAIL-TEXT                 00101404
-                  MOVE WRK-EMAIL-AC   TO WRK-ALT-EMAIL                  00101514
-               END-IF                                                   00101600
-                                                                        00101700
-               IF WRK-TELEFONE-AC  NOT EQUAL                            00101809
-                  DB2-TELEFONE     AND                                  00101909
-                  WRK-TELEFONE-AC  NOT EQUAL SPACES                     00102009
-                  MOVE WRK-TELEFONE-AC TO DB2-TELEFONE                  00102109
-                  MOVE WRK-TELEFONE-AC TO WRK-ALT-TELEFONE              00102214
-               END-IF                                                   00102309
-           EXEC SQL                                                     00102400
-             UPDATE FOUR001.FUNC2                                       00102500
-               SET  NOME     =:DB2-NOME,                                00102600
-                    SETOR    =:DB2-SETOR,                               00102700
-                    SALARIO  =:DB2-SALARIO,                             00102800
-                    DATAADM  =:DB2-DATAADM,                             00102900
-                    EMAIL    =:DB2-EMAIL,                               00103003
-                    TELEFONE =:DB2-TELEFONE                             00103102
-                    WHERE  ID=:DB2-ID                                   00103202
-           END-EXEC.                                                    00103302
-                                                                        00103402
-            EVALUATE SQLCODE                                            00103502
-              WHEN 0                                                    00104002
-               DISPLAY 'DADOS ALTERADOS COM SUCESSO'                    00104414
-               DISPLAY 'ID.........'  DB2-ID                            00104507
-               DISPLAY 'NOME.......'  DB2-NOME                          00104607
-               DISPLAY 'SETOR......'  DB2-SETOR                         00104707
-               DISPLAY 'SALARIO....'  DB2-SALARIO                       00104807
-               DISPLAY 'DATAADM....'  DB2-DATAADM                       00104907
-               DISPLAY 'EMAIL......'  DB2-EMAIL-TEXT                    00105007
-               DISPLAY 'TELEFONE...'  DB2-TELEFONE                      00105107
-              WHEN 100                                                  00105205
-               DISPLAY 'FIM DE PROCESSAMENTO'                           00105305
-              WHEN OTHER                                                00105405
-               DISPLAY 'ERRO DE PROCESSAMENTO '                         00105505
-            END-EVALUATE.                                               00105605
-                                                                        00105714
-            PERFORM 6000-DADOS-ALTERADOS.                               00105815
-                                                                        00106005
-      *-------------------------------------------------------*         00107005
-       2000-999-FIM.                              EXIT.                 00107105
-      *-------------------------------------------------------*         00107205
-                                                                        00107305
-                                                                        00107405
-      *-------------------------------------------------------*         00107505
-       4000-DADOS-ATUAIS                          SECTION.              00107605
-      *-------------------------------------------------------*         00107705
-                                                                        00107805
-                DISPLAY '----------------------------------'.           00107905
-                DISPLAY '--------- ATUALIZAR DADOS --------'.           00108005
-                DISPLAY 'ID.........'     DB2-ID.                       00108105
-                DISPLAY 'NOME.......'     DB2-NOME.                     00108205
-                DISPLAY 'SETOR......'     DB2-SETOR.                    00108305
-                DISPLAY 'SALARIO....'     DB2-SALARIO.                  00108405
-                DISPLAY 'DATAADMID..'     DB2-DATAADM                   00108505
-                DISPLAY 'EMAIL......'     DB2-EMAIL-TEXT.               00108605
-                DISPLAY 'TELEFONE...'     DB2-TELEFONE.                 00108705
-                DISPLAY '----------------------------------'.           00108805
-                DISPLAY '----------------------------------'.           00108905
-                                                                        00109005
-      *-------------------------------------------------------*         00109105
-       4000-999-FIM.                              EXIT.                 00109205
-      *-------------------------------------------------------*         00109305
-                                                                        00109405
-      *-------------------------------------------------------*         00109514
-       6000-DADOS-ALTERADOS                       SECTION.              00109614
-      *-------------------------------------------------------*         00109714
-                                                                        00109816
-           DISPLAY '-------------------------'                          00109916
-           DISPLAY '-------ALTERADO---------------'                     00110016
-           DISPLAY 'NOME------> ' WRK-ALT-NOME                          00110116
-           DISPLAY 'SETOR-----> ' WRK-ALT-SETOR                         00110216
-           DISPLAY 'SALARIO---> ' WRK-ALT-SALARIO                       00110316
-           DISPLAY 'DATA------> ' WRK-ALT-DATAADM                       00110416
-           DISPLAY 'EMAIL-----> ' WRK-ALT-EMAIL                         00110516
-           DISPLAY 'TELEFONE--> ' WRK-ALT-TELEFONE                      00110616
-           DISPLAY '------------------------------'.                    00111216
-                                                                        00111314
-      *-------------------------------------------------------*         00111414
-       6000-999-FIM.                              EXIT.                 00111514
-      *-------------------------------------------------------*         00111614
-                                                                        00111714
-                                                                        00111814
-      *-------------------------------------------------------*         00111914
-       3000-FINALIZAR                             SECTION.              00112014
-      *-------------------------------------------------------*         00112114
-                                                                        00112214
-              STOP RUN.                                                 00112314
-                                                                        00112414
-      *-------------------------------------------------------*         00112514
-       3000-999-FIM.                              EXIT.                 00112614
-      *-------------------------------------------------------*         00113005
-                                                                        00120002
+       ENVIRONMENT                                    DIVISION.         00004100
+      *=======================================================*         00004200
+       CONFIGURATION                                  SECTION.          00004300
+      *=======================================================*         00004400
+                                                                        00004500
+          SPECIAL-NAMES.                                                00004600
+              DECIMAL-POINT IS COMMA.                                   00004700
+                                                                        00004800
+      *=======================================================*         00004900
+       INPUT-OUTPUT                                   SECTION.          00005000
+       FILE-CONTROL.                                                    00005100
+             SELECT FUNCALT ASSIGN TO FUNCALT                           00005200
+                FILE STATUS  IS WRK-FS-FUNCALT.                         00005300
+             SELECT REJEITO ASSIGN TO REJEITO                           00005400
+                FILE STATUS  IS WRK-FS-REJEITO.                         00005500
+             SELECT EXTFONE ASSIGN TO EXTFONE                           00005600
+                FILE STATUS  IS WRK-FS-EXTFONE.                         00005700
+      *=======================================================*         00005800
+       DATA                                       DIVISION.             00005900
+      *=======================================================*         00006000
+                                                                        00006100
+      *-------------------------------------------------------*         00006200
+       FILE                                       SECTION.              00006300
+      *-------------------------------------------------------*         00006400
+       FD FUNCALT                                                       00006500
+           RECORDING MODE IS F                                          00006600
+           BLOCK CONTAINS 0 RECORDS.                                    00006700
+       01 FD-FUNCALT.                                                   00006800
+          05 FD-ID            PIC 9(04).                                00006900
+          05 FD-NOME          PIC X(30).                                00007000
+          05 FD-SETOR         PIC X(04).                                00007100
+          05 FD-SALARIO       PIC 9(08)V99.                             00007200
+          05 FD-DATAADM       PIC X(10).                                00007300
+          05 FD-EMAIL         PIC X(40).                                00007400
+          05 FD-TELEFONE      PIC X(11).                                00007500
+                                                                        00007600
+       FD REJEITO                                                       00007700
+           RECORDING MODE IS F                                          00007800
+           BLOCK CONTAINS 0 RECORDS.                                    00007900
+       01 FD-REJEITO.                                                   00008000
+          05 FD-REJ-DADOS      PIC X(109).                              00008100
+          05 FD-REJ-SQLCODE    PIC -999.                                00008200
+          05 FD-REJ-MOTIVO     PIC X(030).                              00008300
+                                                                        00008400
+       FD EXTFONE                                                       00008500
+           RECORDING MODE IS F                                          00008600
+           BLOCK CONTAINS 0 RECORDS.                                    00008700
+       01 FD-EXTFONE.                                                   00008800
+          05 FD-EXT-ID         PIC 9(04).                               00008900
+          05 FD-EXT-TELEFONE   PIC X(11).                               00009000
+          05 FD-EXT-DATA       PIC X(10).                               00009100
+                                                                        00009200
+      *-------------------------------------------------------*         00009300
+       WORKING-STORAGE                            SECTION.              00009400
+      *-------------------------------------------------------*         00009500
+                                                                        00009600
+      *-------------------------------------------------------*         00009700
+        01 FILLER                          PIC X(050)   VALUE           00009800
+                '*******AREA DE SQL ******'.                            00009900
+      *-------------------------------------------------------*         00010000
+                                                                        00010100
+           EXEC SQL                                                     00010200
+                INCLUDE BOOKFUNC                                        00010300
+           END-EXEC.                                                    00010400
+           EXEC SQL                                                     00010500
+                INCLUDE SQLCA                                           00010600
+           END-EXEC.                                                    00010700
+                                                                        00010800
+      *-------------------------------------------------------*         00010900
+        01 FILLER                          PIC X(050)   VALUE           00011000
+                '*******AREA DE AUXILIARES********'.                    00011100
+      *-------------------------------------------------------*         00011200
+                                                                        00011300
+       77 WRK-SQLCODE       PIC -999.                                   00011400
+       77 WRK-INDICATOR     PIC S9(04) COMP VALUE ZEROS.                00011500
+       77 WRK-TELEFONE-NULL PIC S9(04) COMP VALUE ZEROS.                00011600
+       77 WRK-FLEG          PIC S9(04).                                 00011700
+                                                                        00011800
+       77 WRK-NOME-ANT      PIC X(30) VALUE SPACES.                     00011900
+       77 WRK-SETOR-ANT     PIC X(04) VALUE SPACES.                     00012000
+       77 WRK-SALARIO-ANT   PIC 9(08)V99 VALUE ZEROS.                   00012100
+       77 WRK-DATAADM-ANT   PIC X(10) VALUE SPACES.                     00012200
+       77 WRK-EMAIL-ANT     PIC X(40) VALUE SPACES.                     00012300
+       77 WRK-TELEFONE-ANT  PIC X(11) VALUE SPACES.                     00012400
+                                                                        00012500
+       77 WRK-ALT-NOME      PIC X(30).                                  00012600
+       77 WRK-ALT-SETOR     PIC X(04).                                  00012700
+       77 WRK-ALT-SALARIO   PIC 9(08)V99.                               00012800
+       77 WRK-ALT-DATAADM   PIC X(10).                                  00012900
+       77 WRK-ALT-EMAIL     PIC X(40).                                  00013000
+       77 WRK-ALT-TELEFONE  PIC X(11).                                  00013100
+                                                                        00013200
+       77 WRK-FS-FUNCALT     PIC X(02) VALUE SPACES.                    00013300
+       77 WRK-FS-REJEITO     PIC X(02) VALUE SPACES.                    00013400
+       77 WRK-FS-EXTFONE     PIC X(02) VALUE SPACES.                    00013500
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00013600
+       77 WRK-REG-LIDOS       PIC 9(07) VALUE ZEROS.                    00013700
+       77 WRK-REG-ALTERADOS   PIC 9(07) VALUE ZEROS.                    00013800
+       77 WRK-REG-REJEITADOS  PIC 9(07) VALUE ZEROS.                    00013900
+       77 WRK-REG-STATUS      PIC X(01) VALUE 'S'.                      00014000
+          88 WRK-REG-OK              VALUE 'S'.                         00014100
+          88 WRK-REG-INVALIDO        VALUE 'N'.                         00014200
+       77 WRK-REJ-MOTIVO      PIC X(030) VALUE SPACES.                  00014300
+                                                                        00014400
+       77 WRK-DATA-HOJE       PIC X(08) VALUE SPACES.                   00014500
+       01 WRK-DATA-HOJE-ISO.                                            00014600
+          02 WRK-DHI-ANO      PIC X(04).                                00014700
+          02 FILLER           PIC X(01) VALUE '-'.                      00014800
+          02 WRK-DHI-MES      PIC X(02).                                00014900
+          02 FILLER           PIC X(01) VALUE '-'.                      00015000
+          02 WRK-DHI-DIA      PIC X(02).                                00015100
+       77 WRK-DATAADM-MINIMA  PIC X(10) VALUE '1960-01-01'.             00015200
+                                                                        00015300
+       77 WRK-CONTADOR-COMMIT PIC 9(03) VALUE ZEROS.                    00015400
+       77 WRK-COMMIT-INTERVAL PIC 9(03) VALUE 050.                      00015500
+                                                                        00015600
+      *-------------------------------------------------------*         00015700
+                                                                        00015800
+      *=======================================================*         00015900
+       PROCEDURE                                  DIVISION.             00016000
+      *=======================================================*         00016100
+                                                                        00016200
+      *-------------------------------------------------------*         00016300
+      *         R O T I N A  P R I N C I P A L *                        00016400
+      *-------------------------------------------------------*         00016500
+                                                                        00016600
+      *-------------------------------------------------------*         00016700
+       0000-PRINCIPAL                              SECTION.             00016800
+      *-------------------------------------------------------*         00016900
+                                                                        00017000
+            PERFORM 1000-INICIAR.                                       00017100
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-FUNCALT EQUAL '10'.     00017200
+            PERFORM 3000-FINALIZAR.                                     00017300
+                                                                        00017400
+      *-------------------------------------------------------*         00017500
+       0000-999-FIM.                               EXIT.                00017600
+      *-------------------------------------------------------*         00017700
+                                                                        00017800
+      *-------------------------------------------------------*         00017900
+       1000-INICIAR                               SECTION.              00018000
+      *-------------------------------------------------------*         00018100
+                                                                        00018200
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.                   00018300
+             PERFORM 1050-MONTAR-DATA-HOJE.                             00018400
+                                                                        00018500
+             OPEN INPUT  FUNCALT.                                       00018600
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00018700
+             OPEN OUTPUT REJEITO.                                       00018800
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00018900
+             OPEN OUTPUT EXTFONE.                                       00019000
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00019100
+                                                                        00019200
+             READ FUNCALT.                                              00019300
+                                                                        00019400
+      *-------------------------------------------------------*         00019500
+       1000-999-FIM.                              EXIT.                 00019600
+      *-------------------------------------------------------*         00019700
+                                                                        00019800
+      *-------------------------------------------------------*         00019900
+       1050-MONTAR-DATA-HOJE                      SECTION.              00020000
+      *-------------------------------------------------------*         00020100
+                                                                        00020200
+             MOVE WRK-DATA-HOJE(1:4)  TO WRK-DHI-ANO.                   00020300
+             MOVE WRK-DATA-HOJE(5:2)  TO WRK-DHI-MES.                   00020400
+             MOVE WRK-DATA-HOJE(7:2)  TO WRK-DHI-DIA.                   00020500
+                                                                        00020600
+      *-------------------------------------------------------*         00020700
+       1050-999-FIM.                              EXIT.                 00020800
+      *-------------------------------------------------------*         00020900
+                                                                        00021000
+      *-------------------------------------------------------*         00021100
+       1100-TESTAR-FILE-STATUS                     SECTION.             00021200
+      *-------------------------------------------------------*         00021300
+                                                                        00021400
+             EVALUATE WRK-FS-FUNCALT                                    00021500
+               WHEN ZEROS                                               00021600
+                  CONTINUE                                              00021700
+               WHEN '35'                                                00021800
+                  MOVE ' FUNCALT NAO ENCONTRADO ' TO WRK-MSG            00021900
+                    PERFORM 9000-TRATAR-ERROS                           00022000
+               WHEN OTHER                                               00022100
+                  MOVE ' ERRO OPEN FUNCALT ' TO WRK-MSG                 00022200
+                    PERFORM 9000-TRATAR-ERROS                           00022300
+             END-EVALUATE.                                              00022400
+                                                                        00022500
+             EVALUATE WRK-FS-REJEITO                                    00022600
+               WHEN ZEROS                                               00022700
+                  CONTINUE                                              00022800
+               WHEN '35'                                                00022900
+                  MOVE ' REJEITO NAO ENCONTRADO ' TO WRK-MSG            00023000
+                    PERFORM 9000-TRATAR-ERROS                           00023100
+               WHEN OTHER                                               00023200
+                  MOVE ' ERRO OPEN REJEITO ' TO WRK-MSG                 00023300
+                    PERFORM 9000-TRATAR-ERROS                           00023400
+             END-EVALUATE.                                              00023500
+                                                                        00023600
+             EVALUATE WRK-FS-EXTFONE                                    00023700
+               WHEN ZEROS                                               00023800
+                  CONTINUE                                              00023900
+               WHEN '35'                                                00024000
+                  MOVE ' EXTFONE NAO ENCONTRADO ' TO WRK-MSG            00024100
+                    PERFORM 9000-TRATAR-ERROS                           00024200
+               WHEN OTHER                                               00024300
+                  MOVE ' ERRO OPEN EXTFONE ' TO WRK-MSG                 00024400
+                    PERFORM 9000-TRATAR-ERROS                           00024500
+             END-EVALUATE.                                              00024600
+                                                                        00024700
+      *-------------------------------------------------------*         00024800
+       1100-999-FIM.                              EXIT.                 00024900
+      *-------------------------------------------------------*         00025000
+                                                                        00025100
+      *-------------------------------------------------------*         00025200
+       2000-PROCESSAR                             SECTION.              00025300
+      *-------------------------------------------------------*         00025400
+                                                                        00025500
+             IF WRK-FS-FUNCALT EQUAL ZEROS                              00025600
+                ADD 1 TO WRK-REG-LIDOS                                  00025700
+                PERFORM 2100-VALIDAR-REGISTRO                           00025800
+                IF WRK-REG-OK                                           00025900
+                   PERFORM 2200-TRATAR-UPDATE                           00026000
+                ELSE                                                    00026100
+                   MOVE ZEROS TO WRK-SQLCODE                            00026200
+                   PERFORM 2900-GRAVAR-REJEITO                          00026300
+                END-IF                                                  00026400
+             ELSE                                                       00026500
+                MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG                    00026600
+             END-IF.                                                    00026700
+                                                                        00026800
+             READ FUNCALT.                                              00026900
+                                                                        00027000
+      *-------------------------------------------------------*         00027100
+       2000-999-FIM.                              EXIT.                 00027200
+      *-------------------------------------------------------*         00027300
+                                                                        00027400
+      *-------------------------------------------------------*         00027500
+       2100-VALIDAR-REGISTRO                       SECTION.             00027600
+      *-------------------------------------------------------*         00027700
+                                                                        00027800
+             SET WRK-REG-OK TO TRUE.                                    00027900
+             MOVE SPACES TO WRK-REJ-MOTIVO.                             00028000
+                                                                        00028100
+             IF FD-ID EQUAL ZEROS                                       00028200
+                SET WRK-REG-INVALIDO TO TRUE                            00028300
+                MOVE ' ID ZERADO ' TO WRK-REJ-MOTIVO                    00028400
+             END-IF.                                                    00028500
+                                                                        00028600
+             IF FD-DATAADM NOT EQUAL SPACES                             00028700
+                IF FD-DATAADM GREATER WRK-DATA-HOJE-ISO                 00028800
+                   SET WRK-REG-INVALIDO TO TRUE                         00028900
+                   MOVE ' DATAADM FUTURA ' TO WRK-REJ-MOTIVO            00029000
+                END-IF                                                  00029100
+                IF FD-DATAADM LESS WRK-DATAADM-MINIMA                   00029200
+                   SET WRK-REG-INVALIDO TO TRUE                         00029300
+                   MOVE ' DATAADM MUITO ANTIGA ' TO WRK-REJ-MOTIVO      00029400
+                END-IF                                                  00029500
+             END-IF.                                                    00029600
+                                                                        00029700
+      *-------------------------------------------------------*         00029800
+       2100-999-FIM.                              EXIT.                 00029900
+      *-------------------------------------------------------*         00030000
+                                                                        00030100
+      *---------------------------------------------------------------  00030200
+      *    2200-TRATAR-UPDATE                                           00030300
+      *    LE O REGISTRO ATUAL EM FOUR001.FUNC, COMPARA CAMPO A CAMPO   00030400
+      *    COM O QUE VEIO DE FUNCALT (SO MUDA O QUE VIER PREENCHIDO,    00030500
+      *    COMO NO UPDATE DO F03CIP7) E APLICA O UPDATE SE HOUVE        00030600
+      *    ALGUMA ALTERACAO REAL.                                       00030700
+      *---------------------------------------------------------------  00030800
+       2200-TRATAR-UPDATE                          SECTION.             00030900
+                                                                        00031000
+           MOVE FD-ID                TO DB2-ID.                         00031100
+           MOVE ZEROS                TO WRK-FLEG.                       00031200
+           EXEC SQL                                                     00031300
+              SELECT ID, NOME, SETOR, SALARIO, DATAADM, EMAIL,          00031400
+                     TELEFONE                                           00031500
+               INTO :REG-FUNC, :DB2-TELEFONE :WRK-TELEFONE-NULL         00031600
+               FROM FOUR001.FUNC                                        00031700
+               WHERE ID = :DB2-ID                                       00031800
+           END-EXEC.                                                    00031900
+                                                                        00032000
+               EVALUATE SQLCODE                                         00032100
+                 WHEN 0                                                 00032200
+                 MOVE DB2-NOME      TO WRK-NOME-ANT                     00032300
+                 MOVE DB2-SETOR     TO WRK-SETOR-ANT                    00032400
+                 MOVE DB2-SALARIO   TO WRK-SALARIO-ANT                  00032500
+                 MOVE DB2-DATAADM   TO WRK-DATAADM-ANT                  00032600
+                 MOVE DB2-EMAIL     TO WRK-EMAIL-ANT                    00032700
+                 IF WRK-TELEFONE-NULL EQUAL -1                          00032800
+                    MOVE SPACES        TO WRK-TELEFONE-ANT              00032900
+                 ELSE                                                   00033000
+                    MOVE DB2-TELEFONE  TO WRK-TELEFONE-ANT              00033100
+                 END-IF                                                 00033200
+                                                                        00033300
+                 PERFORM 4000-DADOS-ATUAIS                              00033400
+                                                                        00033500
+                 IF FD-NOME       NOT EQUAL                             00033600
+                    DB2-NOME      AND                                   00033700
+                    FD-NOME       NOT EQUAL SPACES                      00033800
+                    MOVE FD-NOME        TO DB2-NOME                     00033900
+                    MOVE FD-NOME        TO WRK-ALT-NOME                 00034000
+                    MOVE 1              TO WRK-FLEG                     00034100
+                  END-IF                                                00034200
+                                                                        00034300
+                  IF FD-SETOR     NOT EQUAL                             00034400
+                     DB2-SETOR    AND                                   00034500
+                     FD-SETOR     NOT EQUAL SPACES                      00034600
+                     MOVE FD-SETOR       TO DB2-SETOR                   00034700
+                     MOVE FD-SETOR       TO WRK-ALT-SETOR               00034800
+                     MOVE 1              TO WRK-FLEG                    00034900
+                   END-IF                                               00035000
+                                                                        00035100
+                   IF FD-SALARIO  NOT EQUAL                             00035200
+                      DB2-SALARIO AND                                   00035300
+                      FD-SALARIO  NOT EQUAL ZEROS                       00035400
+                      MOVE FD-SALARIO     TO DB2-SALARIO                00035500
+                      MOVE FD-SALARIO     TO WRK-ALT-SALARIO            00035600
+                      MOVE 1              TO WRK-FLEG                   00035700
+                   END-IF                                               00035800
+                                                                        00035900
+                   IF FD-DATAADM  NOT EQUAL                             00036000
+                      DB2-DATAADM AND                                   00036100
+                      FD-DATAADM  NOT EQUAL SPACES                      00036200
+                      MOVE FD-DATAADM     TO DB2-DATAADM                00036300
+                      MOVE FD-DATAADM     TO WRK-ALT-DATAADM            00036400
+                      MOVE 1              TO WRK-FLEG                   00036500
+                   END-IF                                               00036600
+                                                                        00036700
+                   IF FD-EMAIL    NOT EQUAL                             00036800
+                      DB2-EMAIL   AND                                   00036900
+                      FD-EMAIL    NOT EQUAL SPACES                      00037000
+                      MOVE FD-EMAIL       TO DB2-EMAIL                  00037100
+                      MOVE FD-EMAIL       TO WRK-ALT-EMAIL              00037200
+                      MOVE 1              TO WRK-FLEG                   00037300
+                   END-IF                                               00037400
+                                                                        00037500
+                   IF FD-TELEFONE NOT EQUAL                             00037600
+                      DB2-TELEFONE AND                                  00037700
+                      FD-TELEFONE NOT EQUAL SPACES                      00037800
+                      MOVE FD-TELEFONE    TO DB2-TELEFONE               00037900
+                      MOVE FD-TELEFONE    TO WRK-ALT-TELEFONE           00038000
+                      MOVE 1              TO WRK-FLEG                   00038100
+                   END-IF                                               00038200
+                                                                        00038300
+                  WHEN 100                                              00038400
+                     MOVE ZEROS            TO WRK-SQLCODE               00038500
+                     MOVE ' ID NAO ENCONTRADO ' TO WRK-REJ-MOTIVO       00038600
+                     PERFORM 2900-GRAVAR-REJEITO                        00038700
+                                                                        00038800
+                  WHEN OTHER                                            00038900
+                     MOVE SQLCODE          TO WRK-SQLCODE               00039000
+                     MOVE ' ERRO SQLCODE NA LEITURA ' TO WRK-REJ-MOTIVO 00039100
+                     PERFORM 2900-GRAVAR-REJEITO                        00039200
+                                                                        00039300
+              END-EVALUATE.                                             00039400
+                                                                        00039500
+             IF WRK-FLEG EQUAL 1                                        00039600
+                                                                        00039700
+           EXEC SQL                                                     00039800
+              UPDATE FOUR001.FUNC                                       00039900
+               SET  NOME     =:DB2-NOME,                                00040000
+                    SETOR    =:DB2-SETOR,                               00040100
+                    SALARIO  =:DB2-SALARIO,                             00040200
+                    DATAADM  =:DB2-DATAADM,                             00040300
+                    EMAIL    =:DB2-EMAIL,                               00040400
+                    TELEFONE =:DB2-TELEFONE                             00040500
+                    WHERE  ID=:DB2-ID                                   00040600
+           END-EXEC                                                     00040700
+                                                                        00040800
+                 IF SQLCODE EQUAL ZEROS                                 00040900
+                      IF DB2-TELEFONE NOT EQUAL WRK-TELEFONE-ANT        00041000
+                         PERFORM 2920-GRAVAR-EXTRATO-FONE               00041100
+                      END-IF                                            00041200
+                      PERFORM 2910-GRAVAR-AUDITORIA                     00041300
+                      PERFORM 2950-CONTROLAR-COMMIT                     00041400
+                      ADD 1 TO WRK-REG-ALTERADOS                        00041500
+                      PERFORM 6000-DADOS-ALTERADOS                      00041600
+                   ELSE                                                 00041700
+                     MOVE SQLCODE            TO WRK-SQLCODE             00041800
+                     MOVE ' ERRO SQLCODE NO UPDATE ' TO WRK-REJ-MOTIVO  00041900
+                     PERFORM 2900-GRAVAR-REJEITO                        00042000
+                 END-IF                                                 00042100
+                                                                        00042200
+             END-IF.                                                    00042300
+                                                                        00042400
+      *-------------------------------------------------------*         00042500
+       2200-999-FIM.                              EXIT.                 00042600
+      *-------------------------------------------------------*         00042700
+                                                                        00042800
+      *---------------------------------------------------------------  00042900
+      *    2900-GRAVAR-REJEITO                                          00043000
+      *    GRAVA NO ARQUIVO REJEITO OS REGISTROS DE FUNCALT QUE NAO     00043100
+      *    PASSARAM NA EDICAO OU QUE O BANCO RECUSOU.                   00043200
+      *---------------------------------------------------------------  00043300
+       2900-GRAVAR-REJEITO                         SECTION.             00043400
+                                                                        00043500
+             MOVE FD-FUNCALT    TO FD-REJ-DADOS.                        00043600
+             MOVE WRK-SQLCODE   TO FD-REJ-SQLCODE.                      00043700
+             MOVE WRK-REJ-MOTIVO TO FD-REJ-MOTIVO.                      00043800
+             WRITE FD-REJEITO.                                          00043900
+             ADD 1 TO WRK-REG-REJEITADOS.                               00044000
+                                                                        00044100
+      *-------------------------------------------------------*         00044200
+       2900-999-FIM.                              EXIT.                 00044300
+      *-------------------------------------------------------*         00044400
+                                                                        00044500
+      *---------------------------------------------------------------  00044600
+      *    2910-GRAVAR-AUDITORIA                                        00044700
+      *    GRAVA O ANTES/DEPOIS DO UPDATE EM FOUR001.FUNC_AUDIT, A      00044800
+      *    MESMA TRILHA DE AUDITORIA USADA PELO F03CIP7.                00044900
+      *---------------------------------------------------------------  00045000
+       2910-GRAVAR-AUDITORIA                       SECTION.             00045100
+                                                                        00045200
+           EXEC SQL                                                     00045300
+              INSERT INTO FOUR001.FUNC_AUDIT                            00045400
+                   (ID, NOME_ANT, SETOR_ANT, SALARIO_ANT,               00045500
+                    DATAADM_ANT, EMAIL_ANT, TELEFONE_ANT,               00045600
+                    NOME_NOVO, SETOR_NOVO, SALARIO_NOVO,                00045700
+                    DATAADM_NOVO, EMAIL_NOVO, TELEFONE_NOVO,            00045800
+                    DATA_ALTERACAO)                                     00045900
+              VALUES(:DB2-ID, :WRK-NOME-ANT, :WRK-SETOR-ANT,            00046000
+                     :WRK-SALARIO-ANT, :WRK-DATAADM-ANT, :WRK-EMAIL-ANT,00046100
+                     :WRK-TELEFONE-ANT,                                 00046200
+                     :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,               00046300
+                     :DB2-DATAADM, :DB2-EMAIL, :DB2-TELEFONE,           00046400
+                     CURRENT TIMESTAMP)                                 00046500
+           END-EXEC.                                                    00046600
+                                                                        00046700
+      *-------------------------------------------------------*         00046800
+       2910-999-FIM.                              EXIT.                 00046900
+      *-------------------------------------------------------*         00047000
+                                                                        00047100
+      *---------------------------------------------------------------  00047200
+      *    2920-GRAVAR-EXTRATO-FONE                                     00047300
+      *    QUANDO O TELEFONE MUDA, GRAVA UM REGISTRO DE EXTRATO PARA A  00047400
+      *    INTERFACE DE TELECOM PROCESSAR NO LOTE NOTURNO.              00047500
+      *---------------------------------------------------------------  00047600
+       2920-GRAVAR-EXTRATO-FONE                    SECTION.             00047700
+                                                                        00047800
+             MOVE FD-ID             TO FD-EXT-ID.                       00047900
+             MOVE DB2-TELEFONE      TO FD-EXT-TELEFONE.                 00048000
+             MOVE WRK-DATA-HOJE-ISO TO FD-EXT-DATA.                     00048100
+             WRITE FD-EXTFONE.                                          00048200
+                                                                        00048300
+      *-------------------------------------------------------*         00048400
+       2920-999-FIM.                              EXIT.                 00048500
+      *-------------------------------------------------------*         00048600
+                                                                        00048700
+      *---------------------------------------------------------------  00048800
+      *    2950-CONTROLAR-COMMIT                                        00048900
+      *    FECHA A UNIDADE DE TRABALHO A CADA WRK-COMMIT-INTERVAL       00049000
+      *    REGISTROS ALTERADOS, EM VEZ DE UM COMMIT SO NO FINAL.        00049100
+      *---------------------------------------------------------------  00049200
+       2950-CONTROLAR-COMMIT                       SECTION.             00049300
+                                                                        00049400
+             ADD 1 TO WRK-CONTADOR-COMMIT.                              00049500
+             IF WRK-CONTADOR-COMMIT EQUAL WRK-COMMIT-INTERVAL           00049600
+                EXEC SQL                                                00049700
+                   COMMIT                                               00049800
+                END-EXEC                                                00049900
+                MOVE ZEROS TO WRK-CONTADOR-COMMIT                       00050000
+             END-IF.                                                    00050100
+                                                                        00050200
+      *-------------------------------------------------------*         00050300
+       2950-999-FIM.                              EXIT.                 00050400
+      *-------------------------------------------------------*         00050500
+                                                                        00050600
+      *-------------------------------------------------------*         00050700
+       4000-DADOS-ATUAIS                          SECTION.              00050800
+      *-------------------------------------------------------*         00050900
+                                                                        00051000
+                DISPLAY '----------------------------------'.           00051100
+                DISPLAY '--------- ATUALIZAR DADOS --------'.           00051200
+                DISPLAY 'ID.........'     DB2-ID.                       00051300
+                DISPLAY 'NOME.......'     DB2-NOME.                     00051400
+                DISPLAY 'SETOR......'     DB2-SETOR.                    00051500
+                DISPLAY 'SALARIO....'     DB2-SALARIO.                  00051600
+                DISPLAY 'DATAADM....'     DB2-DATAADM.                  00051700
+                DISPLAY 'EMAIL......'     DB2-EMAIL.                    00051800
+                IF WRK-TELEFONE-NULL EQUAL -1                           00051900
+                   DISPLAY 'TELEFONE...' SPACES                         00052000
+                ELSE                                                    00052100
+                   DISPLAY 'TELEFONE...' DB2-TELEFONE                   00052200
+                END-IF.                                                 00052300
+                DISPLAY '----------------------------------'.           00052400
+                DISPLAY '----------------------------------'.           00052500
+                                                                        00052600
+      *-------------------------------------------------------*         00052700
+       4000-999-FIM.                              EXIT.                 00052800
+      *-------------------------------------------------------*         00052900
+                                                                        00053000
+      *-------------------------------------------------------*         00053100
+       6000-DADOS-ALTERADOS                       SECTION.              00053200
+      *-------------------------------------------------------*         00053300
+                                                                        00053400
+           DISPLAY '-------------------------'                          00053500
+           DISPLAY '-------ALTERADO---------------'                     00053600
+           DISPLAY 'NOME------> ' WRK-ALT-NOME                          00053700
+           DISPLAY 'SETOR-----> ' WRK-ALT-SETOR                         00053800
+           DISPLAY 'SALARIO---> ' WRK-ALT-SALARIO                       00053900
+           DISPLAY 'DATA------> ' WRK-ALT-DATAADM                       00054000
+           DISPLAY 'EMAIL-----> ' WRK-ALT-EMAIL                         00054100
+           DISPLAY 'TELEFONE--> ' WRK-ALT-TELEFONE                      00054200
+           DISPLAY '------------------------------'.                    00054300
+                                                                        00054400
+      *-------------------------------------------------------*         00054500
+       6000-999-FIM.                              EXIT.                 00054600
+      *-------------------------------------------------------*         00054700
+                                                                        00054800
+      *-------------------------------------------------------*         00054900
+       3000-FINALIZAR                             SECTION.              00055000
+      *-------------------------------------------------------*         00055100
+                                                                        00055200
+              EXEC SQL                                                  00055300
+                 COMMIT                                                 00055400
+              END-EXEC.                                                 00055500
+                                                                        00055600
+              CLOSE FUNCALT.                                            00055700
+              CLOSE REJEITO.                                            00055800
+              CLOSE EXTFONE.                                            00055900
+                                                                        00056000
+              MOVE ' FINAL DO PROCESSO ' TO WRK-MSG.                    00056100
+              PERFORM 9000-TRATAR-ERROS.                                00056200
+                                                                        00056300
+      *-------------------------------------------------------*         00056400
+       3000-999-FIM.                              EXIT.                 00056500
+      *-------------------------------------------------------*         00056600
+                                                                        00056700
+      *-------------------------------------------------------*         00056800
+       9000-TRATAR-ERROS                           SECTION.             00056900
+      *-------------------------------------------------------*         00057000
+                                                                        00057100
+             DISPLAY '------------------'.                              00057200
+             DISPLAY   WRK-MSG.                                         00057300
+             DISPLAY ' LIDOS......: ' WRK-REG-LIDOS.                    00057400
+             DISPLAY ' ALTERADOS..: ' WRK-REG-ALTERADOS.                00057500
+             DISPLAY ' REJEITADOS.: ' WRK-REG-REJEITADOS.               00057600
+             DISPLAY '------------------'.                              00057700
+                STOP RUN.                                               00057800
+                                                                        00057900
+      *-------------------------------------------------------*         00058000
+       9000-999-FIM.                              EXIT.                 00058100
+      *-------------------------------------------------------*         00058200
