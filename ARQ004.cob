@@ -1,142 +1,410 @@
-      *=========================================*                       00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *=========================================*                       00003000
-                                                                        00004000
-       PROGRAM-ID.  ARQ004.                                             00005000
-                                                                        00006000
-      *=======================================================*         00007000
-      *     AUTOR   : AUGUSTO MARTINS                                   00008000
-      *     EMPRESA : FOURSYS                                           00009000
-      *-------------------------------------------------------*         00010000
-      *     DATA   : 03/05/2022                                         00020000
-      *     OBJETIVO: GRAVAR DADOS NO ARQUIVO DE SAIDA RESUM.           00021000
-      *=======================================================*         00022000
-                                                                        00023000
-      *=======================================================*         00024000
-       ENVIRONMENT                               DIVISION.              00025000
-      *=======================================================*         00026000
-       INPUT-OUTPUT                              SECTION.               00026100
-       FILE-CONTROL.                                                    00026200
-             SELECT PRODUCT  ASSIGN TO JCLARQ02                         00026300
-                FILE STATUS  IS WRK-FS-PRODUCT.                         00026400
-             SELECT RESUM   ASSIGN TO RESUM                             00026600
-                FILE STATUS  IS WRK-FS-RESUM.                           00026700
-      *=======================================================*         00026800
-       DATA                                      DIVISION.              00026900
-      *=======================================================*         00027000
-       FILE                                      SECTION.               00027100
-       FD PRODUCT                                                       00027200
-           RECORDING MODE IS F                                          00027300
-           BLOCK CONTAINS 0 RECORDS.                                    00028000
-       01 FD-PRODUCT PIC X(70).                                         00028200
-                                                                        00028300
-       FD RESUM                                                         00028400
-           RECORDING MODE IS F                                          00028500
-           BLOCK CONTAINS 0 RECORDS.                                    00028600
-       01 FD-RESUM   PIC X(40).                                         00028700
-      *---------------------------------------------------              00028800
-       WORKING-STORAGE                           SECTION.               00028900
-      *---------------------------------------------------              00029000
-       77 WRK-FS-RESUM    PIC X(02) VALUE SPACES.                       00029100
-       77 WRK-FS-PRODUCT  PIC X(02) VALUE SPACES.                       00029200
-       77 WRK-MSG         PIC X(50) VALUE SPACES.                       00029300
-       77 WRK-DADOS       PIC X(40) VALUE SPACES.                       00029400
-      *=========================================*                       00029500
-       PROCEDURE DIVISION.                                              00029600
-      *=========================================*                       00030000
-                                                                        00030100
-      *-------------------------------------------------------------*   00030200
-       0000-PRINCIPAL                     SECTION.                      00030300
-      *-------------------------------------------------------------*   00030400
-                                                                        00030500
-           PERFORM 1000-INICIAR.                                        00030600
-           PERFORM 2000-PROCESSAR UNTIL WRK-FS-PRODUCT EQUAL '10'       00030800
-           PERFORM 3000-FINALIZAR.                                      00031000
-                                                                        00031100
-                                                                        00031200
-      *-------------------------------------------------------------*   00031300
-       0000-99-FIM.                       EXIT.                         00031400
-      *-------------------------------------------------------------*   00031500
-                                                                        00031600
-                                                                        00031700
-      *-------------------------------------------------------------*   00031800
-       1000-INICIAR                       SECTION.                      00031900
-      *-------------------------------------------------------------*   00032000
-                                                                        00032100
-            OPEN INPUT  PRODUCT                                         00032200
-                 OUTPUT RESUM.                                          00032300
-              PERFORM 1100-TESTAR-FILE-STATUS                           00032400
-              READ PRODUCT.                                             00032500
-                                                                        00032600
-      *-------------------------------------------------------------*   00032700
-       1000-99-FIM.                       EXIT.                         00032800
-      *-------------------------------------------------------------*   00032900
-                                                                        00033000
-                                                                        00033100
-                                                                        00033200
-      *-------------------------------------------------------------*   00033300
-       1100-TESTAR-FILE-STATUS            SECTION.                      00033400
-      *-------------------------------------------------------------*   00033500
-                                                                        00033600
-                IF WRK-FS-PRODUCT  NOT EQUAL ZEROS                      00033700
-                   MOVE ' ERRO OPEN '   TO WRK-MSG                      00033800
-                     PERFORM 9000-TRATAR-ERROS                          00033900
-                END-IF.                                                 00034000
-                                                                        00034100
-                IF WRK-FS-RESUM    NOT EQUAL ZEROS                      00034200
-                   MOVE ' ERRO OPEN '   TO WRK-MSG                      00034300
-                     PERFORM 9000-TRATAR-ERROS                          00034400
-                END-IF.                                                 00034500
-                                                                        00034600
-      *-------------------------------------------------------------*   00034700
-       1100-99-FIM.                       EXIT.                         00034800
-      *-------------------------------------------------------------*   00034900
-                                                                        00035000
-                                                                        00035100
-      *-------------------------------------------------------------*   00035200
-       2000-PROCESSAR                     SECTION.                      00035300
-      *-------------------------------------------------------------*   00035400
-                                                                        00035500
-               IF WRK-FS-PRODUCT  EQUAL ZEROS                           00035900
-                   MOVE  FD-PRODUCT(1:40)  TO FD-RESUM                  00036000
-                   WRITE FD-RESUM                                       00036100
-                ELSE                                                    00036200
-                     MOVE 'FINAL DE ARQUIVO ' TO WRK-MSG                00036300
-                END-IF                                                  00036400
-                                                                        00036500
-                READ PRODUCT.                                           00036600
-                                                                        00036700
-      *-------------------------------------------------------------*   00036800
-       2000-99-FIM.                       EXIT.                         00036900
-      *-------------------------------------------------------------*   00037000
-                                                                        00037100
-                                                                        00037200
-      *-------------------------------------------------------------*   00037300
-       3000-FINALIZAR                     SECTION.                      00037400
-      *-------------------------------------------------------------*   00037500
-                                                                        00037600
-            CLOSE PRODUCT                                               00037700
-            CLOSE RESUM                                                 00037800
-                                                                        00037900
-                 PERFORM 9000-TRATAR-ERROS.                             00038000
-                 MOVE ' FINAL DO PROCESSO ' TO WRK-MSG.                 00038100
-                                                                        00038300
-      *-------------------------------------------------------------*   00038400
-       3000-99-FIM.                       EXIT.                         00038500
-      *-------------------------------------------------------------*   00038600
-                                                                        00038700
-                                                                        00038800
-                                                                        00038900
-      *-------------------------------------------------------------*   00039000
-       9000-TRATAR-ERROS                  SECTION.                      00039100
-      *-------------------------------------------------------------*   00039200
-                                                                        00039300
-             DISPLAY '------------------'                               00039400
-             DISPLAY   WRK-MSG                                          00039500
-             DISPLAY '------------------'                               00039600
-                STOP RUN.                                               00039700
-                                                                        00039800
-      *-------------------------------------------------------------*   00039900
-       9000-99-FIM.            EXIT.                                    00040000
-      *-------------------------------------------------------------*   00041000
-                                                                        00050000
+      *=========================================*                       00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=========================================*                       00000300
+                                                                        00000400
+       PROGRAM-ID.  ARQ004.                                             00000500
+                                                                        00000600
+      *=======================================================*         00000700
+      *     AUTOR   : AUGUSTO MARTINS                                   00000800
+      *     EMPRESA : FOURSYS                                           00000900
+      *-------------------------------------------------------*         00001000
+      *     DATA   : 03/05/2022                                         00001100
+      *     OBJETIVO: GRAVAR DADOS NO ARQUIVO DE SAIDA RESUM.           00001200
+      *=======================================================*         00001300
+                                                                        00001400
+      *=======================================================*         00001500
+       ENVIRONMENT                               DIVISION.              00001600
+      *=======================================================*         00001700
+       INPUT-OUTPUT                              SECTION.               00001800
+       FILE-CONTROL.                                                    00001900
+             SELECT PRODUCT  ASSIGN TO JCLARQ02                         00002000
+                FILE STATUS  IS WRK-FS-PRODUCT.                         00002100
+             SELECT RESUM   ASSIGN TO RESUM                             00002200
+                FILE STATUS  IS WRK-FS-RESUM.                           00002300
+             SELECT REJEITO ASSIGN TO REJEITO                           00002400
+                FILE STATUS  IS WRK-FS-REJEITO.                         00002500
+             SELECT CHKPT   ASSIGN TO CHKPT                             00002600
+                FILE STATUS  IS WRK-FS-CHKPT.                           00002700
+      *=======================================================*         00002800
+       DATA                                      DIVISION.              00002900
+      *=======================================================*         00003000
+       FILE                                      SECTION.               00003100
+       FD PRODUCT                                                       00003200
+           RECORDING MODE IS F                                          00003300
+           BLOCK CONTAINS 0 RECORDS.                                    00003400
+       01 FD-PRODUCT.                                                   00003500
+          05 FD-PROD-CODIGO       PIC X(06).                            00003600
+          05 FD-PROD-DESCRICAO    PIC X(30).                            00003700
+          05 FD-PROD-PRECO        PIC 9(07)V99.                         00003800
+          05 FD-PROD-QTDE         PIC 9(05).                            00003900
+          05 FILLER               PIC X(20).                            00004000
+                                                                        00004100
+       FD RESUM                                                         00004200
+           RECORDING MODE IS F                                          00004300
+           BLOCK CONTAINS 0 RECORDS.                                    00004400
+       01 FD-RESUM                PIC X(40).                            00004500
+       01 FD-RESUM-CAB REDEFINES FD-RESUM.                              00004600
+          05 FD-CAB-TIPO          PIC X(01).                            00004700
+          05 FD-CAB-DATA          PIC X(08).                            00004800
+          05 FD-CAB-FILLER        PIC X(31).                            00004900
+       01 FD-RESUM-DET REDEFINES FD-RESUM.                              00005000
+          05 FD-DET-TIPO          PIC X(01).                            00005100
+          05 FD-DET-CODIGO        PIC X(06).                            00005200
+          05 FD-DET-DESCRICAO     PIC X(25).                            00005300
+          05 FD-DET-QTDE          PIC 9(05).                            00005400
+          05 FD-DET-FILLER        PIC X(03).                            00005500
+       01 FD-RESUM-TRL REDEFINES FD-RESUM.                              00005600
+          05 FD-TRL-TIPO          PIC X(01).                            00005700
+          05 FD-TRL-TOTAL         PIC 9(07).                            00005800
+          05 FD-TRL-FILLER        PIC X(32).                            00005900
+                                                                        00006000
+       FD REJEITO                                                       00006100
+           RECORDING MODE IS F                                          00006200
+           BLOCK CONTAINS 0 RECORDS.                                    00006300
+       01 FD-REJEITO              PIC X(70).                            00006400
+                                                                        00006500
+       FD CHKPT                                                         00006600
+           RECORDING MODE IS F                                          00006700
+           BLOCK CONTAINS 0 RECORDS.                                    00006800
+       01 FD-CHKPT.                                                     00006900
+          05 FD-CHKPT-QTDE        PIC 9(07).                            00007000
+          05 FD-CHKPT-GRAVADOS    PIC 9(07).                            00007100
+          05 FILLER               PIC X(03).                            00007200
+      *---------------------------------------------------              00007300
+       WORKING-STORAGE                           SECTION.               00007400
+      *---------------------------------------------------              00007500
+       77 WRK-FS-RESUM    PIC X(02) VALUE SPACES.                       00007600
+       77 WRK-FS-PRODUCT  PIC X(02) VALUE SPACES.                       00007700
+       77 WRK-FS-REJEITO  PIC X(02) VALUE SPACES.                       00007800
+       77 WRK-FS-CHKPT    PIC X(02) VALUE SPACES.                       00007900
+       77 WRK-MSG         PIC X(50) VALUE SPACES.                       00008000
+       77 WRK-DATA-HOJE   PIC X(08) VALUE SPACES.                       00008100
+       77 WRK-REG-LIDOS      PIC 9(07) VALUE ZEROS.                     00008200
+       77 WRK-REG-GRAVADOS   PIC 9(07) VALUE ZEROS.                     00008300
+       77 WRK-REG-REJEITADOS PIC 9(07) VALUE ZEROS.                     00008400
+       77 WRK-CHECKPOINT        PIC 9(07) VALUE ZEROS.                  00008500
+       77 WRK-CHECKPOINT-GRAVAR PIC 9(07) VALUE ZEROS.                  00008600
+       77 WRK-CKPT-GRAVADOS        PIC 9(07) VALUE ZEROS.               00008700
+       77 WRK-CKPT-GRAVADOS-GRAVAR PIC 9(07) VALUE ZEROS.               00008800
+       77 WRK-SALTAR         PIC 9(07) VALUE ZEROS.                     00008900
+       77 WRK-CONTADOR-CKPT  PIC 9(03) VALUE ZEROS.                     00009000
+       77 WRK-REG-STATUS     PIC X(01) VALUE 'S'.                       00009100
+          88 WRK-REG-OK              VALUE 'S'.                         00009200
+          88 WRK-REG-INVALIDO        VALUE 'N'.                         00009300
+      *=========================================*                       00009400
+       PROCEDURE DIVISION.                                              00009500
+      *=========================================*                       00009600
+                                                                        00009700
+      *-------------------------------------------------------------*   00009800
+       0000-PRINCIPAL                     SECTION.                      00009900
+      *-------------------------------------------------------------*   00010000
+                                                                        00010100
+           PERFORM 1000-INICIAR.                                        00010200
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-PRODUCT EQUAL '10'       00010300
+           PERFORM 3000-FINALIZAR.                                      00010400
+                                                                        00010500
+      *-------------------------------------------------------------*   00010600
+       0000-99-FIM.                       EXIT.                         00010700
+      *-------------------------------------------------------------*   00010800
+                                                                        00010900
+      *-------------------------------------------------------------*   00011000
+       1000-INICIAR                       SECTION.                      00011100
+      *-------------------------------------------------------------*   00011200
+                                                                        00011300
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.                    00011400
+            PERFORM 1050-LER-CHECKPOINT.                                00011500
+                                                                        00011600
+            OPEN INPUT  PRODUCT.                                        00011700
+              PERFORM 1100-TESTAR-FILE-STATUS.                          00011800
+                                                                        00011900
+            IF WRK-CHECKPOINT GREATER THAN ZEROS                        00012000
+               OPEN EXTEND RESUM                                        00012100
+            ELSE                                                        00012200
+               OPEN OUTPUT RESUM                                        00012300
+            END-IF.                                                     00012400
+              PERFORM 1100-TESTAR-FILE-STATUS.                          00012500
+                                                                        00012600
+            IF WRK-CHECKPOINT GREATER THAN ZEROS                        00012700
+               OPEN EXTEND REJEITO                                      00012800
+            ELSE                                                        00012900
+               OPEN OUTPUT REJEITO                                      00013000
+            END-IF.                                                     00013100
+              PERFORM 1100-TESTAR-FILE-STATUS.                          00013200
+                                                                        00013300
+            IF WRK-CHECKPOINT EQUAL ZEROS                               00013400
+               PERFORM 1150-GRAVAR-CABECALHO                            00013500
+            END-IF.                                                     00013600
+                                                                        00013700
+            IF WRK-CHECKPOINT GREATER THAN ZEROS                        00013800
+               PERFORM 1200-SALTAR-REGISTROS                            00013900
+            END-IF.                                                     00014000
+                                                                        00014100
+              READ PRODUCT.                                             00014200
+                                                                        00014300
+      *-------------------------------------------------------------*   00014400
+       1000-99-FIM.                       EXIT.                         00014500
+      *-------------------------------------------------------------*   00014600
+                                                                        00014700
+      *-------------------------------------------------------------*   00014800
+       1050-LER-CHECKPOINT                SECTION.                      00014900
+      *-------------------------------------------------------------*   00015000
+                                                                        00015100
+            MOVE ZEROS TO WRK-CHECKPOINT.                               00015200
+            MOVE ZEROS TO WRK-CKPT-GRAVADOS.                            00015300
+            OPEN INPUT CHKPT.                                           00015400
+            IF WRK-FS-CHKPT EQUAL ZEROS                                 00015500
+               READ CHKPT                                               00015600
+               IF WRK-FS-CHKPT EQUAL ZEROS                              00015700
+                  MOVE FD-CHKPT-QTDE TO WRK-CHECKPOINT                  00015800
+                  MOVE FD-CHKPT-GRAVADOS TO WRK-CKPT-GRAVADOS           00015900
+               END-IF                                                   00016000
+               CLOSE CHKPT                                              00016100
+            END-IF.                                                     00016200
+                                                                        00016300
+      *-------------------------------------------------------------*   00016400
+       1050-99-FIM.                       EXIT.                         00016500
+      *-------------------------------------------------------------*   00016600
+                                                                        00016700
+      *-------------------------------------------------------------*   00016800
+       1100-TESTAR-FILE-STATUS            SECTION.                      00016900
+      *-------------------------------------------------------------*   00017000
+                                                                        00017100
+                EVALUATE WRK-FS-PRODUCT                                 00017200
+                  WHEN ZEROS                                            00017300
+                     CONTINUE                                           00017400
+                  WHEN '35'                                             00017500
+                     MOVE ' PRODUCT NAO ENCONTRADO ' TO WRK-MSG         00017600
+                       PERFORM 9000-TRATAR-ERROS                        00017700
+                  WHEN OTHER                                            00017800
+                     MOVE ' ERRO OPEN PRODUCT ' TO WRK-MSG              00017900
+                       PERFORM 9000-TRATAR-ERROS                        00018000
+                END-EVALUATE.                                           00018100
+                                                                        00018200
+                EVALUATE WRK-FS-RESUM                                   00018300
+                  WHEN ZEROS                                            00018400
+                     CONTINUE                                           00018500
+                  WHEN '35'                                             00018600
+                     MOVE ' RESUM NAO ENCONTRADO ' TO WRK-MSG           00018700
+                       PERFORM 9000-TRATAR-ERROS                        00018800
+                  WHEN OTHER                                            00018900
+                     MOVE ' ERRO OPEN RESUM ' TO WRK-MSG                00019000
+                       PERFORM 9000-TRATAR-ERROS                        00019100
+                END-EVALUATE.                                           00019200
+                                                                        00019300
+                EVALUATE WRK-FS-REJEITO                                 00019400
+                  WHEN ZEROS                                            00019500
+                     CONTINUE                                           00019600
+                  WHEN '35'                                             00019700
+                     MOVE ' REJEITO NAO ENCONTRADO ' TO WRK-MSG         00019800
+                       PERFORM 9000-TRATAR-ERROS                        00019900
+                  WHEN OTHER                                            00020000
+                     MOVE ' ERRO OPEN REJEITO ' TO WRK-MSG              00020100
+                       PERFORM 9000-TRATAR-ERROS                        00020200
+                END-EVALUATE.                                           00020300
+                                                                        00020400
+      *-------------------------------------------------------------*   00020500
+       1100-99-FIM.                       EXIT.                         00020600
+      *-------------------------------------------------------------*   00020700
+                                                                        00020800
+      *-------------------------------------------------------------*   00020900
+       1150-GRAVAR-CABECALHO              SECTION.                      00021000
+      *-------------------------------------------------------------*   00021100
+                                                                        00021200
+            MOVE 'H'             TO FD-CAB-TIPO.                        00021300
+            MOVE WRK-DATA-HOJE   TO FD-CAB-DATA.                        00021400
+            MOVE SPACES          TO FD-CAB-FILLER.                      00021500
+            WRITE FD-RESUM.                                             00021600
+                                                                        00021700
+      *-------------------------------------------------------------*   00021800
+       1150-99-FIM.                       EXIT.                         00021900
+      *-------------------------------------------------------------*   00022000
+                                                                        00022100
+      *-------------------------------------------------------------*   00022200
+       1200-SALTAR-REGISTROS              SECTION.                      00022300
+      *-------------------------------------------------------------*   00022400
+                                                                        00022500
+            MOVE WRK-CHECKPOINT TO WRK-SALTAR.                          00022600
+            PERFORM 1210-LER-E-DESCARTAR                                00022700
+               UNTIL WRK-SALTAR EQUAL ZEROS                             00022800
+                  OR WRK-FS-PRODUCT EQUAL '10'.                         00022900
+                                                                        00023000
+      *-------------------------------------------------------------*   00023100
+       1200-99-FIM.                       EXIT.                         00023200
+      *-------------------------------------------------------------*   00023300
+                                                                        00023400
+      *-------------------------------------------------------------*   00023500
+       1210-LER-E-DESCARTAR               SECTION.                      00023600
+      *-------------------------------------------------------------*   00023700
+                                                                        00023800
+            READ PRODUCT.                                               00023900
+            IF WRK-FS-PRODUCT EQUAL ZEROS                               00024000
+               SUBTRACT 1 FROM WRK-SALTAR                               00024100
+            END-IF.                                                     00024200
+                                                                        00024300
+      *-------------------------------------------------------------*   00024400
+       1210-99-FIM.                       EXIT.                         00024500
+      *-------------------------------------------------------------*   00024600
+                                                                        00024700
+      *-------------------------------------------------------------*   00024800
+       2000-PROCESSAR                     SECTION.                      00024900
+      *-------------------------------------------------------------*   00025000
+                                                                        00025100
+               IF WRK-FS-PRODUCT  EQUAL ZEROS                           00025200
+                   ADD 1 TO WRK-REG-LIDOS                               00025300
+                   PERFORM 2100-VALIDAR-REGISTRO                        00025400
+                   IF WRK-REG-OK                                        00025500
+                      PERFORM 2200-GRAVAR-RESUMO                        00025600
+                   ELSE                                                 00025700
+                      PERFORM 2300-GRAVAR-REJEITO                       00025800
+                   END-IF                                               00025900
+                   PERFORM 2400-ATUALIZAR-CHECKPOINT                    00026000
+               ELSE                                                     00026100
+                     MOVE 'FINAL DE ARQUIVO ' TO WRK-MSG                00026200
+               END-IF                                                   00026300
+                                                                        00026400
+               READ PRODUCT.                                            00026500
+                                                                        00026600
+      *-------------------------------------------------------------*   00026700
+       2000-99-FIM.                       EXIT.                         00026800
+      *-------------------------------------------------------------*   00026900
+                                                                        00027000
+      *-------------------------------------------------------------*   00027100
+       2100-VALIDAR-REGISTRO              SECTION.                      00027200
+      *-------------------------------------------------------------*   00027300
+                                                                        00027400
+            SET WRK-REG-OK TO TRUE.                                     00027500
+            IF FD-PROD-CODIGO EQUAL SPACES OR FD-PROD-CODIGO EQUAL ZEROS00027600
+               SET WRK-REG-INVALIDO TO TRUE                             00027700
+            END-IF.                                                     00027800
+            IF FD-PROD-DESCRICAO EQUAL SPACES                           00027900
+               SET WRK-REG-INVALIDO TO TRUE                             00028000
+            END-IF.                                                     00028100
+                                                                        00028200
+      *-------------------------------------------------------------*   00028300
+       2100-99-FIM.                       EXIT.                         00028400
+      *-------------------------------------------------------------*   00028500
+                                                                        00028600
+      *-------------------------------------------------------------*   00028700
+       2200-GRAVAR-RESUMO                 SECTION.                      00028800
+      *-------------------------------------------------------------*   00028900
+                                                                        00029000
+            MOVE 'D'                       TO FD-DET-TIPO.              00029100
+            MOVE FD-PROD-CODIGO             TO FD-DET-CODIGO.           00029200
+            MOVE FD-PROD-DESCRICAO(1:25)     TO FD-DET-DESCRICAO.       00029300
+            MOVE FD-PROD-QTDE                TO FD-DET-QTDE.            00029400
+            MOVE SPACES                      TO FD-DET-FILLER.          00029500
+            WRITE FD-RESUM.                                             00029600
+            ADD 1 TO WRK-REG-GRAVADOS.                                  00029700
+                                                                        00029800
+      *-------------------------------------------------------------*   00029900
+       2200-99-FIM.                       EXIT.                         00030000
+      *-------------------------------------------------------------*   00030100
+                                                                        00030200
+      *-------------------------------------------------------------*   00030300
+       2300-GRAVAR-REJEITO                SECTION.                      00030400
+      *-------------------------------------------------------------*   00030500
+                                                                        00030600
+            MOVE FD-PRODUCT TO FD-REJEITO.                              00030700
+            WRITE FD-REJEITO.                                           00030800
+            ADD 1 TO WRK-REG-REJEITADOS.                                00030900
+                                                                        00031000
+      *-------------------------------------------------------------*   00031100
+       2300-99-FIM.                       EXIT.                         00031200
+      *-------------------------------------------------------------*   00031300
+                                                                        00031400
+      *-------------------------------------------------------------*   00031500
+       2400-ATUALIZAR-CHECKPOINT          SECTION.                      00031600
+      *-------------------------------------------------------------*   00031700
+                                                                        00031800
+            ADD 1 TO WRK-CONTADOR-CKPT.                                 00031900
+            IF WRK-CONTADOR-CKPT EQUAL 100                              00032000
+               MOVE WRK-CHECKPOINT      TO WRK-CHECKPOINT-GRAVAR        00032100
+               ADD  WRK-REG-LIDOS       TO WRK-CHECKPOINT-GRAVAR        00032200
+               MOVE WRK-CKPT-GRAVADOS   TO WRK-CKPT-GRAVADOS-GRAVAR     00032300
+               ADD  WRK-REG-GRAVADOS    TO WRK-CKPT-GRAVADOS-GRAVAR     00032400
+               PERFORM 3200-GRAVAR-CHECKPOINT                           00032500
+               MOVE ZEROS TO WRK-CONTADOR-CKPT                          00032600
+            END-IF.                                                     00032700
+                                                                        00032800
+      *-------------------------------------------------------------*   00032900
+       2400-99-FIM.                       EXIT.                         00033000
+      *-------------------------------------------------------------*   00033100
+                                                                        00033200
+      *-------------------------------------------------------------*   00033300
+       3000-FINALIZAR                     SECTION.                      00033400
+      *-------------------------------------------------------------*   00033500
+                                                                        00033600
+            PERFORM 3100-GRAVAR-TRAILER.                                00033700
+                                                                        00033800
+            MOVE ZEROS TO WRK-CHECKPOINT-GRAVAR.                        00033900
+            MOVE ZEROS TO WRK-CKPT-GRAVADOS-GRAVAR.                     00034000
+            PERFORM 3200-GRAVAR-CHECKPOINT.                             00034100
+                                                                        00034200
+            CLOSE PRODUCT                                               00034300
+            CLOSE RESUM                                                 00034400
+            CLOSE REJEITO.                                              00034500
+                                                                        00034600
+                 PERFORM 9000-TRATAR-ERROS.                             00034700
+                 MOVE ' FINAL DO PROCESSO ' TO WRK-MSG.                 00034800
+                                                                        00034900
+      *-------------------------------------------------------------*   00035000
+       3000-99-FIM.                       EXIT.                         00035100
+      *-------------------------------------------------------------*   00035200
+                                                                        00035300
+      *-------------------------------------------------------------*   00035400
+       3100-GRAVAR-TRAILER                SECTION.                      00035500
+      *-------------------------------------------------------------*   00035600
+                                                                        00035700
+            MOVE 'T'                            TO FD-TRL-TIPO.         00035800
+            ADD WRK-CKPT-GRAVADOS TO WRK-REG-GRAVADOS                   00035900
+                                      GIVING FD-TRL-TOTAL.              00036000
+            MOVE SPACES                         TO FD-TRL-FILLER.       00036100
+            WRITE FD-RESUM.                                             00036200
+                                                                        00036300
+      *-------------------------------------------------------------*   00036400
+       3100-99-FIM.                       EXIT.                         00036500
+      *-------------------------------------------------------------*   00036600
+                                                                        00036700
+      *-------------------------------------------------------------*   00036800
+       3200-GRAVAR-CHECKPOINT             SECTION.                      00036900
+      *-------------------------------------------------------------*   00037000
+                                                                        00037100
+            OPEN OUTPUT CHKPT.                                          00037200
+            EVALUATE WRK-FS-CHKPT                                       00037300
+              WHEN ZEROS                                                00037400
+                 CONTINUE                                               00037500
+              WHEN OTHER                                                00037600
+                 MOVE ' ERRO OPEN CHKPT ' TO WRK-MSG                    00037700
+                   PERFORM 9000-TRATAR-ERROS                            00037800
+            END-EVALUATE.                                               00037900
+            MOVE WRK-CHECKPOINT-GRAVAR TO FD-CHKPT-QTDE.                00038000
+            MOVE WRK-CKPT-GRAVADOS-GRAVAR TO FD-CHKPT-GRAVADOS.         00038100
+            WRITE FD-CHKPT.                                             00038200
+            EVALUATE WRK-FS-CHKPT                                       00038300
+              WHEN ZEROS                                                00038400
+                 CONTINUE                                               00038500
+              WHEN OTHER                                                00038600
+                 MOVE ' ERRO GRAVAR CHKPT ' TO WRK-MSG                  00038700
+                   PERFORM 9000-TRATAR-ERROS                            00038800
+            END-EVALUATE.                                               00038900
+            CLOSE CHKPT.                                                00039000
+                                                                        00039100
+      *-------------------------------------------------------------*   00039200
+       3200-99-FIM.                       EXIT.                         00039300
+      *-------------------------------------------------------------*   00039400
+                                                                        00039500
+      *-------------------------------------------------------------*   00039600
+       9000-TRATAR-ERROS                  SECTION.                      00039700
+      *-------------------------------------------------------------*   00039800
+                                                                        00039900
+             DISPLAY '------------------'                               00040000
+             DISPLAY   WRK-MSG                                          00040100
+             DISPLAY ' LIDOS......: ' WRK-REG-LIDOS                     00040200
+             DISPLAY ' GRAVADOS...: ' WRK-REG-GRAVADOS                  00040300
+             DISPLAY ' REJEITADOS.: ' WRK-REG-REJEITADOS                00040400
+             DISPLAY '------------------'                               00040500
+                STOP RUN.                                               00040600
+                                                                        00040700
+      *-------------------------------------------------------------*   00040800
+       9000-99-FIM.            EXIT.                                    00040900
+      *-------------------------------------------------------------*   00041000
