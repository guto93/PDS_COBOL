@@ -0,0 +1,282 @@
+                                                                        00001000
+      *=======================================================*         00001100
+       IDENTIFICATION                            DIVISION.              00001200
+      *=======================================================*         00001300
+                                                                        00001400
+       PROGRAM-ID.  FR03DB13.                                           00001500
+                                                                        00001600
+      *=======================================================*         00001700
+      *              TREINAMENTO MAINFRAME                    *         00001800
+      *=======================================================*         00001900
+      *     AUTOR    : AUGUSTO MARTINS                                  00002000
+      *     EMPRESA  : FOURSYS                                          00002100
+      *     DATA     : 16/06/2022                                       00002200
+      *     OBJETIVO : ARQUIVAR OS REGISTROS DE FOUR001.FUNC COM        00002300
+      *              : DATAADM MAIS ANTIGA QUE O LIMITE DE RETENCAO,    00002400
+      *              : MOVENDO-OS PARA FOUR001.FUNC_ARCH E EXCLUINDO    00002500
+      *              : DE FOUR001.FUNC.                                 00002600
+      *=======================================================*         00002700
+      *=======================================================*         00002800
+       ENVIRONMENT                                    DIVISION.         00002900
+      *=======================================================*         00003000
+       CONFIGURATION                                  SECTION.          00003100
+      *=======================================================*         00003200
+                                                                        00003300
+          SPECIAL-NAMES.                                                00003400
+              DECIMAL-POINT IS COMMA.                                   00003500
+                                                                        00003600
+      *=======================================================*         00003700
+       DATA                                       DIVISION.             00003800
+      *=======================================================*         00003900
+                                                                        00004000
+      *-------------------------------------------------------*         00004100
+       WORKING-STORAGE                            SECTION.              00004200
+      *-------------------------------------------------------*         00004300
+                                                                        00004400
+      *-------------------------------------------------------*         00004500
+        01 FILLER                          PIC X(050)   VALUE           00004600
+                '*******AREA DE SQL ******'.                            00004700
+      *-------------------------------------------------------*         00004800
+                                                                        00004900
+           EXEC SQL                                                     00005000
+                INCLUDE BOOKFUNC                                        00005100
+           END-EXEC.                                                    00005200
+           EXEC SQL                                                     00005300
+                INCLUDE SQLCA                                           00005400
+           END-EXEC.                                                    00005500
+                                                                        00005600
+      *-------------------------------------------------------*         00005700
+        01 FILLER                          PIC X(050)   VALUE           00005800
+                '*******AREA DE AUXILIARES********'.                    00005900
+      *-------------------------------------------------------*         00006000
+                                                                        00006100
+       77 WRK-SQLCODE              PIC -999.                            00006200
+       77 WRK-TELEFONE-NULL        PIC S9(04) COMP VALUE ZEROS.         00006300
+                                                                        00006400
+       77 WRK-RETENCAO-ANOS        PIC 9(02) VALUE 10.                  00006500
+                                                                        00006600
+       77 WRK-DATA-HOJE            PIC X(08) VALUE SPACES.              00006700
+       01 WRK-DATA-HOJE-ISO.                                            00006800
+          02 WRK-DHI-ANO           PIC X(04).                           00006900
+          02 FILLER                PIC X(01) VALUE '-'.                 00007000
+          02 WRK-DHI-MES           PIC X(02).                           00007100
+          02 FILLER                PIC X(01) VALUE '-'.                 00007200
+          02 WRK-DHI-DIA           PIC X(02).                           00007300
+                                                                        00007400
+       77 WRK-ANO-HOJE-NUM         PIC 9(04) VALUE ZEROS.               00007500
+       77 WRK-ANO-LIMITE-NUM       PIC 9(04) VALUE ZEROS.               00007600
+                                                                        00007700
+       01 WRK-DATA-LIMITE-ISO.                                          00007800
+          02 WRK-DLI-ANO           PIC X(04).                           00007900
+          02 FILLER                PIC X(01) VALUE '-'.                 00008000
+          02 WRK-DLI-MES           PIC X(02).                           00008100
+          02 FILLER                PIC X(01) VALUE '-'.                 00008200
+          02 WRK-DLI-DIA           PIC X(02).                           00008300
+                                                                        00008400
+       77 WRK-MSG                  PIC X(50) VALUE SPACES.              00008500
+       77 WRK-REG-LIDOS            PIC 9(07) VALUE ZEROS.               00008600
+       77 WRK-REG-ARQUIVADOS       PIC 9(07) VALUE ZEROS.               00008700
+       77 WRK-REG-ERRO             PIC 9(07) VALUE ZEROS.               00008800
+                                                                        00008900
+       77 WRK-CONTADOR-COMMIT      PIC 9(03) VALUE ZEROS.               00009000
+       77 WRK-COMMIT-INTERVAL      PIC 9(03) VALUE 050.                 00009100
+                                                                        00009200
+      *-------------------------------------------------------*         00009300
+                                                                        00009400
+      *=======================================================*         00009500
+       PROCEDURE                                  DIVISION.             00009600
+      *=======================================================*         00009700
+                                                                        00009800
+      *-------------------------------------------------------*         00009900
+      *         R O T I N A  P R I N C I P A L *                        00010000
+      *-------------------------------------------------------*         00010100
+                                                                        00010200
+      *-------------------------------------------------------*         00010300
+       0000-PRINCIPAL                              SECTION.             00010400
+      *-------------------------------------------------------*         00010500
+                                                                        00010600
+            PERFORM 1000-INICIAR.                                       00010700
+            PERFORM 2000-ARQUIVAR.                                      00010800
+            PERFORM 9000-FINALIZAR.                                     00010900
+                                                                        00011000
+      *-------------------------------------------------------*         00011100
+       0000-999-FIM.                               EXIT.                00011200
+      *-------------------------------------------------------*         00011300
+                                                                        00011400
+      *-------------------------------------------------------*         00011500
+       1000-INICIAR                               SECTION.              00011600
+      *-------------------------------------------------------*         00011700
+                                                                        00011800
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.                   00011900
+             PERFORM 1050-MONTAR-DATA-HOJE.                             00012000
+             PERFORM 1060-CALCULAR-DATA-LIMITE.                         00012100
+                                                                        00012200
+             DISPLAY '------------------------------------------'.      00012300
+             DISPLAY ' ARQUIVAMENTO DE FOUR001.FUNC               '.    00012400
+             DISPLAY ' LIMITE DE RETENCAO (ANOS).: ' WRK-RETENCAO-ANOS. 00012500
+             DISPLAY ' DATA LIMITE................: '                   00012600
+                      WRK-DATA-LIMITE-ISO.                              00012700
+             DISPLAY '------------------------------------------'.      00012800
+                                                                        00012900
+      *-------------------------------------------------------*         00013000
+       1000-999-FIM.                               EXIT.                00013100
+      *-------------------------------------------------------*         00013200
+                                                                        00013300
+       1050-MONTAR-DATA-HOJE                       SECTION.             00013400
+                                                                        00013500
+             MOVE WRK-DATA-HOJE(1:4)  TO WRK-DHI-ANO.                   00013600
+             MOVE WRK-DATA-HOJE(5:2)  TO WRK-DHI-MES.                   00013700
+             MOVE WRK-DATA-HOJE(7:2)  TO WRK-DHI-DIA.                   00013800
+                                                                        00013900
+      *-------------------------------------------------------*         00014000
+       1050-999-FIM.                               EXIT.                00014100
+      *-------------------------------------------------------*         00014200
+                                                                        00014300
+       1060-CALCULAR-DATA-LIMITE                    SECTION.            00014400
+                                                                        00014500
+             MOVE WRK-DHI-ANO TO WRK-ANO-HOJE-NUM.                      00014600
+             SUBTRACT WRK-RETENCAO-ANOS FROM WRK-ANO-HOJE-NUM           00014700
+                                        GIVING WRK-ANO-LIMITE-NUM.      00014800
+                                                                        00014900
+             MOVE WRK-ANO-LIMITE-NUM TO WRK-DLI-ANO.                    00015000
+             MOVE WRK-DHI-MES        TO WRK-DLI-MES.                    00015100
+             MOVE WRK-DHI-DIA        TO WRK-DLI-DIA.                    00015200
+                                                                        00015300
+      *-------------------------------------------------------*         00015400
+       1060-999-FIM.                               EXIT.                00015500
+      *-------------------------------------------------------*         00015600
+                                                                        00015700
+      *---------------------------------------------------------------  00015800
+      *    2000-ARQUIVAR                                                00015900
+      *    PERCORRE FOUR001.FUNC PROCURANDO REGISTROS COM DATAADM       00016000
+      *    ANTERIOR A DATA LIMITE, E MOVE CADA UM PARA FUNC_ARCH.       00016100
+      *---------------------------------------------------------------  00016200
+       2000-ARQUIVAR                                SECTION.            00016300
+                                                                        00016400
+            EXEC SQL                                                    00016500
+               DECLARE CSRFUNC CURSOR FOR                               00016600
+                  SELECT ID, NOME, SETOR, SALARIO, DATAADM, EMAIL,      00016700
+                         TELEFONE                                       00016800
+                    FROM FOUR001.FUNC                                   00016900
+                   WHERE DATAADM < :WRK-DATA-LIMITE-ISO                 00017000
+                   ORDER BY ID                                          00017100
+            END-EXEC.                                                   00017200
+                                                                        00017300
+            EXEC SQL                                                    00017400
+               OPEN CSRFUNC                                             00017500
+            END-EXEC.                                                   00017600
+                                                                        00017700
+            PERFORM 2100-BUSCAR-FUNCIONARIO                             00017800
+               UNTIL SQLCODE EQUAL 100.                                 00017900
+                                                                        00018000
+            EXEC SQL                                                    00018100
+               CLOSE CSRFUNC                                            00018200
+            END-EXEC.                                                   00018300
+                                                                        00018400
+      *-------------------------------------------------------*         00018500
+       2000-999-FIM.                               EXIT.                00018600
+      *-------------------------------------------------------*         00018700
+                                                                        00018800
+       2100-BUSCAR-FUNCIONARIO                       SECTION.           00018900
+                                                                        00019000
+            EXEC SQL                                                    00019100
+               FETCH CSRFUNC                                            00019200
+                INTO :REG-FUNC, :DB2-TELEFONE :WRK-TELEFONE-NULL        00019300
+            END-EXEC.                                                   00019400
+                                                                        00019500
+            IF SQLCODE EQUAL ZEROS                                      00019600
+               ADD 1 TO WRK-REG-LIDOS                                   00019700
+               PERFORM 2200-MOVER-PARA-ARQUIVO                          00019800
+            END-IF.                                                     00019900
+                                                                        00020000
+      *-------------------------------------------------------*         00020100
+       2100-999-FIM.                               EXIT.                00020200
+      *-------------------------------------------------------*         00020300
+                                                                        00020400
+       2200-MOVER-PARA-ARQUIVO                       SECTION.           00020500
+                                                                        00020600
+            EXEC SQL                                                    00020700
+               INSERT INTO                                              00020800
+               FOUR001.FUNC_ARCH(ID, NOME, SETOR, SALARIO, DATAADM,     00020900
+                                 EMAIL, TELEFONE, DATA_ARQUIVAMENTO)    00021000
+               VALUES(:DB2-ID,                                          00021100
+                      :DB2-NOME,                                        00021200
+                      :DB2-SETOR,                                       00021300
+                      :DB2-SALARIO,                                     00021400
+                      :DB2-DATAADM,                                     00021500
+                      :DB2-EMAIL,                                       00021600
+                      :DB2-TELEFONE,                                    00021700
+                      :WRK-DATA-HOJE-ISO)                               00021800
+            END-EXEC.                                                   00021900
+                                                                        00022000
+            IF SQLCODE EQUAL ZEROS                                      00022100
+               PERFORM 2300-EXCLUIR-DE-FUNC                             00022200
+            ELSE                                                        00022300
+               ADD 1 TO WRK-REG-ERRO                                    00022400
+               MOVE SQLCODE TO WRK-SQLCODE                              00022500
+               DISPLAY ' ERRO AO ARQUIVAR ID ' DB2-ID                   00022600
+                       ' SQLCODE ' WRK-SQLCODE                          00022700
+            END-IF.                                                     00022800
+                                                                        00022900
+      *-------------------------------------------------------*         00023000
+       2200-999-FIM.                               EXIT.                00023100
+      *-------------------------------------------------------*         00023200
+                                                                        00023300
+       2300-EXCLUIR-DE-FUNC                          SECTION.           00023400
+                                                                        00023500
+            EXEC SQL                                                    00023600
+               DELETE FROM FOUR001.FUNC                                 00023700
+                WHERE ID = :DB2-ID                                      00023800
+            END-EXEC.                                                   00023900
+                                                                        00024000
+            IF SQLCODE EQUAL ZEROS                                      00024100
+               ADD 1 TO WRK-REG-ARQUIVADOS                              00024200
+               DISPLAY ' ID ' DB2-ID ' ARQUIVADO E REMOVIDO DE FUNC '   00024300
+               PERFORM 2950-CONTROLAR-COMMIT                            00024400
+            ELSE                                                        00024500
+               ADD 1 TO WRK-REG-ERRO                                    00024600
+               MOVE SQLCODE TO WRK-SQLCODE                              00024700
+               DISPLAY ' ERRO AO EXCLUIR ID ' DB2-ID                    00024800
+                       ' SQLCODE ' WRK-SQLCODE                          00024900
+            END-IF.                                                     00025000
+                                                                        00025100
+      *-------------------------------------------------------*         00025200
+       2300-999-FIM.                               EXIT.                00025300
+      *-------------------------------------------------------*         00025400
+                                                                        00025500
+       2950-CONTROLAR-COMMIT                         SECTION.           00025600
+                                                                        00025700
+            ADD 1 TO WRK-CONTADOR-COMMIT.                               00025800
+            IF WRK-CONTADOR-COMMIT EQUAL WRK-COMMIT-INTERVAL            00025900
+               EXEC SQL                                                 00026000
+                  COMMIT                                                00026100
+               END-EXEC                                                 00026200
+               MOVE ZEROS TO WRK-CONTADOR-COMMIT                        00026300
+            END-IF.                                                     00026400
+                                                                        00026500
+      *-------------------------------------------------------*         00026600
+       2950-999-FIM.                               EXIT.                00026700
+      *-------------------------------------------------------*         00026800
+                                                                        00026900
+      *-------------------------------------------------------*         00027000
+       9000-FINALIZAR                              SECTION.             00027100
+      *-------------------------------------------------------*         00027200
+                                                                        00027300
+             EXEC SQL                                                   00027400
+                COMMIT                                                  00027500
+             END-EXEC.                                                  00027600
+                                                                        00027700
+             MOVE ' FIM DO ARQUIVAMENTO ' TO WRK-MSG.                   00027800
+                                                                        00027900
+             DISPLAY '------------------------------------------'.      00028000
+             DISPLAY ' LIDOS......: ' WRK-REG-LIDOS.                    00028100
+             DISPLAY ' ARQUIVADOS.: ' WRK-REG-ARQUIVADOS.               00028200
+             DISPLAY ' COM ERRO...: ' WRK-REG-ERRO.                     00028300
+             DISPLAY   WRK-MSG.                                         00028400
+             DISPLAY '------------------------------------------'.      00028500
+                                                                        00028600
+                STOP RUN.                                               00028700
+                                                                        00028800
+      *-------------------------------------------------------*         00028900
+       9000-999-FIM.                               EXIT.                00029000
+      *-------------------------------------------------------*         00029100
