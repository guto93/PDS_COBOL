@@ -1,58 +1,71 @@
-      *===========================================================      00001031
-       IDENTIFICATION                             DIVISION.             00002031
-      *===========================================================      00003031
-       PROGRAM-ID.  FR03CB13.                                           00004031
-      *===========================================================      00005031
-      *     AUTOR    : AUGUSTO MARTINS                                  00006031
-      *     EMPRESA  : FOURSYS                                          00007031
-      *     DATA     : 24/04/2022                                       00008032
-      *     OBJETIVO : OPERADOR ARITMETICO, DIVIDE.                     00009031
-      *              : RECEBER DOIS VALORES DA SYSIN, CALCULAR          00010031
-      *              : O VALOR TOTAL DAS PARCELAS.                      00011031
-      *===========================================================*     00012034
-       ENVIRONMENT                                DIVISION.             00013034
-      *===========================================================*     00014034
-       DATA                                       DIVISION.             00015031
-      *===========================================================*     00016034
-                                                                        00016134
-      *-----------------------------------------------------------*     00016234
-       WORKING-STORAGE                            SECTION.              00017031
-      *-----------------------------------------------------------*     00018034
-                                                                        00018134
-        01 WRK-VALOR-COMP           PIC 9(05) COMP-3 VALUE ZEROS.       00018231
-        01 WRK-PARCEL-COMP          PIC 9(03) COMP-3 VALUE ZEROS.       00018331
-        01 WRK-TOTAL-C              PIC 9(05) COMP-3 VALUE ZEROS.       00018431
-        01 WRK-DIVIDE.                                                  00018531
-           05 WRK-VALOR             PIC 9(05) VALUE ZEROS.              00018631
-           05 WRK-QTPARCELAS        PIC 9(03) VALUE ZEROS.              00018731
-           05 WRK-TOTAL             PIC 9(05) VALUE ZEROS.              00018831
-                                                                        00018934
-      *-----------------------------------------------------------*     00019034
-                                                                        00019134
-      *===========================================================*     00019234
-       PROCEDURE                                  DIVISION.             00019331
-      *==========================================================       00019431
-                                                                        00020031
-           ACCEPT WRK-DIVIDE     FROM SYSIN.                            00030031
-      * ----------------- DIVIDE ---------------------                  00040031
-                                                                        00040131
-           MOVE   WRK-VALOR       TO WRK-VALOR-COMP.                    00040231
-           MOVE   WRK-QTPARCELAS  TO WRK-PARCEL-COMP.                   00040331
-           MOVE   WRK-TOTAL       TO WRK-TOTAL-C.                       00040431
-                                                                        00040531
-           DIVIDE WRK-VALOR-COMP  BY WRK-PARCEL-COMP GIVING WRK-TOTAL-C 00040633
-                                     ON SIZE ERROR                      00040733
-                                        DISPLAY 'ESTOURO DA DIVISAO'    00040833
-           END-DIVIDE.                                                  00040933
-                                                                        00041033
-           MOVE   WRK-VALOR-COMP  TO WRK-VALOR.                         00041131
-           MOVE   WRK-PARCEL-COMP TO WRK-QTPARCELAS.                    00041231
-           MOVE   WRK-TOTAL-C     TO WRK-TOTAL.                         00041331
-                                                                        00042031
-           DISPLAY '===================================='               00043031
-           DISPLAY 'VALOR        : '   WRK-VALOR                        00044031
-           DISPLAY 'QT.PARCELAS  : '   WRK-QTPARCELAS                   00045031
-           DISPLAY 'TOTAL        : '   WRK-TOTAL.                       00046031
-           DISPLAY '==================================== '.             00047031
-                                                                        00048031
-           STOP RUN.                                                    00049031
+      *===========================================================      00001000
+       IDENTIFICATION                             DIVISION.             00001100
+      *===========================================================      00001200
+       PROGRAM-ID.  FR03CB13.                                           00001300
+      *===========================================================      00001400
+      *     AUTOR    : AUGUSTO MARTINS                                  00001500
+      *     EMPRESA  : FOURSYS                                          00001600
+      *     DATA     : 24/04/2022                                       00001700
+      *     OBJETIVO : OPERADOR ARITMETICO, DIVIDE.                     00001800
+      *              : RECEBER DOIS VALORES DA SYSIN, CALCULAR          00001900
+      *              : O VALOR DA PARCELA.                              00002000
+      *-------------------------------------------------------------    00002100
+      *     MANUTENCAO:                                                 00002200
+      *     - A DIVISAO NEM SEMPRE E EXATA. PASSOU A CALCULAR O RESTO   00002300
+      *       DA DIVISAO E SOMAR ESSE RESTO NA ULTIMA PARCELA, PARA A   00002400
+      *       SOMA DE TODAS AS PARCELAS SEMPRE BATER COM WRK-VALOR.     00002500
+      *===========================================================*     00002600
+       ENVIRONMENT                                DIVISION.             00002700
+      *===========================================================*     00002800
+       DATA                                       DIVISION.             00002900
+      *===========================================================*     00003000
+                                                                        00003100
+      *-----------------------------------------------------------*     00003200
+       WORKING-STORAGE                            SECTION.              00003300
+      *-----------------------------------------------------------*     00003400
+                                                                        00003500
+        01 WRK-VALOR-COMP           PIC 9(05) COMP-3 VALUE ZEROS.       00003600
+        01 WRK-PARCEL-COMP          PIC 9(03) COMP-3 VALUE ZEROS.       00003700
+        01 WRK-TOTAL-C              PIC 9(05) COMP-3 VALUE ZEROS.       00003800
+        01 WRK-RESTO-C              PIC 9(05) COMP-3 VALUE ZEROS.       00003900
+        01 WRK-ULTIMA-PARC-C        PIC 9(05) COMP-3 VALUE ZEROS.       00004000
+        01 WRK-DIVIDE.                                                  00004100
+           05 WRK-VALOR             PIC 9(05) VALUE ZEROS.              00004200
+           05 WRK-QTPARCELAS        PIC 9(03) VALUE ZEROS.              00004300
+           05 WRK-TOTAL             PIC 9(05) VALUE ZEROS.              00004400
+        01 WRK-ULTIMA-PARCELA       PIC 9(05) VALUE ZEROS.              00004500
+                                                                        00004600
+      *-----------------------------------------------------------*     00004700
+                                                                        00004800
+      *===========================================================*     00004900
+       PROCEDURE                                  DIVISION.             00005000
+      *==========================================================       00005100
+                                                                        00005200
+           ACCEPT WRK-DIVIDE     FROM SYSIN.                            00005300
+      * ----------------- DIVIDE ---------------------                  00005400
+                                                                        00005500
+           MOVE   WRK-VALOR       TO WRK-VALOR-COMP.                    00005600
+           MOVE   WRK-QTPARCELAS  TO WRK-PARCEL-COMP.                   00005700
+           MOVE   WRK-TOTAL       TO WRK-TOTAL-C.                       00005800
+                                                                        00005900
+           DIVIDE WRK-VALOR-COMP  BY WRK-PARCEL-COMP GIVING WRK-TOTAL-C 00006000
+                                     REMAINDER WRK-RESTO-C              00006100
+                                     ON SIZE ERROR                      00006200
+                                        DISPLAY 'ESTOURO DA DIVISAO'    00006300
+           END-DIVIDE.                                                  00006400
+                                                                        00006500
+           COMPUTE WRK-ULTIMA-PARC-C = WRK-TOTAL-C + WRK-RESTO-C.       00006600
+                                                                        00006700
+           MOVE   WRK-VALOR-COMP  TO WRK-VALOR.                         00006800
+           MOVE   WRK-PARCEL-COMP TO WRK-QTPARCELAS.                    00006900
+           MOVE   WRK-TOTAL-C     TO WRK-TOTAL.                         00007000
+           MOVE   WRK-ULTIMA-PARC-C TO WRK-ULTIMA-PARCELA.              00007100
+                                                                        00007200
+           DISPLAY '===================================='               00007300
+           DISPLAY 'VALOR        : '   WRK-VALOR                        00007400
+           DISPLAY 'QT.PARCELAS  : '   WRK-QTPARCELAS                   00007500
+           DISPLAY 'PARCELA      : '   WRK-TOTAL                        00007600
+           DISPLAY 'ULTIMA PARC. : '   WRK-ULTIMA-PARCELA.              00007700
+           DISPLAY '==================================== '.             00007800
+                                                                        00007900
+           STOP RUN.                                                    00008000
