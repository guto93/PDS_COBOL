@@ -1,189 +1,345 @@
                                                                         00001000
-      *=======================================================*         00002000
-       IDENTIFICATION                            DIVISION.              00003000
-      *=======================================================*         00004000
-                                                                        00005000
-       PROGRAM-ID.  FR03DB03.                                           00006000
-                                                                        00007000
-      *=======================================================*         00008000
-      *              TREINAMENTO MAINFRAME                    *         00009000
-      *=======================================================*         00010000
-      *     AUTOR    : AUGUSTO MARTINS                                  00020000
-      *     EMPRESA  : FOURSYS                                          00030000
-      *     DATA     : 03/06/2022                                       00040000
-      *     OBJETIVO : INSERIR DADOS DA SYSIN,COM O FORMATO DOS         00050000
-      *              : DADOS DA TABELA FOUR001.FUNC                     00060000
-      *=======================================================*         00070000
-       ENVIRONMENT                                    DIVISION.         00080000
-      *=======================================================*         00081000
-                                                                        00081100
-      *=======================================================*         00081200
-       CONFIGURATION                                  SECTION.          00081300
-      *=======================================================*         00081400
-                                                                        00081500
-          SPECIAL-NAMES.                                                00081600
-              DECIMAL-POINT IS COMMA.                                   00081700
-                                                                        00081800
-      *=======================================================*         00081900
-                                                                        00082000
-      *=======================================================*         00082100
-       DATA                                       DIVISION.             00082200
-      *=======================================================*         00082300
-                                                                        00082400
-      *-------------------------------------------------------*         00082500
-       WORKING-STORAGE                            SECTION.              00082600
-      *-------------------------------------------------------*         00082700
-                                                                        00082800
-      *-------------------------------------------------------*         00082900
-        01 FILLER                          PIC X(050)   VALUE           00083000
-                '*******AREA DE SQL ******'.                            00083100
-      *-------------------------------------------------------*         00083200
-                                                                        00083300
-           EXEC SQL                                                     00083400
-                INCLUDE BOOKFUNC                                        00083500
-           END-EXEC.                                                    00083600
-           EXEC SQL                                                     00083700
-                INCLUDE SQLCA                                           00083800
-           END-EXEC.                                                    00083900
-                                                                        00084000
-      *-------------------------------------------------------*         00084700
-        01 FILLER                          PIC X(050)   VALUE           00084800
-                '*******AREA DE AUXILIARES********'.                    00084901
-      *-------------------------------------------------------*         00085000
-                                                                        00085100
-      *-------------------------------------------------------*         00085700
-                                                                        00085800
-                                                                        00085900
-      *-------------------------------------------------------*         00086000
-        01 FILLER                          PIC X(050)   VALUE           00086100
-                '*******AREA DE AUXILIARES********'.                    00086200
-      *-------------------------------------------------------*         00086300
-                                                                        00086400
-       77 WRK-SQLCODE       PIC -999.                                   00086601
-       77 WRK-INDICATOR     PIC S9(04) COMP VALUE ZEROS.                00086701
-                                                                        00086901
-       01 WRK-ID.                                                       00087001
-          02 FILLER         PIC X(10).                                  00087101
-          02 WRK-ID-AC      PIC 9(04).                                  00087201
-                                                                        00087301
-       01 WRK-NOME.                                                     00087401
-          02 FILLER         PIC X(10).                                  00087501
-          02 WRK-NOME-AC    PIC X(30).                                  00087601
-                                                                        00087701
-       01 WRK-SETOR.                                                    00087801
-          02 FILLER         PIC X(10).                                  00087901
-          02 WRK-SETOR-AC   PIC X(04).                                  00088001
-                                                                        00088101
-       01 WRK-SALARIO.                                                  00088202
-          02 FILLER         PIC X(10).                                  00088301
-          02 WRK-SALARIO-AC PIC 9(08)V99.                               00088401
-                                                                        00088501
-       01 WRK-DATAADM.                                                  00088602
-          02 FILLER         PIC X(10).                                  00088701
-          02 WRK-DATAADM-AC PIC X(10).                                  00088801
-                                                                        00088901
-       01 WRK-EMAIL.                                                    00089001
-          02 FILLER         PIC X(10).                                  00089101
-          02 WRK-EMAIL-AC   PIC X(40).                                  00089201
-                                                                        00089301
-                                                                        00089701
-      *-------------------------------------------------------*         00089801
-                                                                        00089901
-                                                                        00090001
-      *=======================================================*         00090101
-       PROCEDURE                                  DIVISION.             00090201
-      *=======================================================*         00090301
-                                                                        00090401
-                                                                        00090501
-      *-------------------------------------------------------*         00090601
-                                                                        00090701
-      *         R O T I N A  P R I N C I P A L *                        00090801
-                                                                        00090901
-      *-------------------------------------------------------*         00091001
-                                                                        00091101
-                                                                        00091201
-      *-------------------------------------------------------*         00091301
-       0000-PRINCIPAL                              SECTION.             00091401
-      *-------------------------------------------------------*         00091501
-                                                                        00091601
-            PERFORM 1000-INICIAR.                                       00091701
-            PERFORM 2000-PROCESSAR.                                     00091804
-            PERFORM 3000-FINALIZAR.                                     00091901
-                                                                        00092101
-      *-------------------------------------------------------*         00092201
-       0000-999-FIM.                               EXIT.                00092301
-      *-------------------------------------------------------*         00092401
-                                                                        00092501
-                                                                        00092601
-      *-------------------------------------------------------*         00092701
-       1000-INICIAR                               SECTION.              00092801
-      *-------------------------------------------------------*         00092901
-                                                                        00093001
-                                                                        00093101
-             ACCEPT WRK-ID.                                             00093201
-             ACCEPT WRK-NOME.                                           00093301
-             ACCEPT WRK-SETOR.                                          00093401
-             ACCEPT WRK-SALARIO.                                        00093501
-             ACCEPT WRK-DATAADM.                                        00093601
-             ACCEPT WRK-EMAIL.                                          00093701
-                                                                        00094001
-                                                                        00094101
-      *-------------------------------------------------------*         00094401
-       1000-999-FIM.                              EXIT.                 00094501
-      *-------------------------------------------------------*         00094601
-                                                                        00094701
-                                                                        00094801
-      *-------------------------------------------------------*         00094901
-       2000-PROCESSAR                             SECTION.              00095001
-      *-------------------------------------------------------*         00095101
-                                                                        00095401
-            MOVE    WRK-ID-AC            TO DB2-ID.                     00095518
-            MOVE    WRK-NOME-AC          TO DB2-NOME.                   00095618
-            MOVE    WRK-SETOR-AC         TO DB2-SETOR.                  00095718
-            MOVE    WRK-SALARIO-AC       TO DB2-SALARIO.                00095818
-            MOVE    WRK-DATAADM-AC       TO DB2-DATAADM.                00095918
-            MOVE    WRK-EMAIL-AC         TO DB2-EMAIL.                  00096818
-                                                                        00096901
-            EXEC SQL                                                    00097018
-              INSERT INTO                                               00097118
-              FOUR001.FUNC(ID,NOME,SETOR,SALARIO,DATAADM,EMAIL)         00097218
-              VALUES(:DB2-ID,                                           00097318
-                     :DB2-NOME,                                         00097418
-                     :DB2-SETOR,                                        00097918
-                     :DB2-SALARIO,                                      00098018
-                     :DB2-DATAADM,                                      00098118
-                     :DB2-EMAIL)                                        00098218
-            END-EXEC.                                                   00098318
-                                                                        00098418
-                                                                        00098518
-             EVALUATE SQLCODE                                           00098618
-               WHEN 0                                                   00098718
-                DISPLAY 'DADOS GRAVADOS'                                00098818
-                DISPLAY 'ID......'  DB2-ID                              00098918
-                DISPLAY 'NOME....'  DB2-NOME                            00099018
-                DISPLAY 'SETOR...'  DB2-SETOR                           00099118
-                DISPLAY 'SALARIO.'  DB2-SALARIO                         00099218
-                DISPLAY 'DATAADM.'  DB2-DATAADM                         00099318
-                DISPLAY 'EMAIL...'  DB2-EMAIL                           00099418
-               WHEN -181                                                00099519
-                DISPLAY 'ERRO COMFORMATO DA DATA ' WRK-DATAADM-AC       00099621
-               WHEN OTHER                                               00099818
-                MOVE SQLCODE        TO WRK-SQLCODE                      00099920
-                DISPLAY 'ERRO....'  WRK-SQLCODE                         00100018
-             END-EVALUATE.                                              00100118
-                                                                        00100205
-      *-------------------------------------------------------*         00100305
-       2000-999-FIM.                              EXIT.                 00100405
-      *-------------------------------------------------------*         00100505
-                                                                        00101005
-                                                                        00101701
-      *-------------------------------------------------------*         00101801
-       3000-FINALIZAR                             SECTION.              00101901
-      *-------------------------------------------------------*         00102001
-                                                                        00102101
-              STOP RUN.                                                 00102921
-                                                                        00103701
-      *-------------------------------------------------------*         00103801
-       3000-999-FIM.                              EXIT.                 00103901
-      *-------------------------------------------------------*         00104001
-                                                                        00105001
+      *=======================================================*         00001100
+       IDENTIFICATION                            DIVISION.              00001200
+      *=======================================================*         00001300
+                                                                        00001400
+       PROGRAM-ID.  FR03DB03.                                           00001500
+                                                                        00001600
+      *=======================================================*         00001700
+      *              TREINAMENTO MAINFRAME                    *         00001800
+      *=======================================================*         00001900
+      *     AUTOR    : AUGUSTO MARTINS                                  00002000
+      *     EMPRESA  : FOURSYS                                          00002100
+      *     DATA     : 03/06/2022                                       00002200
+      *     OBJETIVO : INSERIR DADOS DO ARQUIVO FUNCNOVO, COM O         00002300
+      *              : FORMATO DOS DADOS DA TABELA FOUR001.FUNC         00002400
+      *-------------------------------------------------------*         00002500
+      *     MANUTENCAO:                                                 00002600
+      *     - LE FUNCNOVO REGISTRO A REGISTRO (EM VEZ DE UM SYSIN       00002700
+      *       POR EXECUCAO); EDITA ID/NOME/SALARIO/DATAADM ANTES DO     00002800
+      *       INSERT; SQLCODE -803 (DUPLICADO) E -181 (DATA INVALIDA)   00002900
+      *       GANHAM MENSAGEM PROPRIA; REGISTROS REPROVADOS NA EDICAO   00003000
+      *       OU REJEITADOS PELO INSERT VAO PARA O ARQUIVO REJEITO.     00003100
+      *=======================================================*         00003200
+      *=======================================================*         00003300
+       ENVIRONMENT                                    DIVISION.         00003400
+      *=======================================================*         00003500
+       CONFIGURATION                                  SECTION.          00003600
+      *=======================================================*         00003700
+                                                                        00003800
+          SPECIAL-NAMES.                                                00003900
+              DECIMAL-POINT IS COMMA.                                   00004000
+                                                                        00004100
+      *=======================================================*         00004200
+       INPUT-OUTPUT                                   SECTION.          00004300
+       FILE-CONTROL.                                                    00004400
+             SELECT FUNCNOVO ASSIGN TO FUNCNOVO                         00004500
+                FILE STATUS  IS WRK-FS-FUNCNOVO.                        00004600
+             SELECT REJEITO  ASSIGN TO REJEITO                          00004700
+                FILE STATUS  IS WRK-FS-REJEITO.                         00004800
+      *=======================================================*         00004900
+       DATA                                       DIVISION.             00005000
+      *=======================================================*         00005100
+                                                                        00005200
+      *-------------------------------------------------------*         00005300
+       FILE                                       SECTION.              00005400
+      *-------------------------------------------------------*         00005500
+       FD FUNCNOVO                                                      00005600
+           RECORDING MODE IS F                                          00005700
+           BLOCK CONTAINS 0 RECORDS.                                    00005800
+       01 FD-FUNCNOVO.                                                  00005900
+          05 FD-ID            PIC 9(04).                                00006000
+          05 FD-NOME          PIC X(30).                                00006100
+          05 FD-SETOR         PIC X(04).                                00006200
+          05 FD-SALARIO       PIC 9(08)V99.                             00006300
+          05 FD-DATAADM       PIC X(10).                                00006400
+          05 FD-EMAIL         PIC X(40).                                00006500
+                                                                        00006600
+       FD REJEITO                                                       00006700
+           RECORDING MODE IS F                                          00006800
+           BLOCK CONTAINS 0 RECORDS.                                    00006900
+       01 FD-REJEITO.                                                   00007000
+          05 FD-REJ-DADOS      PIC X(98).                               00007100
+          05 FD-REJ-SQLCODE    PIC -999.                                00007200
+          05 FD-REJ-MOTIVO     PIC X(030).                              00007300
+                                                                        00007400
+      *-------------------------------------------------------*         00007500
+       WORKING-STORAGE                            SECTION.              00007600
+      *-------------------------------------------------------*         00007700
+                                                                        00007800
+      *-------------------------------------------------------*         00007900
+        01 FILLER                          PIC X(050)   VALUE           00008000
+                '*******AREA DE SQL ******'.                            00008100
+      *-------------------------------------------------------*         00008200
+                                                                        00008300
+           EXEC SQL                                                     00008400
+                INCLUDE BOOKFUNC                                        00008500
+           END-EXEC.                                                    00008600
+           EXEC SQL                                                     00008700
+                INCLUDE SQLCA                                           00008800
+           END-EXEC.                                                    00008900
+                                                                        00009000
+      *-------------------------------------------------------*         00009100
+        01 FILLER                          PIC X(050)   VALUE           00009200
+                '*******AREA DE AUXILIARES********'.                    00009300
+      *-------------------------------------------------------*         00009400
+                                                                        00009500
+       77 WRK-SQLCODE         PIC -999.                                 00009600
+       77 WRK-INDICATOR       PIC S9(04) COMP VALUE ZEROS.              00009700
+                                                                        00009800
+       77 WRK-FS-FUNCNOVO     PIC X(02) VALUE SPACES.                   00009900
+       77 WRK-FS-REJEITO      PIC X(02) VALUE SPACES.                   00010000
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00010100
+       77 WRK-REG-LIDOS       PIC 9(07) VALUE ZEROS.                    00010200
+       77 WRK-REG-GRAVADOS    PIC 9(07) VALUE ZEROS.                    00010300
+       77 WRK-REG-REJEITADOS  PIC 9(07) VALUE ZEROS.                    00010400
+       77 WRK-REG-STATUS      PIC X(01) VALUE 'S'.                      00010500
+          88 WRK-REG-OK              VALUE 'S'.                         00010600
+          88 WRK-REG-INVALIDO        VALUE 'N'.                         00010700
+       77 WRK-REJ-MOTIVO      PIC X(030) VALUE SPACES.                  00010800
+                                                                        00010900
+       77 WRK-DATA-HOJE       PIC X(08) VALUE SPACES.                   00011000
+       01 WRK-DATA-HOJE-ISO.                                            00011100
+          02 WRK-DHI-ANO      PIC X(04).                                00011200
+          02 FILLER           PIC X(01) VALUE '-'.                      00011300
+          02 WRK-DHI-MES      PIC X(02).                                00011400
+          02 FILLER           PIC X(01) VALUE '-'.                      00011500
+          02 WRK-DHI-DIA      PIC X(02).                                00011600
+       77 WRK-DATAADM-MINIMA  PIC X(10) VALUE '1960-01-01'.             00011700
+                                                                        00011800
+      *-------------------------------------------------------*         00011900
+                                                                        00012000
+      *=======================================================*         00012100
+       PROCEDURE                                  DIVISION.             00012200
+      *=======================================================*         00012300
+                                                                        00012400
+      *-------------------------------------------------------*         00012500
+      *         R O T I N A  P R I N C I P A L *                        00012600
+      *-------------------------------------------------------*         00012700
+                                                                        00012800
+      *-------------------------------------------------------*         00012900
+       0000-PRINCIPAL                              SECTION.             00013000
+      *-------------------------------------------------------*         00013100
+                                                                        00013200
+            PERFORM 1000-INICIAR.                                       00013300
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-FUNCNOVO EQUAL '10'.    00013400
+            PERFORM 3000-FINALIZAR.                                     00013500
+                                                                        00013600
+      *-------------------------------------------------------*         00013700
+       0000-999-FIM.                               EXIT.                00013800
+      *-------------------------------------------------------*         00013900
+                                                                        00014000
+      *-------------------------------------------------------*         00014100
+       1000-INICIAR                               SECTION.              00014200
+      *-------------------------------------------------------*         00014300
+                                                                        00014400
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.                   00014500
+             PERFORM 1050-MONTAR-DATA-HOJE.                             00014600
+                                                                        00014700
+             OPEN INPUT  FUNCNOVO.                                      00014800
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00014900
+             OPEN OUTPUT REJEITO.                                       00015000
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00015100
+                                                                        00015200
+             READ FUNCNOVO.                                             00015300
+                                                                        00015400
+      *-------------------------------------------------------*         00015500
+       1000-999-FIM.                              EXIT.                 00015600
+      *-------------------------------------------------------*         00015700
+                                                                        00015800
+      *-------------------------------------------------------*         00015900
+       1050-MONTAR-DATA-HOJE                      SECTION.              00016000
+      *-------------------------------------------------------*         00016100
+                                                                        00016200
+             MOVE WRK-DATA-HOJE(1:4)  TO WRK-DHI-ANO.                   00016300
+             MOVE WRK-DATA-HOJE(5:2)  TO WRK-DHI-MES.                   00016400
+             MOVE WRK-DATA-HOJE(7:2)  TO WRK-DHI-DIA.                   00016500
+                                                                        00016600
+      *-------------------------------------------------------*         00016700
+       1050-999-FIM.                              EXIT.                 00016800
+      *-------------------------------------------------------*         00016900
+                                                                        00017000
+      *-------------------------------------------------------*         00017100
+       1100-TESTAR-FILE-STATUS                     SECTION.             00017200
+      *-------------------------------------------------------*         00017300
+                                                                        00017400
+             EVALUATE WRK-FS-FUNCNOVO                                   00017500
+               WHEN ZEROS                                               00017600
+                  CONTINUE                                              00017700
+               WHEN '35'                                                00017800
+                  MOVE ' FUNCNOVO NAO ENCONTRADO ' TO WRK-MSG           00017900
+                    PERFORM 9000-TRATAR-ERROS                           00018000
+               WHEN OTHER                                               00018100
+                  MOVE ' ERRO OPEN FUNCNOVO ' TO WRK-MSG                00018200
+                    PERFORM 9000-TRATAR-ERROS                           00018300
+             END-EVALUATE.                                              00018400
+                                                                        00018500
+             EVALUATE WRK-FS-REJEITO                                    00018600
+               WHEN ZEROS                                               00018700
+                  CONTINUE                                              00018800
+               WHEN '35'                                                00018900
+                  MOVE ' REJEITO NAO ENCONTRADO ' TO WRK-MSG            00019000
+                    PERFORM 9000-TRATAR-ERROS                           00019100
+               WHEN OTHER                                               00019200
+                  MOVE ' ERRO OPEN REJEITO ' TO WRK-MSG                 00019300
+                    PERFORM 9000-TRATAR-ERROS                           00019400
+             END-EVALUATE.                                              00019500
+                                                                        00019600
+      *-------------------------------------------------------*         00019700
+       1100-999-FIM.                              EXIT.                 00019800
+      *-------------------------------------------------------*         00019900
+                                                                        00020000
+      *-------------------------------------------------------*         00020100
+       2000-PROCESSAR                             SECTION.              00020200
+      *-------------------------------------------------------*         00020300
+                                                                        00020400
+             IF WRK-FS-FUNCNOVO EQUAL ZEROS                             00020500
+                ADD 1 TO WRK-REG-LIDOS                                  00020600
+                PERFORM 2100-VALIDAR-REGISTRO                           00020700
+                IF WRK-REG-OK                                           00020800
+                   PERFORM 2200-GRAVAR-FUNCIONARIO                      00020900
+                ELSE                                                    00021000
+                   MOVE ZEROS TO WRK-SQLCODE                            00021100
+                   PERFORM 2900-GRAVAR-REJEITO                          00021200
+                END-IF                                                  00021300
+             ELSE                                                       00021400
+                MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG                    00021500
+             END-IF.                                                    00021600
+                                                                        00021700
+             READ FUNCNOVO.                                             00021800
+                                                                        00021900
+      *-------------------------------------------------------*         00022000
+       2000-999-FIM.                              EXIT.                 00022100
+      *-------------------------------------------------------*         00022200
+                                                                        00022300
+      *-------------------------------------------------------*         00022400
+       2100-VALIDAR-REGISTRO                       SECTION.             00022500
+      *-------------------------------------------------------*         00022600
+                                                                        00022700
+             SET WRK-REG-OK TO TRUE.                                    00022800
+             MOVE SPACES TO WRK-REJ-MOTIVO.                             00022900
+                                                                        00023000
+             IF FD-ID EQUAL ZEROS                                       00023100
+                SET WRK-REG-INVALIDO TO TRUE                            00023200
+                MOVE ' ID ZERADO ' TO WRK-REJ-MOTIVO                    00023300
+             END-IF.                                                    00023400
+                                                                        00023500
+             IF FD-NOME EQUAL SPACES                                    00023600
+                SET WRK-REG-INVALIDO TO TRUE                            00023700
+                MOVE ' NOME EM BRANCO ' TO WRK-REJ-MOTIVO               00023800
+             END-IF.                                                    00023900
+                                                                        00024000
+             IF FD-SALARIO NOT GREATER THAN ZEROS                       00024100
+                SET WRK-REG-INVALIDO TO TRUE                            00024200
+                MOVE ' SALARIO NAO POSITIVO ' TO WRK-REJ-MOTIVO         00024300
+             END-IF.                                                    00024400
+                                                                        00024500
+             IF FD-DATAADM GREATER WRK-DATA-HOJE-ISO                    00024600
+                SET WRK-REG-INVALIDO TO TRUE                            00024700
+                MOVE ' DATAADM FUTURA ' TO WRK-REJ-MOTIVO               00024800
+             END-IF.                                                    00024900
+                                                                        00025000
+             IF FD-DATAADM LESS WRK-DATAADM-MINIMA                      00025100
+                SET WRK-REG-INVALIDO TO TRUE                            00025200
+                MOVE ' DATAADM MUITO ANTIGA ' TO WRK-REJ-MOTIVO         00025300
+             END-IF.                                                    00025400
+                                                                        00025500
+      *-------------------------------------------------------*         00025600
+       2100-999-FIM.                              EXIT.                 00025700
+      *-------------------------------------------------------*         00025800
+                                                                        00025900
+      *-------------------------------------------------------*         00026000
+       2200-GRAVAR-FUNCIONARIO                     SECTION.             00026100
+      *-------------------------------------------------------*         00026200
+                                                                        00026300
+            MOVE    FD-ID                TO DB2-ID.                     00026400
+            MOVE    FD-NOME              TO DB2-NOME.                   00026500
+            MOVE    FD-SETOR             TO DB2-SETOR.                  00026600
+            MOVE    FD-SALARIO           TO DB2-SALARIO.                00026700
+            MOVE    FD-DATAADM           TO DB2-DATAADM.                00026800
+            MOVE    FD-EMAIL             TO DB2-EMAIL.                  00026900
+                                                                        00027000
+            EXEC SQL                                                    00027100
+              INSERT INTO                                               00027200
+              FOUR001.FUNC(ID,NOME,SETOR,SALARIO,DATAADM,EMAIL)         00027300
+              VALUES(:DB2-ID,                                           00027400
+                     :DB2-NOME,                                         00027500
+                     :DB2-SETOR,                                        00027600
+                     :DB2-SALARIO,                                      00027700
+                     :DB2-DATAADM,                                      00027800
+                     :DB2-EMAIL)                                        00027900
+            END-EXEC.                                                   00028000
+                                                                        00028100
+             EVALUATE SQLCODE                                           00028200
+               WHEN 0                                                   00028300
+                ADD 1 TO WRK-REG-GRAVADOS                               00028400
+                DISPLAY 'DADOS GRAVADOS'                                00028500
+                DISPLAY 'ID......'  DB2-ID                              00028600
+                DISPLAY 'NOME....'  DB2-NOME                            00028700
+                DISPLAY 'SETOR...'  DB2-SETOR                           00028800
+                DISPLAY 'SALARIO.'  DB2-SALARIO                         00028900
+                DISPLAY 'DATAADM.'  DB2-DATAADM                         00029000
+                DISPLAY 'EMAIL...'  DB2-EMAIL                           00029100
+               WHEN -803                                                00029200
+                MOVE SQLCODE        TO WRK-SQLCODE                      00029300
+                MOVE ' ID DUPLICADO ' TO WRK-REJ-MOTIVO                 00029400
+                PERFORM 2900-GRAVAR-REJEITO                             00029500
+               WHEN -181                                                00029600
+                MOVE SQLCODE        TO WRK-SQLCODE                      00029700
+                MOVE ' ERRO FORMATO DA DATA ' TO WRK-REJ-MOTIVO         00029800
+                PERFORM 2900-GRAVAR-REJEITO                             00029900
+               WHEN OTHER                                               00030000
+                MOVE SQLCODE        TO WRK-SQLCODE                      00030100
+                DISPLAY 'ERRO....'  WRK-SQLCODE                         00030200
+                MOVE ' ERRO SQLCODE ' TO WRK-REJ-MOTIVO                 00030300
+                PERFORM 2900-GRAVAR-REJEITO                             00030400
+             END-EVALUATE.                                              00030500
+                                                                        00030600
+      *-------------------------------------------------------*         00030700
+       2200-999-FIM.                              EXIT.                 00030800
+      *-------------------------------------------------------*         00030900
+                                                                        00031000
+      *-------------------------------------------------------*         00031100
+       2900-GRAVAR-REJEITO                         SECTION.             00031200
+      *-------------------------------------------------------*         00031300
+                                                                        00031400
+             MOVE FD-FUNCNOVO    TO FD-REJ-DADOS.                       00031500
+             MOVE WRK-SQLCODE    TO FD-REJ-SQLCODE.                     00031600
+             MOVE WRK-REJ-MOTIVO TO FD-REJ-MOTIVO.                      00031700
+             WRITE FD-REJEITO.                                          00031800
+             ADD 1 TO WRK-REG-REJEITADOS.                               00031900
+                                                                        00032000
+      *-------------------------------------------------------*         00032100
+       2900-999-FIM.                              EXIT.                 00032200
+      *-------------------------------------------------------*         00032300
+                                                                        00032400
+      *-------------------------------------------------------*         00032500
+       3000-FINALIZAR                             SECTION.              00032600
+      *-------------------------------------------------------*         00032700
+                                                                        00032800
+              CLOSE FUNCNOVO.                                           00032900
+              CLOSE REJEITO.                                            00033000
+                                                                        00033100
+              MOVE ' FINAL DO PROCESSO ' TO WRK-MSG.                    00033200
+              PERFORM 9000-TRATAR-ERROS.                                00033300
+                                                                        00033400
+      *-------------------------------------------------------*         00033500
+       3000-999-FIM.                              EXIT.                 00033600
+      *-------------------------------------------------------*         00033700
+                                                                        00033800
+      *-------------------------------------------------------*         00033900
+       9000-TRATAR-ERROS                           SECTION.             00034000
+      *-------------------------------------------------------*         00034100
+                                                                        00034200
+             DISPLAY '------------------'.                              00034300
+             DISPLAY   WRK-MSG.                                         00034400
+             DISPLAY ' LIDOS......: ' WRK-REG-LIDOS.                    00034500
+             DISPLAY ' GRAVADOS...: ' WRK-REG-GRAVADOS.                 00034600
+             DISPLAY ' REJEITADOS.: ' WRK-REG-REJEITADOS.               00034700
+             DISPLAY '------------------'.                              00034800
+                STOP RUN.                                               00034900
+                                                                        00035000
+      *-------------------------------------------------------*         00035100
+       9000-999-FIM.                              EXIT.                 00035200
+      *-------------------------------------------------------*         00035300
+                                                                        00035400
