@@ -1,220 +1,421 @@
-      *=======================================================*         00010000
-       IDENTIFICATION                            DIVISION.              00011000
-      *=======================================================*         00012000
-                                                                        00013000
-       PROGRAM-ID. F03CIP2.                                             00014000
-                                                                        00015000
-      *=======================================================*         00016000
-      *             T  R  E  I  N  A  M  E  N  T  O                     00017000
-      *=======================================================*         00018000
-      *     PROGRAMA......: FR03DB10                                    00019000
-      *     TIPO..........: SERVICO DE ACESSO A DADOS                   00020000
-      *-------------------------------------------------------*         00021000
-      *    PROGRAMADOR(A): AUGUSTO MARTINS  - TREINAMENTO               00021100
-      *    ANALISTA......: IVAN PETRUCCI    - TREINAMENTO               00021200
-      *    DATA..........: 21/06/2022                                   00021300
-      *-------------------------------------------------------*         00021400
-      *-------------------------------------------------------*         00021500
-      *    OBJETIVO..: GRAVAR DADOS INSERIDOS DO CICS,PARA              00021600
-      *                TABELA FOUR001.FUNC.                             00021701
-      *-------------------------------------------------------*         00021800
-      *=======================================================*         00021900
-       DATA                                       DIVISION.             00022000
-      *=======================================================*         00022100
-                                                                        00022200
-      *-------------------------------------------------------*         00022300
-       WORKING-STORAGE                            SECTION.              00022400
-      *-------------------------------------------------------*         00022500
-                                                                        00022600
-                                                                        00022700
-      *-------------------------------------------------------*         00022800
-       01 FILLER                          PIC X(050)   VALUE            00022900
-                 '*******AREA DA  BOOK   ******'.                       00023000
-      *-------------------------------------------------------*         00023100
-                                                                        00023200
-            COPY F03CIM1.                                               00023300
-                                                                        00023400
-      *-------------------------------------------------------*         00023500
-       01 FILLER                          PIC X(050)   VALUE            00023600
-                 '*******AREA DB2  ********'.                           00023700
-      *-------------------------------------------------------*         00023800
-                                                                        00023900
-                                                                        00024000
-           EXEC SQL                                                     00024100
-             INCLUDE BOOKFUNC                                           00024200
-           END-EXEC.                                                    00024300
-                                                                        00024400
-           EXEC SQL                                                     00024500
-             INCLUDE SQLCA                                              00024600
-           END-EXEC.                                                    00024700
-                                                                        00024800
-      *-------------------------------------------------------*         00024900
-       01 FILLER                          PIC X(050)   VALUE            00025000
-                '*******AREA DE AUXILIARES********'.                    00025100
-      *-------------------------------------------------------*         00025200
-                                                                        00025300
-       77 WRK-SAIDA       PIC X(30)  VALUE SPACES.                      00025400
-       77 WRK-IDS         PIC 9(05)  VALUE ZEROS.                       00025500
-       77 WRK-EMAIL-NULL  PIC S9(04) COMP.                              00025600
-       77 WRK-SALARIO     PIC 9(10).                                    00025700
-       77 WRK-SQLCODE     PIC -999.                                     00025800
-                                                                        00025900
-      *=======================================================*         00026000
-       PROCEDURE                                  DIVISION.             00026100
-      *=======================================================*         00026200
-                                                                        00026300
-                                                                        00026400
-      *-------------------------------------------------------*         00026500
-                                                                        00026600
-      *         R O T I N A  P R I N C I P A L *                        00026700
-                                                                        00026800
-      *-------------------------------------------------------*         00026900
-                                                                        00027000
-      *-------------------------------------------------------*         00028000
-       0000-PRINCIPAL                              SECTION.             00029000
-      *-------------------------------------------------------*         00030000
-                                                                        00040000
-                  PERFORM 1000-INICIAR-CICS                             00050000
-                  PERFORM 2000-PROCESSAR                                00051000
-                  PERFORM 3000-FINALIZAR-CICS.                          00051100
-                                                                        00051200
-      *-------------------------------------------------------*         00051300
-       0000-999-FIM.                               EXIT.                00051400
-      *-------------------------------------------------------*         00051500
-                                                                        00051600
-                                                                        00051700
-      *-------------------------------------------------------*         00051800
-       1000-INICIAR-CICS                          SECTION.              00051900
-      *-------------------------------------------------------*         00052000
-                                                                        00052100
-            EXEC CICS SEND                                              00052200
-              MAPSET('F03CIM1')                                         00052300
-              MAP('MAPTEST')                                            00052400
-              ERASE                                                     00052500
-              MAPONLY                                                   00052600
-            END-EXEC.                                                   00052700
-                                                                        00052800
-                                                                        00052900
-      *-------------------------------------------------------*         00053000
-       1000-999-FIM.                              EXIT.                 00054000
-      *-------------------------------------------------------*         00055000
-                                                                        00056000
-                                                                        00057000
-      *-------------------------------------------------------*         00058000
-       2000-PROCESSAR                             SECTION.              00059000
-      *-------------------------------------------------------*         00060000
-                                                                        00070000
-            EXEC CICS RECEIVE                                           00080000
-              MAPSET('F03CIM1')                                         00090000
-              MAP('MAPTEST')                                            00091000
-              INTO(MAPTESTI)                                            00092000
-            END-EXEC.                                                   00093000
-                                                                        00094000
-           IF EIBAID = '6'                                              00095000
-               MOVE IDI                    TO DB2-ID                    00096000
-                                                                        00097000
-            EXEC SQL                                                    00098000
-              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL                00099000
-                INTO :DB2-ID,                                           00100000
-                     :DB2-NOME,                                         00110000
-                     :DB2-SETOR,                                        00120000
-                     :DB2-SALARIO,                                      00121000
-                     :DB2-DATAADM,                                      00122000
-                     :DB2-EMAIL :WRK-EMAIL-NULL                         00123000
-                 FROM FOUR001.FUNC                                      00124000
-                 WHERE ID =:DB2-ID                                      00125000
-            END-EXEC                                                    00126000
-                                                                        00126100
-                EVALUATE SQLCODE                                        00126200
-                 WHEN 0                                                 00126300
-                     MOVE DB2-ID                TO IDO                  00126400
-                     MOVE DB2-NOME              TO NOMEO                00126500
-                     MOVE DB2-SETOR             TO SETORO               00126600
-                     MOVE DB2-SALARIO           TO WRK-SALARIO          00126700
-                     MOVE WRK-SALARIO           TO SALO                 00126800
-                     MOVE DB2-DATAADM           TO DATADMO              00126900
-                                                                        00127000
-                  IF WRK-EMAIL-NULL EQUAL -1                            00127100
-                     MOVE SPACES            TO EMAILO                   00127200
-                  ELSE                                                  00127300
-                     MOVE DB2-EMAIL         TO EMAILO                   00127400
-                  END-IF                                                00127500
-                                                                        00127600
-                    MOVE ' ENCONTRADO '       TO MSGO                   00127700
-                WHEN 100                                                00127800
-                  INITIALIZE MAPTESTO                                   00127900
-                    MOVE ' NAO ENCONTRADO ' TO MSGO                     00128000
-                WHEN OTHER                                              00128100
-                  MOVE 'ERRO.....:'          TO MSGO                    00128200
-                  MOVE WRK-SQLCODE           TO MSGO(11:04)             00128300
-               END-EVALUATE                                             00128400
-              END-IF.                                                   00128500
-                                                                        00128600
-             IF EIBAID = '5'                                            00128700
-                   MOVE IDI             TO DB2-ID                       00128800
-                   MOVE NOMEI           TO DB2-NOME                     00128900
-                   MOVE SETORI          TO DB2-SETOR                    00129000
-                   MOVE SALI            TO DB2-SALARIO                  00129100
-                   MOVE WRK-SALARIO     TO DB2-SALARIO                  00129200
-                   MOVE DATADMI         TO DB2-DATAADM                  00129300
-                   MOVE EMAILI          TO DB2-EMAIL                    00129400
-                                                                        00129500
-                 EXEC SQL                                               00129600
-                   INSERT INTO FOUR001.FUNC(ID,NOME,SETOR,SALARIO,      00129700
-                                            DATAADM,EMAIL)              00129800
-                   VALUES(:DB2-ID,                                      00129900
-                          :DB2-NOME,                                    00130000
-                          :DB2-SETOR,                                   00130100
-                          :DB2-SALARIO,                                 00130200
-                          :DB2-DATAADM,                                 00130300
-                          :DB2-EMAIL )                                  00130400
-                   END-EXEC                                             00130500
-                                                                        00130600
-                  EVALUATE SQLCODE                                      00130700
-                    WHEN 0                                              00130800
-                      EXEC SQL                                          00130900
-                        COMMIT                                          00131000
-                     END-EXEC                                           00131100
-                          MOVE '-   INSERIDO -  ' TO MSGO               00131200
-                     WHEN OTHER                                         00131300
-                           MOVE SQLCODE TO WRK-SQLCODE                  00131400
-                           MOVE 'ERRO ..: ' TO MSGO                     00131500
-                           MOVE WRK-SQLCODE TO MSGO(11:04)              00131600
-                       END-EVALUATE                                     00131700
-                                                                        00131800
-                 END-IF.                                                00131900
-                                                                        00132000
-                                                                        00132100
-                                                                        00132200
-            IF EIBAID = '3'                                             00132300
-               EXEC CICS                                                00132400
-                 RETURN                                                 00132500
-               END-EXEC                                                 00132600
-            END-IF.                                                     00132700
-                                                                        00132800
-                                                                        00132900
-            EXEC CICS SEND                                              00133000
-              MAPSET('F03CIM1')                                         00133100
-              MAP('MAPTEST')                                            00133200
-              DATAONLY                                                  00133300
-            END-EXEC.                                                   00133400
-                                                                        00133500
-      *-------------------------------------------------------*         00133600
-       2000-999-FIM.                              EXIT.                 00133700
-      *-------------------------------------------------------*         00133800
-                                                                        00133900
-                                                                        00134000
-      *-------------------------------------------------------*         00134100
-       3000-FINALIZAR-CICS                        SECTION.              00134200
-      *-------------------------------------------------------*         00134300
-                                                                        00134400
-            EXEC CICS                                                   00134500
-              RETURN TRANSID('T032')                                    00134600
-            END-EXEC.                                                   00134700
-                                                                        00134800
-             MOVE 'FINALIZAR ' TO WRK-SAIDA.                            00134900
-                                                                        00135000
-      *-------------------------------------------------------*         00136000
-       3000-999-FIM.                              EXIT.                 00137000
-      *-------------------------------------------------------*         00138000
-                                                                        00139000
+      *=======================================================*         00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=======================================================*         00000300
+                                                                        00000400
+       PROGRAM-ID. F03CIP6.                                             00000500
+                                                                        00000600
+      *=======================================================*         00000700
+      *             T  R  E  I  N  A  M  E  N  T  O                     00000800
+      *=======================================================*         00000900
+      *     PROGRAMA......: FR03DB10                                    00001000
+      *     TIPO..........: SERVICO DE ACESSO A DADOS                   00001100
+      *-------------------------------------------------------*         00001200
+      *    PROGRAMADOR(A): AUGUSTO MARTINS  - TREINAMENTO               00001300
+      *    ANALISTA......: IVAN PETRUCCI    - TREINAMENTO               00001400
+      *    DATA..........: 21/06/2022                                   00001500
+      *-------------------------------------------------------*         00001600
+      *-------------------------------------------------------*         00001700
+      *    OBJETIVO..: GRAVAR DADOS INSERIDOS DO CICS,PARA              00001800
+      *                TABELA FOUR001.FUNC.                             00001900
+      *-------------------------------------------------------*         00002000
+      *    MANUTENCAO:                                                  00002100
+      *    - F9-DELETAR LIGADO, COM CONFIRMACAO VIA CAMPO DELT;         00002200
+      *      EDICAO DE CAMPOS ANTES DO INSERT; TELEFONE INCLUIDO;       00002300
+      *      BUSCA POR NOME NO F6, COM LISTA EM F03CIP8 SE MAIS DE UM.  00002400
+      *    - DECIMAL-POINT IS COMMA ADOTADO, PARA BATER COM OS DEMAIS   00002500
+      *      PROGRAMAS QUE MOVEM SALARIO DE/PARA FOUR001.FUNC.          00002600
+      *-------------------------------------------------------*         00002700
+      *=======================================================*         00002800
+       ENVIRONMENT                                DIVISION.             00002900
+      *=======================================================*         00003000
+       CONFIGURATION                              SECTION.              00003100
+      *-------------------------------------------------------*         00003200
+                                                                        00003300
+           SPECIAL-NAMES.                                               00003400
+               DECIMAL-POINT IS COMMA.                                  00003500
+                                                                        00003600
+      *=======================================================*         00003700
+       DATA                                       DIVISION.             00003800
+                                                                        00003900
+      *-------------------------------------------------------*         00004000
+       WORKING-STORAGE                            SECTION.              00004100
+      *-------------------------------------------------------*         00004200
+                                                                        00004300
+                                                                        00004400
+      *-------------------------------------------------------*         00004500
+       01 FILLER                          PIC X(050)   VALUE            00004600
+                 '*******AREA DA  BOOK   ******'.                       00004700
+      *-------------------------------------------------------*         00004800
+                                                                        00004900
+            COPY F03CIM1.                                               00005000
+                                                                        00005100
+      *-------------------------------------------------------*         00005200
+       01 FILLER                          PIC X(050)   VALUE            00005300
+                 '*******AREA DB2  ********'.                           00005400
+      *-------------------------------------------------------*         00005500
+                                                                        00005600
+                                                                        00005700
+           EXEC SQL                                                     00005800
+             INCLUDE BOOKFUNC                                           00005900
+           END-EXEC.                                                    00006000
+                                                                        00006100
+           EXEC SQL                                                     00006200
+             INCLUDE SQLCA                                              00006300
+           END-EXEC.                                                    00006400
+                                                                        00006500
+       77 DB2-NOME-BUSCA    PIC X(31) VALUE SPACES.                     00006600
+                                                                        00006700
+      *-------------------------------------------------------*         00006800
+       01 FILLER                          PIC X(050)   VALUE            00006900
+                '*******AREA DE AUXILIARES********'.                    00007000
+      *-------------------------------------------------------*         00007100
+                                                                        00007200
+       77 WRK-SAIDA       PIC X(30)  VALUE SPACES.                      00007300
+       77 WRK-IDS         PIC 9(05)  VALUE ZEROS.                       00007400
+       77 WRK-EMAIL-NULL  PIC S9(04) COMP.                              00007500
+       77 WRK-TELEFONE-NULL PIC S9(04) COMP.                            00007600
+       77 WRK-SALARIO     PIC 9(10).                                    00007700
+       77 WRK-SQLCODE     PIC -999.                                     00007800
+       77 WRK-POS-ARROBA  PIC 9(02) VALUE ZEROS.                        00007900
+       77 WRK-QTD-ACHADOS PIC 9(05) VALUE ZEROS.                        00008000
+                                                                        00008100
+       77 WRK-DATADM-AUX  PIC X(10) VALUE SPACES.                       00008200
+       01 WRK-DATADM-AUX-R REDEFINES WRK-DATADM-AUX.                    00008300
+          02 WRK-DTA-ANO      PIC X(04).                                00008400
+          02 WRK-DTA-HIF1     PIC X(01).                                00008500
+          02 WRK-DTA-MES      PIC X(02).                                00008600
+          02 WRK-DTA-HIF2     PIC X(01).                                00008700
+          02 WRK-DTA-DIA      PIC X(02).                                00008800
+                                                                        00008900
+       77 WRK-EDICAO-STATUS  PIC X(01) VALUE 'S'.                       00009000
+          88 WRK-EDICAO-OK             VALUE 'S'.                       00009100
+          88 WRK-EDICAO-INVALIDA       VALUE 'N'.                       00009200
+                                                                        00009300
+      *=======================================================*         00009400
+       PROCEDURE                                  DIVISION.             00009500
+      *=======================================================*         00009600
+                                                                        00009700
+                                                                        00009800
+      *-------------------------------------------------------*         00009900
+                                                                        00010000
+      *         R O T I N A  P R I N C I P A L *                        00010100
+                                                                        00010200
+      *-------------------------------------------------------*         00010300
+                                                                        00010400
+      *-------------------------------------------------------*         00010500
+       0000-PRINCIPAL                              SECTION.             00010600
+      *-------------------------------------------------------*         00010700
+                                                                        00010800
+                  PERFORM 1000-INICIAR-CICS                             00010900
+                  PERFORM 2000-PROCESSAR                                00011000
+                  PERFORM 3000-FINALIZAR-CICS.                          00011100
+                                                                        00011200
+      *-------------------------------------------------------*         00011300
+       0000-999-FIM.                               EXIT.                00011400
+      *-------------------------------------------------------*         00011500
+                                                                        00011600
+                                                                        00011700
+      *-------------------------------------------------------*         00011800
+       1000-INICIAR-CICS                          SECTION.              00011900
+      *-------------------------------------------------------*         00012000
+                                                                        00012100
+            EXEC CICS SEND                                              00012200
+              MAPSET('F03CIM1')                                         00012300
+              MAP('MAPTEST')                                            00012400
+              ERASE                                                     00012500
+              MAPONLY                                                   00012600
+            END-EXEC.                                                   00012700
+                                                                        00012800
+                                                                        00012900
+      *-------------------------------------------------------*         00013000
+       1000-999-FIM.                              EXIT.                 00013100
+      *-------------------------------------------------------*         00013200
+                                                                        00013300
+                                                                        00013400
+      *-------------------------------------------------------*         00013500
+       2000-PROCESSAR                             SECTION.              00013600
+      *-------------------------------------------------------*         00013700
+                                                                        00013800
+            EXEC CICS RECEIVE                                           00013900
+              MAPSET('F03CIM1')                                         00014000
+              MAP('MAPTEST')                                            00014100
+              INTO(MAPTESTI)                                            00014200
+            END-EXEC.                                                   00014300
+                                                                        00014400
+            MOVE SPACES TO DELTO.                                       00014500
+                                                                        00014600
+           IF EIBAID = '6'                                              00014700
+             IF IDI EQUAL ZEROS AND NOMEI NOT EQUAL SPACES              00014800
+                PERFORM 2400-PROCURAR-POR-NOME                          00014900
+             ELSE                                                       00015000
+               MOVE IDI                    TO DB2-ID                    00015100
+                                                                        00015200
+            EXEC SQL                                                    00015300
+              SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE       00015400
+                INTO :DB2-ID,                                           00015500
+                     :DB2-NOME,                                         00015600
+                     :DB2-SETOR,                                        00015700
+                     :DB2-SALARIO,                                      00015800
+                     :DB2-DATAADM,                                      00015900
+                     :DB2-EMAIL :WRK-EMAIL-NULL,                        00016000
+                     :DB2-TELEFONE :WRK-TELEFONE-NULL                   00016100
+                 FROM FOUR001.FUNC                                      00016200
+                 WHERE ID =:DB2-ID                                      00016300
+            END-EXEC                                                    00016400
+                                                                        00016500
+                EVALUATE SQLCODE                                        00016600
+                 WHEN 0                                                 00016700
+                     PERFORM 2150-MOVER-REG-PARA-TELA                   00016800
+                     MOVE ' ENCONTRADO '       TO MSGO                  00016900
+                WHEN 100                                                00017000
+                  INITIALIZE MAPTESTO                                   00017100
+                    MOVE ' NAO ENCONTRADO ' TO MSGO                     00017200
+                    MOVE -1 TO IDL                                      00017300
+                WHEN OTHER                                              00017400
+                  MOVE 'ERRO.....:'          TO MSGO                    00017500
+                  MOVE WRK-SQLCODE           TO MSGO(11:04)             00017600
+               END-EVALUATE                                             00017700
+             END-IF                                                     00017800
+              END-IF.                                                   00017900
+                                                                        00018000
+             IF EIBAID = '5'                                            00018100
+                   PERFORM 2100-VALIDAR-CAMPOS                          00018200
+                   IF WRK-EDICAO-OK                                     00018300
+                       MOVE IDI             TO DB2-ID                   00018400
+                       MOVE NOMEI           TO DB2-NOME                 00018500
+                       MOVE SETORI          TO DB2-SETOR                00018600
+                       MOVE SALI            TO DB2-SALARIO              00018700
+                       MOVE DATADMI         TO DB2-DATAADM              00018800
+                       MOVE EMAILI          TO DB2-EMAIL                00018900
+                       MOVE TELEFONEI       TO DB2-TELEFONE             00019000
+                                                                        00019100
+                      EXEC SQL                                          00019200
+                        INSERT INTO FOUR001.FUNC(ID,NOME,SETOR,SALARIO, 00019300
+                                   DATAADM,EMAIL,TELEFONE)              00019400
+                        VALUES(:DB2-ID,                                 00019500
+                               :DB2-NOME,                               00019600
+                               :DB2-SETOR,                              00019700
+                               :DB2-SALARIO,                            00019800
+                               :DB2-DATAADM,                            00019900
+                               :DB2-EMAIL,                              00020000
+                               :DB2-TELEFONE )                          00020100
+                      END-EXEC                                          00020200
+                                                                        00020300
+                      EVALUATE SQLCODE                                  00020400
+                        WHEN 0                                          00020500
+                          EXEC SQL                                      00020600
+                            COMMIT                                      00020700
+                         END-EXEC                                       00020800
+                              MOVE '-   INSERIDO -  ' TO MSGO           00020900
+                         WHEN OTHER                                     00021000
+                               MOVE SQLCODE TO WRK-SQLCODE              00021100
+                               MOVE 'ERRO ..: ' TO MSGO                 00021200
+                               MOVE WRK-SQLCODE TO MSGO(11:04)          00021300
+                           END-EVALUATE                                 00021400
+                   END-IF                                               00021500
+                 END-IF.                                                00021600
+                                                                        00021700
+            IF EIBAID = '9'                                             00021800
+                PERFORM 2200-TRATAR-DELETAR                             00021900
+            END-IF.                                                     00022000
+                                                                        00022100
+                                                                        00022200
+            IF EIBAID = '3'                                             00022300
+               EXEC CICS                                                00022400
+                 RETURN                                                 00022500
+               END-EXEC                                                 00022600
+            END-IF.                                                     00022700
+                                                                        00022800
+                                                                        00022900
+            EXEC CICS SEND                                              00023000
+              MAPSET('F03CIM1')                                         00023100
+              MAP('MAPTEST')                                            00023200
+              DATAONLY                                                  00023300
+            END-EXEC.                                                   00023400
+                                                                        00023500
+      *-------------------------------------------------------*         00023600
+       2000-999-FIM.                              EXIT.                 00023700
+      *-------------------------------------------------------*         00023800
+                                                                        00023900
+      *---------------------------------------------------------------  00024000
+      *    2150-MOVER-REG-PARA-TELA                                     00024100
+      *    MONTA OS CAMPOS DE SAIDA DA TELA A PARTIR DO REGISTRO LIDO   00024200
+      *    EM FOUR001.FUNC (POR ID OU POR NOME) - USADO TANTO PELA      00024300
+      *    CONSULTA EXATA POR CODIGO QUANTO PELA BUSCA POR NOME QUANDO  00024400
+      *    SO HA UM ACHADO.                                             00024500
+      *---------------------------------------------------------------  00024600
+       2150-MOVER-REG-PARA-TELA                   SECTION.              00024700
+                                                                        00024800
+            MOVE DB2-ID                TO IDO                           00024900
+            MOVE DB2-NOME              TO NOMEO                         00025000
+            MOVE DB2-SETOR             TO SETORO                        00025100
+            MOVE DB2-SALARIO           TO WRK-SALARIO                   00025200
+            MOVE WRK-SALARIO           TO SALO                          00025300
+            MOVE WRK-SALARIO           TO SALANTO                       00025400
+            MOVE DB2-DATAADM           TO DATADMO                       00025500
+                                                                        00025600
+            IF WRK-EMAIL-NULL EQUAL -1                                  00025700
+               MOVE SPACES            TO EMAILO                         00025800
+            ELSE                                                        00025900
+               MOVE DB2-EMAIL         TO EMAILO                         00026000
+            END-IF                                                      00026100
+                                                                        00026200
+            IF WRK-TELEFONE-NULL EQUAL -1                               00026300
+               MOVE SPACES            TO TELEFONEO                      00026400
+            ELSE                                                        00026500
+               MOVE DB2-TELEFONE      TO TELEFONEO                      00026600
+            END-IF.                                                     00026700
+                                                                        00026800
+      *---------------------------------------------------------------  00026900
+      *    2400-PROCURAR-POR-NOME                                       00027000
+      *    QUANDO O OPERADOR NAO SABE O CODIGO, BUSCA POR NOME (LIKE)   00027100
+      *    EM FOUR001.FUNC. SE UM SO REGISTRO BATER, MOSTRA NA PROPRIA  00027200
+      *    TELA DE MANUTENCAO; SE HOUVER MAIS DE UM, TRANSFERE PARA A   00027300
+      *    TRANSACAO DA LISTA (F03CIP8/F03CIM5) PASSANDO A MASCARA DE   00027400
+      *    BUSCA NA COMMAREA.                                           00027500
+      *---------------------------------------------------------------  00027600
+       2400-PROCURAR-POR-NOME                     SECTION.              00027700
+                                                                        00027800
+            MOVE SPACES TO DB2-NOME-BUSCA.                              00027900
+            STRING FUNCTION TRIM(NOMEI) DELIMITED BY SIZE               00028000
+               '%' INTO DB2-NOME-BUSCA.                                 00028100
+                                                                        00028200
+            EXEC SQL                                                    00028300
+               SELECT COUNT(*)                                          00028400
+                 INTO :WRK-QTD-ACHADOS                                  00028500
+                 FROM FOUR001.FUNC                                      00028600
+                WHERE NOME LIKE :DB2-NOME-BUSCA                         00028700
+            END-EXEC.                                                   00028800
+                                                                        00028900
+            EVALUATE WRK-QTD-ACHADOS                                    00029000
+              WHEN 0                                                    00029100
+                 INITIALIZE MAPTESTO                                    00029200
+                 MOVE ' NAO ENCONTRADO ' TO MSGO                        00029300
+                 MOVE -1 TO IDL                                         00029400
+              WHEN 1                                                    00029500
+                 EXEC SQL                                               00029600
+                    SELECT ID,NOME,SETOR,SALARIO,DATAADM,EMAIL,TELEFONE 00029700
+                      INTO :DB2-ID,                                     00029800
+                           :DB2-NOME,                                   00029900
+                           :DB2-SETOR,                                  00030000
+                           :DB2-SALARIO,                                00030100
+                           :DB2-DATAADM,                                00030200
+                           :DB2-EMAIL :WRK-EMAIL-NULL,                  00030300
+                           :DB2-TELEFONE :WRK-TELEFONE-NULL             00030400
+                      FROM FOUR001.FUNC                                 00030500
+                     WHERE NOME LIKE :DB2-NOME-BUSCA                    00030600
+                 END-EXEC                                               00030700
+                 PERFORM 2150-MOVER-REG-PARA-TELA                       00030800
+                 MOVE ' ENCONTRADO '       TO MSGO                      00030900
+              WHEN OTHER                                                00031000
+                 EXEC CICS XCTL                                         00031100
+                    PROGRAM('F03CIP8')                                  00031200
+                    COMMAREA(DB2-NOME-BUSCA)                            00031300
+                    LENGTH(31)                                          00031400
+                 END-EXEC                                               00031500
+            END-EVALUATE.                                               00031600
+                                                                        00031700
+      *---------------------------------------------------------------  00031800
+      *    2100-VALIDAR-CAMPOS                                          00031900
+      *    EDITA OS CAMPOS DIGITADOS ANTES DE GRAVAR: SEM CODIGO,       00032000
+      *    NOME OU SETOR NAO HA O QUE INSERIR, E SALARIO PRECISA SER    00032100
+      *    UM NUMERO.                                                   00032200
+      *---------------------------------------------------------------  00032300
+       2100-VALIDAR-CAMPOS                        SECTION.              00032400
+                                                                        00032500
+            SET WRK-EDICAO-OK TO TRUE.                                  00032600
+            IF IDI EQUAL ZEROS                                          00032700
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00032800
+               MOVE 'CODIGO INVALIDO' TO MSGO                           00032900
+            END-IF.                                                     00033000
+            IF WRK-EDICAO-OK AND NOMEI EQUAL SPACES                     00033100
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00033200
+               MOVE 'NOME OBRIGATORIO' TO MSGO                          00033300
+            END-IF.                                                     00033400
+            IF WRK-EDICAO-OK AND SETORI EQUAL SPACES                    00033500
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00033600
+               MOVE 'SETOR OBRIGATORIO' TO MSGO                         00033700
+            END-IF.                                                     00033800
+            IF WRK-EDICAO-OK AND SALI NOT NUMERIC                       00033900
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00034000
+               MOVE 'SALARIO INVALIDO' TO MSGO                          00034100
+            END-IF.                                                     00034200
+            IF WRK-EDICAO-OK AND EMAILI NOT EQUAL SPACES                00034300
+               INSPECT EMAILI TALLYING WRK-POS-ARROBA FOR ALL '@'       00034400
+               IF WRK-POS-ARROBA EQUAL ZEROS                            00034500
+                  SET WRK-EDICAO-INVALIDA TO TRUE                       00034600
+                  MOVE 'EMAIL INVALIDO' TO MSGO                         00034700
+               END-IF                                                   00034800
+               MOVE ZEROS TO WRK-POS-ARROBA                             00034900
+            END-IF.                                                     00035000
+            IF WRK-EDICAO-OK AND DATADMI EQUAL SPACES                   00035100
+               SET WRK-EDICAO-INVALIDA TO TRUE                          00035200
+               MOVE 'DATA ADMISSAO OBRIGATORIA' TO MSGO                 00035300
+            END-IF.                                                     00035400
+            IF WRK-EDICAO-OK AND DATADMI NOT EQUAL SPACES               00035500
+               MOVE DATADMI TO WRK-DATADM-AUX                           00035600
+               IF WRK-DTA-ANO NOT NUMERIC                               00035700
+                  OR WRK-DTA-MES NOT NUMERIC                            00035800
+                  OR WRK-DTA-DIA NOT NUMERIC                            00035900
+                  OR WRK-DTA-HIF1 NOT EQUAL '-'                         00036000
+                  OR WRK-DTA-HIF2 NOT EQUAL '-'                         00036100
+                  SET WRK-EDICAO-INVALIDA TO TRUE                       00036200
+                  MOVE 'DATA ADMISSAO INVALIDA' TO MSGO                 00036300
+               END-IF                                                   00036400
+            END-IF.                                                     00036500
+                                                                        00036600
+      *---------------------------------------------------------------  00036700
+      *    2200-TRATAR-DELETAR                                          00036800
+      *    PRIMEIRA VEZ (DELTI EM BRANCO): APENAS LOCALIZA E PEDE       00036900
+      *    CONFIRMACAO. SEGUNDA VEZ (DELTI = 'S'): EXCLUI DE FATO.      00037000
+      *---------------------------------------------------------------  00037100
+       2200-TRATAR-DELETAR                        SECTION.              00037200
+                                                                        00037300
+            MOVE IDI TO DB2-ID.                                         00037400
+            IF DELTI(1:1) EQUAL 'S' OR DELTI(1:1) EQUAL 's'             00037500
+               EXEC SQL                                                 00037600
+                  DELETE FROM FOUR001.FUNC                              00037700
+                  WHERE ID = :DB2-ID                                    00037800
+               END-EXEC                                                 00037900
+               EVALUATE SQLCODE                                         00038000
+                 WHEN 0                                                 00038100
+                    EXEC SQL                                            00038200
+                      COMMIT                                            00038300
+                    END-EXEC                                            00038400
+                    MOVE 'EXCLUIDO COM SUCESSO' TO MSGO                 00038500
+                    MOVE SPACES TO DELTO                                00038600
+                 WHEN OTHER                                             00038700
+                    MOVE SQLCODE TO WRK-SQLCODE                         00038800
+                    MOVE 'ERRO EXCLUIR: '        TO MSGO                00038900
+                    MOVE WRK-SQLCODE             TO MSGO(15:04)         00039000
+               END-EVALUATE                                             00039100
+            ELSE                                                        00039200
+               EXEC SQL                                                 00039300
+                  SELECT NOME INTO :DB2-NOME                            00039400
+                  FROM FOUR001.FUNC                                     00039500
+                  WHERE ID = :DB2-ID                                    00039600
+               END-EXEC                                                 00039700
+               EVALUATE SQLCODE                                         00039800
+                 WHEN 0                                                 00039900
+                    MOVE DB2-NOME TO NOMEO                              00040000
+                    MOVE 'CONFIRMA EXCLUSAO? DIGITE S E TECLE F9'       00040100
+                       TO MSGO                                          00040200
+                 WHEN OTHER                                             00040300
+                    MOVE ' NAO ENCONTRADO '      TO MSGO                00040400
+               END-EVALUATE                                             00040500
+            END-IF.                                                     00040600
+                                                                        00040700
+                                                                        00040800
+      *-------------------------------------------------------*         00040900
+       3000-FINALIZAR-CICS                        SECTION.              00041000
+      *-------------------------------------------------------*         00041100
+                                                                        00041200
+            EXEC CICS                                                   00041300
+              RETURN TRANSID('T032')                                    00041400
+            END-EXEC.                                                   00041500
+                                                                        00041600
+             MOVE 'FINALIZAR ' TO WRK-SAIDA.                            00041700
+                                                                        00041800
+      *-------------------------------------------------------*         00041900
+       3000-999-FIM.                              EXIT.                 00042000
+      *-------------------------------------------------------*         00042100
