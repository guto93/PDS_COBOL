@@ -0,0 +1,276 @@
+      *=======================================================*         00000100
+       IDENTIFICATION                            DIVISION.              00000200
+      *=======================================================*         00000300
+                                                                        00000400
+       PROGRAM-ID. F03CIP8.                                             00000500
+                                                                        00000600
+      *=======================================================*         00000700
+      *             T  R  E  I  N  A  M  E  N  T  O                     00000800
+      *=======================================================*         00000900
+      *     PROGRAMA......: FR03DB10                                    00001000
+      *     TIPO..........: SERVICO DE ACESSO A DADOS                   00001100
+      *-------------------------------------------------------*         00001200
+      *    PROGRAMADOR(A): AUGUSTO MARTINS  - TREINAMENTO               00001300
+      *    ANALISTA......: IVAN PETRUCCI    - TREINAMENTO               00001400
+      *    DATA..........: 23/06/2022                                   00001500
+      *-------------------------------------------------------*         00001600
+      *-------------------------------------------------------*         00001700
+      *    OBJETIVO..: EXIBIR A LISTA DE CLIENTES DE FOUR001.FUNC       00001800
+      *                QUE BATEM COM A BUSCA POR NOME RECEBIDA DE       00001900
+      *                F03CIP6/F03CIP7 (TELA F03CIM1, TECLA F6), COM    00002000
+      *                ROLAGEM PARA FRENTE (F8). ENTRA SEMPRE VIA       00002100
+      *                XCTL COM A MASCARA DE BUSCA NA COMMAREA.         00002200
+      *-------------------------------------------------------*         00002300
+      *    MANUTENCAO:                                                  00002400
+      *    - PF7 REINICIA A BUSCA DO COMECO (NAO HA ROLAGEM PARA        00002500
+      *      TRAS NESTA VERSAO); PF6 VOLTA PARA A TELA DE MANUTENCAO.   00002600
+      *-------------------------------------------------------*         00002700
+      *=======================================================*         00002800
+       DATA                                       DIVISION.             00002900
+      *=======================================================*         00003000
+                                                                        00003100
+      *-------------------------------------------------------*         00003200
+       WORKING-STORAGE                            SECTION.              00003300
+      *-------------------------------------------------------*         00003400
+                                                                        00003500
+      *-------------------------------------------------------*         00003600
+       01 FILLER                          PIC X(050)   VALUE            00003700
+                 '*******AREA DA  BOOK   ******'.                       00003800
+      *-------------------------------------------------------*         00003900
+                                                                        00004000
+            COPY F03CIM5.                                               00004100
+                                                                        00004200
+      *-------------------------------------------------------*         00004300
+       01 FILLER                          PIC X(050)   VALUE            00004400
+                 '*******AREA DB2  ********'.                           00004500
+      *-------------------------------------------------------*         00004600
+                                                                        00004700
+           EXEC SQL                                                     00004800
+             INCLUDE BOOKFUNC                                           00004900
+           END-EXEC.                                                    00005000
+                                                                        00005100
+           EXEC SQL                                                     00005200
+             INCLUDE SQLCA                                              00005300
+           END-EXEC.                                                    00005400
+                                                                        00005500
+      *-------------------------------------------------------*         00005600
+       01 FILLER                          PIC X(050)   VALUE            00005700
+                '*******AREA DE AUXILIARES********'.                    00005800
+      *-------------------------------------------------------*         00005900
+                                                                        00006000
+       77 WRK-IDX-LISTA   PIC 9(02) VALUE ZEROS.                        00006100
+       77 DB2-NOME-BUSCA  PIC X(31) VALUE SPACES.                       00006200
+       77 DB2-ULTNOME     PIC X(30) VALUE SPACES.                       00006300
+                                                                        00006400
+      *-------------------------------------------------------*         00006500
+       LINKAGE                                    SECTION.              00006600
+      *-------------------------------------------------------*         00006700
+                                                                        00006800
+       01 DFHCOMMAREA                    PIC X(31).                     00006900
+                                                                        00007000
+      *=======================================================*         00007100
+       PROCEDURE                          DIVISION USING DFHCOMMAREA.   00007200
+      *=======================================================*         00007300
+                                                                        00007400
+      *-------------------------------------------------------*         00007500
+      *         R O T I N A  P R I N C I P A L *                        00007600
+      *-------------------------------------------------------*         00007700
+                                                                        00007800
+      *-------------------------------------------------------*         00007900
+       0000-PRINCIPAL                              SECTION.             00008000
+      *-------------------------------------------------------*         00008100
+                                                                        00008200
+                  PERFORM 1000-INICIAR-CICS                             00008300
+                  PERFORM 2000-PROCESSAR                                00008400
+                  PERFORM 3000-FINALIZAR-CICS.                          00008500
+                                                                        00008600
+      *-------------------------------------------------------*         00008700
+       0000-999-FIM.                               EXIT.                00008800
+      *-------------------------------------------------------*         00008900
+                                                                        00009000
+      *---------------------------------------------------------------  00009100
+      *    1000-INICIAR-CICS                                            00009200
+      *    QUANDO A TRANSACAO COMECA POR XCTL DE F03CIP6/F03CIP7        00009300
+      *    (EIBCALEN <> 0) A COMMAREA TRAZ A MASCARA DE BUSCA; NESSE    00009400
+      *    CASO JA PESQUISA E MOSTRA A PRIMEIRA PAGINA. NAS VOLTAS      00009500
+      *    SEGUINTES (RE-ARMADAS POR RETURN TRANSID, SEM COMMAREA) SO   00009600
+      *    MANDA O TEMPLATE EM BRANCO PARA O RECEIVE DO PROXIMO PF.     00009700
+      *---------------------------------------------------------------  00009800
+       1000-INICIAR-CICS                          SECTION.              00009900
+                                                                        00010000
+            IF EIBCALEN NOT EQUAL ZEROS                                 00010100
+               MOVE DFHCOMMAREA(1:31)   TO DB2-NOME-BUSCA               00010200
+               MOVE SPACES              TO DB2-ULTNOME                  00010300
+               PERFORM 2500-LISTAR-CLIENTES                             00010400
+               EXEC CICS SEND                                           00010500
+                 MAPSET('F03CIM5')                                      00010600
+                 MAP('LISTA')                                           00010700
+                 ERASE                                                  00010800
+               END-EXEC                                                 00010900
+            ELSE                                                        00011000
+               EXEC CICS SEND                                           00011100
+                 MAPSET('F03CIM5')                                      00011200
+                 MAP('LISTA')                                           00011300
+                 ERASE                                                  00011400
+                 MAPONLY                                                00011500
+               END-EXEC                                                 00011600
+            END-IF.                                                     00011700
+                                                                        00011800
+      *-------------------------------------------------------*         00011900
+       1000-999-FIM.                              EXIT.                 00012000
+      *-------------------------------------------------------*         00012100
+                                                                        00012200
+      *-------------------------------------------------------*         00012300
+       2000-PROCESSAR                             SECTION.              00012400
+      *-------------------------------------------------------*         00012500
+                                                                        00012600
+            IF EIBCALEN EQUAL ZEROS                                     00012700
+               EXEC CICS RECEIVE                                        00012800
+                 MAPSET('F03CIM5')                                      00012900
+                 MAP('LISTA')                                           00013000
+                 INTO(LISTAI)                                           00013100
+               END-EXEC                                                 00013200
+                                                                        00013300
+               EVALUATE EIBAID                                          00013400
+                 WHEN '3'                                               00013500
+                    EXEC CICS                                           00013600
+                      RETURN                                            00013700
+                    END-EXEC                                            00013800
+                 WHEN '6'                                               00013900
+                    EXEC CICS XCTL                                      00014000
+                      PROGRAM('F03CIP6')                                00014100
+                    END-EXEC                                            00014200
+                 WHEN '7'                                               00014300
+                    MOVE SPACES TO DB2-ULTNOME                          00014400
+                    MOVE SPACES TO DB2-NOME-BUSCA                       00014500
+                    STRING BUSCAI DELIMITED BY SPACE '%'                00014600
+                           INTO DB2-NOME-BUSCA                          00014700
+                    PERFORM 2500-LISTAR-CLIENTES                        00014800
+                    EXEC CICS SEND                                      00014900
+                      MAPSET('F03CIM5')                                 00015000
+                      MAP('LISTA')                                      00015100
+                      DATAONLY                                          00015200
+                    END-EXEC                                            00015300
+                 WHEN '8'                                               00015400
+                    MOVE ULTNOMEI TO DB2-ULTNOME                        00015500
+                    MOVE SPACES TO DB2-NOME-BUSCA                       00015600
+                    STRING BUSCAI DELIMITED BY SPACE '%'                00015700
+                           INTO DB2-NOME-BUSCA                          00015800
+                    PERFORM 2500-LISTAR-CLIENTES                        00015900
+                    EXEC CICS SEND                                      00016000
+                      MAPSET('F03CIM5')                                 00016100
+                      MAP('LISTA')                                      00016200
+                      DATAONLY                                          00016300
+                    END-EXEC                                            00016400
+                 WHEN OTHER                                             00016500
+                    MOVE SPACES TO DB2-ULTNOME                          00016600
+                    MOVE SPACES TO DB2-NOME-BUSCA                       00016700
+                    STRING BUSCAI DELIMITED BY SPACE '%'                00016800
+                           INTO DB2-NOME-BUSCA                          00016900
+                    PERFORM 2500-LISTAR-CLIENTES                        00017000
+                    EXEC CICS SEND                                      00017100
+                      MAPSET('F03CIM5')                                 00017200
+                      MAP('LISTA')                                      00017300
+                      DATAONLY                                          00017400
+                    END-EXEC                                            00017500
+               END-EVALUATE                                             00017600
+            END-IF.                                                     00017700
+                                                                        00017800
+      *-------------------------------------------------------*         00017900
+       2000-999-FIM.                              EXIT.                 00018000
+      *-------------------------------------------------------*         00018100
+                                                                        00018200
+      *---------------------------------------------------------------  00018300
+      *    2500-LISTAR-CLIENTES / 2510-BUSCAR-LINHA / 2520-MOVER-LINHA  00018400
+      *    ABRE UM CURSOR EM FOUR001.FUNC PELA MASCARA DE NOME (LIKE)   00018500
+      *    A PARTIR DE DB2-ULTNOME, E PREENCHE AS 10 LINHAS DA TELA.    00018600
+      *---------------------------------------------------------------  00018700
+       2500-LISTAR-CLIENTES                       SECTION.              00018800
+                                                                        00018900
+            MOVE ZEROS TO WRK-IDX-LISTA.                                00019000
+            INITIALIZE LISTAO.                                          00019100
+            MOVE BUSCAI TO BUSCAO.                                      00019200
+                                                                        00019300
+            EXEC SQL                                                    00019400
+               DECLARE CSRLISTA CURSOR FOR                              00019500
+                  SELECT ID, NOME, SETOR, SALARIO                       00019600
+                    FROM FOUR001.FUNC                                   00019700
+                   WHERE NOME LIKE :DB2-NOME-BUSCA                      00019800
+                     AND NOME  >   :DB2-ULTNOME                         00019900
+                   ORDER BY NOME                                        00020000
+            END-EXEC.                                                   00020100
+                                                                        00020200
+            EXEC SQL                                                    00020300
+               OPEN CSRLISTA                                            00020400
+            END-EXEC.                                                   00020500
+                                                                        00020600
+            PERFORM 2510-BUSCAR-LINHA                                   00020700
+               UNTIL SQLCODE EQUAL 100 OR WRK-IDX-LISTA EQUAL 10.       00020800
+                                                                        00020900
+            EXEC SQL                                                    00021000
+               CLOSE CSRLISTA                                           00021100
+            END-EXEC.                                                   00021200
+                                                                        00021300
+            IF WRK-IDX-LISTA EQUAL ZEROS                                00021400
+               MOVE 'NENHUM CLIENTE ENCONTRADO' TO MSGO                 00021500
+            ELSE                                                        00021600
+               MOVE 'F8-PROXIMA PAGINA  F7-REINICIA' TO MSGO            00021700
+            END-IF.                                                     00021800
+                                                                        00021900
+       2510-BUSCAR-LINHA                          SECTION.              00022000
+                                                                        00022100
+            EXEC SQL                                                    00022200
+               FETCH CSRLISTA                                           00022300
+                INTO :DB2-ID, :DB2-NOME, :DB2-SETOR, :DB2-SALARIO       00022400
+            END-EXEC.                                                   00022500
+                                                                        00022600
+            IF SQLCODE EQUAL ZEROS                                      00022700
+               ADD 1 TO WRK-IDX-LISTA                                   00022800
+               MOVE DB2-NOME TO DB2-ULTNOME                             00022900
+               PERFORM 2520-MOVER-LINHA-TELA                            00023000
+            END-IF.                                                     00023100
+                                                                        00023200
+       2520-MOVER-LINHA-TELA                      SECTION.              00023300
+                                                                        00023400
+            EVALUATE WRK-IDX-LISTA                                      00023500
+              WHEN 1                                                    00023600
+                 MOVE DB2-ID TO ID01O    MOVE DB2-NOME TO NOME01O       00023700
+                 MOVE DB2-SETOR TO SETOR01O  MOVE DB2-SALARIO TO SAL01O 00023800
+              WHEN 2                                                    00023900
+                 MOVE DB2-ID TO ID02O    MOVE DB2-NOME TO NOME02O       00024000
+                 MOVE DB2-SETOR TO SETOR02O  MOVE DB2-SALARIO TO SAL02O 00024100
+              WHEN 3                                                    00024200
+                 MOVE DB2-ID TO ID03O    MOVE DB2-NOME TO NOME03O       00024300
+                 MOVE DB2-SETOR TO SETOR03O  MOVE DB2-SALARIO TO SAL03O 00024400
+              WHEN 4                                                    00024500
+                 MOVE DB2-ID TO ID04O    MOVE DB2-NOME TO NOME04O       00024600
+                 MOVE DB2-SETOR TO SETOR04O  MOVE DB2-SALARIO TO SAL04O 00024700
+              WHEN 5                                                    00024800
+                 MOVE DB2-ID TO ID05O    MOVE DB2-NOME TO NOME05O       00024900
+                 MOVE DB2-SETOR TO SETOR05O  MOVE DB2-SALARIO TO SAL05O 00025000
+              WHEN 6                                                    00025100
+                 MOVE DB2-ID TO ID06O    MOVE DB2-NOME TO NOME06O       00025200
+                 MOVE DB2-SETOR TO SETOR06O  MOVE DB2-SALARIO TO SAL06O 00025300
+              WHEN 7                                                    00025400
+                 MOVE DB2-ID TO ID07O    MOVE DB2-NOME TO NOME07O       00025500
+                 MOVE DB2-SETOR TO SETOR07O  MOVE DB2-SALARIO TO SAL07O 00025600
+              WHEN 8                                                    00025700
+                 MOVE DB2-ID TO ID08O    MOVE DB2-NOME TO NOME08O       00025800
+                 MOVE DB2-SETOR TO SETOR08O  MOVE DB2-SALARIO TO SAL08O 00025900
+              WHEN 9                                                    00026000
+                 MOVE DB2-ID TO ID09O    MOVE DB2-NOME TO NOME09O       00026100
+                 MOVE DB2-SETOR TO SETOR09O  MOVE DB2-SALARIO TO SAL09O 00026200
+              WHEN 10                                                   00026300
+                 MOVE DB2-ID TO ID10O    MOVE DB2-NOME TO NOME10O       00026400
+                 MOVE DB2-SETOR TO SETOR10O  MOVE DB2-SALARIO TO SAL10O 00026500
+            END-EVALUATE.                                               00026600
+                                                                        00026700
+      *-------------------------------------------------------*         00026800
+       3000-FINALIZAR-CICS                        SECTION.              00026900
+      *-------------------------------------------------------*         00027000
+                                                                        00027100
+            EXEC CICS                                                   00027200
+              RETURN TRANSID('T033')                                    00027300
+            END-EXEC.                                                   00027400
+                                                                        00027500
+      *-------------------------------------------------------*         00027600
