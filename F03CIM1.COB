@@ -33,7 +33,7 @@ MAPTEST DFHMDI SIZE=(24,80)
 *****************************************************
 
         DFHMDF POS=(05,20),LENGTH=02,INITIAL='  ',ATTRB=ASKIP
-DELT    DFHMDF POS=(05,23),LENGTH=30,ATTRB=ASKIP
+DELT    DFHMDF POS=(05,23),LENGTH=30,ATTRB=UNPROT
         DFHMDF POS=(05,54),LENGTH=1,ATTRB=PROT,                        *
                COLOR=NEUTRAL
 *****************************************************
@@ -57,6 +57,10 @@ SETOR   DFHMDF POS=(11,31),LENGTH=04,ATTRB=UNPROT
                COLOR=BLUE
 SAL     DFHMDF POS=(13,31),LENGTH=10,ATTRB=UNPROT
         DFHMDF POS=(13,42),LENGTH=1,ATTRB=PROT
+*    SALANT E UM CAMPO OCULTO (DRK) QUE VIAJA DE VOLTA NO PROXIMO
+*    RECEIVE (FSET FORCA O MDT) PARA GUARDAR O SALARIO LIDO NA
+*    CONSULTA, USADO NO UPDATE PARA DETECTAR ALTERACAO CONCORRENTE.
+SALANT  DFHMDF POS=(13,50),LENGTH=10,ATTRB=(ASKIP,DRK,FSET)
 *****************************************************
         DFHMDF POS=(15,20),LENGTH=10,INITIAL='DATA ADM.:',ATTRB=ASKIP, *
                COLOR=BLUE
@@ -68,6 +72,11 @@ FORM    DFHMDF POS=(15,44),LENGTH=10,INITIAL='YYYY-MM-DD'
                COLOR=BLUE
 EMAIL   DFHMDF POS=(17,31),LENGTH=40,ATTRB=UNPROT
         DFHMDF POS=(17,72),LENGTH=1,ATTRB=PROT
+*****************************************************
+        DFHMDF POS=(19,20),LENGTH=10,INITIAL='TELEFONE.:',ATTRB=ASKIP, *
+               COLOR=BLUE
+TELEFONE DFHMDF POS=(19,31),LENGTH=15,ATTRB=UNPROT
+        DFHMDF POS=(19,47),LENGTH=1,ATTRB=PROT
 *****************************************************
         DFHMDF POS=(20,10),LENGTH=10,INITIAL='MSG......:',ATTRB=ASKIP
 MSG     DFHMDF POS=(20,21),LENGTH=40,ATTRB=ASKIP,                      *
