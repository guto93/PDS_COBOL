@@ -1,101 +1,174 @@
-      *=============================================================*   00001008
-       IDENTIFICATION                            DIVISION.              00010000
-      *=============================================================*   00011008
-                                                                        00012008
-       PROGRAM-ID.  FR03CB04.                                           00020006
-                                                                        00021008
-      *=============================================================*   00030008
-      *     AUTOR    : AUGUSTO MARTINS                                  00040000
-      *     EMPRESA  : FOURSYS                                          00050000
-      *     DATA     : 19/04/2022                                       00060005
-      *     OBJETIVO : RECEBER DADOS DA SYSIN E                         00070007
-      *              : IMPRIMIR                                         00071007
-      *=============================================================*   00080008
-       ENVIRONMENT                                DIVISION.             00081008
-      *=============================================================*   00081108
-                                                                        00081209
-      *-----------------------------------------------------------*     00081309
-       CONFIGURATION                              SECTION.              00081409
-      *-----------------------------------------------------------*     00081509
-                                                                        00081609
-        SPECIAL-NAMES.                                                  00081709
-            DECIMAL-POINT IS COMMA.                                     00081809
-                                                                        00081909
-      *-----------------------------------------------------------*     00082009
-                                                                        00082208
-      *=============================================================*   00082308
-       DATA                                       DIVISION.             00082400
-      *=============================================================*   00082508
-                                                                        00082608
-      *-------------------------------------------------------------*   00082708
-       WORKING-STORAGE                            SECTION.              00082800
-      *-------------------------------------------------------------*   00082909
-                                                                        00083009
-       01 WRK-CLIENTE.                                                  00083100
-          05 WRK-ID         PIC 9(05) VALUE ZEROS.                      00083201
-          05 WRK-CLIENT     PIC X(30) VALUE SPACES.                     00083300
-          05 WRK-TEL        PIC 9(10) VALUE ZEROS.                      00083400
-          05 WRK-GERENTE    PIC X(15) VALUE SPACES.                     00083500
-                                                                        00083608
-      *-------------------------------------------------------------*   00083708
-                                                                        00083808
-      *=============================================================*   00083908
-       PROCEDURE                                  DIVISION.             00084000
-      *=============================================================*   00084108
-                                                                        00084209
-                                                                        00084309
-      ***************************************************************   00084409
-      *                    ROTINA PRINCIPAL                         *   00084509
-      ***************************************************************   00084609
-                                                                        00084709
-                                                                        00084809
-      *=========================================================*       00084909
-       0000-PRINCIPAL                             SECTION.              00085009
-      *=========================================================*       00085109
-                                                                        00085209
-             PERFORM 1000-INICIAR.                                      00085310
-             PERFORM 2000-PROCESSAR.                                    00085410
-             PERFORM 9999-FIMARQ.                                       00085510
-                                                                        00085609
-      *=========================================================*       00085709
-       1000-INICIAR                               SECTION.              00085809
-      *=========================================================*       00085909
-                                                                        00086009
-           ACCEPT WRK-CLIENTE FROM SYSIN.                               00086109
-                                                                        00086209
-      *=========================================================*       00086309
-       1000-99-FIM.                               EXIT.                 00086409
-      *=========================================================*       00086509
-                                                                        00086609
-                                                                        00086709
-      ***********************************************************       00086809
-      *                    PROCESSAR                            *       00086909
-      ***********************************************************       00087009
-                                                                        00087109
-                                                                        00087209
-      *=========================================================*       00087309
-       2000-PROCESSAR                             SECTION.              00087409
-      *=========================================================*       00087509
-                                                                        00087609
-               DISPLAY '------------------------'                       00087709
-               DISPLAY 'ID....   :' WRK-ID                              00087809
-               DISPLAY 'CLIENTE  :' WRK-CLIENT                          00087909
-               DISPLAY 'TELEFONE :' WRK-TEL                             00088009
-               DISPLAY 'GERENTE. :' WRK-GERENTE                         00088109
-               DISPLAY '------------------------'.                      00088209
-                                                                        00088309
-      *=========================================================*       00088409
-       2000-99-FIM.                                  EXIT.              00088509
-      *=========================================================*       00088609
-                                                                        00088709
-                                                                        00088809
-      *=========================================================*       00088909
-       9999-FIMARQ                                   SECTION.           00089009
-      *=========================================================*       00091009
-                                                                        00100009
-                 STOP RUN.                                              00100109
-                                                                        00100209
-      *=========================================================*       00101009
-       9999-99-FIM.                                  EXIT.              00102009
-      *=========================================================*       00103009
-                                                                        00110009
\ No newline at end of file
+      *=============================================================*   00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *=============================================================*   00001200
+                                                                        00001300
+       PROGRAM-ID.  FR03CB04.                                           00001400
+                                                                        00001500
+      *=============================================================*   00001600
+      *     AUTOR    : AUGUSTO MARTINS                                  00001700
+      *     EMPRESA  : FOURSYS                                          00001800
+      *     DATA     : 19/04/2022                                       00001900
+      *     OBJETIVO : RECEBER DADOS DA SYSIN E                         00002000
+      *              : IMPRIMIR                                         00002100
+      *-------------------------------------------------------------*   00002200
+      *     MANUTENCAO:                                                 00002300
+      *     - SO IMPRIMIA O QUE VINHA DA SYSIN E PERDIA O DADO AO FIM   00002400
+      *       DO JOB. PASSOU A GRAVAR CADA INTAKE EM CLIMASTR (ARQUIVO  00002500
+      *       MESTRE DE CLIENTES DESTE PROGRAMA), EM MODO EXTEND PARA   00002600
+      *       ACUMULAR UM REGISTRO POR EXECUCAO.                        00002700
+      *=============================================================*   00002800
+       ENVIRONMENT                                DIVISION.             00002900
+      *=============================================================*   00003000
+                                                                        00003100
+      *-----------------------------------------------------------*     00003200
+       CONFIGURATION                              SECTION.              00003300
+      *-----------------------------------------------------------*     00003400
+                                                                        00003500
+        SPECIAL-NAMES.                                                  00003600
+            DECIMAL-POINT IS COMMA.                                     00003700
+                                                                        00003800
+      *-----------------------------------------------------------*     00003900
+                                                                        00004000
+      *=============================================================*   00004100
+       INPUT-OUTPUT                               SECTION.              00004200
+      *=============================================================*   00004300
+       FILE-CONTROL.                                                    00004400
+                                                                        00004500
+           SELECT CLIMASTR ASSIGN TO CLIMASTR                           00004600
+                FILE STATUS  IS WRK-FS-CLIMASTR.                        00004700
+                                                                        00004800
+      *=============================================================*   00004900
+       DATA                                       DIVISION.             00005000
+      *=============================================================*   00005100
+                                                                        00005200
+      *-------------------------------------------------------------*   00005300
+       FILE                                       SECTION.              00005400
+      *-------------------------------------------------------------*   00005500
+                                                                        00005600
+       FD CLIMASTR                                                      00005700
+           RECORDING MODE IS F                                          00005800
+           BLOCK CONTAINS 0 RECORDS.                                    00005900
+       01 FD-CLIMASTR.                                                  00006000
+          05 FD-ID          PIC 9(05).                                  00006100
+          05 FD-CLIENTE     PIC X(30).                                  00006200
+          05 FD-TELEFONE    PIC 9(10).                                  00006300
+          05 FD-GERENTE     PIC X(15).                                  00006400
+                                                                        00006500
+      *-------------------------------------------------------------*   00006600
+       WORKING-STORAGE                            SECTION.              00006700
+      *-------------------------------------------------------------*   00006800
+                                                                        00006900
+       01 WRK-CLIENTE.                                                  00007000
+          05 WRK-ID         PIC 9(05) VALUE ZEROS.                      00007100
+          05 WRK-CLIENT     PIC X(30) VALUE SPACES.                     00007200
+          05 WRK-TEL        PIC 9(10) VALUE ZEROS.                      00007300
+          05 WRK-GERENTE    PIC X(15) VALUE SPACES.                     00007400
+                                                                        00007500
+       77 WRK-FS-CLIMASTR   PIC X(02) VALUE SPACES.                     00007600
+       77 WRK-MSG           PIC X(50) VALUE SPACES.                     00007700
+                                                                        00007800
+      *-------------------------------------------------------------*   00007900
+                                                                        00008000
+      *=============================================================*   00008100
+       PROCEDURE                                  DIVISION.             00008200
+      *=============================================================*   00008300
+                                                                        00008400
+                                                                        00008500
+      ***************************************************************   00008600
+      *                    ROTINA PRINCIPAL                         *   00008700
+      ***************************************************************   00008800
+                                                                        00008900
+                                                                        00009000
+      *=========================================================*       00009100
+       0000-PRINCIPAL                             SECTION.              00009200
+      *=========================================================*       00009300
+                                                                        00009400
+             PERFORM 1000-INICIAR.                                      00009500
+             PERFORM 2000-PROCESSAR.                                    00009600
+             PERFORM 9999-FIMARQ.                                       00009700
+                                                                        00009800
+      *=========================================================*       00009900
+       1000-INICIAR                               SECTION.              00010000
+      *=========================================================*       00010100
+                                                                        00010200
+           ACCEPT WRK-CLIENTE FROM SYSIN.                               00010300
+                                                                        00010400
+           OPEN EXTEND CLIMASTR.                                        00010500
+           IF WRK-FS-CLIMASTR EQUAL '35'                                00010600
+              OPEN OUTPUT CLIMASTR                                      00010700
+           END-IF.                                                      00010800
+             PERFORM 1100-TESTAR-FILE-STATUS.                           00010900
+                                                                        00011000
+      *=========================================================*       00011100
+       1000-99-FIM.                               EXIT.                 00011200
+      *=========================================================*       00011300
+                                                                        00011400
+      *=========================================================*       00011500
+       1100-TESTAR-FILE-STATUS                    SECTION.              00011600
+      *=========================================================*       00011700
+                                                                        00011800
+             EVALUATE WRK-FS-CLIMASTR                                   00011900
+               WHEN ZEROS                                               00012000
+                  CONTINUE                                              00012100
+               WHEN OTHER                                               00012200
+                  MOVE ' ERRO OPEN CLIMASTR ' TO WRK-MSG                00012300
+                    PERFORM 9000-TRATAR-ERROS                           00012400
+             END-EVALUATE.                                              00012500
+                                                                        00012600
+      *=========================================================*       00012700
+       1100-99-FIM.                               EXIT.                 00012800
+      *=========================================================*       00012900
+                                                                        00013000
+                                                                        00013100
+      ***********************************************************       00013200
+      *                    PROCESSAR                            *       00013300
+      ***********************************************************       00013400
+                                                                        00013500
+                                                                        00013600
+      *=========================================================*       00013700
+       2000-PROCESSAR                             SECTION.              00013800
+      *=========================================================*       00013900
+                                                                        00014000
+               DISPLAY '------------------------'                       00014100
+               DISPLAY 'ID....   :' WRK-ID                              00014200
+               DISPLAY 'CLIENTE  :' WRK-CLIENT                          00014300
+               DISPLAY 'TELEFONE :' WRK-TEL                             00014400
+               DISPLAY 'GERENTE. :' WRK-GERENTE                         00014500
+               DISPLAY '------------------------'.                      00014600
+                                                                        00014700
+                                                                        00014800
+               MOVE WRK-ID       TO FD-ID.                              00014900
+               MOVE WRK-CLIENT   TO FD-CLIENTE.                         00015000
+               MOVE WRK-TEL      TO FD-TELEFONE.                        00015100
+               MOVE WRK-GERENTE  TO FD-GERENTE.                         00015200
+               WRITE FD-CLIMASTR.                                       00015300
+                                                                        00015400
+      *=========================================================*       00015500
+       2000-99-FIM.                                  EXIT.              00015600
+      *=========================================================*       00015700
+                                                                        00015800
+                                                                        00015900
+      *=========================================================*       00016000
+       9000-TRATAR-ERROS                             SECTION.           00016100
+      *=========================================================*       00016200
+                                                                        00016300
+             DISPLAY '-----------------------------'.                   00016400
+             DISPLAY WRK-MSG.                                           00016500
+             DISPLAY '-----------------------------'.                   00016600
+                STOP RUN.                                               00016700
+                                                                        00016800
+      *=========================================================*       00016900
+       9000-99-FIM.                                  EXIT.              00017000
+      *=========================================================*       00017100
+                                                                        00017200
+      *=========================================================*       00017300
+       9999-FIMARQ                                   SECTION.           00017400
+      *=========================================================*       00017500
+                                                                        00017600
+                 CLOSE CLIMASTR.                                        00017700
+                 STOP RUN.                                              00017800
+                                                                        00017900
+      *=========================================================*       00018000
+       9999-99-FIM.                                  EXIT.              00018100
+      *=========================================================*       00018200
+                                                                        00018300
