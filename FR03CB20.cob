@@ -1,140 +1,310 @@
       *===========================================================*     00001000
-       IDENTIFICATION                             DIVISION.             00002000
-      *===========================================================*     00003000
-                                                                        00003100
-       PROGRAM-ID.  FR03CB20.                                           00003200
-                                                                        00003300
-      *===========================================================*     00003400
-      *              TREINAMENTO MAINFRAME                              00003500
-      *===========================================================*     00003600
+       IDENTIFICATION                             DIVISION.             00001100
+      *===========================================================*     00001200
+                                                                        00001300
+       PROGRAM-ID.  FR03CB20.                                           00001400
+                                                                        00001500
+      *===========================================================*     00001600
+      *              TREINAMENTO MAINFRAME                              00001700
+      *===========================================================*     00001800
+                                                                        00001900
+      *===========================================================*     00002000
+      *                                                                 00002100
+      *   PROGRAMADOR: AUGUSTO MARTINS                                  00002200
+      *   EMPRESA    : FOURSYS                                          00002300
+      *   DATA       : 25/04/2022                                       00002400
+      *   OBJETIVO   : VALIDAR OS DADOS INSERIDOS NA SYSIN, E USAR      00002500
+      *              : UMA VARIAVEL LOGICA NIVEL 88.                    00002600
+      *                                                                 00002700
+      *-------------------------------------------------------------*   00002800
+      *   MANUTENCAO:                                                   00002900
+      *   - LIA UM UNICO LANCAMENTO DA SYSIN E PARAVA NO PRIMEIRO       00003000
+      *     REGISTRO INVALIDO. PASSOU A LER O ARQUIVO LANCTO REGISTRO   00003100
+      *     A REGISTRO, GRAVANDO OS LANCAMENTOS VALIDOS EM ACEITO E OS  00003200
+      *     INVALIDOS EM REJEITO, SEM PARAR O JOB. GANHOU TAMBEM UMA    00003300
+      *     FAIXA MINIMA/MAXIMA PARA WRK-VALOR, ALEM DO TIPO C/D.       00003400
+      *===========================================================*     00003500
+                                                                        00003600
                                                                         00003700
       *===========================================================*     00003800
-      *                                                                 00003900
-      *   PROGRAMADOR: AUGUSTO MARTINS                                  00004000
-      *   EMPRESA    : FOURSYS                                          00005000
-      *   DATA       : 25/04/2022                                       00006000
-      *   OBJETIVO   : VALIDAR OS DADOS INSERIDOS NA SYSIN, E USAR      00007000
-      *              : UMA VARIAVEL LOGICA NIVEL 88.                    00008000
-      *                                                                 00009000
-      *===========================================================*     00010000
-                                                                        00011000
-                                                                        00012000
-      *===========================================================*     00012100
-       ENVIRONMENT                                DIVISION.             00012200
-      *===========================================================*     00012300
-                                                                        00012400
-      *-----------------------------------------------------------*     00012500
-       CONFIGURATION                              SECTION.              00012600
-      *-----------------------------------------------------------*     00012700
-                                                                        00012800
-       SPECIAL-NAMES.                                                   00012900
-           DECIMAL-POINT IS COMMA.                                      00013000
-                                                                        00013100
-      *===========================================================*     00013200
-       DATA                                       DIVISION.             00013300
-      *===========================================================*     00013400
-                                                                        00013500
-                                                                        00013600
-      *-----------------------------------------------------------*     00013700
-       WORKING-STORAGE                            SECTION.              00013800
+       ENVIRONMENT                                DIVISION.             00003900
+      *===========================================================*     00004000
+                                                                        00004100
+      *-----------------------------------------------------------*     00004200
+       CONFIGURATION                              SECTION.              00004300
+      *-----------------------------------------------------------*     00004400
+                                                                        00004500
+       SPECIAL-NAMES.                                                   00004600
+           DECIMAL-POINT IS COMMA.                                      00004700
+                                                                        00004800
+      *===========================================================*     00004900
+       INPUT-OUTPUT                               SECTION.              00005000
+      *===========================================================*     00005100
+       FILE-CONTROL.                                                    00005200
+                                                                        00005300
+           SELECT LANCTO   ASSIGN TO LANCTO                             00005400
+                FILE STATUS  IS WRK-FS-LANCTO.                          00005500
+           SELECT ACEITO   ASSIGN TO ACEITO                             00005600
+                FILE STATUS  IS WRK-FS-ACEITO.                          00005700
+           SELECT REJEITO  ASSIGN TO REJEITO                            00005800
+                FILE STATUS  IS WRK-FS-REJEITO.                         00005900
+                                                                        00006000
+      *===========================================================*     00006100
+       DATA                                       DIVISION.             00006200
+      *===========================================================*     00006300
+                                                                        00006400
+      *-----------------------------------------------------------*     00006500
+       FILE                                       SECTION.              00006600
+      *-----------------------------------------------------------*     00006700
+                                                                        00006800
+       FD LANCTO                                                        00006900
+           RECORDING MODE IS F                                          00007000
+           BLOCK CONTAINS 0 RECORDS.                                    00007100
+       01 FD-LANCTO.                                                    00007200
+          05 FD-DATA             PIC 9(08).                             00007300
+          05 FD-LANCAMENTO       PIC X(30).                             00007400
+          05 FD-VALOR            PIC 9(05)V99.                          00007500
+          05 FD-TIPO             PIC X(01).                             00007600
+                                                                        00007700
+       FD ACEITO                                                        00007800
+           RECORDING MODE IS F                                          00007900
+           BLOCK CONTAINS 0 RECORDS.                                    00008000
+       01 FD-ACEITO.                                                    00008100
+          05 FD-ACE-DATA         PIC 9(08).                             00008200
+          05 FD-ACE-LANCAMENTO   PIC X(30).                             00008300
+          05 FD-ACE-VALOR        PIC 9(05)V99.                          00008400
+          05 FD-ACE-TIPO         PIC X(01).                             00008500
+                                                                        00008600
+       FD REJEITO                                                       00008700
+           RECORDING MODE IS F                                          00008800
+           BLOCK CONTAINS 0 RECORDS.                                    00008900
+       01 FD-REJEITO.                                                   00009000
+          05 FD-REJ-DADOS        PIC X(46).                             00009100
+          05 FD-REJ-MOTIVO       PIC X(030).                            00009200
+                                                                        00009300
+      *-----------------------------------------------------------*     00009400
+       WORKING-STORAGE                            SECTION.              00009500
+      *-----------------------------------------------------------*     00009600
+                                                                        00009700
+                                                                        00009800
+      *-----------------------------------------------------------*     00009900
+      *---------    INICIO  DA WORKING - SECTION         ---------*     00010000
+      *-----------------------------------------------------------*     00010100
+                                                                        00010200
+                                                                        00010300
+      *-----------------------------------------------------------*     00010400
+                                                                        00010500
+       01 WRK-VALIDAR.                                                  00010600
+           05 WRK-DATA                 PIC 9(08) VALUE ZEROS.           00010700
+           05 WRK-LANCAMENTO           PIC X(30) VALUE SPACES.          00010800
+           05 WRK-VALOR                PIC 9(05)V99 VALUE ZEROS.        00010900
+           05 WRK-TIPO                 PIC X(01) VALUE SPACES.          00011000
+              88 WRK-TIPO1                       VALUE 'C' 'D'.         00011100
+                                                                        00011200
+       01 WRK-MSG                      PIC A(20) VALUE SPACES.          00011300
+                                                                        00011400
+       77 WRK-FS-LANCTO                PIC X(02) VALUE SPACES.          00011500
+       77 WRK-FS-ACEITO                PIC X(02) VALUE SPACES.          00011600
+       77 WRK-FS-REJEITO               PIC X(02) VALUE SPACES.          00011700
+       77 WRK-MSG-ERRO                 PIC X(50) VALUE SPACES.          00011800
+       77 WRK-REG-LIDOS                PIC 9(07) VALUE ZEROS.           00011900
+       77 WRK-REG-ACEITOS              PIC 9(07) VALUE ZEROS.           00012000
+       77 WRK-REG-REJEITADOS           PIC 9(07) VALUE ZEROS.           00012100
+       77 WRK-REG-STATUS               PIC X(01) VALUE 'S'.             00012200
+          88 WRK-REG-OK                       VALUE 'S'.                00012300
+          88 WRK-REG-INVALIDO                 VALUE 'N'.                00012400
+       77 WRK-REJ-MOTIVO               PIC X(030) VALUE SPACES.         00012500
+       77 WRK-VALOR-MINIMO             PIC 9(05)V99 VALUE 000,01.       00012600
+       77 WRK-VALOR-MAXIMO             PIC 9(05)V99 VALUE 99999,99.     00012700
+      *-----------------------------------------------------------*     00012800
+                                                                        00012900
+                                                                        00013000
+      *===========================================================*     00013100
+       PROCEDURE                                  DIVISION.             00013200
+      *===========================================================*     00013300
+                                                                        00013400
+      *************************************************************     00013500
+      *                    ROTINA PRINCIPAL                       *     00013600
+      *************************************************************     00013700
+                                                                        00013800
       *-----------------------------------------------------------*     00013900
-                                                                        00014000
+       0000-PRINCIPAL                               SECTION.            00014000
+      *-----------------------------------------------------------*     00014100
+                                                                        00014200
+            PERFORM 1000-INICIAR.                                       00014300
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-LANCTO EQUAL '10'.      00014400
+            PERFORM 9999-FIMARQ.                                        00014500
+                                                                        00014600
+      *-----------------------------------------------------------*     00014700
+       0000-99-FIM.                                  EXIT.              00014800
+      *-----------------------------------------------------------*     00014900
                                                                         00015000
-      *-----------------------------------------------------------*     00015100
-      *---------    INICIO  DA WORKING - SECTION         ---------*     00015200
-      *-----------------------------------------------------------*     00015300
+      *************************************************************     00015100
+      *                    PROCEDIMENTO INICIAL                   *     00015200
+      *************************************************************     00015300
                                                                         00015400
-                                                                        00015500
-      *-----------------------------------------------------------*     00015600
-                                                                        00015700
-       01 WRK-VALIDAR.                                                  00015800
-           05 WRK-DATA                 PIC 9(08) VALUE ZEROS.           00015900
-           05 WRK-LANCAMENTO           PIC X(30) VALUE SPACES.          00016000
-           05 WRK-VALOR                PIC 9(05)V99 VALUE ZEROS.        00016100
-           05 WRK-TIPO                 PIC X(01) VALUE SPACES.          00016200
-              88 WRK-TIPO1                       VALUE 'C' 'D'.         00016319
-                                                                        00016418
-       01 WRK-MSG                      PIC A(20) VALUE SPACES.          00016702
+      *-----------------------------------------------------------*     00015500
+       1000-INICIAR                                  SECTION.           00015600
+      *-----------------------------------------------------------*     00015700
+                                                                        00015800
+             OPEN INPUT  LANCTO.                                        00015900
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00016000
+             OPEN OUTPUT ACEITO.                                        00016100
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00016200
+             OPEN OUTPUT REJEITO.                                       00016300
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00016400
+                                                                        00016500
+             READ LANCTO.                                               00016600
+                                                                        00016700
       *-----------------------------------------------------------*     00016800
-                                                                        00016900
-                                                                        00017000
-      *===========================================================*     00017100
-       PROCEDURE                                  DIVISION.             00017200
-      *===========================================================*     00017300
-                                                                        00017400
-      *************************************************************     00017500
-      *                    ROTINA PRINCIPAL                       *     00017600
-      *************************************************************     00017700
-                                                                        00017800
-      *-----------------------------------------------------------*     00017900
-       0000-PRINCIPAL                               SECTION.            00018000
-      *-----------------------------------------------------------*     00018100
-                                                                        00018200
-            PERFORM 1000-INICIAR.                                       00018304
-            PERFORM 2000-PROCESSAR.                                     00018404
-            PERFORM 9999-FIMARQ.                                        00019005
-                                                                        00019100
-      *-----------------------------------------------------------*     00019200
-       0000-99-FIM.                                  EXIT.              00019300
-      *-----------------------------------------------------------*     00019400
-                                                                        00019500
-      *************************************************************     00019600
-      *                    PROCEDIMENTO INICIAL                   *     00019700
-      *************************************************************     00019800
-                                                                        00019900
-      *-----------------------------------------------------------*     00020000
-       1000-INICIAR                                  SECTION.           00020100
-      *-----------------------------------------------------------*     00020200
-                                                                        00020300
-             ACCEPT WRK-VALIDAR   FROM SYSIN.                           00020400
-                                                                        00020500
-      *-----------------------------------------------------------*     00020600
-       1000-99-FIM.                                   EXIT.             00020700
-      *-----------------------------------------------------------*     00020800
-                                                                        00020900
+       1000-99-FIM.                                   EXIT.             00016900
+      *-----------------------------------------------------------*     00017000
+                                                                        00017100
+      *-----------------------------------------------------------*     00017200
+       1100-TESTAR-FILE-STATUS                       SECTION.           00017300
+      *-----------------------------------------------------------*     00017400
+                                                                        00017500
+             EVALUATE WRK-FS-LANCTO                                     00017600
+               WHEN ZEROS                                               00017700
+                  CONTINUE                                              00017800
+               WHEN '35'                                                00017900
+                  MOVE ' LANCTO NAO ENCONTRADO ' TO WRK-MSG-ERRO        00018000
+                    PERFORM 9000-TRATAR-ERRO                            00018100
+               WHEN OTHER                                               00018200
+                  MOVE ' ERRO OPEN LANCTO ' TO WRK-MSG-ERRO             00018300
+                    PERFORM 9000-TRATAR-ERRO                            00018400
+             END-EVALUATE.                                              00018500
+                                                                        00018600
+             EVALUATE WRK-FS-ACEITO                                     00018700
+               WHEN ZEROS                                               00018800
+                  CONTINUE                                              00018900
+               WHEN OTHER                                               00019000
+                  MOVE ' ERRO OPEN ACEITO ' TO WRK-MSG-ERRO             00019100
+                    PERFORM 9000-TRATAR-ERRO                            00019200
+             END-EVALUATE.                                              00019300
+                                                                        00019400
+             EVALUATE WRK-FS-REJEITO                                    00019500
+               WHEN ZEROS                                               00019600
+                  CONTINUE                                              00019700
+               WHEN OTHER                                               00019800
+                  MOVE ' ERRO OPEN REJEITO ' TO WRK-MSG-ERRO            00019900
+                    PERFORM 9000-TRATAR-ERRO                            00020000
+             END-EVALUATE.                                              00020100
+                                                                        00020200
+      *-----------------------------------------------------------*     00020300
+       1100-99-FIM.                                   EXIT.             00020400
+      *-----------------------------------------------------------*     00020500
+                                                                        00020600
+      *************************************************************     00020700
+      *                    PROCESSAR                              *     00020800
+      *************************************************************     00020900
                                                                         00021000
-      *************************************************************     00022000
-      *                    PROCESSAR                              *     00023000
-      *************************************************************     00024000
-                                                                        00025000
-                                                                        00025100
-      *-----------------------------------------------------------*     00025200
-       2000-PROCESSAR                                SECTION.           00025300
-      *-----------------------------------------------------------*     00025400
-                                                                        00025800
-               IF  NOT WRK-TIPO1                                        00025922
-                  PERFORM 9000-TRATAR-ERRO                              00026116
-               ELSE                                                     00026215
-                  MOVE ' PROCESSAR-ARQUVO'  TO WRK-MSG                  00026316
-               END-IF.                                                  00026515
-                                                                        00028000
-               DISPLAY '-' WRK-MSG  WRK-TIPO.                           00029010
-                                                                        00030300
+                                                                        00021100
+      *-----------------------------------------------------------*     00021200
+       2000-PROCESSAR                                SECTION.           00021300
+      *-----------------------------------------------------------*     00021400
+                                                                        00021500
+               IF WRK-FS-LANCTO EQUAL ZEROS                             00021600
+                  ADD 1 TO WRK-REG-LIDOS                                00021700
+                  MOVE FD-LANCTO TO WRK-VALIDAR                         00021800
+                  PERFORM 2100-VALIDAR-LANCAMENTO                       00021900
+                  IF WRK-REG-OK                                         00022000
+                     PERFORM 2200-GRAVAR-ACEITO                         00022100
+                  ELSE                                                  00022200
+                     PERFORM 2900-GRAVAR-REJEITO                        00022300
+                  END-IF                                                00022400
+               ELSE                                                     00022500
+                  MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG-ERRO             00022600
+               END-IF.                                                  00022700
+                                                                        00022800
+               READ LANCTO.                                             00022900
+                                                                        00023000
+                                                                        00023100
+      *-----------------------------------------------------------*     00023200
+       2000-99-FIM.                                  EXIT.              00023300
+      *-----------------------------------------------------------*     00023400
+                                                                        00023500
+      *-----------------------------------------------------------*     00023600
+       2100-VALIDAR-LANCAMENTO                       SECTION.           00023700
+      *-----------------------------------------------------------*     00023800
+                                                                        00023900
+             SET WRK-REG-OK TO TRUE.                                    00024000
+             MOVE SPACES TO WRK-REJ-MOTIVO.                             00024100
+                                                                        00024200
+             IF NOT WRK-TIPO1                                           00024300
+                SET WRK-REG-INVALIDO TO TRUE                            00024400
+                MOVE ' TIPO INVALIDO ' TO WRK-REJ-MOTIVO                00024500
+             END-IF.                                                    00024600
+                                                                        00024700
+             IF WRK-VALOR LESS THAN WRK-VALOR-MINIMO                    00024800
+                SET WRK-REG-INVALIDO TO TRUE                            00024900
+                MOVE ' VALOR ABAIXO DO MINIMO ' TO WRK-REJ-MOTIVO       00025000
+             END-IF.                                                    00025100
+                                                                        00025200
+             IF WRK-VALOR GREATER THAN WRK-VALOR-MAXIMO                 00025300
+                SET WRK-REG-INVALIDO TO TRUE                            00025400
+                MOVE ' VALOR ACIMA DO MAXIMO ' TO WRK-REJ-MOTIVO        00025500
+             END-IF.                                                    00025600
+                                                                        00025700
+      *-----------------------------------------------------------*     00025800
+       2100-99-FIM.                                   EXIT.             00025900
+      *-----------------------------------------------------------*     00026000
+                                                                        00026100
+      *-----------------------------------------------------------*     00026200
+       2200-GRAVAR-ACEITO                            SECTION.           00026300
+      *-----------------------------------------------------------*     00026400
+                                                                        00026500
+             MOVE WRK-VALIDAR TO FD-ACEITO.                             00026600
+             WRITE FD-ACEITO.                                           00026700
+             ADD 1 TO WRK-REG-ACEITOS.                                  00026800
+                                                                        00026900
+      *-----------------------------------------------------------*     00027000
+       2200-99-FIM.                                   EXIT.             00027100
+      *-----------------------------------------------------------*     00027200
+                                                                        00027300
+      *-----------------------------------------------------------*     00027400
+       2900-GRAVAR-REJEITO                           SECTION.           00027500
+      *-----------------------------------------------------------*     00027600
+                                                                        00027700
+             MOVE WRK-VALIDAR    TO FD-REJ-DADOS.                       00027800
+             MOVE WRK-REJ-MOTIVO TO FD-REJ-MOTIVO.                      00027900
+             WRITE FD-REJEITO.                                          00028000
+             ADD 1 TO WRK-REG-REJEITADOS.                               00028100
+                                                                        00028200
+      *-----------------------------------------------------------*     00028300
+       2900-99-FIM.                                   EXIT.             00028400
+      *-----------------------------------------------------------*     00028500
+                                                                        00028600
+      *-----------------------------------------------------------*     00028700
+       9000-TRATAR-ERRO                             SECTION.            00028800
+      *-----------------------------------------------------------*     00028900
+                                                                        00029000
+               DISPLAY '-----------------------------'.                 00029100
+               DISPLAY WRK-MSG-ERRO.                                    00029200
+               DISPLAY '-----------------------------'.                 00029300
+               STOP RUN.                                                00029400
+                                                                        00029500
+      *-----------------------------------------------------------*     00029600
+       9000-99-FIM.                                  EXIT.              00029700
+      *-----------------------------------------------------------*     00029800
+                                                                        00029900
+                                                                        00030000
+      *-----------------------------------------------------------*     00030100
+       9999-FIMARQ                                   SECTION.           00030200
+      *-----------------------------------------------------------*     00030300
                                                                         00030400
-      *-----------------------------------------------------------*     00030500
-       2000-99-FIM.                                  EXIT.              00030600
-      *-----------------------------------------------------------*     00030700
+              CLOSE LANCTO.                                             00030500
+              CLOSE ACEITO.                                             00030600
+              CLOSE REJEITO.                                            00030700
                                                                         00030800
-                                                                        00030900
-      *-----------------------------------------------------------*     00031000
-       9000-TRATAR-ERRO                             SECTION.            00031103
-      *-----------------------------------------------------------*     00031200
-                                                                        00031300
-               DISPLAY 'ERRO NO PROCESSAMENTO DE ARQUIVOS'              00031400
-               PERFORM 9999-FIMARQ.                                     00031500
+              DISPLAY '------------------'.                             00030900
+              DISPLAY ' LIDOS......: ' WRK-REG-LIDOS.                   00031000
+              DISPLAY ' ACEITOS....: ' WRK-REG-ACEITOS.                 00031100
+              DISPLAY ' REJEITADOS.: ' WRK-REG-REJEITADOS.              00031200
+              DISPLAY '------------------'.                             00031300
+              DISPLAY 'FIM DO PROCESSAMENTO'.                           00031400
+              STOP RUN.                                                 00031500
                                                                         00031600
       *-----------------------------------------------------------*     00031700
-       9000-99-FIM.                                  EXIT.              00031800
+       9999-99-FIM.                                   EXIT.             00031800
       *-----------------------------------------------------------*     00031900
-                                                                        00032000
-                                                                        00032100
-      *-----------------------------------------------------------*     00032200
-       9999-FIMARQ                                   SECTION.           00032300
-      *-----------------------------------------------------------*     00032400
-                                                                        00032500
-              DISPLAY 'FIM DO PROCESSAMENTO'.                           00032600
-              STOP RUN.                                                 00032700
-                                                                        00032800
-      *-----------------------------------------------------------*     00032900
-       9999-99-FIM.                                   EXIT.             00033000
-      *-----------------------------------------------------------*     00034000
