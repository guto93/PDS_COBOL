@@ -1,120 +1,206 @@
       *=========================================*                       00001000
-       IDENTIFICATION                            DIVISION.              00002000
-      *=========================================*                       00003000
-                                                                        00004000
-       PROGRAM-ID.  FR01CBXX.                                           00005000
-                                                                        00006000
-      *=======================================================*         00007000
-      *     AUTOR   : IVAN SANCHES                                      00008000
-      *     EMPRESA : FOURSYS                                           00009000
-      *-------------------------------------------------------*         00010000
-      *     DATA   : ZZ/ZZ/ZZZ                                          00020000
-      *     OBJETIVO: GRAVACAO DA ARQUIVO FUNC                          00021000
-      *=======================================================*         00022000
-                                                                        00023000
-      *=======================================================*         00024000
-       ENVIRONMENT                               DIVISION.              00025000
-      *=======================================================*         00026000
-       INPUT-OUTPUT                              SECTION.               00026100
-       FILE-CONTROL.                                                    00026200
-             SELECT PRODUTO  ASSIGN TO ARQPROD                          00026300
-                FILE STATUS  IS WRK-FS-PRODUTO.                         00026400
-                                                                        00026500
-             SELECT RESUMO   ASSIGN TO ARQRES                           00026600
-                FILE STATUS  IS WRK-FS-RESUMO.                          00026700
-      *=======================================================*         00026800
-       DATA                                      DIVISION.              00026900
-      *=======================================================*         00027000
-       FILE                                      SECTION.               00028000
-       FD PRODUTO                                                       00028100
-           RECORDING MODE IS F                                          00028200
-           BLOCK CONTAINS 0 RECORDS.                                    00028300
-       01 FD-PRODUTO  PIC X(70).                                        00028400
-                                                                        00028500
-       FD RESUMO                                                        00028600
-           RECORDING MODE IS F                                          00028700
-           BLOCK CONTAINS 0 RECORDS.                                    00028800
-       01 FD-RESUMO   PIC X(40).                                        00028900
-      *---------------------------------------------------              00029000
-       WORKING-STORAGE                           SECTION.               00029100
-      *---------------------------------------------------              00029200
-       77 WRK-FS-PRODUTO  PIC X(02) VALUE SPACES.                       00029300
-       77 WRK-FS-RESUMO   PIC X(02) VALUE SPACES.                       00029400
-       77 WRK-MSG         PIC X(50) VALUE SPACES.                       00029500
-      *=========================================*                       00029600
-       PROCEDURE DIVISION.                                              00029700
-      *=========================================*                       00029800
-                                                                        00029900
-      *---------------------------------------------------              00030000
-       0000-PRINCIPAL                     SECTION.                      00030100
-      *---------------------------------------------------              00030200
-           PERFORM 0100-INICIAR.                                        00030300
-           PERFORM 0200-PROCESSAR UNTIL WRK-FS-PRODUTO EQUAL '10'.      00030406
-           PERFORM 0300-FINALIZAR.                                      00030500
-      *---------------------------------------------------              00030600
-       0000-99-FIM.            EXIT.                                    00030700
-      *---------------------------------------------------              00030800
-                                                                        00030900
-      *---------------------------------------------------              00031001
-       0100-INICIAR                       SECTION.                      00031100
-      *---------------------------------------------------              00031201
-                                                                        00031309
-            OPEN INPUT PRODUTO                                          00031400
-                 OUTPUT RESUMO.                                         00031500
-              PERFORM 0110-TESTAR-STATUS                                00031607
-                 READ PRODUTO                                           00031707
-              PERFORM 0120-VERIFICAR-VAZIO.                             00031807
-                                                                        00031907
-      *---------------------------------------------------              00032001
-       0110-TESTAR-STATUS                 SECTION.                      00032100
-      *---------------------------------------------------              00032201
-            IF WRK-FS-PRODUTO NOT EQUAL ZEROS                           00032300
-                 MOVE ' ERRO OPEN PRODUTO ' TO WRK-MSG                  00032400
-                   PERFORM 9000-TRATA-ERROS                             00032500
-             END-IF.                                                    00032600
-            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00032700
-                 MOVE ' ERRO OPEN RESUMO '  TO WRK-MSG                  00032801
-                   PERFORM 9000-TRATA-ERROS                             00033000
-             END-IF.                                                    00034000
-      *---------------------------------------------------              00034207
-       0120-VERIFICAR-VAZIO               SECTION.                      00034307
-      *---------------------------------------------------              00034407
-            IF WRK-FS-PRODUTO NOT EQUAL ZEROS                           00034507
-                 MOVE ' ERRO OPEN PRODUTO1' TO WRK-MSG                  00034607
-                   PERFORM 9000-TRATA-ERROS                             00034707
-             END-IF.                                                    00034807
-            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00034907
-                 MOVE ' ERRO OPEN RESUMO1'  TO WRK-MSG                  00035007
-                   PERFORM 9000-TRATA-ERROS                             00035107
-             END-IF.                                                    00035207
-      *---------------------------------------------------              00035309
-       0200-PROCESSAR                     SECTION.                      00035401
-      *---------------------------------------------------              00035501
-                                                                        00035603
-             READ PRODUTO                                               00035706
-              IF WRK-FS-PRODUTO  EQUAL ZEROS                            00037012
-                  MOVE FD-PRODUTO (1:30) TO FD-RESUMO                   00038013
-                   WRITE FD-RESUMO FROM FD-PRODUTO                      00040012
-                   DISPLAY 'TESTE' FD-RESUMO                            00041012
-              ELSE                                                      00050000
-                 MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG                   00060000
-                                                                        00061000
-             END-IF.                                                    00062000
-                                                                        00062103
-      *---------------------------------------------------              00062302
-       0300-FINALIZAR                          SECTION.                 00063000
-      *---------------------------------------------------              00063102
-                   CLOSE PRODUTO                                        00064000
-                   CLOSE RESUMO                                         00065000
-                    MOVE 'FINAL DE PROCESSO' TO WRK-MSG                 00066000
-                    PERFORM 9000-TRATA-ERROS.                           00067000
-      *---------------------------------------------------              00068000
-       9000-TRATA-ERROS                  SECTION.                       00069000
-      *---------------------------------------------------              00070000
-             DISPLAY '------------------'.                              00080000
-             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00090000
-               STOP RUN.                                                00091000
-      *--------------------------------------------------------------   00092000
-       9000-99-FIM.            EXIT.                                    00093000
-      *--------------------------------------------------------------   00094000
-                                                                        00095000
+       IDENTIFICATION                            DIVISION.              00001100
+      *=========================================*                       00001200
+                                                                        00001300
+       PROGRAM-ID.  FR01CBXX.                                           00001400
+                                                                        00001500
+      *=======================================================*         00001600
+      *     AUTOR   : IVAN SANCHES                                      00001700
+      *     EMPRESA : FOURSYS                                           00001800
+      *-------------------------------------------------------*         00001900
+      *     DATA   : ZZ/ZZ/ZZZ                                          00002000
+      *     OBJETIVO: GRAVACAO DA ARQUIVO FUNC                          00002100
+      *=======================================================*         00002200
+                                                                        00002300
+      *=======================================================*         00002400
+       ENVIRONMENT                               DIVISION.              00002500
+      *=======================================================*         00002600
+       INPUT-OUTPUT                              SECTION.               00002700
+       FILE-CONTROL.                                                    00002800
+             SELECT PRODUTO  ASSIGN TO ARQPROD                          00002900
+                FILE STATUS  IS WRK-FS-PRODUTO.                         00003000
+                                                                        00003100
+             SELECT RESUMO   ASSIGN TO ARQRES                           00003200
+                FILE STATUS  IS WRK-FS-RESUMO.                          00003300
+      *=======================================================*         00003400
+       DATA                                      DIVISION.              00003500
+      *=======================================================*         00003600
+       FILE                                      SECTION.               00003700
+       FD PRODUTO                                                       00003800
+           RECORDING MODE IS F                                          00003900
+           BLOCK CONTAINS 0 RECORDS.                                    00004000
+       01 FD-PRODUTO.                                                   00004100
+          05 FD-PROD-CODIGO       PIC X(06).                            00004200
+          05 FD-PROD-DESCRICAO    PIC X(30).                            00004300
+          05 FD-PROD-PRECO        PIC 9(07)V99.                         00004400
+          05 FD-PROD-QTDE         PIC 9(05).                            00004500
+          05 FILLER               PIC X(20).                            00004600
+                                                                        00004700
+       FD RESUMO                                                        00004800
+           RECORDING MODE IS F                                          00004900
+           BLOCK CONTAINS 0 RECORDS.                                    00005000
+       01 FD-RESUMO               PIC X(40).                            00005100
+       01 FD-RESUMO-DET REDEFINES FD-RESUMO.                            00005200
+          05 FD-DET-TIPO          PIC X(01).                            00005300
+          05 FD-DET-CODIGO        PIC X(06).                            00005400
+          05 FD-DET-DESCRICAO     PIC X(25).                            00005500
+          05 FD-DET-QTDE          PIC 9(05).                            00005600
+          05 FD-DET-FILLER        PIC X(03).                            00005700
+       01 FD-RESUMO-TRL REDEFINES FD-RESUMO.                            00005800
+          05 FD-TRL-TIPO          PIC X(01).                            00005900
+          05 FD-TRL-TOTAL         PIC 9(07).                            00006000
+          05 FD-TRL-FILLER        PIC X(32).                            00006100
+      *---------------------------------------------------              00006200
+       WORKING-STORAGE                           SECTION.               00006300
+      *---------------------------------------------------              00006400
+       77 WRK-FS-PRODUTO  PIC X(02) VALUE SPACES.                       00006500
+       77 WRK-FS-RESUMO   PIC X(02) VALUE SPACES.                       00006600
+       77 WRK-MSG         PIC X(50) VALUE SPACES.                       00006700
+       77 WRK-CONT-GRAVADOS  PIC 9(07) VALUE ZEROS.                     00006800
+       77 WRK-CONT-INVALIDOS PIC 9(07) VALUE ZEROS.                     00006900
+       77 WRK-REG-STATUS     PIC X(01) VALUE 'S'.                       00007000
+          88 WRK-REG-OK              VALUE 'S'.                         00007100
+          88 WRK-REG-INVALIDO        VALUE 'N'.                         00007200
+      *=========================================*                       00007300
+       PROCEDURE DIVISION.                                              00007400
+      *=========================================*                       00007500
+                                                                        00007600
+      *---------------------------------------------------              00007700
+       0000-PRINCIPAL                     SECTION.                      00007800
+      *---------------------------------------------------              00007900
+           PERFORM 0100-INICIAR.                                        00008000
+           PERFORM 0200-PROCESSAR UNTIL WRK-FS-PRODUTO EQUAL '10'.      00008100
+           PERFORM 0300-FINALIZAR.                                      00008200
+      *---------------------------------------------------              00008300
+       0000-99-FIM.            EXIT.                                    00008400
+      *---------------------------------------------------              00008500
+                                                                        00008600
+      *---------------------------------------------------              00008700
+       0100-INICIAR                       SECTION.                      00008800
+      *---------------------------------------------------              00008900
+                                                                        00009000
+            OPEN INPUT PRODUTO                                          00009100
+                 OUTPUT RESUMO.                                         00009200
+              PERFORM 0110-TESTAR-STATUS                                00009300
+                 READ PRODUTO                                           00009400
+              PERFORM 0120-VERIFICAR-VAZIO.                             00009500
+                                                                        00009600
+      *---------------------------------------------------              00009700
+       0110-TESTAR-STATUS                 SECTION.                      00009800
+      *---------------------------------------------------              00009900
+            IF WRK-FS-PRODUTO NOT EQUAL ZEROS                           00010000
+                 MOVE ' ERRO OPEN PRODUTO ' TO WRK-MSG                  00010100
+                   PERFORM 9000-TRATA-ERROS                             00010200
+             END-IF.                                                    00010300
+            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00010400
+                 MOVE ' ERRO OPEN RESUMO '  TO WRK-MSG                  00010500
+                   PERFORM 9000-TRATA-ERROS                             00010600
+             END-IF.                                                    00010700
+      *---------------------------------------------------              00010800
+       0120-VERIFICAR-VAZIO               SECTION.                      00010900
+      *---------------------------------------------------              00011000
+            IF WRK-FS-PRODUTO NOT EQUAL ZEROS                           00011100
+                 MOVE ' ERRO OPEN PRODUTO1' TO WRK-MSG                  00011200
+                   PERFORM 9000-TRATA-ERROS                             00011300
+             END-IF.                                                    00011400
+            IF WRK-FS-RESUMO NOT EQUAL ZEROS                            00011500
+                 MOVE ' ERRO OPEN RESUMO1'  TO WRK-MSG                  00011600
+                   PERFORM 9000-TRATA-ERROS                             00011700
+             END-IF.                                                    00011800
+      *---------------------------------------------------              00011900
+       0200-PROCESSAR                     SECTION.                      00012000
+      *---------------------------------------------------              00012100
+                                                                        00012200
+              IF WRK-FS-PRODUTO  EQUAL ZEROS                            00012300
+                  PERFORM 0210-VALIDAR-REGISTRO                         00012400
+                  IF WRK-REG-OK                                         00012500
+                     PERFORM 0220-GRAVAR-RESUMO                         00012600
+                  ELSE                                                  00012700
+                     PERFORM 0230-REGISTRO-INVALIDO                     00012800
+                  END-IF                                                00012900
+              ELSE                                                      00013000
+                 MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG                   00013100
+                                                                        00013200
+             END-IF.                                                    00013300
+             READ PRODUTO.                                              00013400
+                                                                        00013500
+      *---------------------------------------------------              00013600
+       0200-99-FIM.            EXIT.                                    00013700
+      *---------------------------------------------------              00013800
+                                                                        00013900
+      *---------------------------------------------------              00014000
+       0210-VALIDAR-REGISTRO              SECTION.                      00014100
+      *---------------------------------------------------              00014200
+      *    UM REGISTRO COM CODIGO OU DESCRICAO EM BRANCO NAO TEM        00014300
+      *    FORMATO SUFICIENTE PARA GERAR UMA LINHA DE RESUMO, E E       00014400
+      *    DESVIADO PARA 0230-REGISTRO-INVALIDO SEM PARAR O JOB.        00014500
+            SET WRK-REG-OK TO TRUE.                                     00014600
+            IF FD-PROD-CODIGO EQUAL SPACES OR FD-PROD-CODIGO EQUAL ZEROS00014700
+               SET WRK-REG-INVALIDO TO TRUE                             00014800
+            END-IF.                                                     00014900
+            IF FD-PROD-DESCRICAO EQUAL SPACES                           00015000
+               SET WRK-REG-INVALIDO TO TRUE                             00015100
+            END-IF.                                                     00015200
+      *---------------------------------------------------              00015300
+       0210-99-FIM.            EXIT.                                    00015400
+      *---------------------------------------------------              00015500
+                                                                        00015600
+      *---------------------------------------------------              00015700
+       0220-GRAVAR-RESUMO                 SECTION.                      00015800
+      *---------------------------------------------------              00015900
+            MOVE 'D'                     TO FD-DET-TIPO.                00016000
+            MOVE FD-PROD-CODIGO          TO FD-DET-CODIGO.              00016100
+            MOVE FD-PROD-DESCRICAO(1:25) TO FD-DET-DESCRICAO.           00016200
+            MOVE FD-PROD-QTDE            TO FD-DET-QTDE.                00016300
+            MOVE SPACES                  TO FD-DET-FILLER.              00016400
+            WRITE FD-RESUMO.                                            00016500
+            ADD 1 TO WRK-CONT-GRAVADOS.                                 00016600
+      *---------------------------------------------------              00016700
+       0220-99-FIM.            EXIT.                                    00016800
+      *---------------------------------------------------              00016900
+                                                                        00017000
+      *---------------------------------------------------              00017100
+       0230-REGISTRO-INVALIDO              SECTION.                     00017200
+      *---------------------------------------------------              00017300
+      *    REGISTRO DE PRODUTO FORA DE FORMATO: SOMENTE LOGA E          00017400
+      *    CONTA, SEM PARAR O PROCESSAMENTO DO RESTANTE DO ARQPROD.     00017500
+            DISPLAY '** REGISTRO INVALIDO IGNORADO **'                  00017600
+            DISPLAY FD-PRODUTO.                                         00017700
+            ADD 1 TO WRK-CONT-INVALIDOS.                                00017800
+      *---------------------------------------------------              00017900
+       0230-99-FIM.            EXIT.                                    00018000
+      *---------------------------------------------------              00018100
+                                                                        00018200
+      *---------------------------------------------------              00018300
+       0240-GRAVAR-TRAILER                 SECTION.                     00018400
+      *---------------------------------------------------              00018500
+            MOVE 'T'                  TO FD-TRL-TIPO.                   00018600
+            MOVE WRK-CONT-GRAVADOS    TO FD-TRL-TOTAL.                  00018700
+            MOVE SPACES               TO FD-TRL-FILLER.                 00018800
+            WRITE FD-RESUMO.                                            00018900
+      *---------------------------------------------------              00019000
+       0240-99-FIM.            EXIT.                                    00019100
+      *---------------------------------------------------              00019200
+                                                                        00019300
+      *---------------------------------------------------              00019400
+       0300-FINALIZAR                          SECTION.                 00019500
+      *---------------------------------------------------              00019600
+                   PERFORM 0240-GRAVAR-TRAILER.                         00019700
+                   CLOSE PRODUTO                                        00019800
+                   CLOSE RESUMO                                         00019900
+                    DISPLAY 'REGISTROS GRAVADOS..: ' WRK-CONT-GRAVADOS  00020000
+                    DISPLAY 'REGISTROS INVALIDOS.: ' WRK-CONT-INVALIDOS 00020100
+                    MOVE 'FINAL DE PROCESSO' TO WRK-MSG                 00020200
+                    PERFORM 9000-TRATA-ERROS.                           00020300
+      *---------------------------------------------------              00020400
+      *    9000-TRATA-ERROS E RESERVADO PARA CONDICOES FATAIS DE        00020500
+      *    OPEN (0110/0120) E PARA O ENCERRAMENTO NORMAL DO JOB; UM     00020600
+      *    PRODUTO FORA DE FORMATO NUNCA CHEGA AQUI (VER 0230).         00020700
+       9000-TRATA-ERROS                  SECTION.                       00020800
+      *---------------------------------------------------              00020900
+             DISPLAY '------------------'.                              00021000
+             DISPLAY '  MENSAGEM        '  WRK-MSG.                     00021100
+               STOP RUN.                                                00021200
+      *--------------------------------------------------------------   00021300
+       9000-99-FIM.            EXIT.                                    00021400
+      *--------------------------------------------------------------   00021500
