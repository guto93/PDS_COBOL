@@ -1,92 +1,161 @@
-      *====================================================             00010000
-       IDENTIFICATION                            DIVISION.              00020000
-      *====================================================             00030000
-       PROGRAM-ID. FR11ARQ01.                                           00040005
-                                                                        00050000
-      *=====================================================            00060000
-      *  AUTOR: GUSTAVO                                                 00070005
-      *  EMPRESA: FOURSYS                                               00080000
-      *=====================================================            00090000
-                                                                        00100000
-      *====================================================             00101000
-       ENVIRONMENT                               DIVISION.              00102000
-      *====================================================             00103000
-       CONFIGURATION                             SECTION.               00103101
-       SPECIAL-NAMES.                                                   00103201
-           DECIMAL-POINT  IS COMMA.                                     00103302
-                                                                        00103402
-       INPUT-OUTPUT                              SECTION.               00104002
-       FILE-CONTROL.                                                    00104102
-           SELECT CLIENTES  ASSIGN TO CLIENTES                          00104202
-               FILE STATUS  IS WRK-FS-CLIENTES.                         00104302
-                                                                        00104402
-      *====================================================             00105000
-       DATA                                      DIVISION.              00106000
-      *====================================================             00107000
-       FILE                                      SECTION.               00107102
-       FD CLIENTES                                                      00107202
-           RECORDING  MODE IS F                                         00107302
-           BLOCK CONTAINS 0 RECORDS.                                    00107402
-                                                                        00107502
-       01 FD-CLIENTES.                                                  00107602
-          05 FD-CODIGO PIC X(04).                                       00107702
-          05 FD-NOME   PIC X(20).                                       00107802
-          05 FD-BANCO  PIC X(10).                                       00107904
-                                                                        00108003
-       WORKING-STORAGE                           SECTION.               00109002
-      *====================================================             00110200
-                                                                        00110303
-                                                                        00110403
-       77 WRK-MSG-OPEN    PIC X(30) VALUE ' STATUS OPEN  '.             00110603
-       77 WRK-MSG-CLOSE   PIC X(30) VALUE ' STATUS CLOSE '.             00110703
-       77 WRK-MSG         PIC X(30) VALUE SPACES.                       00110803
-                                                                        00110903
-       77 WRK-FS-CLIENTES PIC 9(02).                                    00111003
-                                                                        00111103
-       PROCEDURE                                 DIVISION.              00111203
-      *====================================================             00111303
-       0000-PRINCIPAL                            SECTION.               00111403
-           PERFORM 1000-INICIAR.                                        00111503
-           PERFORM 2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10.       00111604
-           PERFORM 3000-FINALIZAR.                                      00111703
-            STOP RUN.                                                   00111803
-                                                                        00111903
-                                                                        00112003
-       1000-INICIAR                              SECTION.               00112103
-           OPEN INPUT CLIENTES.                                         00112203
-            MOVE WRK-MSG-OPEN   TO WRK-MSG.                             00112303
-            PERFORM 4000-TESTAR-STATUS.                                 00112403
-             EVALUATE WRK-FS-CLIENTES                                   00112504
-              WHEN 00                                                   00112604
-      *---------- ARQUIVO EXISTE TESTAR SE TEM 1 REGISTRO PELO MENOS    00112704
-                 PERFORM 5000-TESTAR-VAZIO                              00112804
-              WHEN 35                                                   00112904
-      *--------- QUANDO O ARQUIVO NAO EXISTE STOPA O PROGRAMA ---       00113003
-                 DISPLAY 'ARQUIVO NAO EXISTE'                           00113103
-                 STOP RUN                                               00113203
-              WHEN OTHER                                                00113704
-                  DISPLAY 'ERRO NO OPEN ' WRK-FS-CLIENTES               00113804
-                   STOP RUN                                             00113904
-             END-EVALUATE.                                              00114004
-                                                                        00114104
-       2000-PROCESSAR                            SECTION.               00114204
-              DISPLAY 'REGISTRO. ' FD-CLIENTES.                         00114304
-               PERFORM 5000-TESTAR-VAZIO.                               00114404
-       3000-FINALIZAR                            SECTION.               00114504
-           CLOSE CLIENTES.                                              00114604
-            MOVE WRK-MSG-CLOSE   TO WRK-MSG.                            00114704
-            PERFORM 4000-TESTAR-STATUS.                                 00114804
-              DISPLAY '------- FIM DE PROCESSAMENTO'.                   00114904
-                                                                        00115004
-                                                                        00115104
-       4000-TESTAR-STATUS                    SECTION.                   00115204
-              DISPLAY '-----------------------------'.                  00115304
-              DISPLAY WRK-MSG   ' - ' WRK-FS-CLIENTES.                  00115404
-              DISPLAY '-----------------------------'.                  00115504
-                                                                        00115604
-       5000-TESTAR-VAZIO                     SECTION.                   00115704
-            READ CLIENTES.                                              00115804
-                IF WRK-FS-CLIENTES  EQUAL 10                            00115904
-                     DISPLAY ' FINAL DE ARQUIVO '                       00116004
-      *               STOP RUN                                          00116104
-                END-IF.                                                 00117004
+      *====================================================             00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *====================================================             00001200
+       PROGRAM-ID. FR11ARQ01.                                           00001300
+                                                                        00001400
+      *=====================================================            00001500
+      *  AUTOR: GUSTAVO                                                 00001600
+      *  EMPRESA: FOURSYS                                               00001700
+      *=====================================================            00001800
+                                                                        00001900
+      *====================================================             00002000
+       ENVIRONMENT                               DIVISION.              00002100
+      *====================================================             00002200
+       CONFIGURATION                             SECTION.               00002300
+       SPECIAL-NAMES.                                                   00002400
+           DECIMAL-POINT  IS COMMA.                                     00002500
+                                                                        00002600
+       INPUT-OUTPUT                              SECTION.               00002700
+       FILE-CONTROL.                                                    00002800
+           SELECT CLIENTES  ASSIGN TO CLIENTES                          00002900
+               ORGANIZATION IS INDEXED                                  00003000
+               ACCESS MODE  IS SEQUENTIAL                               00003100
+               RECORD KEY   IS FD-CODIGO                                00003200
+               FILE STATUS  IS WRK-FS-CLIENTES.                         00003300
+                                                                        00003400
+      *====================================================             00003500
+       DATA                                      DIVISION.              00003600
+      *====================================================             00003700
+       FILE                                      SECTION.               00003800
+       FD CLIENTES                                                      00003900
+           RECORDING  MODE IS F                                         00004000
+           BLOCK CONTAINS 0 RECORDS.                                    00004100
+                                                                        00004200
+       01 FD-CLIENTES.                                                  00004300
+          05 FD-CODIGO PIC X(04).                                       00004400
+          05 FD-NOME   PIC X(20).                                       00004500
+          05 FD-BANCO  PIC X(10).                                       00004600
+                                                                        00004700
+       WORKING-STORAGE                           SECTION.               00004800
+      *====================================================             00004900
+                                                                        00005000
+       77 WRK-MSG-OPEN    PIC X(30) VALUE ' STATUS OPEN  '.             00005100
+       77 WRK-MSG-CLOSE   PIC X(30) VALUE ' STATUS CLOSE '.             00005200
+       77 WRK-MSG         PIC X(30) VALUE SPACES.                       00005300
+                                                                        00005400
+       77 WRK-FS-CLIENTES PIC 9(02).                                    00005500
+                                                                        00005600
+       77 WRK-TOTAL-LIDOS    PIC 9(07) VALUE ZEROS.                     00005700
+       77 WRK-TOTAL-DUPLIC   PIC 9(07) VALUE ZEROS.                     00005800
+       77 WRK-CODIGO-ANTERIOR PIC X(04) VALUE SPACES.                   00005900
+                                                                        00006000
+       77 WRK-BANCO-STATUS   PIC X(01) VALUE 'S'.                       00006100
+          88 WRK-BANCO-OK             VALUE 'S'.                        00006200
+          88 WRK-BANCO-INVALIDO       VALUE 'N'.                        00006300
+                                                                        00006400
+       77 WRK-BANCO-ACHADO   PIC X(01) VALUE 'N'.                       00006500
+          88 WRK-BANCO-FOI-ACHADO     VALUE 'S'.                        00006600
+          88 WRK-BANCO-NAO-ACHADO     VALUE 'N'.                        00006700
+                                                                        00006800
+       77 WRK-IDX            PIC 9(02) VALUE ZEROS.                     00006900
+                                                                        00007000
+      *---- TABELA DE CODIGOS DE BANCO VALIDOS (3 PRIMEIRAS POSICOES) --00007100
+       01 WRK-BANCOS-VALIDOS.                                           00007200
+          05 FILLER PIC X(10) VALUE '001'.                              00007300
+          05 FILLER PIC X(10) VALUE '033'.                              00007400
+          05 FILLER PIC X(10) VALUE '104'.                              00007500
+          05 FILLER PIC X(10) VALUE '237'.                              00007600
+          05 FILLER PIC X(10) VALUE '341'.                              00007700
+       01 WRK-TAB-BANCOS REDEFINES WRK-BANCOS-VALIDOS.                  00007800
+          05 WRK-BANCO-TAB PIC X(10) OCCURS 5 TIMES.                    00007900
+                                                                        00008000
+       PROCEDURE                                 DIVISION.              00008100
+      *====================================================             00008200
+       0000-PRINCIPAL                            SECTION.               00008300
+           PERFORM 1000-INICIAR.                                        00008400
+           PERFORM 2000-PROCESSAR UNTIL WRK-FS-CLIENTES EQUAL 10.       00008500
+           PERFORM 3000-FINALIZAR.                                      00008600
+            STOP RUN.                                                   00008700
+                                                                        00008800
+                                                                        00008900
+       1000-INICIAR                              SECTION.               00009000
+           OPEN INPUT CLIENTES.                                         00009100
+            MOVE WRK-MSG-OPEN   TO WRK-MSG.                             00009200
+            PERFORM 4000-TESTAR-STATUS.                                 00009300
+             EVALUATE WRK-FS-CLIENTES                                   00009400
+              WHEN 00                                                   00009500
+      *---------- ARQUIVO EXISTE TESTAR SE TEM 1 REGISTRO PELO MENOS    00009600
+                 PERFORM 5000-TESTAR-VAZIO                              00009700
+              WHEN 35                                                   00009800
+      *--------- QUANDO O ARQUIVO NAO EXISTE STOPA O PROGRAMA ---       00009900
+                 DISPLAY 'ARQUIVO NAO EXISTE'                           00010000
+                 STOP RUN                                               00010100
+              WHEN OTHER                                                00010200
+                  DISPLAY 'ERRO NO OPEN ' WRK-FS-CLIENTES               00010300
+                   STOP RUN                                             00010400
+             END-EVALUATE.                                              00010500
+                                                                        00010600
+       2000-PROCESSAR                            SECTION.               00010700
+              DISPLAY 'REGISTRO. ' FD-CLIENTES.                         00010800
+               ADD 1 TO WRK-TOTAL-LIDOS.                                00010900
+               PERFORM 6000-VERIFICAR-DUPLICADO.                        00011000
+               PERFORM 7000-VALIDAR-BANCO.                              00011100
+               MOVE FD-CODIGO TO WRK-CODIGO-ANTERIOR.                   00011200
+               PERFORM 5000-TESTAR-VAZIO.                               00011300
+                                                                        00011400
+       3000-FINALIZAR                            SECTION.               00011500
+           CLOSE CLIENTES.                                              00011600
+            MOVE WRK-MSG-CLOSE   TO WRK-MSG.                            00011700
+            PERFORM 4000-TESTAR-STATUS.                                 00011800
+              DISPLAY '------- FIM DE PROCESSAMENTO'.                   00011900
+              DISPLAY ' TOTAL DE REGISTROS LIDOS....: ' WRK-TOTAL-LIDOS.00012000
+              DISPLAY ' TOTAL DE CODIGOS DUPLICADOS.: ' WRK-TOTAL-DUPLIC00012100
+                                                                        00012200
+                                                                        00012300
+       4000-TESTAR-STATUS                    SECTION.                   00012400
+              DISPLAY '-----------------------------'.                  00012500
+              DISPLAY WRK-MSG   ' - ' WRK-FS-CLIENTES.                  00012600
+              DISPLAY '-----------------------------'.                  00012700
+                                                                        00012800
+       5000-TESTAR-VAZIO                     SECTION.                   00012900
+            READ CLIENTES.                                              00013000
+                IF WRK-FS-CLIENTES  EQUAL 10                            00013100
+                     DISPLAY ' FINAL DE ARQUIVO '                       00013200
+      *               STOP RUN                                          00013300
+                END-IF.                                                 00013400
+                                                                        00013500
+      *---------------------------------------------------------------  00013600
+      *    6000-VERIFICAR-DUPLICADO                                     00013700
+      *    NUM ARQUIVO KSDS AS CHAVES SAO UNICAS POR CONSTRUCAO; ESTA   00013800
+      *    VERIFICACAO FICA COMO SALVAGUARDA CONTRA CODIGOS REPETIDOS   00013900
+      *    HERDADOS DE CARGAS ANTERIORES AO FORMATO INDEXADO.           00014000
+      *---------------------------------------------------------------  00014100
+       6000-VERIFICAR-DUPLICADO              SECTION.                   00014200
+            IF FD-CODIGO EQUAL WRK-CODIGO-ANTERIOR                      00014300
+                 ADD 1 TO WRK-TOTAL-DUPLIC                              00014400
+                 DISPLAY '** CODIGO DUPLICADO: ' FD-CODIGO              00014500
+            END-IF.                                                     00014600
+                                                                        00014700
+      *---------------------------------------------------------------  00014800
+      *    7000-VALIDAR-BANCO / 7100-PROCURAR-BANCO                     00014900
+      *    CONFERE SE FD-BANCO CORRESPONDE A UM DOS CODIGOS DA TABELA   00015000
+      *    WRK-TAB-BANCOS; SO A MENSAGEM E EMITIDA, O REGISTRO          00015100
+      *    CONTINUA SENDO LISTADO NORMALMENTE.                          00015200
+      *---------------------------------------------------------------  00015300
+       7000-VALIDAR-BANCO                    SECTION.                   00015400
+            SET WRK-BANCO-NAO-ACHADO TO TRUE.                           00015500
+            MOVE 1 TO WRK-IDX.                                          00015600
+            PERFORM 7100-PROCURAR-BANCO                                 00015700
+               UNTIL WRK-IDX > 5 OR WRK-BANCO-FOI-ACHADO.               00015800
+            IF WRK-BANCO-FOI-ACHADO                                     00015900
+                 SET WRK-BANCO-OK TO TRUE                               00016000
+            ELSE                                                        00016100
+                 SET WRK-BANCO-INVALIDO TO TRUE                         00016200
+                 DISPLAY '** BANCO INVALIDO: ' FD-BANCO                 00016300
+            END-IF.                                                     00016400
+                                                                        00016500
+       7100-PROCURAR-BANCO                   SECTION.                   00016600
+            IF FD-BANCO(1:3) EQUAL WRK-BANCO-TAB(WRK-IDX)(1:3)          00016700
+                 SET WRK-BANCO-FOI-ACHADO TO TRUE                       00016800
+            END-IF.                                                     00016900
+            ADD 1 TO WRK-IDX.                                           00017000
