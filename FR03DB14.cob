@@ -0,0 +1,546 @@
+                                                                        00000100
+      *=======================================================*         00000200
+       IDENTIFICATION                            DIVISION.              00000300
+      *=======================================================*         00000400
+                                                                        00000500
+       PROGRAM-ID.  FR03DB14.                                           00000600
+                                                                        00000700
+      *=======================================================*         00000800
+      *              TREINAMENTO MAINFRAME                    *         00000900
+      *=======================================================*         00001000
+      *     AUTOR    : AUGUSTO MARTINS                                  00001100
+      *     EMPRESA  : FOURSYS                                          00001200
+      *     DATA     : 22/06/2022                                       00001300
+      *     OBJETIVO : CARGA EM LOTE DE ALTERACOES DE FUNCIONARIOS      00001400
+      *              : PARA FOUR001.FUNC, LENDO UM REGISTRO DE          00001500
+      *              : FUNCLOTE POR FUNCIONARIO E APLICANDO A MESMA     00001600
+      *              : LOGICA DE INSERT DO F03CIP6 (QUANDO O ID AINDA   00001700
+      *              : NAO EXISTE) OU DE UPDATE CAMPO A CAMPO DO        00001800
+      *              : F03CIP7 (QUANDO O ID JA EXISTE), PARA CARGAS     00001900
+      *              : NOTURNAS DE RH GRANDES DEMAIS PARA DIGITAR UM    00002000
+      *              : FUNCIONARIO POR VEZ NO CICS.                     00002100
+      *-------------------------------------------------------*         00002200
+      *     MANUTENCAO:                                                 00002300
+      *     - PROGRAMA NOVO: LE FUNCLOTE REGISTRO A REGISTRO, E PARA    00002400
+      *       CADA UM DECIDE ENTRE INSERIR (ID NOVO, MESMA EDICAO DO    00002500
+      *       F03CIP6) OU ATUALIZAR SO OS CAMPOS PREENCHIDOS QUE        00002600
+      *       REALMENTE MUDARAM (ID EXISTENTE, MESMO WRK-FLEG DO        00002700
+      *       F03CIP7); DATAADM PASSA PELA MESMA FAIXA VALIDA DO        00002800
+      *       FR03DB03/FR03DB10; REGISTROS REPROVADOS NA EDICAO OU      00002900
+      *       RECUSADOS PELO BANCO VAO PARA O ARQUIVO REJEITO; CADA     00003000
+      *       INSERT OU UPDATE GRAVA A MESMA TRILHA DE AUDITORIA EM     00003100
+      *       FOUR001.FUNC_AUDIT USADA PELO F03CIP7; COMMIT A CADA      00003200
+      *       FAIXA DE REGISTROS GRAVADOS.                              00003300
+      *=======================================================*         00003400
+      *=======================================================*         00003500
+       ENVIRONMENT                                    DIVISION.         00003600
+      *=======================================================*         00003700
+       CONFIGURATION                                  SECTION.          00003800
+      *=======================================================*         00003900
+                                                                        00004000
+          SPECIAL-NAMES.                                                00004100
+              DECIMAL-POINT IS COMMA.                                   00004200
+                                                                        00004300
+      *=======================================================*         00004400
+       INPUT-OUTPUT                                   SECTION.          00004500
+       FILE-CONTROL.                                                    00004600
+             SELECT FUNCLOTE ASSIGN TO FUNCLOTE                         00004700
+                FILE STATUS  IS WRK-FS-FUNCLOTE.                        00004800
+             SELECT REJEITO  ASSIGN TO REJEITO                          00004900
+                FILE STATUS  IS WRK-FS-REJEITO.                         00005000
+      *=======================================================*         00005100
+       DATA                                       DIVISION.             00005200
+      *=======================================================*         00005300
+                                                                        00005400
+      *-------------------------------------------------------*         00005500
+       FILE                                       SECTION.              00005600
+      *-------------------------------------------------------*         00005700
+       FD FUNCLOTE                                                      00005800
+           RECORDING MODE IS F                                          00005900
+           BLOCK CONTAINS 0 RECORDS.                                    00006000
+       01 FD-FUNCLOTE.                                                  00006100
+          05 FD-ID            PIC 9(04).                                00006200
+          05 FD-NOME          PIC X(30).                                00006300
+          05 FD-SETOR         PIC X(04).                                00006400
+          05 FD-SALARIO       PIC 9(08)V99.                             00006500
+          05 FD-DATAADM       PIC X(10).                                00006600
+          05 FD-EMAIL         PIC X(40).                                00006700
+          05 FD-TELEFONE      PIC X(11).                                00006800
+                                                                        00006900
+       FD REJEITO                                                       00007000
+           RECORDING MODE IS F                                          00007100
+           BLOCK CONTAINS 0 RECORDS.                                    00007200
+       01 FD-REJEITO.                                                   00007300
+          05 FD-REJ-DADOS      PIC X(109).                              00007400
+          05 FD-REJ-SQLCODE    PIC -999.                                00007500
+          05 FD-REJ-MOTIVO     PIC X(030).                              00007600
+                                                                        00007700
+      *-------------------------------------------------------*         00007800
+       WORKING-STORAGE                            SECTION.              00007900
+      *-------------------------------------------------------*         00008000
+                                                                        00008100
+      *-------------------------------------------------------*         00008200
+        01 FILLER                          PIC X(050)   VALUE           00008300
+                '*******AREA DE SQL ******'.                            00008400
+      *-------------------------------------------------------*         00008500
+                                                                        00008600
+           EXEC SQL                                                     00008700
+                INCLUDE BOOKFUNC                                        00008800
+           END-EXEC.                                                    00008900
+           EXEC SQL                                                     00009000
+                INCLUDE SQLCA                                           00009100
+           END-EXEC.                                                    00009200
+                                                                        00009300
+      *-------------------------------------------------------*         00009400
+        01 FILLER                          PIC X(050)   VALUE           00009500
+                '*******AREA DE AUXILIARES********'.                    00009600
+      *-------------------------------------------------------*         00009700
+                                                                        00009800
+       77 WRK-SQLCODE       PIC -999.                                   00009900
+       77 WRK-TELEFONE-NULL PIC S9(04) COMP VALUE ZEROS.                00010000
+       77 WRK-FLEG          PIC S9(04).                                 00010100
+                                                                        00010200
+       77 WRK-NOME-ANT      PIC X(30) VALUE SPACES.                     00010300
+       77 WRK-SETOR-ANT     PIC X(04) VALUE SPACES.                     00010400
+       77 WRK-SALARIO-ANT   PIC 9(08)V99 VALUE ZEROS.                   00010500
+       77 WRK-DATAADM-ANT   PIC X(10) VALUE SPACES.                     00010600
+       77 WRK-EMAIL-ANT     PIC X(40) VALUE SPACES.                     00010700
+       77 WRK-TELEFONE-ANT  PIC X(11) VALUE SPACES.                     00010800
+                                                                        00010900
+       77 WRK-FS-FUNCLOTE    PIC X(02) VALUE SPACES.                    00011000
+       77 WRK-FS-REJEITO     PIC X(02) VALUE SPACES.                    00011100
+       77 WRK-MSG             PIC X(50) VALUE SPACES.                   00011200
+       77 WRK-REG-LIDOS       PIC 9(07) VALUE ZEROS.                    00011300
+       77 WRK-REG-INSERIDOS   PIC 9(07) VALUE ZEROS.                    00011400
+       77 WRK-REG-ATUALIZADOS PIC 9(07) VALUE ZEROS.                    00011500
+       77 WRK-REG-REJEITADOS  PIC 9(07) VALUE ZEROS.                    00011600
+       77 WRK-REG-INALTERADOS PIC 9(07) VALUE ZEROS.                    00011700
+       77 WRK-REG-STATUS      PIC X(01) VALUE 'S'.                      00011800
+          88 WRK-REG-OK              VALUE 'S'.                         00011900
+          88 WRK-REG-INVALIDO        VALUE 'N'.                         00012000
+       77 WRK-REJ-MOTIVO      PIC X(030) VALUE SPACES.                  00012100
+                                                                        00012200
+       77 WRK-DATA-HOJE       PIC X(08) VALUE SPACES.                   00012300
+       01 WRK-DATA-HOJE-ISO.                                            00012400
+          02 WRK-DHI-ANO      PIC X(04).                                00012500
+          02 FILLER           PIC X(01) VALUE '-'.                      00012600
+          02 WRK-DHI-MES      PIC X(02).                                00012700
+          02 FILLER           PIC X(01) VALUE '-'.                      00012800
+          02 WRK-DHI-DIA      PIC X(02).                                00012900
+       77 WRK-DATAADM-MINIMA  PIC X(10) VALUE '1960-01-01'.             00013000
+                                                                        00013100
+       77 WRK-CONTADOR-COMMIT PIC 9(03) VALUE ZEROS.                    00013200
+       77 WRK-COMMIT-INTERVAL PIC 9(03) VALUE 050.                      00013300
+                                                                        00013400
+      *-------------------------------------------------------*         00013500
+                                                                        00013600
+      *=======================================================*         00013700
+       PROCEDURE                                  DIVISION.             00013800
+      *=======================================================*         00013900
+                                                                        00014000
+      *-------------------------------------------------------*         00014100
+      *         R O T I N A  P R I N C I P A L *                        00014200
+      *-------------------------------------------------------*         00014300
+                                                                        00014400
+      *-------------------------------------------------------*         00014500
+       0000-PRINCIPAL                              SECTION.             00014600
+      *-------------------------------------------------------*         00014700
+                                                                        00014800
+            PERFORM 1000-INICIAR.                                       00014900
+            PERFORM 2000-PROCESSAR UNTIL WRK-FS-FUNCLOTE EQUAL '10'.    00015000
+            PERFORM 3000-FINALIZAR.                                     00015100
+                                                                        00015200
+      *-------------------------------------------------------*         00015300
+       0000-999-FIM.                               EXIT.                00015400
+      *-------------------------------------------------------*         00015500
+                                                                        00015600
+      *-------------------------------------------------------*         00015700
+       1000-INICIAR                               SECTION.              00015800
+      *-------------------------------------------------------*         00015900
+                                                                        00016000
+             ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.                   00016100
+             PERFORM 1050-MONTAR-DATA-HOJE.                             00016200
+                                                                        00016300
+             OPEN INPUT  FUNCLOTE.                                      00016400
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00016500
+             OPEN OUTPUT REJEITO.                                       00016600
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00016700
+                                                                        00016800
+             READ FUNCLOTE.                                             00016900
+                                                                        00017000
+      *-------------------------------------------------------*         00017100
+       1000-999-FIM.                              EXIT.                 00017200
+      *-------------------------------------------------------*         00017300
+                                                                        00017400
+      *-------------------------------------------------------*         00017500
+       1050-MONTAR-DATA-HOJE                      SECTION.              00017600
+      *-------------------------------------------------------*         00017700
+                                                                        00017800
+             MOVE WRK-DATA-HOJE(1:4)  TO WRK-DHI-ANO.                   00017900
+             MOVE WRK-DATA-HOJE(5:2)  TO WRK-DHI-MES.                   00018000
+             MOVE WRK-DATA-HOJE(7:2)  TO WRK-DHI-DIA.                   00018100
+                                                                        00018200
+      *-------------------------------------------------------*         00018300
+       1050-999-FIM.                              EXIT.                 00018400
+      *-------------------------------------------------------*         00018500
+                                                                        00018600
+      *-------------------------------------------------------*         00018700
+       1100-TESTAR-FILE-STATUS                     SECTION.             00018800
+      *-------------------------------------------------------*         00018900
+                                                                        00019000
+             EVALUATE WRK-FS-FUNCLOTE                                   00019100
+               WHEN ZEROS                                               00019200
+                  CONTINUE                                              00019300
+               WHEN '35'                                                00019400
+                  MOVE ' FUNCLOTE NAO ENCONTRADO ' TO WRK-MSG           00019500
+                    PERFORM 9000-TRATAR-ERROS                           00019600
+               WHEN OTHER                                               00019700
+                  MOVE ' ERRO OPEN FUNCLOTE ' TO WRK-MSG                00019800
+                    PERFORM 9000-TRATAR-ERROS                           00019900
+             END-EVALUATE.                                              00020000
+                                                                        00020100
+             EVALUATE WRK-FS-REJEITO                                    00020200
+               WHEN ZEROS                                               00020300
+                  CONTINUE                                              00020400
+               WHEN '35'                                                00020500
+                  MOVE ' REJEITO NAO ENCONTRADO ' TO WRK-MSG            00020600
+                    PERFORM 9000-TRATAR-ERROS                           00020700
+               WHEN OTHER                                               00020800
+                  MOVE ' ERRO OPEN REJEITO ' TO WRK-MSG                 00020900
+                    PERFORM 9000-TRATAR-ERROS                           00021000
+             END-EVALUATE.                                              00021100
+                                                                        00021200
+      *-------------------------------------------------------*         00021300
+       1100-999-FIM.                              EXIT.                 00021400
+      *-------------------------------------------------------*         00021500
+                                                                        00021600
+      *-------------------------------------------------------*         00021700
+       2000-PROCESSAR                             SECTION.              00021800
+      *-------------------------------------------------------*         00021900
+                                                                        00022000
+             IF WRK-FS-FUNCLOTE EQUAL ZEROS                             00022100
+                ADD 1 TO WRK-REG-LIDOS                                  00022200
+                PERFORM 2100-VALIDAR-REGISTRO                           00022300
+                IF WRK-REG-OK                                           00022400
+                   PERFORM 2200-TRATAR-REGISTRO                         00022500
+                ELSE                                                    00022600
+                   MOVE ZEROS TO WRK-SQLCODE                            00022700
+                   PERFORM 2900-GRAVAR-REJEITO                          00022800
+                END-IF                                                  00022900
+             ELSE                                                       00023000
+                MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG                    00023100
+             END-IF.                                                    00023200
+                                                                        00023300
+             READ FUNCLOTE.                                             00023400
+                                                                        00023500
+      *-------------------------------------------------------*         00023600
+       2000-999-FIM.                              EXIT.                 00023700
+      *-------------------------------------------------------*         00023800
+                                                                        00023900
+      *-------------------------------------------------------*         00024000
+       2100-VALIDAR-REGISTRO                       SECTION.             00024100
+      *-------------------------------------------------------*         00024200
+                                                                        00024300
+             SET WRK-REG-OK TO TRUE.                                    00024400
+             MOVE SPACES TO WRK-REJ-MOTIVO.                             00024500
+                                                                        00024600
+             IF FD-ID EQUAL ZEROS                                       00024700
+                SET WRK-REG-INVALIDO TO TRUE                            00024800
+                MOVE ' ID ZERADO ' TO WRK-REJ-MOTIVO                    00024900
+             END-IF.                                                    00025000
+                                                                        00025100
+             IF FD-DATAADM NOT EQUAL SPACES                             00025200
+                IF FD-DATAADM GREATER WRK-DATA-HOJE-ISO                 00025300
+                   SET WRK-REG-INVALIDO TO TRUE                         00025400
+                   MOVE ' DATAADM FUTURA ' TO WRK-REJ-MOTIVO            00025500
+                END-IF                                                  00025600
+                IF FD-DATAADM LESS WRK-DATAADM-MINIMA                   00025700
+                   SET WRK-REG-INVALIDO TO TRUE                         00025800
+                   MOVE ' DATAADM MUITO ANTIGA ' TO WRK-REJ-MOTIVO      00025900
+                END-IF                                                  00026000
+             END-IF.                                                    00026100
+                                                                        00026200
+      *-------------------------------------------------------*         00026300
+       2100-999-FIM.                              EXIT.                 00026400
+      *-------------------------------------------------------*         00026500
+                                                                        00026600
+      *---------------------------------------------------------------  00026700
+      *    2200-TRATAR-REGISTRO                                         00026800
+      *    PROCURA O ID EM FOUR001.FUNC: SE JA EXISTE, CAI NO MESMO     00026900
+      *    UPDATE CAMPO A CAMPO DO F03CIP7 (2300); SE NAO EXISTE,       00027000
+      *    CAI NO MESMO INSERT DO F03CIP6 (2400).                       00027100
+      *---------------------------------------------------------------  00027200
+       2200-TRATAR-REGISTRO                        SECTION.             00027300
+                                                                        00027400
+           MOVE FD-ID                TO DB2-ID.                         00027500
+           EXEC SQL                                                     00027600
+              SELECT ID, NOME, SETOR, SALARIO, DATAADM, EMAIL,          00027700
+                     TELEFONE                                           00027800
+               INTO :REG-FUNC, :DB2-TELEFONE :WRK-TELEFONE-NULL         00027900
+               FROM FOUR001.FUNC                                        00028000
+               WHERE ID = :DB2-ID                                       00028100
+           END-EXEC.                                                    00028200
+                                                                        00028300
+               EVALUATE SQLCODE                                         00028400
+                 WHEN 0                                                 00028500
+                    PERFORM 2300-TRATAR-UPDATE                          00028600
+                 WHEN 100                                               00028700
+                    PERFORM 2400-TRATAR-INSERT                          00028800
+                 WHEN OTHER                                             00028900
+                    MOVE SQLCODE          TO WRK-SQLCODE                00029000
+                    MOVE ' ERRO SQLCODE NA LEITURA ' TO WRK-REJ-MOTIVO  00029100
+                    PERFORM 2900-GRAVAR-REJEITO                         00029200
+              END-EVALUATE.                                             00029300
+                                                                        00029400
+      *-------------------------------------------------------*         00029500
+       2200-999-FIM.                              EXIT.                 00029600
+      *-------------------------------------------------------*         00029700
+                                                                        00029800
+      *---------------------------------------------------------------  00029900
+      *    2300-TRATAR-UPDATE                                           00030000
+      *    ID JA EXISTE: COMPARA CAMPO A CAMPO COM O QUE VEIO DE        00030100
+      *    FUNCLOTE (SO MUDA O QUE VIER PREENCHIDO, COMO NO UPDATE      00030200
+      *    DO F03CIP7) E APLICA O UPDATE SE HOUVE ALGUMA ALTERACAO      00030300
+      *    REAL.                                                        00030400
+      *---------------------------------------------------------------  00030500
+       2300-TRATAR-UPDATE                          SECTION.             00030600
+                                                                        00030700
+             MOVE ZEROS                TO WRK-FLEG.                     00030800
+             MOVE DB2-NOME      TO WRK-NOME-ANT.                        00030900
+             MOVE DB2-SETOR     TO WRK-SETOR-ANT.                       00031000
+             MOVE DB2-SALARIO   TO WRK-SALARIO-ANT.                     00031100
+             MOVE DB2-DATAADM   TO WRK-DATAADM-ANT.                     00031200
+             MOVE DB2-EMAIL     TO WRK-EMAIL-ANT.                       00031300
+             IF WRK-TELEFONE-NULL EQUAL -1                              00031400
+                MOVE SPACES        TO WRK-TELEFONE-ANT                  00031500
+             ELSE                                                       00031600
+                MOVE DB2-TELEFONE  TO WRK-TELEFONE-ANT                  00031700
+             END-IF.                                                    00031800
+                                                                        00031900
+             IF FD-NOME       NOT EQUAL                                 00032000
+                DB2-NOME      AND                                       00032100
+                FD-NOME       NOT EQUAL SPACES                          00032200
+                MOVE FD-NOME        TO DB2-NOME                         00032300
+                MOVE 1              TO WRK-FLEG                         00032400
+              END-IF.                                                   00032500
+                                                                        00032600
+              IF FD-SETOR     NOT EQUAL                                 00032700
+                 DB2-SETOR    AND                                       00032800
+                 FD-SETOR     NOT EQUAL SPACES                          00032900
+                 MOVE FD-SETOR       TO DB2-SETOR                       00033000
+                 MOVE 1              TO WRK-FLEG                        00033100
+               END-IF.                                                  00033200
+                                                                        00033300
+               IF FD-SALARIO  NOT EQUAL                                 00033400
+                  DB2-SALARIO AND                                       00033500
+                  FD-SALARIO  NOT EQUAL ZEROS                           00033600
+                  MOVE FD-SALARIO     TO DB2-SALARIO                    00033700
+                  MOVE 1              TO WRK-FLEG                       00033800
+               END-IF.                                                  00033900
+                                                                        00034000
+               IF FD-DATAADM  NOT EQUAL                                 00034100
+                  DB2-DATAADM AND                                       00034200
+                  FD-DATAADM  NOT EQUAL SPACES                          00034300
+                  MOVE FD-DATAADM     TO DB2-DATAADM                    00034400
+                  MOVE 1              TO WRK-FLEG                       00034500
+               END-IF.                                                  00034600
+                                                                        00034700
+               IF FD-EMAIL    NOT EQUAL                                 00034800
+                  DB2-EMAIL   AND                                       00034900
+                  FD-EMAIL    NOT EQUAL SPACES                          00035000
+                  MOVE FD-EMAIL       TO DB2-EMAIL                      00035100
+                  MOVE 1              TO WRK-FLEG                       00035200
+               END-IF.                                                  00035300
+                                                                        00035400
+               IF FD-TELEFONE NOT EQUAL                                 00035500
+                  DB2-TELEFONE AND                                      00035600
+                  FD-TELEFONE NOT EQUAL SPACES                          00035700
+                  MOVE FD-TELEFONE    TO DB2-TELEFONE                   00035800
+                  MOVE 1              TO WRK-FLEG                       00035900
+               END-IF.                                                  00036000
+                                                                        00036100
+             IF WRK-FLEG EQUAL 1                                        00036200
+                                                                        00036300
+           EXEC SQL                                                     00036400
+              UPDATE FOUR001.FUNC                                       00036500
+               SET  NOME     =:DB2-NOME,                                00036600
+                    SETOR    =:DB2-SETOR,                               00036700
+                    SALARIO  =:DB2-SALARIO,                             00036800
+                    DATAADM  =:DB2-DATAADM,                             00036900
+                    EMAIL    =:DB2-EMAIL,                               00037000
+                    TELEFONE =:DB2-TELEFONE                             00037100
+                    WHERE  ID=:DB2-ID                                   00037200
+           END-EXEC                                                     00037300
+                                                                        00037400
+                 IF SQLCODE EQUAL ZEROS                                 00037500
+                      PERFORM 2910-GRAVAR-AUDITORIA                     00037600
+                      PERFORM 2950-CONTROLAR-COMMIT                     00037700
+                      ADD 1 TO WRK-REG-ATUALIZADOS                      00037800
+                   ELSE                                                 00037900
+                     MOVE SQLCODE            TO WRK-SQLCODE             00038000
+                     MOVE ' ERRO SQLCODE NO UPDATE ' TO WRK-REJ-MOTIVO  00038100
+                     PERFORM 2900-GRAVAR-REJEITO                        00038200
+                 END-IF                                                 00038300
+                                                                        00038400
+             ELSE                                                       00038500
+                ADD 1 TO WRK-REG-INALTERADOS                            00038600
+             END-IF.                                                    00038700
+                                                                        00038800
+      *-------------------------------------------------------*         00038900
+       2300-999-FIM.                              EXIT.                 00039000
+      *-------------------------------------------------------*         00039100
+                                                                        00039200
+      *---------------------------------------------------------------  00039300
+      *    2400-TRATAR-INSERT                                           00039400
+      *    ID NAO EXISTE: EXIGE NOME/SETOR/SALARIO/DATAADM PREENCHIDOS, 00039500
+      *    A MESMA EDICAO MINIMA USADA PELO F03CIP6 ANTES DO INSERT,    00039600
+      *    E INSERE UM FUNCIONARIO NOVO.                                00039700
+      *---------------------------------------------------------------  00039800
+       2400-TRATAR-INSERT                          SECTION.             00039900
+                                                                        00040000
+             IF FD-NOME EQUAL SPACES OR FD-SETOR EQUAL SPACES OR        00040100
+                FD-SALARIO EQUAL ZEROS OR FD-DATAADM EQUAL SPACES       00040200
+                MOVE ' DADOS INSUFICIENTES PARA INSERT ' TO             00040300
+                     WRK-REJ-MOTIVO                                     00040400
+                MOVE ZEROS TO WRK-SQLCODE                               00040500
+                PERFORM 2900-GRAVAR-REJEITO                             00040600
+             ELSE                                                       00040700
+                MOVE SPACES    TO WRK-NOME-ANT                          00040800
+                MOVE SPACES    TO WRK-SETOR-ANT                         00040900
+                MOVE ZEROS     TO WRK-SALARIO-ANT                       00041000
+                MOVE SPACES    TO WRK-DATAADM-ANT                       00041100
+                MOVE SPACES    TO WRK-EMAIL-ANT                         00041200
+                MOVE SPACES    TO WRK-TELEFONE-ANT                      00041300
+                                                                        00041400
+                MOVE FD-NOME      TO DB2-NOME                           00041500
+                MOVE FD-SETOR     TO DB2-SETOR                          00041600
+                MOVE FD-SALARIO   TO DB2-SALARIO                        00041700
+                MOVE FD-DATAADM   TO DB2-DATAADM                        00041800
+                MOVE FD-EMAIL     TO DB2-EMAIL                          00041900
+                MOVE FD-TELEFONE  TO DB2-TELEFONE                       00042000
+                                                                        00042100
+                EXEC SQL                                                00042200
+                   INSERT INTO FOUR001.FUNC(ID,NOME,SETOR,SALARIO,      00042300
+                              DATAADM,EMAIL,TELEFONE)                   00042400
+                   VALUES(:DB2-ID,                                      00042500
+                          :DB2-NOME,                                    00042600
+                          :DB2-SETOR,                                   00042700
+                          :DB2-SALARIO,                                 00042800
+                          :DB2-DATAADM,                                 00042900
+                          :DB2-EMAIL,                                   00043000
+                          :DB2-TELEFONE )                               00043100
+                END-EXEC                                                00043200
+                                                                        00043300
+                IF SQLCODE EQUAL ZEROS                                  00043400
+                   PERFORM 2910-GRAVAR-AUDITORIA                        00043500
+                   PERFORM 2950-CONTROLAR-COMMIT                        00043600
+                   ADD 1 TO WRK-REG-INSERIDOS                           00043700
+                ELSE                                                    00043800
+                   MOVE SQLCODE            TO WRK-SQLCODE               00043900
+                   MOVE ' ERRO SQLCODE NO INSERT ' TO WRK-REJ-MOTIVO    00044000
+                   PERFORM 2900-GRAVAR-REJEITO                          00044100
+                END-IF                                                  00044200
+             END-IF.                                                    00044300
+                                                                        00044400
+      *-------------------------------------------------------*         00044500
+       2400-999-FIM.                              EXIT.                 00044600
+      *-------------------------------------------------------*         00044700
+                                                                        00044800
+      *---------------------------------------------------------------  00044900
+      *    2900-GRAVAR-REJEITO                                          00045000
+      *    GRAVA NO ARQUIVO REJEITO OS REGISTROS DE FUNCLOTE QUE NAO    00045100
+      *    PASSARAM NA EDICAO OU QUE O BANCO RECUSOU.                   00045200
+      *---------------------------------------------------------------  00045300
+       2900-GRAVAR-REJEITO                         SECTION.             00045400
+                                                                        00045500
+             MOVE FD-FUNCLOTE   TO FD-REJ-DADOS.                        00045600
+             MOVE WRK-SQLCODE   TO FD-REJ-SQLCODE.                      00045700
+             MOVE WRK-REJ-MOTIVO TO FD-REJ-MOTIVO.                      00045800
+             WRITE FD-REJEITO.                                          00045900
+             ADD 1 TO WRK-REG-REJEITADOS.                               00046000
+                                                                        00046100
+      *-------------------------------------------------------*         00046200
+       2900-999-FIM.                              EXIT.                 00046300
+      *-------------------------------------------------------*         00046400
+                                                                        00046500
+      *---------------------------------------------------------------  00046600
+      *    2910-GRAVAR-AUDITORIA                                        00046700
+      *    GRAVA O ANTES/DEPOIS DO INSERT OU UPDATE EM                  00046800
+      *    FOUR001.FUNC_AUDIT, A MESMA TRILHA DE AUDITORIA USADA        00046900
+      *    PELO F03CIP7.                                                00047000
+      *---------------------------------------------------------------  00047100
+       2910-GRAVAR-AUDITORIA                       SECTION.             00047200
+                                                                        00047300
+           EXEC SQL                                                     00047400
+              INSERT INTO FOUR001.FUNC_AUDIT                            00047500
+                   (ID, NOME_ANT, SETOR_ANT, SALARIO_ANT,               00047600
+                    DATAADM_ANT, EMAIL_ANT, TELEFONE_ANT,               00047700
+                    NOME_NOVO, SETOR_NOVO, SALARIO_NOVO,                00047800
+                    DATAADM_NOVO, EMAIL_NOVO, TELEFONE_NOVO,            00047900
+                    DATA_ALTERACAO)                                     00048000
+              VALUES(:DB2-ID, :WRK-NOME-ANT, :WRK-SETOR-ANT,            00048100
+                     :WRK-SALARIO-ANT, :WRK-DATAADM-ANT, :WRK-EMAIL-ANT,00048200
+                     :WRK-TELEFONE-ANT,                                 00048300
+                     :DB2-NOME, :DB2-SETOR, :DB2-SALARIO,               00048400
+                     :DB2-DATAADM, :DB2-EMAIL, :DB2-TELEFONE,           00048500
+                     CURRENT TIMESTAMP)                                 00048600
+           END-EXEC.                                                    00048700
+                                                                        00048800
+      *-------------------------------------------------------*         00048900
+       2910-999-FIM.                              EXIT.                 00049000
+      *-------------------------------------------------------*         00049100
+                                                                        00049200
+      *---------------------------------------------------------------  00049300
+      *    2950-CONTROLAR-COMMIT                                        00049400
+      *    FECHA A UNIDADE DE TRABALHO A CADA WRK-COMMIT-INTERVAL       00049500
+      *    REGISTROS GRAVADOS, EM VEZ DE UM COMMIT SO NO FINAL.         00049600
+      *---------------------------------------------------------------  00049700
+       2950-CONTROLAR-COMMIT                       SECTION.             00049800
+                                                                        00049900
+             ADD 1 TO WRK-CONTADOR-COMMIT.                              00050000
+             IF WRK-CONTADOR-COMMIT EQUAL WRK-COMMIT-INTERVAL           00050100
+                EXEC SQL                                                00050200
+                   COMMIT                                               00050300
+                END-EXEC                                                00050400
+                MOVE ZEROS TO WRK-CONTADOR-COMMIT                       00050500
+             END-IF.                                                    00050600
+                                                                        00050700
+      *-------------------------------------------------------*         00050800
+       2950-999-FIM.                              EXIT.                 00050900
+      *-------------------------------------------------------*         00051000
+                                                                        00051100
+      *-------------------------------------------------------*         00051200
+       3000-FINALIZAR                             SECTION.              00051300
+      *-------------------------------------------------------*         00051400
+                                                                        00051500
+              EXEC SQL                                                  00051600
+                 COMMIT                                                 00051700
+              END-EXEC.                                                 00051800
+                                                                        00051900
+              CLOSE FUNCLOTE.                                           00052000
+              CLOSE REJEITO.                                            00052100
+                                                                        00052200
+              MOVE ' FINAL DO PROCESSO ' TO WRK-MSG.                    00052300
+              PERFORM 9000-TRATAR-ERROS.                                00052400
+                                                                        00052500
+      *-------------------------------------------------------*         00052600
+       3000-999-FIM.                              EXIT.                 00052700
+      *-------------------------------------------------------*         00052800
+                                                                        00052900
+      *-------------------------------------------------------*         00053000
+       9000-TRATAR-ERROS                           SECTION.             00053100
+      *-------------------------------------------------------*         00053200
+                                                                        00053300
+             DISPLAY '------------------'.                              00053400
+             DISPLAY   WRK-MSG.                                         00053500
+             DISPLAY ' LIDOS.......: ' WRK-REG-LIDOS.                   00053600
+             DISPLAY ' INSERIDOS...: ' WRK-REG-INSERIDOS.               00053700
+             DISPLAY ' ATUALIZADOS.: ' WRK-REG-ATUALIZADOS.             00053800
+             DISPLAY ' REJEITADOS..: ' WRK-REG-REJEITADOS.              00053900
+             DISPLAY ' INALTERADOS.: ' WRK-REG-INALTERADOS.             00054000
+             DISPLAY '------------------'.                              00054100
+                STOP RUN.                                               00054200
+                                                                        00054300
+      *-------------------------------------------------------*         00054400
+       9000-999-FIM.                              EXIT.                 00054500
+      *-------------------------------------------------------*         00054600
