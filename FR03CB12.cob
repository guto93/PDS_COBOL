@@ -1,43 +1,307 @@
-      *===========================================================*     00001003
-       IDENTIFICATION                             DIVISION.             00002000
-      *===========================================================*     00003003
-       PROGRAM-ID.  FR03CB12.                                           00004000
-      *===========================================================*     00005003
-      *                                                                 00005203
-      *     AUTOR    : AUGUSTO MARTINS                                  00006000
-      *     EMPRESA  : FOURSYS                                          00007000
-      *     DATA     : 20/04/2022                                       00008000
-      *     OBJETIVO : OPERADOR ARITMETICO, SUBTRACT.                   00009000
-      *              : RECEBER DOIS VALORES DA SYSIN E DEVOLVER         00010000
-      *              : O RESULTADO QUE PODE SER NEGATIVO PARA WRK-RES   00011000
-      *===========================================================*     00012003
-       ENVIRONMENT                                DIVISION.             00013003
-      *===========================================================*     00014003
-       DATA                                       DIVISION.             00015000
-      *===========================================================*     00016003
-                                                                        00016103
-      *-----------------------------------------------------------*     00016203
-       WORKING-STORAGE                            SECTION.              00017000
-      *-----------------------------------------------------------*     00018103
-                                                                        00018203
-       01 WRK-OPERADOR-AD.                                              00019000
-          05 WRK-N1              PIC 99   VALUE ZEROS.                  00020000
-          05 WRK-N2              PIC 99   VALUE ZEROS.                  00030000
-          05 WRK-RES             PIC -ZZ  VALUE ZEROS.                  00040001
-                                                                        00040103
-      *-----------------------------------------------------------*     00041003
-                                                                        00042003
-      *==========================================================       00050000
-       PROCEDURE                                  DIVISION.             00060000
-      *==========================================================       00070000
-                                                                        00071002
-           ACCEPT WRK-OPERADOR-AD    FROM SYSIN.                        00071100
-      * ----------------- SUBTRACT -------------------                  00071200
-           SUBTRACT WRK-N1           FROM WRK-N2  GIVING WRK-RES.       00071300
-                                                                        00071402
-           DISPLAY '===================================='               00071500
-           DISPLAY 'A SUBTRACAO DE NUM2:' WRK-N1                        00071600
-                        ',POR NUM1:'      WRK-N2                        00071700
-           DISPLAY 'TOTAL:'               WRK-RES                       00071800
-           DISPLAY '==================================== '              00071900
-           STOP RUN.                                                    00072000
\ No newline at end of file
+                                                                        00000100
+      *===========================================================*     00000200
+       IDENTIFICATION                             DIVISION.             00000300
+      *===========================================================*     00000400
+       PROGRAM-ID.  FR03CB12.                                           00000500
+      *===========================================================*     00000600
+      *     AUTOR    : AUGUSTO MARTINS                                  00000700
+      *     EMPRESA  : FOURSYS                                          00000800
+      *     DATA     : 20/04/2022                                       00000900
+      *     OBJETIVO : CONFERIR A VARIACAO DA FOLHA DE PAGAMENTO        00001000
+      *              : POR SETOR ENTRE A EXECUCAO ANTERIOR E A          00001100
+      *              : FOLHA ATUAL DE FOUR001.FUNC.                     00001200
+      *-------------------------------------------------------------    00001300
+      *     MANUTENCAO:                                                 00001400
+      *     - ERA UM EXERCICIO DE SUBTRACT COM DOIS NUMEROS DIGITADOS   00001500
+      *       NA SYSIN. PASSOU A SOMAR O SALARIO ATUAL DE FOUR001.FUNC  00001600
+      *       POR SETOR E COMPARAR CONTRA A FOLHA DO SETOR GRAVADA NA   00001700
+      *       EXECUCAO ANTERIOR (SETORANT), REPORTANDO SE A FOLHA DE    00001800
+      *       CADA SETOR SUBIU, CAIU OU FICOU IGUAL. A FOLHA ATUAL DE   00001900
+      *       CADA SETOR E GRAVADA EM SETORNOVO PARA SER A BASE DE      00002000
+      *       COMPARACAO DA PROXIMA EXECUCAO.                           00002100
+      *===========================================================*     00002200
+      *===========================================================*     00002300
+       ENVIRONMENT                                    DIVISION.         00002400
+      *===========================================================*     00002500
+       CONFIGURATION                                  SECTION.          00002600
+      *===========================================================*     00002700
+                                                                        00002800
+          SPECIAL-NAMES.                                                00002900
+              DECIMAL-POINT IS COMMA.                                   00003000
+                                                                        00003100
+      *===========================================================*     00003200
+       INPUT-OUTPUT                                   SECTION.          00003300
+      *===========================================================*     00003400
+       FILE-CONTROL.                                                    00003500
+                                                                        00003600
+           SELECT SETORANT  ASSIGN TO SETORANT                          00003700
+                FILE STATUS  IS WRK-FS-SETORANT.                        00003800
+                                                                        00003900
+           SELECT SETORNOVO ASSIGN TO SETORNOVO                         00004000
+                FILE STATUS  IS WRK-FS-SETORNOVO.                       00004100
+                                                                        00004200
+      *===========================================================*     00004300
+       DATA                                       DIVISION.             00004400
+      *===========================================================*     00004500
+                                                                        00004600
+      *-----------------------------------------------------------*     00004700
+       FILE                                       SECTION.              00004800
+      *-----------------------------------------------------------*     00004900
+                                                                        00005000
+       FD SETORANT                                                      00005100
+           RECORDING MODE IS F                                          00005200
+           BLOCK CONTAINS 0 RECORDS.                                    00005300
+       01 FD-SETORANT.                                                  00005400
+          05 FD-ANT-SETOR          PIC X(04).                           00005500
+          05 FD-ANT-SALARIO        PIC 9(10)V99.                        00005600
+                                                                        00005700
+       FD SETORNOVO                                                     00005800
+           RECORDING MODE IS F                                          00005900
+           BLOCK CONTAINS 0 RECORDS.                                    00006000
+       01 FD-SETORNOVO.                                                 00006100
+          05 FD-NOVO-SETOR         PIC X(04).                           00006200
+          05 FD-NOVO-SALARIO       PIC 9(10)V99.                        00006300
+                                                                        00006400
+      *-----------------------------------------------------------*     00006500
+       WORKING-STORAGE                            SECTION.              00006600
+      *-----------------------------------------------------------*     00006700
+                                                                        00006800
+      *-------------------------------------------------------*         00006900
+        01 FILLER                          PIC X(050)   VALUE           00007000
+                '*******AREA DE SQL ******'.                            00007100
+      *-------------------------------------------------------*         00007200
+                                                                        00007300
+           EXEC SQL                                                     00007400
+                INCLUDE SQLCA                                           00007500
+           END-EXEC.                                                    00007600
+                                                                        00007700
+      *-------------------------------------------------------*         00007800
+        01 FILLER                          PIC X(050)   VALUE           00007900
+                '*******AREA DE AUXILIARES********'.                    00008000
+      *-------------------------------------------------------*         00008100
+                                                                        00008200
+       77 WRK-SQLCODE              PIC -999.                            00008300
+       77 WRK-SETOR-ATU            PIC X(04)    VALUE SPACES.           00008400
+       77 WRK-SALARIO-ATU          PIC 9(10)V99 VALUE ZEROS.            00008500
+                                                                        00008600
+       77 WRK-FS-SETORANT          PIC X(02)    VALUE SPACES.           00008700
+       77 WRK-FS-SETORNOVO         PIC X(02)    VALUE SPACES.           00008800
+       77 WRK-MSG                  PIC X(50)    VALUE SPACES.           00008900
+                                                                        00009000
+       01 WRK-TAB-ANTERIOR.                                             00009100
+          05 WRK-TAB-ANT-ITEM OCCURS 50 TIMES.                          00009200
+             10 WRK-TAB-ANT-SETOR    PIC X(04).                         00009300
+             10 WRK-TAB-ANT-SALARIO  PIC 9(10)V99.                      00009400
+                                                                        00009500
+       77 WRK-QTDE-ANT             PIC 9(03)    VALUE ZEROS.            00009600
+       77 WRK-QTDE-SETORES         PIC 9(03)    VALUE ZEROS.            00009700
+       77 WRK-QTDE-ANT-EXCED       PIC 9(03)    VALUE ZEROS.            00009800
+       77 WRK-IDX                  PIC 9(03)    VALUE ZEROS.            00009900
+                                                                        00010000
+       77 WRK-SETOR-ACHADO         PIC X(01)    VALUE 'N'.              00010100
+          88 WRK-SETOR-FOI-ACHADO            VALUE 'S'.                 00010200
+          88 WRK-SETOR-NAO-ACHADO            VALUE 'N'.                 00010300
+                                                                        00010400
+       77 WRK-SALARIO-ANTERIOR     PIC 9(10)V99 VALUE ZEROS.            00010500
+       01 WRK-VARIACAO             PIC -ZZZZZZZZZ9,99 VALUE ZEROS.      00010600
+                                                                        00010700
+      *-----------------------------------------------------------*     00010800
+                                                                        00010900
+      *===========================================================*     00011000
+       PROCEDURE                                  DIVISION.             00011100
+      *===========================================================*     00011200
+                                                                        00011300
+      *-------------------------------------------------------*         00011400
+       0000-PRINCIPAL                              SECTION.             00011500
+      *-------------------------------------------------------*         00011600
+                                                                        00011700
+            PERFORM 1000-INICIAR.                                       00011800
+            PERFORM 2000-COMPARAR-SETORES.                              00011900
+            PERFORM 3000-FINALIZAR.                                     00012000
+                                                                        00012100
+      *-------------------------------------------------------*         00012200
+       0000-999-FIM.                               EXIT.                00012300
+      *-------------------------------------------------------*         00012400
+                                                                        00012500
+      *-------------------------------------------------------*         00012600
+       1000-INICIAR                               SECTION.              00012700
+      *-------------------------------------------------------*         00012800
+                                                                        00012900
+             MOVE ZEROS TO WRK-QTDE-ANT.                                00013000
+                                                                        00013100
+             OPEN INPUT SETORANT.                                       00013200
+             IF WRK-FS-SETORANT EQUAL ZEROS                             00013300
+                READ SETORANT                                           00013400
+                PERFORM 1200-CARREGAR-ANTERIOR                          00013500
+                   UNTIL WRK-FS-SETORANT EQUAL '10'                     00013600
+                CLOSE SETORANT                                          00013700
+             ELSE                                                       00013800
+                DISPLAY ' SETORANT NAO ENCONTRADO, SEM FOLHA ANTERIOR ' 00013900
+             END-IF.                                                    00014000
+                                                                        00014100
+             OPEN OUTPUT SETORNOVO.                                     00014200
+               PERFORM 1100-TESTAR-FILE-STATUS.                         00014300
+                                                                        00014400
+      *-------------------------------------------------------*         00014500
+       1000-999-FIM.                              EXIT.                 00014600
+      *-------------------------------------------------------*         00014700
+                                                                        00014800
+       1100-TESTAR-FILE-STATUS                     SECTION.             00014900
+                                                                        00015000
+             EVALUATE WRK-FS-SETORNOVO                                  00015100
+               WHEN ZEROS                                               00015200
+                  CONTINUE                                              00015300
+               WHEN OTHER                                               00015400
+                  MOVE ' ERRO OPEN SETORNOVO ' TO WRK-MSG               00015500
+                    PERFORM 9000-TRATAR-ERROS                           00015600
+             END-EVALUATE.                                              00015700
+                                                                        00015800
+      *-------------------------------------------------------*         00015900
+       1100-999-FIM.                              EXIT.                 00016000
+      *-------------------------------------------------------*         00016100
+                                                                        00016200
+       1200-CARREGAR-ANTERIOR                      SECTION.             00016300
+                                                                        00016400
+             IF WRK-FS-SETORANT EQUAL ZEROS                             00016500
+                IF WRK-QTDE-ANT LESS THAN 50                            00016600
+                   ADD 1 TO WRK-QTDE-ANT                                00016700
+                   MOVE FD-ANT-SETOR   TO WRK-TAB-ANT-SETOR(WRK-QTDE-ANT00016800
+                   MOVE FD-ANT-SALARIO TO                               00016900
+                                     WRK-TAB-ANT-SALARIO(WRK-QTDE-ANT)  00017000
+                ELSE                                                    00017100
+                   ADD 1 TO WRK-QTDE-ANT-EXCED                          00017200
+                END-IF                                                  00017300
+             END-IF.                                                    00017400
+                                                                        00017500
+             READ SETORANT.                                             00017600
+                                                                        00017700
+      *-------------------------------------------------------*         00017800
+       1200-999-FIM.                              EXIT.                 00017900
+      *-------------------------------------------------------*         00018000
+                                                                        00018100
+      *---------------------------------------------------------------  00018200
+      *    2000-COMPARAR-SETORES                                        00018300
+      *    SOMA O SALARIO ATUAL DE FOUR001.FUNC POR SETOR E COMPARA     00018400
+      *    CONTRA A FOLHA ANTERIOR DE CADA SETOR.                       00018500
+      *---------------------------------------------------------------  00018600
+       2000-COMPARAR-SETORES                       SECTION.             00018700
+                                                                        00018800
+            MOVE ZEROS TO WRK-QTDE-SETORES.                             00018900
+                                                                        00019000
+            EXEC SQL                                                    00019100
+               DECLARE CSRSETOR CURSOR FOR                              00019200
+                  SELECT SETOR, SUM(SALARIO)                            00019300
+                    FROM FOUR001.FUNC                                   00019400
+                   GROUP BY SETOR                                       00019500
+                   ORDER BY SETOR                                       00019600
+            END-EXEC.                                                   00019700
+                                                                        00019800
+            EXEC SQL                                                    00019900
+               OPEN CSRSETOR                                            00020000
+            END-EXEC.                                                   00020100
+                                                                        00020200
+            PERFORM 2100-BUSCAR-SETOR                                   00020300
+               UNTIL SQLCODE EQUAL 100.                                 00020400
+                                                                        00020500
+            EXEC SQL                                                    00020600
+               CLOSE CSRSETOR                                           00020700
+            END-EXEC.                                                   00020800
+                                                                        00020900
+      *-------------------------------------------------------*         00021000
+       2000-999-FIM.                              EXIT.                 00021100
+      *-------------------------------------------------------*         00021200
+                                                                        00021300
+       2100-BUSCAR-SETOR                           SECTION.             00021400
+                                                                        00021500
+            EXEC SQL                                                    00021600
+               FETCH CSRSETOR                                           00021700
+                INTO :WRK-SETOR-ATU, :WRK-SALARIO-ATU                   00021800
+            END-EXEC.                                                   00021900
+                                                                        00022000
+            IF SQLCODE EQUAL ZEROS                                      00022100
+               ADD 1 TO WRK-QTDE-SETORES                                00022200
+               PERFORM 2200-CALCULAR-VARIACAO                           00022300
+            END-IF.                                                     00022400
+                                                                        00022500
+      *-------------------------------------------------------*         00022600
+       2100-999-FIM.                              EXIT.                 00022700
+      *-------------------------------------------------------*         00022800
+                                                                        00022900
+       2200-CALCULAR-VARIACAO                      SECTION.             00023000
+                                                                        00023100
+             SET WRK-SETOR-NAO-ACHADO TO TRUE.                          00023200
+             MOVE ZEROS TO WRK-SALARIO-ANTERIOR.                        00023300
+             MOVE 1 TO WRK-IDX.                                         00023400
+             PERFORM 2210-PROCURAR-SETOR-ANTERIOR                       00023500
+                UNTIL WRK-IDX > WRK-QTDE-ANT OR WRK-SETOR-FOI-ACHADO.   00023600
+                                                                        00023700
+             SUBTRACT WRK-SALARIO-ANTERIOR FROM WRK-SALARIO-ATU         00023800
+                                             GIVING WRK-VARIACAO.       00023900
+                                                                        00024000
+             DISPLAY '------------------------------------------'.      00024100
+             DISPLAY ' SETOR...............: ' WRK-SETOR-ATU.           00024200
+             DISPLAY ' FOLHA ANTERIOR......: ' WRK-SALARIO-ANTERIOR.    00024300
+             DISPLAY ' FOLHA ATUAL..........: ' WRK-SALARIO-ATU.        00024400
+             DISPLAY ' VARIACAO............: ' WRK-VARIACAO.            00024500
+                                                                        00024600
+             IF WRK-SALARIO-ATU GREATER WRK-SALARIO-ANTERIOR            00024700
+                DISPLAY ' FOLHA DO SETOR SUBIU '                        00024800
+             ELSE                                                       00024900
+                IF WRK-SALARIO-ATU LESS WRK-SALARIO-ANTERIOR            00025000
+                   DISPLAY ' FOLHA DO SETOR CAIU '                      00025100
+                ELSE                                                    00025200
+                   DISPLAY ' FOLHA DO SETOR SEM VARIACAO '              00025300
+                END-IF                                                  00025400
+             END-IF.                                                    00025500
+                                                                        00025600
+             MOVE WRK-SETOR-ATU     TO FD-NOVO-SETOR.                   00025700
+             MOVE WRK-SALARIO-ATU   TO FD-NOVO-SALARIO.                 00025800
+             WRITE FD-SETORNOVO.                                        00025900
+                                                                        00026000
+      *-------------------------------------------------------*         00026100
+       2200-999-FIM.                              EXIT.                 00026200
+      *-------------------------------------------------------*         00026300
+                                                                        00026400
+       2210-PROCURAR-SETOR-ANTERIOR                SECTION.             00026500
+                                                                        00026600
+             IF WRK-TAB-ANT-SETOR(WRK-IDX) EQUAL WRK-SETOR-ATU          00026700
+                SET WRK-SETOR-FOI-ACHADO TO TRUE                        00026800
+                MOVE WRK-TAB-ANT-SALARIO(WRK-IDX) TO                    00026900
+                                             WRK-SALARIO-ANTERIOR       00027000
+             END-IF.                                                    00027100
+                                                                        00027200
+             ADD 1 TO WRK-IDX.                                          00027300
+                                                                        00027400
+      *-------------------------------------------------------*         00027500
+       2210-999-FIM.                              EXIT.                 00027600
+      *-------------------------------------------------------*         00027700
+                                                                        00027800
+      *-------------------------------------------------------*         00027900
+       3000-FINALIZAR                              SECTION.             00028000
+      *-------------------------------------------------------*         00028100
+                                                                        00028200
+             CLOSE SETORNOVO.                                           00028300
+                                                                        00028400
+             DISPLAY '===================================='.            00028500
+             DISPLAY ' SETORES NA FOLHA ANTERIOR..: ' WRK-QTDE-ANT.     00028600
+             DISPLAY ' SETORES NA FOLHA ATUAL......: ' WRK-QTDE-SETORES.00028700
+             DISPLAY ' EXCEDENTE TABELA..........: ' WRK-QTDE-ANT-EXCED.00028800
+             DISPLAY '==================================== '.           00028900
+                STOP RUN.                                               00029000
+                                                                        00029100
+      *-------------------------------------------------------*         00029200
+       3000-999-FIM.                              EXIT.                 00029300
+      *-------------------------------------------------------*         00029400
+                                                                        00029500
+      *-------------------------------------------------------*         00029600
+       9000-TRATAR-ERROS                           SECTION.             00029700
+      *-------------------------------------------------------*         00029800
+                                                                        00029900
+             DISPLAY '-----------------------------'.                   00030000
+             DISPLAY WRK-MSG.                                           00030100
+             DISPLAY '-----------------------------'.                   00030200
+                STOP RUN.                                               00030300
+                                                                        00030400
+      *-------------------------------------------------------*         00030500
+       9000-999-FIM.                              EXIT.                 00030600
+      *-------------------------------------------------------*         00030700
