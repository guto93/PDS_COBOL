@@ -0,0 +1,180 @@
+                                                                        00001000
+      *=======================================================*         00001100
+       IDENTIFICATION                            DIVISION.              00001200
+      *=======================================================*         00001300
+                                                                        00001400
+       PROGRAM-ID.  FR03DB12.                                           00001500
+                                                                        00001600
+      *=======================================================*         00001700
+      *              TREINAMENTO MAINFRAME                    *         00001800
+      *=======================================================*         00001900
+      *     AUTOR    : AUGUSTO MARTINS                                  00002000
+      *     EMPRESA  : FOURSYS                                          00002100
+      *     DATA     : 13/06/2022                                       00002200
+      *     OBJETIVO : AGRUPAR FOUR001.FUNC POR SETOR, E EMITIR         00002300
+      *              : UM RELATORIO COM QUANTIDADE DE FUNCIONARIOS,     00002400
+      *              : TOTAL E MEDIA DE SALARIO POR SETOR.              00002500
+      *=======================================================*         00002600
+      *=======================================================*         00002700
+       ENVIRONMENT                                    DIVISION.         00002800
+      *=======================================================*         00002900
+       CONFIGURATION                                  SECTION.          00003000
+      *=======================================================*         00003100
+                                                                        00003200
+          SPECIAL-NAMES.                                                00003300
+              DECIMAL-POINT IS COMMA.                                   00003400
+                                                                        00003500
+      *=======================================================*         00003600
+       DATA                                       DIVISION.             00003700
+      *=======================================================*         00003800
+                                                                        00003900
+      *-------------------------------------------------------*         00004000
+       WORKING-STORAGE                            SECTION.              00004100
+      *-------------------------------------------------------*         00004200
+                                                                        00004300
+      *-------------------------------------------------------*         00004400
+        01 FILLER                          PIC X(050)   VALUE           00004500
+                '*******AREA DE SQL ******'.                            00004600
+      *-------------------------------------------------------*         00004700
+                                                                        00004800
+           EXEC SQL                                                     00004900
+                INCLUDE SQLCA                                           00005000
+           END-EXEC.                                                    00005100
+                                                                        00005200
+      *-------------------------------------------------------*         00005300
+        01 FILLER                          PIC X(050)   VALUE           00005400
+                '*******AREA DE AUXILIARES********'.                    00005500
+      *-------------------------------------------------------*         00005600
+                                                                        00005700
+       77 WRK-SQLCODE              PIC -999.                            00005800
+       77 WRK-SETOR-ATU            PIC X(04) VALUE SPACES.              00005900
+       77 WRK-QTDE-FUNC-SETOR      PIC 9(05) VALUE ZEROS.               00006000
+       77 WRK-TOTAL-SAL-SETOR      PIC 9(10)V99 VALUE ZEROS.            00006100
+       77 WRK-MEDIA-SAL-SETOR      PIC 9(08)V99 VALUE ZEROS.            00006200
+       01 WRK-MEDIA-SAL-EDT        PIC ZZZZZZZZ9,99 VALUE ZEROS.        00006300
+       77 WRK-QTDE-SETORES         PIC 9(05) VALUE ZEROS.               00006400
+       77 WRK-TOTAL-GERAL-FUNC     PIC 9(07) VALUE ZEROS.               00006500
+       77 WRK-TOTAL-GERAL-SAL      PIC 9(12)V99 VALUE ZEROS.            00006600
+       77 WRK-MSG                  PIC X(50) VALUE SPACES.              00006700
+                                                                        00006800
+      *-------------------------------------------------------*         00006900
+                                                                        00007000
+      *=======================================================*         00007100
+       PROCEDURE                                  DIVISION.             00007200
+      *=======================================================*         00007300
+                                                                        00007400
+      *-------------------------------------------------------*         00007500
+      *         R O T I N A  P R I N C I P A L *                        00007600
+      *-------------------------------------------------------*         00007700
+                                                                        00007800
+      *-------------------------------------------------------*         00007900
+       0000-PRINCIPAL                              SECTION.             00008000
+      *-------------------------------------------------------*         00008100
+                                                                        00008200
+            PERFORM 1000-INICIAR.                                       00008300
+            PERFORM 2000-GERAR-RELATORIO.                               00008400
+            PERFORM 9000-FINALIZAR.                                     00008500
+                                                                        00008600
+      *-------------------------------------------------------*         00008700
+       0000-999-FIM.                               EXIT.                00008800
+      *-------------------------------------------------------*         00008900
+                                                                        00009000
+      *-------------------------------------------------------*         00009100
+       1000-INICIAR                               SECTION.              00009200
+      *-------------------------------------------------------*         00009300
+                                                                        00009400
+             MOVE ZEROS TO WRK-QTDE-SETORES.                            00009500
+             MOVE ZEROS TO WRK-TOTAL-GERAL-FUNC.                        00009600
+             MOVE ZEROS TO WRK-TOTAL-GERAL-SAL.                         00009700
+                                                                        00009800
+             DISPLAY '------------------------------------------'.      00009900
+             DISPLAY ' RELATORIO DE PESSOAL E FOLHA POR SETOR    '.     00010000
+             DISPLAY '------------------------------------------'.      00010100
+                                                                        00010200
+      *-------------------------------------------------------*         00010300
+       1000-999-FIM.                               EXIT.                00010400
+      *-------------------------------------------------------*         00010500
+                                                                        00010600
+      *---------------------------------------------------------------  00010700
+      *    2000-GERAR-RELATORIO                                         00010800
+      *    PERCORRE FOUR001.FUNC AGRUPADO POR SETOR, E EMITE UMA LINHA  00010900
+      *    DE RELATORIO COM A QUANTIDADE E A FOLHA DE CADA SETOR.       00011000
+      *---------------------------------------------------------------  00011100
+       2000-GERAR-RELATORIO                         SECTION.            00011200
+                                                                        00011300
+            EXEC SQL                                                    00011400
+               DECLARE CSRSETOR CURSOR FOR                              00011500
+                  SELECT SETOR, COUNT(*), SUM(SALARIO), AVG(SALARIO)    00011600
+                    FROM FOUR001.FUNC                                   00011700
+                   GROUP BY SETOR                                       00011800
+                   ORDER BY SETOR                                       00011900
+            END-EXEC.                                                   00012000
+                                                                        00012100
+            EXEC SQL                                                    00012200
+               OPEN CSRSETOR                                            00012300
+            END-EXEC.                                                   00012400
+                                                                        00012500
+            PERFORM 2100-BUSCAR-SETOR                                   00012600
+               UNTIL SQLCODE EQUAL 100.                                 00012700
+                                                                        00012800
+            EXEC SQL                                                    00012900
+               CLOSE CSRSETOR                                           00013000
+            END-EXEC.                                                   00013100
+                                                                        00013200
+      *-------------------------------------------------------*         00013300
+       2000-999-FIM.                               EXIT.                00013400
+      *-------------------------------------------------------*         00013500
+                                                                        00013600
+       2100-BUSCAR-SETOR                             SECTION.           00013700
+                                                                        00013800
+            EXEC SQL                                                    00013900
+               FETCH CSRSETOR                                           00014000
+                INTO :WRK-SETOR-ATU,                                    00014100
+                     :WRK-QTDE-FUNC-SETOR,                              00014200
+                     :WRK-TOTAL-SAL-SETOR,                              00014300
+                     :WRK-MEDIA-SAL-SETOR                               00014400
+            END-EXEC.                                                   00014500
+                                                                        00014600
+            IF SQLCODE EQUAL ZEROS                                      00014700
+               ADD 1              TO WRK-QTDE-SETORES                   00014800
+               ADD WRK-QTDE-FUNC-SETOR TO WRK-TOTAL-GERAL-FUNC          00014900
+               ADD WRK-TOTAL-SAL-SETOR TO WRK-TOTAL-GERAL-SAL           00015000
+               PERFORM 2200-IMPRIMIR-SETOR                              00015100
+            END-IF.                                                     00015200
+                                                                        00015300
+      *-------------------------------------------------------*         00015400
+       2100-999-FIM.                               EXIT.                00015500
+      *-------------------------------------------------------*         00015600
+                                                                        00015700
+       2200-IMPRIMIR-SETOR                           SECTION.           00015800
+                                                                        00015900
+            MOVE WRK-MEDIA-SAL-SETOR TO WRK-MEDIA-SAL-EDT.              00016000
+                                                                        00016100
+            DISPLAY '------------------------------------------'.       00016200
+            DISPLAY ' SETOR...........: ' WRK-SETOR-ATU.                00016300
+            DISPLAY ' QTDE FUNCIONARIOS: ' WRK-QTDE-FUNC-SETOR.         00016400
+            DISPLAY ' TOTAL SALARIOS..: ' WRK-TOTAL-SAL-SETOR.          00016500
+            DISPLAY ' MEDIA SALARIOS..: ' WRK-MEDIA-SAL-EDT.            00016600
+                                                                        00016700
+      *-------------------------------------------------------*         00016800
+       2200-999-FIM.                               EXIT.                00016900
+      *-------------------------------------------------------*         00017000
+                                                                        00017100
+      *-------------------------------------------------------*         00017200
+       9000-FINALIZAR                              SECTION.             00017300
+      *-------------------------------------------------------*         00017400
+                                                                        00017500
+             MOVE ' FIM DO RELATORIO POR SETOR ' TO WRK-MSG.            00017600
+                                                                        00017700
+             DISPLAY '------------------------------------------'.      00017800
+             DISPLAY ' QTDE DE SETORES......: ' WRK-QTDE-SETORES.       00017900
+             DISPLAY ' QTDE TOTAL FUNC......: ' WRK-TOTAL-GERAL-FUNC.   00018000
+             DISPLAY ' TOTAL GERAL SALARIOS.: ' WRK-TOTAL-GERAL-SAL.    00018100
+             DISPLAY   WRK-MSG.                                         00018200
+             DISPLAY '------------------------------------------'.      00018300
+                                                                        00018400
+                STOP RUN.                                               00018500
+                                                                        00018600
+      *-------------------------------------------------------*         00018700
+       9000-999-FIM.                               EXIT.                00018800
+      *-------------------------------------------------------*         00018900
