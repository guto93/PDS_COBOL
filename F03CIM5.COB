@@ -1,29 +1,115 @@
-F03CIM1 DFHMSD TYPE=MAP,MODE=INOUT,LANG=COBOL,CTRL=FREEKB,TIOAPFX=YES
-MAPTEST DFHMDI SIZE=(24,80)
+F03CIM5 DFHMSD TYPE=MAP,MODE=INOUT,LANG=COBOL,CTRL=FREEKB,TIOAPFX=YES, *
+               MAPATTS=(COLOR)
+LISTA   DFHMDI SIZE=(24,80)
         DFHMDF POS=(2,19),                                             *
                LENGTH=34,                                              *
-               ATTRB=ASKIP,                             			            *
-               INITIAL='|--------------------------------|'
+               ATTRB=ASKIP,                                            *
+               INITIAL='|--------------------------------|',           *
+               COLOR=YELLOW
 *****************************************************
-TITULO  DFHMDF POS=(03,19),                                            *
+        DFHMDF POS=(03,19),                                            *
                LENGTH=01,                                              *
                ATTRB=ASKIP,                                            *
-               INITIAL='|'
+               INITIAL='|',                                            *
+               COLOR=YELLOW
 *****************************************************
-TIT1    DFHMDF POS=(3,21),                                             *
+        DFHMDF POS=(3,21),                                             *
                LENGTH=30,                                              *
                ATTRB=ASKIP,                                            *
-               INITIAL='RELATORIO DE CLIENTES '
+               INITIAL='RELATORIO DE CLIENTES ',                       *
+               COLOR=NEUTRAL
 *****************************************************
-TIT2    DFHMDF POS=(03,52),                                            *
+        DFHMDF POS=(03,52),                                            *
                LENGTH=01,                                              *
                ATTRB=ASKIP,                                            *
-               INITIAL='|'
+               INITIAL='|',                                            *
+               COLOR=YELLOW
 *****************************************************
-TIT3    DFHMDF POS=(4,19),                                             *
+        DFHMDF POS=(4,19),                                             *
                LENGTH=34,                                              *
-               ATTRB=ASKIP,                             			            *
-               INITIAL='|--------------------------------|'
+               ATTRB=ASKIP,                                            *
+               INITIAL='|--------------------------------|',           *
+               COLOR=YELLOW
+*****************************************************
+        DFHMDF POS=(05,20),LENGTH=10,INITIAL='NOME.....:',ATTRB=ASKIP, *
+               COLOR=BLUE
+BUSCA   DFHMDF POS=(05,31),LENGTH=20,ATTRB=(UNPROT,IC)
+        DFHMDF POS=(05,52),LENGTH=1,ATTRB=PROT
+*    ULTNOME E UM CAMPO OCULTO (DRK) QUE VIAJA DE VOLTA NO PROXIMO
+*    RECEIVE (FSET FORCA O MDT) COM O ULTIMO NOME EXIBIDO NA PAGINA
+*    ATUAL, USADO PELA F8-PROXIMA PARA CONTINUAR A BUSCA A PARTIR
+*    DALI (PF7-ANTERIOR REINICIA A BUSCA DO COMECO).
+ULTNOME DFHMDF POS=(05,55),LENGTH=20,ATTRB=(ASKIP,DRK,FSET)
+*****************************************************
+        DFHMDF POS=(07,20),LENGTH=05,INITIAL='COD..',ATTRB=ASKIP,      *
+               COLOR=BLUE
+        DFHMDF POS=(07,26),LENGTH=20,INITIAL='NOME................',  *
+               ATTRB=ASKIP,COLOR=BLUE
+        DFHMDF POS=(07,47),LENGTH=04,INITIAL='SETR',ATTRB=ASKIP,       *
+               COLOR=BLUE
+        DFHMDF POS=(07,52),LENGTH=10,INITIAL='SALARIO...',ATTRB=ASKIP, *
+               COLOR=BLUE
+*****************************************************
+ID01    DFHMDF POS=(08,20),LENGTH=05,ATTRB=ASKIP
+NOME01  DFHMDF POS=(08,26),LENGTH=20,ATTRB=ASKIP
+SETOR01 DFHMDF POS=(08,47),LENGTH=04,ATTRB=ASKIP
+SAL01   DFHMDF POS=(08,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID02    DFHMDF POS=(09,20),LENGTH=05,ATTRB=ASKIP
+NOME02  DFHMDF POS=(09,26),LENGTH=20,ATTRB=ASKIP
+SETOR02 DFHMDF POS=(09,47),LENGTH=04,ATTRB=ASKIP
+SAL02   DFHMDF POS=(09,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID03    DFHMDF POS=(10,20),LENGTH=05,ATTRB=ASKIP
+NOME03  DFHMDF POS=(10,26),LENGTH=20,ATTRB=ASKIP
+SETOR03 DFHMDF POS=(10,47),LENGTH=04,ATTRB=ASKIP
+SAL03   DFHMDF POS=(10,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID04    DFHMDF POS=(11,20),LENGTH=05,ATTRB=ASKIP
+NOME04  DFHMDF POS=(11,26),LENGTH=20,ATTRB=ASKIP
+SETOR04 DFHMDF POS=(11,47),LENGTH=04,ATTRB=ASKIP
+SAL04   DFHMDF POS=(11,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID05    DFHMDF POS=(12,20),LENGTH=05,ATTRB=ASKIP
+NOME05  DFHMDF POS=(12,26),LENGTH=20,ATTRB=ASKIP
+SETOR05 DFHMDF POS=(12,47),LENGTH=04,ATTRB=ASKIP
+SAL05   DFHMDF POS=(12,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID06    DFHMDF POS=(13,20),LENGTH=05,ATTRB=ASKIP
+NOME06  DFHMDF POS=(13,26),LENGTH=20,ATTRB=ASKIP
+SETOR06 DFHMDF POS=(13,47),LENGTH=04,ATTRB=ASKIP
+SAL06   DFHMDF POS=(13,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID07    DFHMDF POS=(14,20),LENGTH=05,ATTRB=ASKIP
+NOME07  DFHMDF POS=(14,26),LENGTH=20,ATTRB=ASKIP
+SETOR07 DFHMDF POS=(14,47),LENGTH=04,ATTRB=ASKIP
+SAL07   DFHMDF POS=(14,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID08    DFHMDF POS=(15,20),LENGTH=05,ATTRB=ASKIP
+NOME08  DFHMDF POS=(15,26),LENGTH=20,ATTRB=ASKIP
+SETOR08 DFHMDF POS=(15,47),LENGTH=04,ATTRB=ASKIP
+SAL08   DFHMDF POS=(15,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID09    DFHMDF POS=(16,20),LENGTH=05,ATTRB=ASKIP
+NOME09  DFHMDF POS=(16,26),LENGTH=20,ATTRB=ASKIP
+SETOR09 DFHMDF POS=(16,47),LENGTH=04,ATTRB=ASKIP
+SAL09   DFHMDF POS=(16,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+ID10    DFHMDF POS=(17,20),LENGTH=05,ATTRB=ASKIP
+NOME10  DFHMDF POS=(17,26),LENGTH=20,ATTRB=ASKIP
+SETOR10 DFHMDF POS=(17,47),LENGTH=04,ATTRB=ASKIP
+SAL10   DFHMDF POS=(17,52),LENGTH=10,ATTRB=ASKIP
+*****************************************************
+        DFHMDF POS=(20,10),LENGTH=10,INITIAL='MSG......:',ATTRB=ASKIP
+MSG     DFHMDF POS=(20,21),LENGTH=40,ATTRB=ASKIP,                      *
+               COLOR=NEUTRAL
+        DFHMDF POS=(20,62),LENGTH=1,ATTRB=PROT
 *****************************************************
+        DFHMDF POS=(22,19),LENGTH=47,                                  *
+               INITIAL='F3-EXIT    F6-VOLTAR   F8-PROXIMA',             *
+               COLOR=BLUE
+        DFHMDF POS=(23,19),LENGTH=40,                                  *
+               INITIAL='F7-REINICIA BUSCA DO COMECO',                  *
+               COLOR=BLUE
         DFHMSD TYPE=FINAL
         END
