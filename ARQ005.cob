@@ -0,0 +1,368 @@
+      *=========================================*                       00001000
+       IDENTIFICATION                            DIVISION.              00001100
+      *=========================================*                       00001200
+                                                                        00001300
+       PROGRAM-ID.  ARQ005.                                             00001400
+                                                                        00001500
+      *=======================================================*         00001600
+      *     AUTOR   : AUGUSTO MARTINS                                   00001700
+      *     EMPRESA : FOURSYS                                           00001800
+      *-------------------------------------------------------*         00001900
+      *     DATA   : 19/06/2022                                         00002000
+      *     OBJETIVO: CONFERIR SE O FEED PRODUCT (JCLARQ02) E O FEED    00002100
+      *              PRODUTO (ARQPROD) BATEM, CODIGO A CODIGO E         00002200
+      *              QUANTIDADE A QUANTIDADE, GRAVANDO AS DIVERGENCIAS  00002300
+      *              (CHAVE SO DE UM LADO, OU QTDE DIFERENTE) EM        00002400
+      *              DIVERGE.                                           00002500
+      *=======================================================*         00002600
+                                                                        00002700
+      *=======================================================*         00002800
+       ENVIRONMENT                               DIVISION.              00002900
+      *=======================================================*         00003000
+       INPUT-OUTPUT                              SECTION.               00003100
+       FILE-CONTROL.                                                    00003200
+             SELECT PRODUCT  ASSIGN TO JCLARQ02                         00003300
+                FILE STATUS  IS WRK-FS-PRODUCT.                         00003400
+             SELECT PRODUTO  ASSIGN TO ARQPROD                          00003500
+                FILE STATUS  IS WRK-FS-PRODUTO.                         00003600
+             SELECT DIVERGE  ASSIGN TO DIVERGE                          00003700
+                FILE STATUS  IS WRK-FS-DIVERGE.                         00003800
+      *=======================================================*         00003900
+       DATA                                      DIVISION.              00004000
+      *=======================================================*         00004100
+       FILE                                      SECTION.               00004200
+       FD PRODUCT                                                       00004300
+           RECORDING MODE IS F                                          00004400
+           BLOCK CONTAINS 0 RECORDS.                                    00004500
+       01 FD-PRODUCT.                                                   00004600
+          05 FD-PC-CODIGO         PIC X(06).                            00004700
+          05 FD-PC-DESCRICAO      PIC X(30).                            00004800
+          05 FD-PC-PRECO          PIC 9(07)V99.                         00004900
+          05 FD-PC-QTDE           PIC 9(05).                            00005000
+          05 FILLER               PIC X(20).                            00005100
+                                                                        00005200
+       FD PRODUTO                                                       00005300
+           RECORDING MODE IS F                                          00005400
+           BLOCK CONTAINS 0 RECORDS.                                    00005500
+       01 FD-PRODUTO.                                                   00005600
+          05 FD-PU-CODIGO         PIC X(06).                            00005700
+          05 FD-PU-DESCRICAO      PIC X(30).                            00005800
+          05 FD-PU-PRECO          PIC 9(07)V99.                         00005900
+          05 FD-PU-QTDE           PIC 9(05).                            00006000
+          05 FILLER               PIC X(20).                            00006100
+                                                                        00006200
+       FD DIVERGE                                                       00006300
+           RECORDING MODE IS F                                          00006400
+           BLOCK CONTAINS 0 RECORDS.                                    00006500
+       01 FD-DIVERGE.                                                   00006600
+          05 FD-DIV-TIPO          PIC X(01).                            00006700
+             88 FD-DIV-SO-PRODUCT       VALUE 'P'.                      00006800
+             88 FD-DIV-SO-PRODUTO       VALUE 'U'.                      00006900
+             88 FD-DIV-QTDE-DIFERENTE   VALUE 'Q'.                      00007000
+          05 FD-DIV-CODIGO        PIC X(06).                            00007100
+          05 FD-DIV-QTDE-PRODUCT  PIC 9(05).                            00007200
+          05 FD-DIV-QTDE-PRODUTO  PIC 9(05).                            00007300
+          05 FILLER               PIC X(33).                            00007400
+      *---------------------------------------------------              00007500
+       WORKING-STORAGE                           SECTION.               00007600
+      *---------------------------------------------------              00007700
+       77 WRK-FS-PRODUCT  PIC X(02) VALUE SPACES.                       00007800
+       77 WRK-FS-PRODUTO  PIC X(02) VALUE SPACES.                       00007900
+       77 WRK-FS-DIVERGE  PIC X(02) VALUE SPACES.                       00008000
+       77 WRK-MSG         PIC X(50) VALUE SPACES.                       00008100
+       77 WRK-DATA-HOJE   PIC X(08) VALUE SPACES.                       00008200
+                                                                        00008300
+       01 WRK-TAB-PRODUTO.                                              00008400
+          05 WRK-TAB-PROD-ITEM OCCURS 200 TIMES.                        00008500
+             10 WRK-TAB-PROD-CODIGO   PIC X(06).                        00008600
+             10 WRK-TAB-PROD-QTDE     PIC 9(05).                        00008700
+             10 WRK-TAB-PROD-MARCADO  PIC X(01) VALUE 'N'.              00008800
+                88 WRK-TAB-PROD-BATEU       VALUE 'S'.                  00008900
+                88 WRK-TAB-PROD-NAO-BATEU   VALUE 'N'.                  00009000
+                                                                        00009100
+       77 WRK-QTDE-PRODUTO      PIC 9(03) VALUE ZEROS.                  00009200
+       77 WRK-IDX               PIC 9(03) VALUE ZEROS.                  00009300
+                                                                        00009400
+       77 WRK-ACHADO            PIC X(01) VALUE 'N'.                    00009500
+          88 WRK-FOI-ACHADO            VALUE 'S'.                       00009600
+          88 WRK-NAO-ACHADO            VALUE 'N'.                       00009700
+                                                                        00009800
+       77 WRK-REG-PRODUCT       PIC 9(07) VALUE ZEROS.                  00009900
+       77 WRK-REG-BATERAM       PIC 9(07) VALUE ZEROS.                  00010000
+       77 WRK-REG-DIVERGENTES   PIC 9(07) VALUE ZEROS.                  00010100
+       77 WRK-REG-SO-PRODUCT    PIC 9(07) VALUE ZEROS.                  00010200
+       77 WRK-REG-SO-PRODUTO    PIC 9(07) VALUE ZEROS.                  00010300
+       77 WRK-REG-PRODUTO-EXCED PIC 9(07) VALUE ZEROS.                  00010400
+      *---------------------------------------------------              00010500
+      *=========================================*                       00010600
+       PROCEDURE DIVISION.                                              00010700
+      *=========================================*                       00010800
+                                                                        00010900
+      *-------------------------------------------------------------*   00011000
+       0000-PRINCIPAL                     SECTION.                      00011100
+      *-------------------------------------------------------------*   00011200
+                                                                        00011300
+           PERFORM 1000-INICIAR.                                        00011400
+           PERFORM 2000-COMPARAR-PRODUCT UNTIL WRK-FS-PRODUCT EQUAL '10'00011500
+           PERFORM 2900-REPORTAR-SO-PRODUTO.                            00011600
+           PERFORM 9000-FINALIZAR.                                      00011700
+                                                                        00011800
+      *-------------------------------------------------------------*   00011900
+       0000-99-FIM.                       EXIT.                         00012000
+      *-------------------------------------------------------------*   00012100
+                                                                        00012200
+      *-------------------------------------------------------------*   00012300
+       1000-INICIAR                       SECTION.                      00012400
+      *-------------------------------------------------------------*   00012500
+                                                                        00012600
+            ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.                    00012700
+                                                                        00012800
+            OPEN INPUT PRODUTO.                                         00012900
+              PERFORM 1100-TESTAR-FILE-STATUS.                          00013000
+            READ PRODUTO.                                               00013100
+            PERFORM 1200-CARREGAR-PRODUTO                               00013200
+               UNTIL WRK-FS-PRODUTO EQUAL '10'.                         00013300
+            CLOSE PRODUTO.                                              00013400
+                                                                        00013500
+            OPEN INPUT PRODUCT.                                         00013600
+              PERFORM 1100-TESTAR-FILE-STATUS.                          00013700
+                                                                        00013800
+            OPEN OUTPUT DIVERGE.                                        00013900
+              PERFORM 1100-TESTAR-FILE-STATUS.                          00014000
+                                                                        00014100
+            DISPLAY '------------------------------------------'.       00014200
+            DISPLAY ' RECONCILIACAO PRODUCT X PRODUTO '.                00014300
+            DISPLAY ' DATA DO PROCESSAMENTO: ' WRK-DATA-HOJE.           00014400
+            DISPLAY ' QTDE DE CHAVES CARREGADAS DE PRODUTO: '           00014500
+                     WRK-QTDE-PRODUTO.                                  00014600
+            DISPLAY '------------------------------------------'.       00014700
+                                                                        00014800
+            READ PRODUCT.                                               00014900
+                                                                        00015000
+      *-------------------------------------------------------------*   00015100
+       1000-99-FIM.                       EXIT.                         00015200
+      *-------------------------------------------------------------*   00015300
+                                                                        00015400
+      *-------------------------------------------------------------*   00015500
+       1100-TESTAR-FILE-STATUS            SECTION.                      00015600
+      *-------------------------------------------------------------*   00015700
+                                                                        00015800
+                EVALUATE WRK-FS-PRODUCT                                 00015900
+                  WHEN ZEROS                                            00016000
+                     CONTINUE                                           00016100
+                  WHEN '35'                                             00016200
+                     MOVE ' PRODUCT NAO ENCONTRADO ' TO WRK-MSG         00016300
+                       PERFORM 9100-TRATAR-ERROS                        00016400
+                  WHEN OTHER                                            00016500
+                     MOVE ' ERRO OPEN PRODUCT ' TO WRK-MSG              00016600
+                       PERFORM 9100-TRATAR-ERROS                        00016700
+                END-EVALUATE.                                           00016800
+                                                                        00016900
+                EVALUATE WRK-FS-PRODUTO                                 00017000
+                  WHEN ZEROS                                            00017100
+                     CONTINUE                                           00017200
+                  WHEN '35'                                             00017300
+                     MOVE ' PRODUTO NAO ENCONTRADO ' TO WRK-MSG         00017400
+                       PERFORM 9100-TRATAR-ERROS                        00017500
+                  WHEN OTHER                                            00017600
+                     MOVE ' ERRO OPEN PRODUTO ' TO WRK-MSG              00017700
+                       PERFORM 9100-TRATAR-ERROS                        00017800
+                END-EVALUATE.                                           00017900
+                                                                        00018000
+                EVALUATE WRK-FS-DIVERGE                                 00018100
+                  WHEN ZEROS                                            00018200
+                     CONTINUE                                           00018300
+                  WHEN '35'                                             00018400
+                     MOVE ' DIVERGE NAO ENCONTRADO ' TO WRK-MSG         00018500
+                       PERFORM 9100-TRATAR-ERROS                        00018600
+                  WHEN OTHER                                            00018700
+                     MOVE ' ERRO OPEN DIVERGE ' TO WRK-MSG              00018800
+                       PERFORM 9100-TRATAR-ERROS                        00018900
+                END-EVALUATE.                                           00019000
+                                                                        00019100
+      *-------------------------------------------------------------*   00019200
+       1100-99-FIM.                       EXIT.                         00019300
+      *-------------------------------------------------------------*   00019400
+                                                                        00019500
+      *-------------------------------------------------------------*   00019600
+       1200-CARREGAR-PRODUTO              SECTION.                      00019700
+      *-------------------------------------------------------------*   00019800
+                                                                        00019900
+             IF WRK-FS-PRODUTO EQUAL ZEROS                              00020000
+                IF WRK-QTDE-PRODUTO LESS THAN 200                       00020100
+                   ADD 1 TO WRK-QTDE-PRODUTO                            00020200
+                   MOVE FD-PU-CODIGO TO                                 00020300
+                             WRK-TAB-PROD-CODIGO(WRK-QTDE-PRODUTO)      00020400
+                   MOVE FD-PU-QTDE   TO                                 00020500
+                             WRK-TAB-PROD-QTDE(WRK-QTDE-PRODUTO)        00020600
+                   SET WRK-TAB-PROD-NAO-BATEU(WRK-QTDE-PRODUTO) TO TRUE 00020700
+                ELSE                                                    00020800
+                   ADD 1 TO WRK-REG-PRODUTO-EXCED                       00020900
+                END-IF                                                  00021000
+             END-IF.                                                    00021100
+                                                                        00021200
+             READ PRODUTO.                                              00021300
+                                                                        00021400
+      *-------------------------------------------------------------*   00021500
+       1200-99-FIM.                       EXIT.                         00021600
+      *-------------------------------------------------------------*   00021700
+                                                                        00021800
+      *-------------------------------------------------------------*   00021900
+       2000-COMPARAR-PRODUCT               SECTION.                     00022000
+      *-------------------------------------------------------------*   00022100
+                                                                        00022200
+               IF WRK-FS-PRODUCT  EQUAL ZEROS                           00022300
+                   ADD 1 TO WRK-REG-PRODUCT                             00022400
+                   PERFORM 2100-PROCURAR-NA-TABELA                      00022500
+                   IF WRK-FOI-ACHADO                                    00022600
+                      SET WRK-TAB-PROD-BATEU(WRK-IDX) TO TRUE           00022700
+                      IF FD-PC-QTDE EQUAL WRK-TAB-PROD-QTDE(WRK-IDX)    00022800
+                         ADD 1 TO WRK-REG-BATERAM                       00022900
+                      ELSE                                              00023000
+                         ADD 1 TO WRK-REG-DIVERGENTES                   00023100
+                         PERFORM 2300-GRAVAR-QTDE-DIFERENTE             00023200
+                      END-IF                                            00023300
+                   ELSE                                                 00023400
+                      ADD 1 TO WRK-REG-SO-PRODUCT                       00023500
+                      PERFORM 2400-GRAVAR-SO-PRODUCT                    00023600
+                   END-IF                                               00023700
+               ELSE                                                     00023800
+                     MOVE ' FINAL DE ARQUIVO ' TO WRK-MSG               00023900
+               END-IF.                                                  00024000
+                                                                        00024100
+               READ PRODUCT.                                            00024200
+                                                                        00024300
+      *-------------------------------------------------------------*   00024400
+       2000-99-FIM.                       EXIT.                         00024500
+      *-------------------------------------------------------------*   00024600
+                                                                        00024700
+      *-------------------------------------------------------------*   00024800
+       2100-PROCURAR-NA-TABELA             SECTION.                     00024900
+      *-------------------------------------------------------------*   00025000
+                                                                        00025100
+             SET WRK-NAO-ACHADO TO TRUE.                                00025200
+             MOVE 1 TO WRK-IDX.                                         00025300
+             PERFORM 2110-TESTAR-ITEM                                   00025400
+                UNTIL WRK-IDX > WRK-QTDE-PRODUTO OR WRK-FOI-ACHADO.     00025500
+                                                                        00025600
+      *-------------------------------------------------------------*   00025700
+       2100-99-FIM.                       EXIT.                         00025800
+      *-------------------------------------------------------------*   00025900
+                                                                        00026000
+      *-------------------------------------------------------------*   00026100
+       2110-TESTAR-ITEM                    SECTION.                     00026200
+      *-------------------------------------------------------------*   00026300
+                                                                        00026400
+             IF WRK-TAB-PROD-CODIGO(WRK-IDX) EQUAL FD-PC-CODIGO         00026500
+                SET WRK-FOI-ACHADO TO TRUE                              00026600
+             ELSE                                                       00026700
+                ADD 1 TO WRK-IDX                                        00026800
+             END-IF.                                                    00026900
+                                                                        00027000
+      *-------------------------------------------------------------*   00027100
+       2110-99-FIM.                       EXIT.                         00027200
+      *-------------------------------------------------------------*   00027300
+                                                                        00027400
+      *-------------------------------------------------------------*   00027500
+       2300-GRAVAR-QTDE-DIFERENTE          SECTION.                     00027600
+      *-------------------------------------------------------------*   00027700
+                                                                        00027800
+            MOVE 'Q'          TO FD-DIV-TIPO.                           00027900
+            MOVE FD-PC-CODIGO TO FD-DIV-CODIGO.                         00028000
+            MOVE FD-PC-QTDE   TO FD-DIV-QTDE-PRODUCT.                   00028100
+            MOVE WRK-TAB-PROD-QTDE(WRK-IDX) TO FD-DIV-QTDE-PRODUTO.     00028200
+            WRITE FD-DIVERGE.                                           00028300
+                                                                        00028400
+      *-------------------------------------------------------------*   00028500
+       2300-99-FIM.                       EXIT.                         00028600
+      *-------------------------------------------------------------*   00028700
+                                                                        00028800
+      *-------------------------------------------------------------*   00028900
+       2400-GRAVAR-SO-PRODUCT              SECTION.                     00029000
+      *-------------------------------------------------------------*   00029100
+                                                                        00029200
+            MOVE 'P'          TO FD-DIV-TIPO.                           00029300
+            MOVE FD-PC-CODIGO TO FD-DIV-CODIGO.                         00029400
+            MOVE FD-PC-QTDE   TO FD-DIV-QTDE-PRODUCT.                   00029500
+            MOVE ZEROS        TO FD-DIV-QTDE-PRODUTO.                   00029600
+            WRITE FD-DIVERGE.                                           00029700
+                                                                        00029800
+      *-------------------------------------------------------------*   00029900
+       2400-99-FIM.                       EXIT.                         00030000
+      *-------------------------------------------------------------*   00030100
+                                                                        00030200
+      *-------------------------------------------------------------*   00030300
+       2900-REPORTAR-SO-PRODUTO            SECTION.                     00030400
+      *-------------------------------------------------------------*   00030500
+                                                                        00030600
+             MOVE 1 TO WRK-IDX.                                         00030700
+             PERFORM 2910-VERIFICAR-ITEM-PRODUTO                        00030800
+                UNTIL WRK-IDX > WRK-QTDE-PRODUTO.                       00030900
+                                                                        00031000
+      *-------------------------------------------------------------*   00031100
+       2900-99-FIM.                       EXIT.                         00031200
+      *-------------------------------------------------------------*   00031300
+                                                                        00031400
+      *-------------------------------------------------------------*   00031500
+       2910-VERIFICAR-ITEM-PRODUTO         SECTION.                     00031600
+      *-------------------------------------------------------------*   00031700
+                                                                        00031800
+             IF WRK-TAB-PROD-NAO-BATEU(WRK-IDX)                         00031900
+                ADD 1 TO WRK-REG-SO-PRODUTO                             00032000
+                PERFORM 2920-GRAVAR-SO-PRODUTO                          00032100
+             END-IF.                                                    00032200
+                                                                        00032300
+             ADD 1 TO WRK-IDX.                                          00032400
+                                                                        00032500
+      *-------------------------------------------------------------*   00032600
+       2910-99-FIM.                       EXIT.                         00032700
+      *-------------------------------------------------------------*   00032800
+                                                                        00032900
+      *-------------------------------------------------------------*   00033000
+       2920-GRAVAR-SO-PRODUTO              SECTION.                     00033100
+      *-------------------------------------------------------------*   00033200
+                                                                        00033300
+            MOVE 'U' TO FD-DIV-TIPO.                                    00033400
+            MOVE WRK-TAB-PROD-CODIGO(WRK-IDX) TO FD-DIV-CODIGO.         00033500
+            MOVE ZEROS TO FD-DIV-QTDE-PRODUCT.                          00033600
+            MOVE WRK-TAB-PROD-QTDE(WRK-IDX) TO FD-DIV-QTDE-PRODUTO.     00033700
+            WRITE FD-DIVERGE.                                           00033800
+                                                                        00033900
+      *-------------------------------------------------------------*   00034000
+       2920-99-FIM.                       EXIT.                         00034100
+      *-------------------------------------------------------------*   00034200
+                                                                        00034300
+      *-------------------------------------------------------------*   00034400
+       9000-FINALIZAR                      SECTION.                     00034500
+      *-------------------------------------------------------------*   00034600
+                                                                        00034700
+             CLOSE PRODUCT.                                             00034800
+             CLOSE DIVERGE.                                             00034900
+                                                                        00035000
+             DISPLAY '------------------------------------------'.      00035100
+             DISPLAY   WRK-MSG.                                         00035200
+             DISPLAY ' LIDOS DE PRODUCT........: ' WRK-REG-PRODUCT.     00035300
+             DISPLAY ' CHAVES BATERAM..........: ' WRK-REG-BATERAM.     00035400
+             DISPLAY ' QTDE DIVERGENTE.........: ' WRK-REG-DIVERGENTES. 00035500
+             DISPLAY ' SO EM PRODUCT...........: ' WRK-REG-SO-PRODUCT.  00035600
+             DISPLAY ' SO EM PRODUTO...........: ' WRK-REG-SO-PRODUTO.  00035700
+             DISPLAY ' EXCEDENTE TABELA........: ' WRK-REG-PRODUTO-EXCED00035800
+             DISPLAY '------------------------------------------'.      00035900
+                                                                        00036000
+                STOP RUN.                                               00036100
+                                                                        00036200
+      *-------------------------------------------------------------*   00036300
+       9000-99-FIM.                       EXIT.                         00036400
+      *-------------------------------------------------------------*   00036500
+                                                                        00036600
+      *-------------------------------------------------------------*   00036700
+       9100-TRATAR-ERROS                   SECTION.                     00036800
+      *-------------------------------------------------------------*   00036900
+                                                                        00037000
+             DISPLAY '------------------'.                              00037100
+             DISPLAY   WRK-MSG.                                         00037200
+                STOP RUN.                                               00037300
+                                                                        00037400
+      *-------------------------------------------------------------*   00037500
+       9100-99-FIM.                       EXIT.                         00037600
+      *-------------------------------------------------------------*   00037700
